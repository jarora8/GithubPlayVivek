@@ -14,6 +14,7 @@
              ADCX_FILE_KEY                  CHAR(25) NOT NULL,
              ADCX_FILE_TYPE                 SMALLINT NOT NULL
            ) END-EXEC.
+      * ADCX_FILE_TYPE VALUES: 1=DDA 2=SAV 3=MM 4=CD 5=LOAN
       ******************************************************************
       * COBOL DECLARATION FOR TABLE ACM.DEBCXREF                       *
       ******************************************************************
@@ -27,7 +28,9 @@
               88  ADCX-FILE-TYPE-DDA      VALUE +1.
               88  ADCX-FILE-TYPE-SAV      VALUE +2.
               88  ADCX-FILE-TYPE-MM       VALUE +3.
-              88  ADCX-FILE-TYPE-VALID    VALUE +1 THRU +3.
+              88  ADCX-FILE-TYPE-CD       VALUE +4.
+              88  ADCX-FILE-TYPE-LOAN     VALUE +5.
+              88  ADCX-FILE-TYPE-VALID    VALUE +1 THRU +5.
       ******************************************************************
       * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
       ******************************************************************
\ No newline at end of file
