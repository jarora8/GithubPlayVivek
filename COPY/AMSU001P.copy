@@ -0,0 +1,22 @@
+000100******************************************************************
+000110*           ADD/CHANGE AN AMS.PROPS KEY, LOGGING THE CHANGE      *
+000120*                                                                *
+000130*             CALL 'AMSU001' USING AMSU001-PARAMETERS            *
+000140*                                                                *
+000150* SETS AMSPRP-VALUE FOR AMSU001-KEY, INSERTING THE ROW IF IT     *
+000160* DOES NOT ALREADY EXIST, AND WRITES ONE AMS.PROPS_HISTORY ROW   *
+000170* RECORDING THE OLD VALUE, THE NEW VALUE, WHO MADE THE CHANGE,   *
+000180* AND WHEN, SO A PROPERTY CHANGE CAN ALWAYS BE TRACED BACK TO    *
+000190* THE USER AND PROGRAM THAT MADE IT.                             *
+000200******************************************************************
+000210 01  AMSU001-PARAMETERS.
+000220     02  AMSU001-INPUT-FIELDS.
+000230         03  AMSU001-KEY            PIC X(250).
+000240         03  AMSU001-NEW-VALUE      PIC X(1500).
+000250         03  AMSU001-USERID         PIC S9(5)   COMP-3.
+000260         03  AMSU001-SOURCE-PROG    PIC X(8).
+000270     02  AMSU001-RETURN-FIELDS.
+000280         03  AMSU001-ERRORCODE      PIC S9(9)   COMP.
+000290             88  AMSU001-VALID              VALUE ZERO.
+000300             88  AMSU001-INVALID            VALUE +9999.
+000310         03  AMSU001-ERROR-TEXT     PIC X(80).
