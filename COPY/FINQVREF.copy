@@ -0,0 +1,19 @@
+000100******************************************************************
+000110*         VALIDATE FINQ.DEPOSIT/FINQ.HOLD REFERENCE SOURCE       *
+000120*                                                                *
+000130*             CALL 'FINQU501' USING FINQU501-PARAMETERS          *
+000140*                                                                *
+000150* CHECKS A DEP-REFERENCE-SOURCE/HOLD-REFERENCE-SOURCE VALUE      *
+000160* AGAINST THE FORMAL REFERENCE-SOURCE CODE LIST BEFORE A         *
+000170* FINQ.DEPOSIT/FINQ.HOLD ROW IS INSERTED, SO EVERY INTEGRATING   *
+000180* SYSTEM SHARES ONE VALIDATED SET OF CODES INSTEAD OF EACH       *
+000190* INVENTING ITS OWN.                                             *
+000200******************************************************************
+000210 01  FINQU501-PARAMETERS.
+000220     02  FINQU501-INPUT-FIELDS.
+000230         03  FINQU501-REFERENCE-SOURCE  PIC X(10).
+000240     02  FINQU501-RETURN-FIELDS.
+000250         03  FINQU501-ERRORCODE         PIC S9(9)   COMP.
+000260             88  FINQU501-VALID               VALUE ZERO.
+000270             88  FINQU501-INVALID             VALUE +9999.
+000280         03  FINQU501-ERROR-TEXT        PIC X(80).
