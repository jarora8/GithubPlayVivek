@@ -0,0 +1,33 @@
+000100******************************************************************00010000
+000200*                                                                *00020000
+000300*     C I F U 0 2 1   H O U S E H O L D   P A R A M E T E R S   * 00030000
+000400*                                                                *00040000
+000500******************************************************************00050000
+000600 01  CIFU021-HOUSEHOLD-PARAMETERS.                                00060000
+000700     02  U021H-RETURNED-COUNT     PIC S9(4)          COMP.        00070000
+000800     02  U021H-RELATED-TAB OCCURS 50 TIMES.                       00080000
+000900         03  U021H-RELATED-KEY.                                   00090000
+001000             04  U021H-BANK-NBR           PIC 9(3).               00100000
+001100             04  U021H-FILE-ID            PIC X(04).              00110000
+001200             04  U021H-FILE-KEY           PIC X(25).              00120000
+001300         03  U021H-RELATIONSHIP-CODE  PIC XX.                     00130000
+001400             88  U021H-REL-JOINT-OWNER        VALUE 'JO'.         00140000
+001500             88  U021H-REL-AUTH-SIGNER        VALUE 'AS'.         00150000
+001600             88  U021H-REL-BENEFICIARY        VALUE 'BE'.         00160000
+001700             88  U021H-REL-GUARDIAN           VALUE 'GD'.         00170000
+001800         03  U021H-CUST-ID            PIC S9(9)     COMP-3.       00180000
+001900         03  U021H-CUST-NAME          PIC X(40).                  00190000
+002000* PURPOSE - OUTPUT FOR CIFU021-PARAMETERS U021-FUNCTION = 'H'.    00200000
+002100*           THE CALLER LOADS U021-BANK-NBR/FILE-ID/FILE-KEY       00210000
+002200*           IN CIFU021-PARAMETERS FOR THE ANCHOR CUSTOMER,        00220000
+002300*           SETS U021-FUNCTION TO 'H', AND CALLS 'CIFU021'        00230000
+002400*           USING CIFU021-PARAMETERS CIFU021-BULK-PARAMETERS      00240000
+002500*           CIFU021-HOUSEHOLD-PARAMETERS.  CIFU021 RETURNS        00250000
+002600*           EVERY JOINT OWNER / AUTHORIZED SIGNER / BENEFICIARY / 00260000
+002700*           GUARDIAN LINKED TO THE ANCHOR CUSTOMER'S ACCOUNTS,    00270000
+002800*           ADDRESSED BY THE SAME BANK-NBR/FILE-ID/FILE-KEY       00280000
+002900*           COMPOSITE KEY USED THROUGHOUT CIF, AND SETS           00290000
+003000*           U021H-RETURNED-COUNT.                                 00300000
+003100*                                                                 00310000
+003200*           MAXIMUM OF 50 RELATED PARTIES PER ANCHOR CUSTOMER.    00320000
+003300*                                                                 00330000
