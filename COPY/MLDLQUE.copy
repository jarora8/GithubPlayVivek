@@ -0,0 +1,47 @@
+      ******************************************************************
+      * DCLGEN TABLE(ML.DLQUEUE)                                       *
+      *        LIBRARY(LMFPROG.APPLDCL.U099027(MLDLQUE))               *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE ML.DLQUEUE TABLE
+           ( DLQ-SEQ                        INTEGER NOT NULL,
+             DLQ-BANK-NBR                   DECIMAL(3, 0) NOT NULL,
+             DLQ-ACCT-NBR                   DECIMAL(10, 0) NOT NULL,
+             DLQ-SOURCE-PROG                CHAR(8) NOT NULL,
+             DLQ-QUEUED-DATE                DATE NOT NULL,
+             DLQ-QUEUED-TIME                TIME NOT NULL,
+             DLQ-LAST-ATTEMPT-DATE          DATE NOT NULL,
+             DLQ-LAST-ATTEMPT-TIME          TIME NOT NULL,
+             DLQ-RETRY-COUNT                SMALLINT NOT NULL,
+             DLQ-STATUS-CODE                CHAR(4) NOT NULL,
+             DLQ-STATUS-DESC                CHAR(80) NOT NULL,
+             DLQ-EXHAUSTED-SW               CHAR(1) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE ML.DLQUEUE                         *
+      ******************************************************************
+       01  ML-DLQUEUE.
+           10  DLQ-SEQ               PIC S9(9) USAGE COMP.
+           10  DLQ-BANK-NBR          PIC S9(3)V USAGE COMP-3.
+           10  DLQ-ACCT-NBR          PIC S9(10)V USAGE COMP-3.
+           10  DLQ-SOURCE-PROG       PIC X(8).
+           10  DLQ-QUEUED-DATE-X.
+               15  DLQ-QUEUED-DATE       PIC X(10).
+           10  DLQ-QUEUED-TIME-X.
+               15  DLQ-QUEUED-TIME       PIC X(8).
+           10  DLQ-LAST-ATTEMPT-DATE-X.
+               15  DLQ-LAST-ATTEMPT-DATE PIC X(10).
+           10  DLQ-LAST-ATTEMPT-TIME-X.
+               15  DLQ-LAST-ATTEMPT-TIME PIC X(8).
+           10  DLQ-RETRY-COUNT       PIC S9(4) USAGE COMP.
+           10  DLQ-STATUS-CODE       PIC X(4).
+           10  DLQ-STATUS-DESC       PIC X(80).
+           10  DLQ-EXHAUSTED-SW      PIC X(1).
+               88  DLQ-EXHAUSTED             VALUE 'Y'.
+               88  DLQ-NOT-EXHAUSTED         VALUE 'N'.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 12      *
+      ******************************************************************
