@@ -0,0 +1,29 @@
+      ******************************************************************
+      * DCLGEN TABLE(CIF.ACCTRMX_XREF)                                 *
+      *        LIBRARY(LMFPROG.APPLDCL.U099028(CIFRMXX))               *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE CIF.ACCTRMX_XREF TABLE
+           ( XREF_BANK_NBR                  DECIMAL(3, 0) NOT NULL,
+             XREF_FILE_ID                   CHAR(4) NOT NULL,
+             XREF_KEY                       CHAR(25) NOT NULL,
+             XREF_REMARKS_ID                DECIMAL(3, 0) NOT NULL,
+             XREF_SUBSYSTEM                 CHAR(8) NOT NULL,
+             XREF_LAST_USED_DATE            DATE NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE CIF.ACCTRMX_XREF                   *
+      ******************************************************************
+       01  CIF-ACCTRMX-XREF.
+           10  XREF-BANK-NBR         PIC S9(3)V USAGE COMP-3.
+           10  XREF-FILE-ID          PIC X(4).
+           10  XREF-KEY              PIC X(25).
+           10  XREF-REMARKS-ID       PIC S9(3)V USAGE COMP-3.
+           10  XREF-SUBSYSTEM        PIC X(8).
+           10  XREF-LAST-USED-DATE   PIC X(10).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      ******************************************************************
