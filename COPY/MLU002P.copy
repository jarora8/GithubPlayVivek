@@ -0,0 +1,30 @@
+000100******************************************************************
+000110*           GET ML02003 LOAN RESPONSE, CACHED                    *
+000120*                                                                *
+000130*             CALL 'MLU002' USING MLU002-PARAMETERS              *
+000140*                                                                *
+000150* RETURNS THE SAME ML02003-RESPONSE PAYLOAD ML02003 (FISERV'S    *
+000160* GETACCOUNTINFO WEBSERVICE) WOULD, BUT FROM ML.RESPCACHE WHEN A *
+000170* ROW FOR THE BANK/ACCOUNT IS STILL WITHIN MLU002-TTL-MINUTES,   *
+000180* SO REPEATED SAME-DAY LOOKUPS FOR ONE LOAN DON'T EACH TRIGGER A *
+000190* LIVE WEBSERVICE ROUND TRIP.  ON A MISS OR AN EXPIRED ROW, THIS *
+000200* CALLS ML02003 LIVE AND REFRESHES THE CACHE BEFORE RETURNING.   *
+000210******************************************************************
+000220 01  MLU002-PARAMETERS.
+000230     02  MLU002-INPUT-FIELDS.
+000240         03  MLU002-BANK-NBR        PIC S9(3)   COMP-3.
+000250         03  MLU002-ACCT-NBR        PIC S9(10)  COMP-3.
+000260         03  MLU002-SOURCE-PROG     PIC X(8).
+000270         03  MLU002-TTL-MINUTES     PIC S9(5)   COMP-3.
+000280     02  MLU002-OUTPUT-FIELDS.
+000290         03  MLU002-CACHE-HIT-SW    PIC X(1).
+000300             88  MLU002-CACHE-HIT           VALUE 'Y'.
+000310             88  MLU002-CACHE-MISS          VALUE 'N'.
+000320         03  MLU002-STATUS-CODE     PIC X(4).
+000330         03  MLU002-STATUS-DESC     PIC X(80).
+000340         03  MLU002-RESPONSE-DATA   PIC X(764).
+000350     02  MLU002-RETURN-FIELDS.
+000360         03  MLU002-ERRORCODE       PIC S9(9)   COMP.
+000370             88  MLU002-VALID               VALUE ZERO.
+000380             88  MLU002-INVALID             VALUE +9999.
+000390         03  MLU002-ERROR-TEXT      PIC X(80).
