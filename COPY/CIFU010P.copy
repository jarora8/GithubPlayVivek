@@ -25,7 +25,9 @@
              ACCT_NAME_ADD2                 VARCHAR(40) NOT NULL,
              ACCT_NAME_ADD3                 VARCHAR(40) NOT NULL,
              ACCT_TITLE                     VARCHAR(40) NOT NULL,
-             ACCT_OPENED_BY_OPERATOR        DECIMAL(5, 0) NOT NULL
+             ACCT_OPENED_BY_OPERATOR        DECIMAL(5, 0) NOT NULL,
+             ACCT_E_CONSENT_IND             CHAR(1) NOT NULL,
+             ACCT_E_CONSENT_DATE            DATE NOT NULL
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE CIF.ACCOUNT                        *
@@ -107,6 +109,17 @@
               49 ACCT-TITLE-TEXT          PIC X(40).
            10 ACCT-OPENED-BY-OPERATOR
               PIC S9(5)V USAGE COMP-3.
+           10 ACCT-E-CONSENT-IND      PIC X(1).
+              88  ACCT-E-CONSENT-ENROLLED      VALUE 'Y'.
+              88  ACCT-E-CONSENT-NOT-ENROLLED  VALUE 'N'.
+           10  ACCT-E-CONSENT-DATE-X.
+               15  ACCT-E-CONSENT-DATE    PIC X(10).
+           10  FILLER REDEFINES ACCT-E-CONSENT-DATE-X.
+               15  ACCT-E-CONSENT-YR      PIC 9(4).
+               15  ACCT-E-CONSENT-D1      PIC X.
+               15  ACCT-E-CONSENT-MO      PIC 9(2).
+               15  ACCT-E-CONSENT-D2      PIC X.
+               15  ACCT-E-CONSENT-DY      PIC 9(2).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 19      *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 21      *
       ******************************************************************
\ No newline at end of file
