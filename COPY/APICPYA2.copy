@@ -0,0 +1,45 @@
+      ******************************************************************
+      * DCLGEN TABLE(AMS.PROPS_HISTORY)                                *
+      *        LIBRARY(LMFPROG.APPLDCL.U099122(AMSPRHST))              *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE AMS.PROPS_HISTORY TABLE
+           ( AMSPRH_SEQ                     INTEGER NOT NULL,
+             AMSPRH_KEY                     VARCHAR(250) NOT NULL,
+             AMSPRH_ACTION                  CHAR(1) NOT NULL,
+             AMSPRH_OLD_VALUE               VARCHAR(1500) NOT NULL,
+             AMSPRH_NEW_VALUE               VARCHAR(1500) NOT NULL,
+             AMSPRH_CHANGE_TS               TIMESTAMP NOT NULL,
+             AMSPRH_USERID                  DECIMAL(5, 0) NOT NULL,
+             AMSPRH_SOURCE_PROG             CHAR(8) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE AMS.PROPS_HISTORY                  *
+      ******************************************************************
+       01  AMS-PROPS-HISTORY.
+           10 AMSPRH-SEQ             PIC S9(9) USAGE COMP.
+           10 AMSPRH-KEY.
+              49 AMSPRH-KEY-LEN      PIC S9(4) USAGE COMP.
+              49 AMSPRH-KEY-TEXT     PIC X(250).
+           10 AMSPRH-ACTION          PIC X(1).
+              88  AMSPRH-ACTION-ADD           VALUE 'A'.
+              88  AMSPRH-ACTION-CHANGE        VALUE 'C'.
+           10 AMSPRH-OLD-VALUE.
+              49 AMSPRH-OLD-VALUE-LEN
+                 PIC S9(4) USAGE COMP.
+              49 AMSPRH-OLD-VALUE-TEXT
+                 PIC X(1500).
+           10 AMSPRH-NEW-VALUE.
+              49 AMSPRH-NEW-VALUE-LEN
+                 PIC S9(4) USAGE COMP.
+              49 AMSPRH-NEW-VALUE-TEXT
+                 PIC X(1500).
+           10 AMSPRH-CHANGE-TS       PIC X(26).
+           10 AMSPRH-USERID          PIC S9(5)V USAGE COMP-3.
+           10 AMSPRH-SOURCE-PROG     PIC X(8).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 8       *
+      ******************************************************************
