@@ -4,7 +4,7 @@
 000400         10  ANAL-ACCT-ID        PIC 999                 COMP-3.  00040000
 000500         10  ANAL-PRIM-ACCT      PIC 9(9)                COMP-3.  00050000
 000600         10  ANAL-SEC-ACCT       PIC 9(9)                COMP-3.  00060000
-000700     05  ACCT-ANAL-DATA      OCCURS 13 TIMES.                     00070000
+000700     05  ACCT-ANAL-DATA      OCCURS 36 TIMES.                     00070000
 000800         10  ANAL-DATE           PIC 9(4).                        00080000
 000900         10  FILLER REDEFINES ANAL-DATE.                          00090000
 001000             15  ANAL-YY         PIC 99.                          00100000
@@ -30,6 +30,6 @@
 003000                                                                  00300000
 003100*   SS = SUPPORT-SERVICES                                         00310000
 003200*   S  = SERVICES                                                 00320000
-003300*   RECORD CONTAINS 1315 CHARACTERS                               00330000
+003300*   RECORD CONTAINS 3615 CHARACTERS                               00330000
 003400                                                                  00340000
 003500     EJECT                                                        00350000
\ No newline at end of file
