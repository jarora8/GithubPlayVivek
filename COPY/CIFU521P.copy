@@ -10,6 +10,10 @@
 001000         03  U021-FILE-ID             PIC X(04).                  00100000
 001100         03  U021-FILE-KEY            PIC X(25).                  00110000
 001200         03  U021-DEMOGRAPHICS-IND    PIC X.                      00120002
+001210         03  U021-FUNCTION            PIC X.                      00121013
+001220             88  U021-FUNC-SINGLE             VALUE ' ' 'S'.       00122013
+001230             88  U021-FUNC-BULK               VALUE 'B'.           00123013
+001240             88  U021-FUNC-HOUSEHOLD          VALUE 'H'.           00124014
 001300                                                                  00130001
 001400     02  U021-CUSTOMER-PARAMETERS.                                00140002
 001500         03  U021-RETURN-CODE         PIC X.                      00150000
@@ -72,6 +76,13 @@
 006900*         DEMOGRAPHICS-IND       REQUEST FOR DEMOGRAPHIC INFO     00690004
 007000*                                N = DO NOT RETURN INFO           00700004
 007100*                                Y = RETURN INFO                  00710004
+007150*                                                                 00715013
+007160*         FUNCTION               MODE OF CALL:                    00716013
+007170*                                SPACE/S = SINGLE LOOKUP          00717013
+007180*                                B = BULK LOOKUP - SEE            00718013
+007190*                                    CIFU021-BULK-PARAMETERS      00719013
+007195*                                H = HOUSEHOLD LOOKUP - SEE       00719514
+007196*                                    CIFU021-HOUSEHOLD-PARMS      00719614
 007200*                                                                 00720000
 007300*                                                                 00730000
 007400*                                                                 00740000
