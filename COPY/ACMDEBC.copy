@@ -10,6 +10,7 @@
 001000*          05 OTHER RECORD                                       *00100000
 001100*          06 ACCOUNT TAKEN OFF ANALYSIS                         *00110000
 001200*          07 BALANCE ADJUSTMENT RECORD                          *00120000
+001210*          08 ACKNOWLEDGMENT/REJECT RECORD                       *00121000
 001300******************************************************************00130000
 001400     03  AA-INSYSTEM             PIC 9(02).                       00140000
 001500     03  AA-KEY.                                                  00150000
@@ -195,6 +196,17 @@
 019500         05  AA-DESCRIPTION.                                      01950000
 019600             07  AA-DESC         PIC X(30).                       01960000
 019700         05  FILLER              PIC X(72).                       01970000
+019710*----------------------------------------------------------------*01971000
+019720     03  AA-ACKREJECT                                             01972000
+019730                        REDEFINES AA-DATA.                        01973000
+019740         05  AA-ACK-ORIG-RECCODE PIC 9(02).                       01974000
+019750         05  AA-ACK-REASON-CODE  PIC 9(02).                       01975000
+019760             88  AA-ACK-BAD-KEY         VALUE 01.                 01976000
+019770             88  AA-ACK-BAD-RECCODE     VALUE 02.                 01977000
+019780         05  AA-ACK-REASON-DESC  PIC X(30).                       01978000
+019785         05  AA-ACK-RECVD-DATE   PIC S9(07)      COMP-3.          01978500
+019790         05  FILLER              PIC X(156).                      01979000
+019795*----------------------------------------------------------------*01979500
 019800******************************************************************01980000
 019900*   END OF THE AA-FILEREC  DESCRIPTIONS                           01990000
 020000******************************************************************02000000
\ No newline at end of file
