@@ -16,6 +16,10 @@
 000920     02  EDOC050-DELIVERY-AREA.                                   00092004
 000930         03  EDOC050-DELIVERY                     OCCURS 10 TIMES.00093004
 001000             04  EDOC050-DEL-METHOD   PIC 999              COMP-3.00100004
+001010*               DEL-DATA HOLDS THE URL FOR METHOD-SECURE-LINK     00101004
+001020*               AND THE DEVICE PUSH TOKEN FOR METHOD-PUSH         00102004
+001040                 88  EDOC050-METHOD-SECURE-LINK  VALUE 7.         00104004
+001050                 88  EDOC050-METHOD-PUSH          VALUE 8.        00105004
 001200             04  EDOC050-DEL-DATA     PIC X(70).                  00120004
 001310             04  EDOC050-DEL-LOGO     PIC X(08).                  00131004
 001320             04  EDOC050-DEL-ALT-FAX  PIC X(25).                  00132004
@@ -24,9 +28,16 @@
 001341             04  EDOC050-DEL-COMBINE  PIC X.                      00134104
 001342             04  EDOC050-DEL-INST     PIC X(80).                  00134204
 001343             04  EDOC050-DEL-SUBJECT  PIC X(80).                  00134304
-001344         03  EDOC050-REPLY-TO     PIC X(70).                      00134406
-001345         03  EDOC050-REPLY-FRNDLY PIC X(70).                      00134508
-001346     02  EDOC050-FROM             PIC X(70).                      00134608
-001347     02  EDOC050-NINE-SW          PIC X.                          00134710
-001348     02  FILLER                   PIC X(129).                     00134810
+001350         03  EDOC050-REPLY-TO     PIC X(70).                      00135006
+001360         03  EDOC050-REPLY-FRNDLY PIC X(70).                      00136008
+001370     02  EDOC050-FROM             PIC X(70).                      00137008
+001380     02  EDOC050-NINE-SW          PIC X.                          00138010
+001390     02  FILLER                   PIC X(129).                     00139010
+001391     02  EDOC050-DELIVERY-RESULTS             OCCURS 10 TIMES.    00139112
+001392         03  EDOC050-DEL-RESULT-SW    PIC X(01).                  00139212
+001393             88  EDOC050-DEL-SUCCESS      VALUE 'S'.              00139312
+001394             88  EDOC050-DEL-BOUNCE       VALUE 'B'.              00139412
+001395             88  EDOC050-DEL-TIMEOUT      VALUE 'T'.              00139512
+001396             88  EDOC050-DEL-NOT-ATTEMPTED VALUE 'P'.             00139612
+001397         03  EDOC050-DEL-RESULT-TS    PIC X(26).                  00139712
 001848*                                                                 00184800
\ No newline at end of file
