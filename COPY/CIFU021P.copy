@@ -45,6 +45,12 @@
                15  ACCTR-EXPIRATION-D2   PIC X.
                15  ACCTR-EXPIRATION-DY   PIC 9(2).
            10  ACCTR-CODE           PIC S9(3)V USAGE COMP-3.
+               88  ACCTR-CODE-OFAC-REVIEW        VALUE 101.
+               88  ACCTR-CODE-LITIGATION-HOLD    VALUE 102.
+               88  ACCTR-CODE-BANKRUPTCY-HOLD    VALUE 103.
+               88  ACCTR-CODE-SUBPOENA-HOLD      VALUE 104.
+               88  ACCTR-CODE-REGULATORY         VALUE 101 102 103
+                                                        104.
            10  ACCTR-REMARKS-X.
                15  ACCTR-REMARKS.
                    49 ACCTR-REMARKS-LEN  PIC S9(4) USAGE COMP.
