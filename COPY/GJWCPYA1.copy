@@ -57,6 +57,14 @@
       *    *************************************************************
            10 DEP-REFERENCE-SOURCE
               PIC X(10).
+              88  DEP-REF-SOURCE-WIRE          VALUE 'WIRE'.
+              88  DEP-REF-SOURCE-ACH           VALUE 'ACH'.
+              88  DEP-REF-SOURCE-MOBILE        VALUE 'MOBILE'.
+              88  DEP-REF-SOURCE-TELLER        VALUE 'TELLER'.
+              88  DEP-REF-SOURCE-ATM           VALUE 'ATM'.
+              88  DEP-REF-SOURCE-VALID         VALUE 'WIRE' 'ACH'
+                                                     'MOBILE' 'TELLER'
+                                                     'ATM'.
       *    *************************************************************
            10 DEP-REFERENCE-ID.
               49 DEP-REFERENCE-ID-LEN
