@@ -30,6 +30,7 @@
 003000         88  PDTX-FORMAT-BANKMATE    VALUE SPACES.                00300002
 003100         88  PDTX-FORMAT-FDR         VALUE 'FDR'.                 00310002
 003200         88  PDTX-FORMAT-DEFAULT     VALUE 'DEF'.                 00320002
+003210         88  PDTX-FORMAT-INSTANT     VALUE 'RTP'.                 00321002
 003300                                                                  00330005
 003400     02  PDTX-FOR-ATM-DESC       PIC X(50).                       00340006
 003500                                                                  00350005
@@ -56,6 +57,14 @@
 005600         03  PDTX-ACH-INDIV-ID   PIC X(15).                       00560006
 005700         03  FILLER              PIC X(8).                        00570006
 005800                                                                  00580005
+005810*  USE THIS LAYOUT WITH FORMAT 'RTP'                              00581005
+005820     02  PDTX-RTP-DESC REDEFINES PDTX-FOR-ATM-DESC.               00582006
+005830         03  PDTX-RTP-RAIL-REF   PIC X(15).                       00583005
+005840         03  PDTX-RTP-SENDER-ID  PIC X(15).                       00584005
+005850         03  PDTX-RTP-RECEIVER-ID                                 00585005
+005860                                 PIC X(15).                       00586005
+005870         03  FILLER              PIC X(5).                        00587005
+005880                                                                  00588005
 005900     02  PDTX-ACH-DISC-DATA  PIC X(2).                            00590009
 006000     02  PDTX-FILLER         PIC X(41).                           00600009
 006100*  COPYBOOK LENGTH IS 225 BYTES                                   00610008
\ No newline at end of file
