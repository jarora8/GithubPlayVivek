@@ -0,0 +1,17 @@
+000100******************************************************************        
+000110*           VALIDATE POSTED-DETAIL-TRANSACTION DESC FORMAT      *         
+000120*                                                                *        
+000130*             CALL 'DSDSU501' USING DSDSU501-PARAMETERS          *        
+000140*                                                                *        
+000150* CHECKS PDTX-DESC-FORMAT AGAINST ITS FOUR VALID VALUES BEFORE   *
+000160* A POSTED-DETAIL-TRANSACTION RECORD IS WRITTEN, SO A BAD CODE   *        
+000170* IS CAUGHT INSTEAD OF PRODUCING GARBLED DESCRIPTION TEXT.       *        
+000180******************************************************************        
+000190 01  DSDSU501-PARAMETERS.                                                 
+000200     02  DSDSU501-INPUT-FIELDS.                                           
+000210         03  DSDSU501-DESC-FORMAT       PIC X(03).                        
+000220     02  DSDSU501-RETURN-FIELDS.                                          
+000230         03  DSDSU501-ERRORCODE         PIC S9(9)   COMP.                 
+000240             88  DSDSU501-VALID               VALUE ZERO.                 
+000250             88  DSDSU501-INVALID             VALUE +9999.                
+000260         03  DSDSU501-ERROR-TEXT        PIC X(80).                        
