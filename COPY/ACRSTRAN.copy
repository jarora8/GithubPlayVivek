@@ -54,7 +54,8 @@
              ADC_PLASTIC_TYPE               SMALLINT NOT NULL,
              ADC_INATL_TX_FEE_IND           CHAR(1) NOT NULL,
              ADC_REPORT_PSEUDO_IND          CHAR(1) NOT NULL,
-             ADC_REPORT_PSEUDO_DATE         DATE NOT NULL
+             ADC_REPORT_PSEUDO_DATE         DATE NOT NULL,
+             ADC_VIRTUAL_ISSUE_BRANCH       DECIMAL(3, 0) NOT NULL
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE ACM.DEBCARD                        *
@@ -171,11 +172,15 @@
            10 ADC-INSTANT-ISSUE-PRINT-TS
               PIC X(26).
            10 ADC-CREATION-METHOD  PIC X(1).
+              88  ADC-CREATION-METHOD-VIRTUAL VALUE 'V'.
            10 ADC-PLASTIC-TYPE     PIC S9(4) USAGE COMP.
+              88  ADC-PLASTIC-TYPE-VIRTUAL     VALUE 90.
            10 ADC-INATL-TX-FEE-IND
               PIC X(1).
            10 ADC-REPORT-PSEUDO-IND   PIC X(1).
            10 ADC-REPORT-PSEUDO-DATE  PIC X(10).
+           10 ADC-VIRTUAL-ISSUE-BRANCH
+              PIC S9(3)V USAGE COMP-3.
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 46      *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 47      *
       ******************************************************************
\ No newline at end of file
