@@ -0,0 +1,68 @@
+000100******************************************************************00010000
+000200*                                                                *00020000
+000300*     C I F U 0 2 1   B U L K   ( A R R A Y )   P A R M S        *00030000
+000400*                                                                *00040000
+000500******************************************************************00050000
+000600                                                                  00060000
+000700 01  CIFU021-BULK-PARAMETERS.                                     00070000
+000800     02  U021A-REQUEST-COUNT      PIC S9(4)          COMP.        00080000
+000900     02  U021A-RETURNED-COUNT     PIC S9(4)          COMP.        00090000
+000950     02  U021A-REQUEST-RETURN-CODE PIC X.                         00095000
+000960         88  U021A-REQUEST-GOOD           VALUE 'G'.               00096000
+000970         88  U021A-REQUEST-BAD            VALUE 'B'.               00097000
+001000     02  U021A-REQUEST-TAB OCCURS 500 TIMES.                      00100000
+001100         03  U021A-INPUT-PARAMETERS.                              00110000
+001200             04  U021A-BANK-NBR           PIC 9(3).                00120000
+001300             04  U021A-FILE-ID            PIC X(04).               00130000
+001400             04  U021A-FILE-KEY           PIC X(25).               00140000
+001500             04  U021A-DEMOGRAPHICS-IND   PIC X.                   00150000
+001600         03  U021A-CUSTOMER-PARAMETERS.                           00160000
+001700             04  U021A-RETURN-CODE        PIC X.                   00170000
+001800                 88  U021A-GOOD-RETURN           VALUE 'G'.        00180000
+001900                 88  U021A-BAD-RETURN            VALUE 'B'.        00190000
+002000             04  U021A-CUST-ID            PIC S9(9)     COMP-3.    00200000
+002100             04  U021A-CUST-TAX-ID        PIC S9(9)     COMP-3.    00210000
+002200             04  U021A-CUST-TAX-ID-CERT   PIC X.                   00220000
+002300             04  U021A-CUST-MAIL-CODE     PIC X.                   00230000
+002400             04  U021A-CUST-TYPE          PIC X.                   00240000
+002500             04  U021A-CUST-OFFICER       PIC S9(5)     COMP-3.    00250000
+002600             04  U021A-CUST-BRANCH        PIC S9(3)     COMP-3.    00260000
+002700             04  U021A-CUST-WITHHOLD-TAX  PIC X.                   00270000
+002800             04  U021A-CUST-OSB-IND       PIC X.                   00280000
+002900             04  U021A-CUST-NAME          PIC X(40).                00290000
+003000         03  U021A-INDIVIDUAL-PARAMETERS.                         00300000
+003100             04  U021A-CUSTI-BIRTH-DATE   PIC X(10).                00310000
+003200             04  U021A-CUSTI-SEX          PIC X.                   00320000
+003300             04  U021A-CUSTI-MARITAL-STAT PIC X.                   00330000
+003400             04  U021A-CUSTI-HOME-PHONE   PIC S9(11)    COMP-3.    00340000
+003500             04  U021A-CUSTI-BUS-PHONE    PIC S9(11)    COMP-3.    00350000
+003600             04  U021A-CUSTI-CURR-EMPLOY  PIC X(40).                00360000
+003700             04  U021A-CUSTI-PRIV-NOT-DT  PIC X(10).                00370000
+003800             04  U021A-CUSTI-SHARE-INFO   PIC 9.                   00380000
+003900             04  U021A-CUSTI-DT-OF-DEATH  PIC X(10).                00390000
+004000             04  U021A-CUSTI-QFD-SCORE    PIC 9(04).                00400000
+004100             04  U021A-CUSTI-CELL-PHONE   PIC S9(11)    COMP-3.    00410000
+004200         03  U021A-NON-INDIVIDUAL-PARAMETERS.                     00420000
+004300             04  U021A-CUSTN-TYPE         PIC 99.                  00430000
+004400             04  U021A-CUSTN-PRI-PHONE    PIC S9(11)    COMP-3.    00440000
+004500             04  U021A-CUSTN-SEC-PHONE    PIC S9(11)    COMP-3.    00450000
+004600             04  U021A-CUSTN-CELL-PHONE   PIC S9(11)    COMP-3.    00460000
+004700                                                                  00470000
+004800* PURPOSE - ARRAY VARIANT OF CIFU021-PARAMETERS.  THE CALLER      00480000
+004900*           LOADS U021A-REQUEST-COUNT AND ONE ENTRY OF            00490000
+005000*           U021A-INPUT-PARAMETERS PER LOOKUP, SETS               00500000
+005100*           CIFU021-PARAMETERS U021-FUNCTION TO 'B', AND CALLS    00510000
+005200*           'CIFU021' USING CIFU021-PARAMETERS                    00520000
+005300*           CIFU021-BULK-PARAMETERS.  CIFU021 FILLS IN THE        00530000
+005400*           CUSTOMER/INDIVIDUAL/NON-INDIVIDUAL PARAMETERS FOR     00540000
+005500*           EVERY REQUESTED ENTRY AND SETS U021A-RETURNED-COUNT.  00550000
+005600*                                                                 00560000
+005700*           MAXIMUM OF 500 ENTRIES PER CALL.  CALLERS WITH MORE   00570000
+005800*           THAN 500 KEYS MUST CHUNK THE REQUEST INTO MULTIPLE    00580000
+005900*           CALLS OF UP TO 500 ENTRIES EACH.                      00590000
+006000*                                                                 00600000
+006010* U021A-REQUEST-RETURN-CODE  G = REQUEST-COUNT WAS IN RANGE AND   00601000
+006020*           WAS PROCESSED.  B = REQUEST-COUNT WAS ZERO, NEGATIVE, 00602000
+006030*           OR OVER 500 -- U021A-RETURNED-COUNT IS LEFT AT ZERO   00603000
+006040*           AND THE TABLE IS NOT TOUCHED.                         00604000
+006050*                                                                 00605000
