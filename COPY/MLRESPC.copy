@@ -0,0 +1,32 @@
+      ******************************************************************
+      * DCLGEN TABLE(ML.RESPCACHE)                                     *
+      *        LIBRARY(LMFPROG.APPLDCL.U099027(MLRESPC))               *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE ML.RESPCACHE TABLE
+           ( RESPC-BANK-NBR                 DECIMAL(3, 0) NOT NULL,
+             RESPC-ACCT-NBR                 DECIMAL(10, 0) NOT NULL,
+             RESPC-CACHED-TS                TIMESTAMP NOT NULL,
+             RESPC-SOURCE-PROG              CHAR(8) NOT NULL,
+             RESPC-STATUS-CODE              CHAR(4) NOT NULL,
+             RESPC-STATUS-DESC              CHAR(80) NOT NULL,
+             RESPC-RESPONSE-DATA            CHAR(764) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE ML.RESPCACHE                       *
+      ******************************************************************
+       01  ML-RESPCACHE.
+           10  RESPC-BANK-NBR        PIC S9(3)V USAGE COMP-3.
+           10  RESPC-ACCT-NBR        PIC S9(10)V USAGE COMP-3.
+           10  RESPC-CACHED-TS-X.
+               15  RESPC-CACHED-TS       PIC X(26).
+           10  RESPC-SOURCE-PROG     PIC X(8).
+           10  RESPC-STATUS-CODE     PIC X(4).
+           10  RESPC-STATUS-DESC     PIC X(80).
+           10  RESPC-RESPONSE-DATA   PIC X(764).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      ******************************************************************
