@@ -17,6 +17,9 @@
 001400         03  CIFU521-SOURCE                PIC X(08).             00140009
 001500         03  CIFU521-TERMID                PIC X(08).             00150009
 001600         03  CIFU521-FUNCTION              PIC X(01).             00160009
+001610             88  CIFU521-FUNC-ADD                 VALUE 'A'.      00161018
+001620             88  CIFU521-FUNC-CHANGE              VALUE 'C'.      00162018
+001630             88  CIFU521-FUNC-DELETE              VALUE 'D'.      00163018
 001700         03  CIFU521-BANK-NBR              PIC 9(03)   COMP-3.    00170009
 001800         03  CIFU521-FILE-ID               PIC X(04).             00180009
 001900         03  CIFU521-FILE-KEY              PIC X(25).             00190009
