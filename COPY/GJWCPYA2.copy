@@ -65,6 +65,14 @@
       *    *************************************************************
            10 HOLD-REFERENCE-SOURCE
               PIC X(10).
+              88  HOLD-REF-SOURCE-WIRE         VALUE 'WIRE'.
+              88  HOLD-REF-SOURCE-ACH          VALUE 'ACH'.
+              88  HOLD-REF-SOURCE-MOBILE       VALUE 'MOBILE'.
+              88  HOLD-REF-SOURCE-TELLER       VALUE 'TELLER'.
+              88  HOLD-REF-SOURCE-ATM          VALUE 'ATM'.
+              88  HOLD-REF-SOURCE-VALID        VALUE 'WIRE' 'ACH'
+                                                     'MOBILE' 'TELLER'
+                                                     'ATM'.
       *    *************************************************************
            10 HOLD-REFERENCE-ID.
               49 HOLD-REFERENCE-ID-LEN
