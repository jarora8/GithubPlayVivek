@@ -0,0 +1,24 @@
+000100******************************************************************
+000110*           QUEUE A FAILED ML02003 WEBSERVICE CALL               *
+000120*                                                                *
+000130*             CALL 'MLU001' USING MLU001-PARAMETERS              *
+000140*                                                                *
+000150* CALLED BY ANY PROGRAM WHOSE CALL TO ML02003 (FISERV'S          *
+000160* GETACCOUNTINFO WEBSERVICE) COMES BACK WITH A NON-SUCCESS       *
+000170* ML02003-STATUS-CODE.  INSERTS ONE ROW INTO ML.DLQUEUE, KEYED   *
+000180* BY BANK/ACCOUNT, FOR THE MLB501 RETRY BATCH TO RE-DRIVE LATER. *
+000190* A BANK/ACCOUNT ALREADY QUEUED AND NOT YET EXHAUSTED IS LEFT    *
+000200* ALONE RATHER THAN DUPLICATED.                                 *
+000210******************************************************************
+000220 01  MLU001-PARAMETERS.
+000230     02  MLU001-INPUT-FIELDS.
+000240         03  MLU001-BANK-NBR        PIC S9(3)   COMP-3.
+000250         03  MLU001-ACCT-NBR        PIC S9(10)  COMP-3.
+000260         03  MLU001-SOURCE-PROG     PIC X(8).
+000270         03  MLU001-STATUS-CODE     PIC X(4).
+000280         03  MLU001-STATUS-DESC     PIC X(80).
+000290     02  MLU001-RETURN-FIELDS.
+000300         03  MLU001-ERRORCODE       PIC S9(9)   COMP.
+000310             88  MLU001-VALID               VALUE ZERO.
+000320             88  MLU001-INVALID             VALUE +9999.
+000330         03  MLU001-ERROR-TEXT      PIC X(80).
