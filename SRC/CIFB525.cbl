@@ -0,0 +1,231 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID.    CIFB525.                                          00020000
+000300 AUTHOR.        R MASCETTI.                                       00030000
+000400 INSTALLATION.  CIF SYSTEMS.                                      00040000
+000500 DATE-WRITTEN.  08/09/2026.                                       00050000
+000600 DATE-COMPILED.                                                   00060000
+000700*                                                                 00070000
+000800******************************************************************00080000
+000900*                                                                *00090000
+001000*   MODIFICATION HISTORY                                        * 00100000
+001100*   ----------------------------------------------------------- * 00110000
+001200*   DATE       INIT   DESCRIPTION                               * 00120000
+001300*   ---------- ----   ----------------------------------------- * 00130000
+001400*   08/09/2026 RM     ORIGINAL INSTALLATION.  DECEASED-CUSTOMER  *00140000
+001500*                      PROCESSING REPORT.  LISTS EVERY           *00150000
+001600*                      CIF.ACCOUNT TIED TO AN INDIVIDUAL          00160000
+001700*                      CUSTOMER WHOSE CUSTI-DT-OF-DEATH IS SET,   00170000
+001800*                      WITH AN OPTIONAL AUTO-HOLD OF THE          00180000
+001900*                      AFFECTED ACCOUNTS' ACCT-MAIL-CODE.         00190000
+002000*                                                                *00200000
+002100******************************************************************00210000
+002200 ENVIRONMENT DIVISION.                                            00220000
+002300 CONFIGURATION SECTION.                                           00230000
+002400 SOURCE-COMPUTER.  IBM-370.                                       00240000
+002500 OBJECT-COMPUTER.  IBM-370.                                       00250000
+002600 INPUT-OUTPUT SECTION.                                            00260000
+002700 FILE-CONTROL.                                                    00270000
+002800     SELECT RPT529-FILE ASSIGN TO RPT529                          00280000
+002900         ORGANIZATION IS LINE SEQUENTIAL.                         00290000
+003000 DATA DIVISION.                                                   00300000
+003100 FILE SECTION.                                                    00310000
+003200 FD  RPT529-FILE                                                  00320000
+003300     RECORDING MODE F.                                            00330000
+003400 01  RPT529-RECORD               PIC X(80).                       00340000
+003500*---------------------------------------------------------------- 00350000
+003600 WORKING-STORAGE SECTION.                                         00360000
+003700 01  WS-SWITCHES.                                                 00370000
+003800     05  WS-EOF-SW                PIC X       VALUE 'N'.          00380000
+003900         88  WS-EOF-YES                   VALUE 'Y'.              00390000
+004000     05  WS-XREF-EOF-SW           PIC X       VALUE 'N'.          00400000
+004100         88  WS-XREF-EOF-YES              VALUE 'Y'.              00410000
+004200 01  WS-WORK-FIELDS.                                              00420000
+004300     05  WS-CUST-ID               PIC S9(9)   COMP-3  VALUE ZERO. 00430000
+004400     05  WS-CUST-NAME             PIC X(40).                      00440000
+004500     05  WS-CUST-BANK-NBR         PIC S9(3)   COMP-3  VALUE ZERO. 00450000
+004600     05  WS-CUST-FILE-ID          PIC X(04).                      00460000
+004700     05  WS-CUST-FILE-KEY         PIC X(25).                      00470000
+004800     05  WS-DT-OF-DEATH           PIC X(10).                      00480000
+004900     05  WS-CUST-COUNT            PIC S9(7)   COMP  VALUE ZERO.   00490000
+005000     05  WS-ACCOUNT-COUNT         PIC S9(7)   COMP  VALUE ZERO.   00500000
+005100     05  WS-HOLD-COUNT            PIC S9(7)   COMP  VALUE ZERO.   00510000
+005200 01  WS-HEADING-1.                                                00520000
+005300     05  FILLER     PIC X(80) VALUE                               00530000
+005400       'CIFB525  DECEASED-CUSTOMER ACCOUNT PROCESSING'.           00540000
+005500 01  WS-HEADING-2.                                                00550000
+005600     05  FILLER     PIC X(80) VALUE                               00560000
+005700       'CUSTOMER-ID  CUSTOMER NAME              DATE OF DEATH'.   00570000
+005800 01  WS-CUST-LINE.                                                00580000
+005900     05  FILLER                   PIC X(01)   VALUE SPACE.        00590000
+006000     05  CL-CUST-ID               PIC Z(8)9.                      00600000
+006100     05  FILLER                   PIC X(02)   VALUE SPACE.        00610000
+006200     05  CL-CUST-NAME             PIC X(40).                      00620000
+006300     05  FILLER                   PIC X(02)   VALUE SPACE.        00630000
+006400     05  CL-DT-OF-DEATH           PIC X(10).                      00640000
+006500     05  FILLER                   PIC X(19)   VALUE SPACE.        00650000
+006600 01  WS-ACCT-LINE.                                                00660000
+006700     05  FILLER                   PIC X(15)   VALUE SPACE.        00670000
+006800     05  FILLER                   PIC X(9) VALUE '  ACCT - '.     00680000
+006900     05  AL-BANK-NBR              PIC 9(03).                      00690000
+007000     05  FILLER                   PIC X(02)   VALUE SPACE.        00700000
+007100     05  AL-FILE-ID               PIC X(04).                      00710000
+007200     05  FILLER                   PIC X(02)   VALUE SPACE.        00720000
+007300     05  AL-FILE-KEY              PIC X(25)   VALUE SPACE.        00730000
+007400     05  FILLER                   PIC X(02)   VALUE SPACE.        00740000
+007500     05  AL-HOLD-FLAG             PIC X(01)   VALUE SPACE.        00750000
+007600     05  FILLER                   PIC X(17)   VALUE SPACE.        00760000
+007700 01  WS-GRAND-TOTAL-LINE.                                         00770000
+007800     05  FILLER              PIC X(06) VALUE SPACE.               00780000
+007900     05  FILLER              PIC X(13) VALUE 'GRAND TOTAL -'.     00790000
+008000     05  XT-CUST-COUNT        PIC ZZZ,ZZ9.                        00800000
+008100     05  FILLER              PIC X(15) VALUE ' CUSTOMERS,'.       00810000
+008200     05  XT-ACCOUNT-COUNT     PIC ZZZ,ZZ9.                        00820000
+008300     05  FILLER              PIC X(11) VALUE ' ACCOUNTS,'.        00830000
+008400     05  XT-HOLD-COUNT        PIC ZZZ,ZZ9.                        00840000
+008500     05  FILLER              PIC X(06) VALUE ' HELD'.             00850000
+008600*---------------------------------------------------------------- 00860000
+008700     COPY CIFU521P.                                               00870000
+008800*---------------------------------------------------------------- 00880000
+008900 LINKAGE SECTION.                                                 00890000
+009000 01  CIFB525-PARM.                                                00900000
+009100     05  CIFB525-AUTO-HOLD         PIC X(01).                     00910000
+009200         88  CIFB525-HOLD-YES             VALUE 'Y'.              00920000
+009300*---------------------------------------------------------------- 00930000
+009400 PROCEDURE DIVISION USING CIFB525-PARM.                           00940000
+009500*                                                                 00950000
+009600 0000-MAINLINE.                                                   00960000
+009700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      00970000
+009800     PERFORM 2000-PROCESS-CUSTOMER THRU 2000-EXIT                 00980000
+009900         UNTIL WS-EOF-YES.                                        00990000
+010000     PERFORM 8000-FINALIZE THRU 8000-EXIT.                        01000000
+010100     GOBACK.                                                      01010000
+010200*---------------------------------------------------------------- 01020000
+010300 1000-INITIALIZE.                                                 01030000
+010400*    ANY INDIVIDUAL CUSTOMER WITH A CUSTI-DT-OF-DEATH ON FILE IS  01040000
+010500*    A DECEASED-CUSTOMER CANDIDATE.  EVERY ACCOUNT THAT CUSTOMER  01050000
+010600*    OWNS IS FOUND THROUGH CIF.CUSTXREF, THE SAME REVERSE         01060000
+010700*    CUSTOMER-TO-ACCOUNT JOIN CIFB522 ALREADY USES.               01070000
+010800     OPEN OUTPUT RPT529-FILE.                                     01080000
+010900     MOVE WS-HEADING-1 TO RPT529-RECORD.                          01090000
+011000     WRITE RPT529-RECORD.                                         01100000
+011100     MOVE WS-HEADING-2 TO RPT529-RECORD.                          01110000
+011200     WRITE RPT529-RECORD.                                         01120000
+011300     EXEC SQL                                                     01130000
+011400         DECLARE CSR525 CURSOR FOR                                01140000
+011500         SELECT CUST.CUST_ID, CUST.CUST_NAME,                     01150000
+011600                CUST.CUST_BANK_NBR, CUST.CUST_FILE_ID,            01160000
+011700                CUST.CUST_FILE_KEY, CI.CUSTI_DT_OF_DEATH          01170000
+011800           FROM CIF.CUSTOMER CUST                                 01180000
+011900           JOIN CIF.CUSTIND CI                                    01190000
+012000             ON CI.CUSTI_CUST_ID = CUST.CUST_ID                   01200000
+012100          WHERE CUST.CUST_TYPE = 'I'                              01210000
+012200            AND CI.CUSTI_DT_OF_DEATH > ' '                        01220000
+012300          ORDER BY CUST.CUST_ID                                   01230000
+012400     END-EXEC.                                                    01240000
+012500     EXEC SQL                                                     01250000
+012600         OPEN CSR525                                              01260000
+012700     END-EXEC.                                                    01270000
+012800     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                       01280000
+012900 1000-EXIT.                                                       01290000
+013000     EXIT.                                                        01300000
+013100*---------------------------------------------------------------- 01310000
+013200 2000-PROCESS-CUSTOMER.                                           01320000
+013300*    ONE DECEASED CUSTOMER.  LIST THE CUSTOMER, THEN EVERY        01330000
+013400*    ACCOUNT THAT CUSTOMER OWNS.                                  01340000
+013500     MOVE WS-CUST-ID       TO CL-CUST-ID.                         01350000
+013600     MOVE WS-CUST-NAME     TO CL-CUST-NAME.                       01360000
+013700     MOVE WS-DT-OF-DEATH   TO CL-DT-OF-DEATH.                     01370000
+013800     MOVE WS-CUST-LINE     TO RPT529-RECORD.                      01380000
+013900     WRITE RPT529-RECORD.                                         01390000
+014000     ADD 1 TO WS-CUST-COUNT.                                      01400000
+014100     PERFORM 3000-PROCESS-ACCOUNTS THRU 3000-EXIT.                01410000
+014200     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                       01420000
+014300 2000-EXIT.                                                       01430000
+014400     EXIT.                                                        01440000
+014500*---------------------------------------------------------------- 01450000
+014600 2100-FETCH-ROW.                                                  01460000
+014700     EXEC SQL                                                     01470000
+014800         FETCH CSR525                                             01480000
+014900          INTO :WS-CUST-ID, :WS-CUST-NAME,                        01490000
+015000               :WS-CUST-BANK-NBR, :WS-CUST-FILE-ID,               01500000
+015100               :WS-CUST-FILE-KEY, :WS-DT-OF-DEATH                 01510000
+015200     END-EXEC.                                                    01520000
+015300     IF  SQLCODE NOT = ZERO                                       01530000
+015400         SET WS-EOF-YES TO TRUE                                   01540000
+015500     END-IF.                                                      01550000
+015600 2100-EXIT.                                                       01560000
+015700     EXIT.                                                        01570000
+015800*---------------------------------------------------------------- 01580000
+015900 3000-PROCESS-ACCOUNTS.                                           01590000
+016000*    ANY CIF.CUSTXREF ROW ANCHORED ON THIS CUSTOMER WHOSE RELATED 01600000
+016100*    PARTY IS NOT ANOTHER CUSTOMER IS AN ACCOUNT THIS CUSTOMER    01610000
+016200*    OWNS -- THE SAME XREF SCOPING CIFB522 ALREADY USES.          01620000
+016300     MOVE 'N' TO WS-XREF-EOF-SW.                                  01630000
+016400     EXEC SQL                                                     01640000
+016500         DECLARE CSR525A CURSOR FOR                               01650000
+016600         SELECT RELATED_BANK_NBR, RELATED_FILE_ID,                01660000
+016700                RELATED_FILE_KEY                                  01670000
+016800           FROM CIF.CUSTXREF                                      01680000
+016900          WHERE BANK_NBR         = :WS-CUST-BANK-NBR              01690000
+017000            AND FILE_ID          = :WS-CUST-FILE-ID               01700000
+017100            AND FILE_KEY         = :WS-CUST-FILE-KEY              01710000
+017200            AND RELATED_FILE_ID <> 'CUST'                         01720000
+017300     END-EXEC.                                                    01730000
+017400     EXEC SQL OPEN CSR525A END-EXEC.                              01740000
+017500     PERFORM 3100-PROCESS-ACCOUNT THRU 3100-EXIT                  01750000
+017600         UNTIL WS-XREF-EOF-YES.                                   01760000
+017700     EXEC SQL CLOSE CSR525A END-EXEC.                             01770000
+017800 3000-EXIT.                                                       01780000
+017900     EXIT.                                                        01790000
+018000*---------------------------------------------------------------- 01800000
+018100 3100-PROCESS-ACCOUNT.                                            01810000
+018200     EXEC SQL                                                     01820000
+018300         FETCH CSR525A                                            01830000
+018400          INTO :AL-BANK-NBR, :AL-FILE-ID, :AL-FILE-KEY            01840000
+018500     END-EXEC.                                                    01850000
+018600     IF  SQLCODE NOT = ZERO                                       01860000
+018700         SET WS-XREF-EOF-YES TO TRUE                              01870000
+018800     ELSE                                                         01880000
+018900         MOVE SPACE TO AL-HOLD-FLAG                               01890000
+019000         IF  CIFB525-HOLD-YES                                     01900000
+019100             PERFORM 4000-APPLY-HOLD THRU 4000-EXIT               01910000
+019200         END-IF                                                   01920000
+019300         MOVE WS-ACCT-LINE TO RPT529-RECORD                       01930000
+019400         WRITE RPT529-RECORD                                      01940000
+019500         ADD 1 TO WS-ACCOUNT-COUNT                                01950000
+019600     END-IF.                                                      01960000
+019700 3100-EXIT.                                                       01970000
+019800     EXIT.                                                        01980000
+019900*---------------------------------------------------------------- 01990000
+020000 4000-APPLY-HOLD.                                                 02000000
+020100*    APPLY THE ESTATE-PROCESSING HOLD DIRECTLY TO CIF.ACCOUNT'S   02010000
+020200*    ACCT-MAIL-CODE.  ACCT-MAIL-CODE HAS NO CIFU-STYLE UTILITY    02020000
+020300*    MODULE OF ITS OWN, SO THE UPDATE FOLLOWS CIFB522'S PRACTICE  02030000
+020400*    OF UPDATING CIF TABLES DIRECTLY FROM A BATCH REPORT.         02040000
+020500     EXEC SQL                                                     02050000
+020600         UPDATE CIF.ACCOUNT                                       02060000
+020700            SET ACCT_MAIL_CODE = 'H'                              02070000
+020800          WHERE ACCT_BANK_NBR  = :AL-BANK-NBR                     02080000
+020900            AND ACCT_FILE_ID   = :AL-FILE-ID                      02090000
+021000            AND ACCT_KEY       = :AL-FILE-KEY                     02100000
+021100     END-EXEC.                                                    02110000
+021200     IF  SQLCODE = ZERO                                           02120000
+021300         MOVE 'H' TO AL-HOLD-FLAG                                 02130000
+021400         ADD 1 TO WS-HOLD-COUNT                                   02140000
+021500     END-IF.                                                      02150000
+021600 4000-EXIT.                                                       02160000
+021700     EXIT.                                                        02170000
+021800*---------------------------------------------------------------- 02180000
+021900 8000-FINALIZE.                                                   02190000
+022000     MOVE WS-CUST-COUNT       TO XT-CUST-COUNT.                   02200000
+022100     MOVE WS-ACCOUNT-COUNT    TO XT-ACCOUNT-COUNT.                02210000
+022200     MOVE WS-HOLD-COUNT       TO XT-HOLD-COUNT.                   02220000
+022300     MOVE WS-GRAND-TOTAL-LINE TO RPT529-RECORD.                   02230000
+022400     WRITE RPT529-RECORD.                                         02240000
+022500     EXEC SQL                                                     02250000
+022600         CLOSE CSR525                                             02260000
+022700     END-EXEC.                                                    02270000
+022800     CLOSE RPT529-FILE.                                           02280000
+022900 8000-EXIT.                                                       02290000
+023000     EXIT.                                                        02300000
+023100                                                                  02310000
