@@ -0,0 +1,297 @@
+000100 IDENTIFICATION DIVISION.                                                 
+000110 PROGRAM-ID.    FINQB501.                                                 
+000120 AUTHOR.        R MASCETTI.                                               
+000130 INSTALLATION.  FINQ SYSTEMS.                                             
+000140 DATE-WRITTEN.  08/08/2026.                                               
+000150 DATE-COMPILED.                                                           
+000160*                                                                         
+000170******************************************************************        
+000180*                                                                *        
+000190*   MODIFICATION HISTORY                                        *         
+000200*   ----------------------------------------------------------- *         
+000210*   DATE       INIT   DESCRIPTION                               *         
+000220*   ---------- ----   ----------------------------------------- *         
+000230*   08/08/2026 RM     ORIGINAL INSTALLATION.  REGULATION CC      *        
+000240*                      AGING REPORT ACROSS FINQ.HOLD AND         *        
+000250*                      FINQ.DEPOSIT, FLAGGING ANYTHING STILL     *        
+000260*                      RESTRICTED PAST ITS OWN RELEASE DATE.     *        
+000270*                                                                *        
+000280******************************************************************        
+000290 ENVIRONMENT DIVISION.                                                    
+000300 CONFIGURATION SECTION.                                                   
+000310 SOURCE-COMPUTER.  IBM-370.                                               
+000320 OBJECT-COMPUTER.  IBM-370.                                               
+000330 INPUT-OUTPUT SECTION.                                                    
+000340 FILE-CONTROL.                                                            
+000350     SELECT RPT509-FILE ASSIGN TO RPT509                                  
+000360         ORGANIZATION IS LINE SEQUENTIAL.                                 
+000370 DATA DIVISION.                                                           
+000380 FILE SECTION.                                                            
+000390 FD  RPT509-FILE                                                          
+000400     RECORDING MODE F.                                                    
+000410 01  RPT509-RECORD               PIC X(80).                               
+000420*----------------------------------------------------------------         
+000430 WORKING-STORAGE SECTION.                                                 
+000440 01  WS-SWITCHES.                                                         
+000450     05  WS-EOF-SW                PIC X       VALUE 'N'.                  
+000460         88  WS-EOF-YES                   VALUE 'Y'.                      
+000470 01  WS-WORK-FIELDS.                                                      
+000480     05  WS-TODAY-CHAR             PIC X(08).                             
+000490     05  WS-TODAY-YYYYMMDD         PIC 9(08).                             
+000500     05  WS-TODAY-PACKED           PIC S9(7)   COMP-3.                    
+000510     05  WS-FULL-DATE              PIC 9(08).                             
+000520     05  WS-DAYS-OUTSTANDING       PIC S9(5)   COMP-3.                    
+000530     05  WS-PREV-TYPE              PIC S9(3)   COMP-3  VALUE ZERO.        
+000540     05  WS-GROUP-COUNT            PIC S9(7)   COMP  VALUE ZERO.          
+000550     05  WS-GROUP-PAST-REL         PIC S9(7)   COMP  VALUE ZERO.          
+000560     05  WS-TOTAL-COUNT            PIC S9(7)   COMP  VALUE ZERO.          
+000570     05  WS-TOTAL-PAST-REL         PIC S9(7)   COMP  VALUE ZERO.          
+000580 01  WS-HEADING-1H.                                                       
+000590     05  FILLER     PIC X(80) VALUE                                       
+000600       'FINQB501  REG CC AGING -- FINQ.HOLD BY HOLD-TYPE'.                
+000610 01  WS-HEADING-2H.                                                       
+000620     05  FILLER     PIC X(80) VALUE                                       
+000630       'BANK  ACCT-NBR    TYPE DAYS-OUT AMOUNT        PAST-REL'.          
+000640 01  WS-HEADING-1D.                                                       
+000650     05  FILLER     PIC X(80) VALUE                                       
+000660       'FINQB501  REG CC AGING -- FINQ.DEPOSIT BY DEP-TYPE'.              
+000670 01  WS-HEADING-2D.                                                       
+000680     05  FILLER     PIC X(80) VALUE                                       
+000690       'BANK  ACCT-NBR    TYPE DAYS-OUT AVAILABLE     PAST-REL'.          
+000700 01  WS-DETAIL-LINE.                                                      
+000710     05  FILLER                   PIC X(01)   VALUE SPACE.                
+000720     05  DL-BANK-NBR              PIC 9(03).                              
+000730     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000740     05  DL-ACCT-NBR              PIC X(09).                              
+000750     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000760     05  DL-TYPE                  PIC ZZ9.                                
+000770     05  FILLER                   PIC X(01)   VALUE SPACE.                
+000780     05  DL-DAYS-OUT              PIC ZZ,ZZ9.                             
+000790     05  FILLER                   PIC X(01)   VALUE SPACE.                
+000800     05  DL-AMOUNT                PIC ZZZ,ZZZ,ZZ9.99.                     
+000810     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000820     05  DL-PAST-REL-FLAG         PIC X(01).                              
+000830     05  FILLER                   PIC X(16)   VALUE SPACE.                
+000840 01  WS-GROUP-TOTAL-LINE.                                                 
+000850     05  FILLER              PIC X(06) VALUE SPACE.                       
+000860     05  FILLER              PIC X(13) VALUE 'TYPE TOTAL - '.             
+000870     05  GT-COUNT             PIC ZZZ,ZZ9.                                
+000880     05  FILLER              PIC X(09) VALUE ' ITEMS, '.                  
+000890     05  GT-PAST-REL           PIC ZZZ,ZZ9.                               
+000900     05  FILLER              PIC X(17) VALUE ' PAST RELEASE'.             
+000910     05  FILLER              PIC X(15) VALUE SPACE.                       
+000920 01  WS-GRAND-TOTAL-LINE.                                                 
+000930     05  FILLER              PIC X(06) VALUE SPACE.                       
+000940     05  FILLER              PIC X(14) VALUE 'GRAND TOTAL - '.            
+000950     05  XT-COUNT             PIC ZZZ,ZZ9.                                
+000960     05  FILLER              PIC X(09) VALUE ' ITEMS, '.                  
+000970     05  XT-PAST-REL           PIC ZZZ,ZZ9.                               
+000980     05  FILLER              PIC X(17) VALUE ' PAST RELEASE'.             
+000990     05  FILLER              PIC X(14) VALUE SPACE.                       
+001000*----------------------------------------------------------------         
+001010     COPY GJWCPYA2.                                                       
+001020     COPY GJWCPYA1.                                                       
+001030*----------------------------------------------------------------         
+001040 PROCEDURE DIVISION.                                                      
+001050*                                                                         
+001060 0000-MAINLINE.                                                           
+001070     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                              
+001080     PERFORM 2000-PROCESS-HOLDS THRU 2000-EXIT.                           
+001090     PERFORM 3000-PROCESS-DEPOSITS THRU 3000-EXIT.                        
+001100     PERFORM 9000-FINALIZE THRU 9000-EXIT.                                
+001110     GOBACK.                                                              
+001120*----------------------------------------------------------------         
+001130 1000-INITIALIZE.                                                         
+001140*    TODAY'S DATE IS NEEDED TWICE -- ONCE AS A PACKED CYYMMDD             
+001150*    VALUE TO COMPARE DIRECTLY AGAINST THE RELEASE-DATE COLUMNS           
+001160*    (ORDERING IS PRESERVED UNDER THAT ENCODING), AND ONCE AS A           
+001170*    TRUE YYYYMMDD VALUE SO FUNCTION INTEGER-OF-DATE CAN TURN             
+001180*    BOTH DATES INTO A DAY COUNT FOR THE DAYS-OUTSTANDING CALC --         
+001190*    CALENDAR ARITHMETIC ACROSS MONTH/YEAR BOUNDARIES IS NOT              
+001200*    SOMETHING A PLAIN SUBTRACT CAN GET RIGHT.                            
+001210     OPEN OUTPUT RPT509-FILE.                                             
+001220     MOVE FUNCTION CURRENT-DATE TO WS-TODAY-CHAR.                         
+001230     MOVE WS-TODAY-CHAR(1:8) TO WS-TODAY-YYYYMMDD.                        
+001240     COMPUTE WS-TODAY-PACKED =                                            
+001250             WS-TODAY-YYYYMMDD - 19000000.                                
+001260 1000-EXIT.                                                               
+001270     EXIT.                                                                
+001280*----------------------------------------------------------------         
+001290 2000-PROCESS-HOLDS.                                                      
+001300*    SECTION ONE OF THE REPORT -- FINQ.HOLD AGED BY HOLD-TYPE.            
+001310     MOVE WS-HEADING-1H TO RPT509-RECORD.                                 
+001320     WRITE RPT509-RECORD.                                                 
+001330     MOVE WS-HEADING-2H TO RPT509-RECORD.                                 
+001340     WRITE RPT509-RECORD.                                                 
+001350     MOVE ZERO TO WS-PREV-TYPE WS-GROUP-COUNT WS-GROUP-PAST-REL.          
+001360     EXEC SQL                                                             
+001370         DECLARE CSR509 CURSOR FOR                                        
+001380         SELECT HOLD_BANK_NBR, HOLD_ACCT_NBR, HOLD_TYPE,                  
+001390                HOLD_PLACE_DATE, HOLD_RELEASE_DATE, HOLD_AMOUNT           
+001400           FROM FINQ.HOLD                                                 
+001410          ORDER BY HOLD_TYPE                                              
+001420     END-EXEC.                                                            
+001430     EXEC SQL                                                             
+001440         OPEN CSR509                                                      
+001450     END-EXEC.                                                            
+001460     PERFORM 2100-FETCH-HOLD THRU 2100-EXIT.                              
+001470     IF  NOT WS-EOF-YES                                                   
+001480         MOVE HOLD-TYPE TO WS-PREV-TYPE                                   
+001490     END-IF.                                                              
+001500     PERFORM 2200-PROCESS-HOLD-ROW THRU 2200-EXIT                         
+001510         UNTIL WS-EOF-YES.                                                
+001520     PERFORM 2300-WRITE-HOLD-GROUP-TOTAL THRU 2300-EXIT.                  
+001530     EXEC SQL                                                             
+001540         CLOSE CSR509                                                     
+001550     END-EXEC.                                                            
+001560 2000-EXIT.                                                               
+001570     EXIT.                                                                
+001580*----------------------------------------------------------------         
+001590 2100-FETCH-HOLD.                                                         
+001600     EXEC SQL                                                             
+001610         FETCH CSR509                                                     
+001620          INTO :HOLD-BANK-NBR, :HOLD-ACCT-NBR, :HOLD-TYPE,                
+001630               :HOLD-PLACE-DATE, :HOLD-RELEASE-DATE, :HOLD-AMOUNT         
+001640     END-EXEC.                                                            
+001650     IF  SQLCODE NOT = ZERO                                               
+001660         SET WS-EOF-YES TO TRUE                                           
+001670     END-IF.                                                              
+001680 2100-EXIT.                                                               
+001690     EXIT.                                                                
+001700*----------------------------------------------------------------         
+001710 2200-PROCESS-HOLD-ROW.                                                   
+001720     IF  HOLD-TYPE NOT = WS-PREV-TYPE                                     
+001730         PERFORM 2300-WRITE-HOLD-GROUP-TOTAL THRU 2300-EXIT               
+001740         MOVE HOLD-TYPE TO WS-PREV-TYPE                                   
+001750     END-IF.                                                              
+001760     COMPUTE WS-FULL-DATE = HOLD-PLACE-DATE + 19000000.                   
+001770     COMPUTE WS-DAYS-OUTSTANDING =                                        
+001780             FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD)                  
+001790             - FUNCTION INTEGER-OF-DATE(WS-FULL-DATE).                    
+001800     MOVE HOLD-BANK-NBR  TO DL-BANK-NBR.                                  
+001810     MOVE HOLD-ACCT-NBR  TO DL-ACCT-NBR.                                  
+001820     MOVE HOLD-TYPE      TO DL-TYPE.                                      
+001830     MOVE WS-DAYS-OUTSTANDING TO DL-DAYS-OUT.                             
+001840     MOVE HOLD-AMOUNT    TO DL-AMOUNT.                                    
+001850     IF  HOLD-RELEASE-DATE < WS-TODAY-PACKED                              
+001860         MOVE 'Y' TO DL-PAST-REL-FLAG                                     
+001870         ADD 1 TO WS-GROUP-PAST-REL                                       
+001880         ADD 1 TO WS-TOTAL-PAST-REL                                       
+001890     ELSE                                                                 
+001900         MOVE 'N' TO DL-PAST-REL-FLAG                                     
+001910     END-IF.                                                              
+001920     MOVE WS-DETAIL-LINE TO RPT509-RECORD.                                
+001930     WRITE RPT509-RECORD.                                                 
+001940     ADD 1 TO WS-GROUP-COUNT.                                             
+001950     ADD 1 TO WS-TOTAL-COUNT.                                             
+001960     PERFORM 2100-FETCH-HOLD THRU 2100-EXIT.                              
+001970 2200-EXIT.                                                               
+001980     EXIT.                                                                
+001990*----------------------------------------------------------------         
+002000 2300-WRITE-HOLD-GROUP-TOTAL.                                             
+002010     IF  WS-GROUP-COUNT > ZERO                                            
+002020         MOVE WS-GROUP-COUNT      TO GT-COUNT                             
+002030         MOVE WS-GROUP-PAST-REL   TO GT-PAST-REL                          
+002040         MOVE WS-GROUP-TOTAL-LINE TO RPT509-RECORD                        
+002050         WRITE RPT509-RECORD                                              
+002060     END-IF.                                                              
+002070     MOVE ZERO TO WS-GROUP-COUNT.                                         
+002080     MOVE ZERO TO WS-GROUP-PAST-REL.                                      
+002090 2300-EXIT.                                                               
+002100     EXIT.                                                                
+002110*----------------------------------------------------------------         
+002120 3000-PROCESS-DEPOSITS.                                                   
+002130*    SECTION TWO OF THE REPORT -- FINQ.DEPOSIT AGED BY DEP-TYPE.          
+002140     SET WS-EOF-SW TO SPACE.                                              
+002150     MOVE 'N' TO WS-EOF-SW.                                               
+002160     MOVE WS-HEADING-1D TO RPT509-RECORD.                                 
+002170     WRITE RPT509-RECORD.                                                 
+002180     MOVE WS-HEADING-2D TO RPT509-RECORD.                                 
+002190     WRITE RPT509-RECORD.                                                 
+002200     MOVE ZERO TO WS-PREV-TYPE WS-GROUP-COUNT WS-GROUP-PAST-REL.          
+002210     EXEC SQL                                                             
+002220         DECLARE CSR510 CURSOR FOR                                        
+002230         SELECT DEP_BANK_NBR, DEP_ACCT_NBR, DEP_TYPE,                     
+002240                DEP_PLACE_DATE, DEP_RELEASE_DATE,                         
+002250                DEP_AMOUNT_AVAIL                                          
+002260           FROM FINQ.DEPOSIT                                              
+002270          ORDER BY DEP_TYPE                                               
+002280     END-EXEC.                                                            
+002290     EXEC SQL                                                             
+002300         OPEN CSR510                                                      
+002310     END-EXEC.                                                            
+002320     PERFORM 3100-FETCH-DEPOSIT THRU 3100-EXIT.                           
+002330     IF  NOT WS-EOF-YES                                                   
+002340         MOVE DEP-TYPE TO WS-PREV-TYPE                                    
+002350     END-IF.                                                              
+002360     PERFORM 3200-PROCESS-DEP-ROW THRU 3200-EXIT                          
+002370         UNTIL WS-EOF-YES.                                                
+002380     PERFORM 3300-WRITE-DEP-GROUP-TOTAL THRU 3300-EXIT.                   
+002390     EXEC SQL                                                             
+002400         CLOSE CSR510                                                     
+002410     END-EXEC.                                                            
+002420 3000-EXIT.                                                               
+002430     EXIT.                                                                
+002440*----------------------------------------------------------------         
+002450 3100-FETCH-DEPOSIT.                                                      
+002460     EXEC SQL                                                             
+002470         FETCH CSR510                                                     
+002480          INTO :DEP-BANK-NBR, :DEP-ACCT-NBR, :DEP-TYPE,                   
+002490               :DEP-PLACE-DATE, :DEP-RELEASE-DATE,                        
+002500               :DEP-AMOUNT-AVAIL                                          
+002510     END-EXEC.                                                            
+002520     IF  SQLCODE NOT = ZERO                                               
+002530         SET WS-EOF-YES TO TRUE                                           
+002540     END-IF.                                                              
+002550 3100-EXIT.                                                               
+002560     EXIT.                                                                
+002570*----------------------------------------------------------------         
+002580 3200-PROCESS-DEP-ROW.                                                    
+002590     IF  DEP-TYPE NOT = WS-PREV-TYPE                                      
+002600         PERFORM 3300-WRITE-DEP-GROUP-TOTAL THRU 3300-EXIT                
+002610         MOVE DEP-TYPE TO WS-PREV-TYPE                                    
+002620     END-IF.                                                              
+002630     COMPUTE WS-FULL-DATE = DEP-PLACE-DATE + 19000000.                    
+002640     COMPUTE WS-DAYS-OUTSTANDING =                                        
+002650             FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD)                  
+002660             - FUNCTION INTEGER-OF-DATE(WS-FULL-DATE).                    
+002670     MOVE DEP-BANK-NBR   TO DL-BANK-NBR.                                  
+002680     MOVE DEP-ACCT-NBR   TO DL-ACCT-NBR.                                  
+002690     MOVE DEP-TYPE       TO DL-TYPE.                                      
+002700     MOVE WS-DAYS-OUTSTANDING TO DL-DAYS-OUT.                             
+002710     MOVE DEP-AMOUNT-AVAIL TO DL-AMOUNT.                                  
+002720     IF  DEP-RELEASE-DATE < WS-TODAY-PACKED                               
+002730         MOVE 'Y' TO DL-PAST-REL-FLAG                                     
+002740         ADD 1 TO WS-GROUP-PAST-REL                                       
+002750         ADD 1 TO WS-TOTAL-PAST-REL                                       
+002760     ELSE                                                                 
+002770         MOVE 'N' TO DL-PAST-REL-FLAG                                     
+002780     END-IF.                                                              
+002790     MOVE WS-DETAIL-LINE TO RPT509-RECORD.                                
+002800     WRITE RPT509-RECORD.                                                 
+002810     ADD 1 TO WS-GROUP-COUNT.                                             
+002820     ADD 1 TO WS-TOTAL-COUNT.                                             
+002830     PERFORM 3100-FETCH-DEPOSIT THRU 3100-EXIT.                           
+002840 3200-EXIT.                                                               
+002850     EXIT.                                                                
+002860*----------------------------------------------------------------         
+002870 3300-WRITE-DEP-GROUP-TOTAL.                                              
+002880     IF  WS-GROUP-COUNT > ZERO                                            
+002890         MOVE WS-GROUP-COUNT      TO GT-COUNT                             
+002900         MOVE WS-GROUP-PAST-REL   TO GT-PAST-REL                          
+002910         MOVE WS-GROUP-TOTAL-LINE TO RPT509-RECORD                        
+002920         WRITE RPT509-RECORD                                              
+002930     END-IF.                                                              
+002940     MOVE ZERO TO WS-GROUP-COUNT.                                         
+002950     MOVE ZERO TO WS-GROUP-PAST-REL.                                      
+002960 3300-EXIT.                                                               
+002970     EXIT.                                                                
+002980*----------------------------------------------------------------         
+002990 9000-FINALIZE.                                                           
+003000     MOVE WS-TOTAL-COUNT      TO XT-COUNT.                                
+003010     MOVE WS-TOTAL-PAST-REL   TO XT-PAST-REL.                             
+003020     MOVE WS-GRAND-TOTAL-LINE TO RPT509-RECORD.                           
+003030     WRITE RPT509-RECORD.                                                 
+003040     CLOSE RPT509-FILE.                                                   
+003050 9000-EXIT.                                                               
+003060     EXIT.                                                                
