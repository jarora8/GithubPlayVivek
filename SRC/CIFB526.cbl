@@ -0,0 +1,191 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID.    CIFB526.                                          00020000
+000300 AUTHOR.        R MASCETTI.                                       00030000
+000400 INSTALLATION.  CIF SYSTEMS.                                      00040000
+000500 DATE-WRITTEN.  08/09/2026.                                       00050000
+000600 DATE-COMPILED.                                                   00060000
+000700*                                                                 00070000
+000800******************************************************************00080000
+000900*                                                                *00090000
+001000*   MODIFICATION HISTORY                                        * 00100000
+001100*   ----------------------------------------------------------- * 00110000
+001200*   DATE       INIT   DESCRIPTION                               * 00120000
+001300*   ---------- ----   ----------------------------------------- * 00130000
+001400*   08/09/2026 RM     ORIGINAL INSTALLATION.  QFD SCORE          *00140000
+001500*                      DISTRIBUTION REPORT.  BUCKETS INDIVIDUAL  *00150000
+001600*                      CUSTOMERS BY CUSTI-QFD-SCORE RANGE, WITH  *00160000
+001700*                      A COUNT BY OFFICER AND BRANCH WITHIN      *00170000
+001800*                      EACH RANGE.                               *00180000
+001900*                                                                *00190000
+002000******************************************************************00200000
+002100 ENVIRONMENT DIVISION.                                            00210000
+002200 CONFIGURATION SECTION.                                           00220000
+002300 SOURCE-COMPUTER.  IBM-370.                                       00230000
+002400 OBJECT-COMPUTER.  IBM-370.                                       00240000
+002500 INPUT-OUTPUT SECTION.                                            00250000
+002600 FILE-CONTROL.                                                    00260000
+002700     SELECT RPT530-FILE ASSIGN TO RPT530                          00270000
+002800         ORGANIZATION IS LINE SEQUENTIAL.                         00280000
+002900 DATA DIVISION.                                                   00290000
+003000 FILE SECTION.                                                    00300000
+003100 FD  RPT530-FILE                                                  00310000
+003200     RECORDING MODE F.                                            00320000
+003300 01  RPT530-RECORD               PIC X(80).                       00330000
+003400*---------------------------------------------------------------- 00340000
+003500 WORKING-STORAGE SECTION.                                         00350000
+003600 01  WS-SWITCHES.                                                 00360000
+003700     05  WS-EOF-SW                PIC X       VALUE 'N'.          00370000
+003800         88  WS-EOF-YES                   VALUE 'Y'.              00380000
+003900 01  WS-WORK-FIELDS.                                              00390000
+004000     05  WS-SCORE-RANGE           PIC X(07).                      00400000
+004100     05  WS-OFFICER               PIC S9(5)   COMP-3.             00410000
+004200     05  WS-BRANCH                PIC S9(3)   COMP-3.             00420000
+004300     05  WS-ROW-COUNT             PIC S9(7)   COMP.               00430000
+004400     05  WS-PREV-SCORE-RANGE      PIC X(07)      VALUE SPACE.     00440000
+004500     05  WS-GROUP-COUNT           PIC S9(7)   COMP  VALUE ZERO.   00450000
+004600     05  WS-TOTAL-COUNT           PIC S9(7)   COMP  VALUE ZERO.   00460000
+004700 01  WS-HEADING-1.                                                00470000
+004800     05  FILLER     PIC X(80) VALUE                               00480000
+004900       'CIFB526  QFD SCORE DISTRIBUTION BY RANGE/OFFICER/BRANCH'. 00490000
+005000 01  WS-HEADING-2.                                                00500000
+005100     05  FILLER     PIC X(80) VALUE                               00510000
+005200       'SCORE RANGE  OFFICER  BRANCH    CUSTOMER COUNT'.          00520000
+005300 01  WS-DETAIL-LINE.                                              00530000
+005400     05  FILLER                   PIC X(03)   VALUE SPACE.        00540000
+005500     05  DL-SCORE-RANGE           PIC X(07).                      00550000
+005600     05  FILLER                   PIC X(03)   VALUE SPACE.        00560000
+005700     05  DL-OFFICER               PIC Z(4)9.                      00570000
+005800     05  FILLER                   PIC X(03)   VALUE SPACE.        00580000
+005900     05  DL-BRANCH                PIC Z(2)9.                      00590000
+006000     05  FILLER                   PIC X(04)   VALUE SPACE.        00600000
+006100     05  DL-ROW-COUNT             PIC ZZZ,ZZ9.                    00610000
+006200     05  FILLER                   PIC X(35)   VALUE SPACE.        00620000
+006300 01  WS-GROUP-TOTAL-LINE.                                         00630000
+006400     05  FILLER              PIC X(01) VALUE SPACE.               00640000
+006500     05  FILLER              PIC X(13) VALUE 'RANGE TOTAL -'.     00650000
+006600     05  GT-SCORE-RANGE       PIC X(07).                          00660000
+006700     05  FILLER              PIC X(02) VALUE SPACE.               00670000
+006800     05  GT-COUNT             PIC ZZZ,ZZ9.                        00680000
+006900     05  FILLER              PIC X(01) VALUE SPACE.               00690000
+007000     05  FILLER              PIC X(10) VALUE ' CUSTOMERS'.        00700000
+007100     05  FILLER              PIC X(37) VALUE SPACE.               00710000
+007200 01  WS-GRAND-TOTAL-LINE.                                         00720000
+007300     05  FILLER              PIC X(06) VALUE SPACE.               00730000
+007400     05  FILLER              PIC X(13) VALUE 'GRAND TOTAL -'.     00740000
+007500     05  XT-COUNT             PIC ZZZ,ZZ9.                        00750000
+007600     05  FILLER              PIC X(10) VALUE ' CUSTOMERS'.        00760000
+007700     05  FILLER              PIC X(43) VALUE SPACE.               00770000
+007800*---------------------------------------------------------------- 00780000
+007900 PROCEDURE DIVISION.                                              00790000
+008000*                                                                 00800000
+008100 0000-MAINLINE.                                                   00810000
+008200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      00820000
+008300     PERFORM 2000-PROCESS-ROW THRU 2000-EXIT                      00830000
+008400         UNTIL WS-EOF-YES.                                        00840000
+008500     PERFORM 8000-FINALIZE THRU 8000-EXIT.                        00850000
+008600     GOBACK.                                                      00860000
+008700*---------------------------------------------------------------- 00870000
+008800 1000-INITIALIZE.                                                 00880000
+008900*    EACH ROW COMING BACK IS ALREADY A RANGE/OFFICER/BRANCH       00890000
+009000*    SUBTOTAL -- THE GROUP BY DOES THE COUNTING SO NO INDIVIDUAL  00900000
+009100*    CUSTOMER ROWS EVER HAVE TO BE FETCHED ONE AT A TIME.         00910000
+009200     OPEN OUTPUT RPT530-FILE.                                     00920000
+009300     MOVE WS-HEADING-1 TO RPT530-RECORD.                          00930000
+009400     WRITE RPT530-RECORD.                                         00940000
+009500     MOVE WS-HEADING-2 TO RPT530-RECORD.                          00950000
+009600     WRITE RPT530-RECORD.                                         00960000
+009700     EXEC SQL                                                     00970000
+009800         DECLARE CSR530 CURSOR FOR                                00980000
+009900         SELECT CASE WHEN CI.CUSTI_QFD_SCORE < 200 THEN '000-199' 00990000
+010000                     WHEN CI.CUSTI_QFD_SCORE < 400 THEN '200-399' 01000000
+010100                     WHEN CI.CUSTI_QFD_SCORE < 600 THEN '400-599' 01010000
+010200                     WHEN CI.CUSTI_QFD_SCORE < 800 THEN '600-799' 01020000
+010300                     WHEN CI.CUSTI_QFD_SCORE < 1000 THEN '800-999'01030000
+010400                     ELSE '1000-UP' END,                          01040000
+010500                CUST.CUST_OFFICER, CUST.CUST_BRANCH, COUNT(*)     01050000
+010600           FROM CIF.CUSTOMER CUST                                 01060000
+010700           JOIN CIF.CUSTIND CI                                    01070000
+010800             ON CI.CUSTI_CUST_ID = CUST.CUST_ID                   01080000
+010900          WHERE CUST.CUST_TYPE = 'I'                              01090000
+011000          GROUP BY CASE WHEN CI.CUSTI_QFD_SCORE < 200 THEN        01100000
+011100                             '000-199'                            01110000
+011200                        WHEN CI.CUSTI_QFD_SCORE < 400 THEN        01120000
+011300                             '200-399'                            01130000
+011400                        WHEN CI.CUSTI_QFD_SCORE < 600 THEN        01140000
+011500                             '400-599'                            01150000
+011600                        WHEN CI.CUSTI_QFD_SCORE < 800 THEN        01160000
+011700                             '600-799'                            01170000
+011800                        WHEN CI.CUSTI_QFD_SCORE < 1000 THEN       01180000
+011900                             '800-999'                            01190000
+012000                        ELSE '1000-UP' END,                       01200000
+012100                   CUST.CUST_OFFICER, CUST.CUST_BRANCH            01210000
+012200          ORDER BY 1, CUST.CUST_OFFICER, CUST.CUST_BRANCH         01220000
+012300     END-EXEC.                                                    01230000
+012400     EXEC SQL                                                     01240000
+012500         OPEN CSR530                                              01250000
+012600     END-EXEC.                                                    01260000
+012700     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                       01270000
+012800     IF  NOT WS-EOF-YES                                           01280000
+012900         MOVE WS-SCORE-RANGE TO WS-PREV-SCORE-RANGE               01290000
+013000     END-IF.                                                      01300000
+013100 1000-EXIT.                                                       01310000
+013200     EXIT.                                                        01320000
+013300*---------------------------------------------------------------- 01330000
+013400 2000-PROCESS-ROW.                                                01340000
+013500*    A CHANGE IN SCORE RANGE ROLLS THE PRIOR RANGE'S TOTAL BEFORE 01350000
+013600*    THE NEW RANGE STARTS.                                        01360000
+013700     IF  WS-SCORE-RANGE NOT = WS-PREV-SCORE-RANGE                 01370000
+013800         PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT            01380000
+013900         MOVE WS-SCORE-RANGE TO WS-PREV-SCORE-RANGE               01390000
+014000     END-IF.                                                      01400000
+014100     PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT.                    01410000
+014200     ADD WS-ROW-COUNT TO WS-GROUP-COUNT.                          01420000
+014300     ADD WS-ROW-COUNT TO WS-TOTAL-COUNT.                          01430000
+014400     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                       01440000
+014500 2000-EXIT.                                                       01450000
+014600     EXIT.                                                        01460000
+014700*---------------------------------------------------------------- 01470000
+014800 2100-FETCH-ROW.                                                  01480000
+014900     EXEC SQL                                                     01490000
+015000         FETCH CSR530                                             01500000
+015100          INTO :WS-SCORE-RANGE, :WS-OFFICER, :WS-BRANCH,          01510000
+015200               :WS-ROW-COUNT                                      01520000
+015300     END-EXEC.                                                    01530000
+015400     IF  SQLCODE NOT = ZERO                                       01540000
+015500         SET WS-EOF-YES TO TRUE                                   01550000
+015600     END-IF.                                                      01560000
+015700 2100-EXIT.                                                       01570000
+015800     EXIT.                                                        01580000
+015900*---------------------------------------------------------------- 01590000
+016000 3000-WRITE-GROUP-TOTAL.                                          01600000
+016100     IF  WS-GROUP-COUNT NOT = ZERO                                01610000
+016200         MOVE WS-PREV-SCORE-RANGE TO GT-SCORE-RANGE               01620000
+016300         MOVE WS-GROUP-COUNT      TO GT-COUNT                     01630000
+016400         MOVE WS-GROUP-TOTAL-LINE TO RPT530-RECORD                01640000
+016500         WRITE RPT530-RECORD                                      01650000
+016600     END-IF.                                                      01660000
+016700     MOVE ZERO TO WS-GROUP-COUNT.                                 01670000
+016800 3000-EXIT.                                                       01680000
+016900     EXIT.                                                        01690000
+017000*---------------------------------------------------------------- 01700000
+017100 4000-WRITE-DETAIL.                                               01710000
+017200     MOVE WS-SCORE-RANGE      TO DL-SCORE-RANGE.                  01720000
+017300     MOVE WS-OFFICER          TO DL-OFFICER.                      01730000
+017400     MOVE WS-BRANCH           TO DL-BRANCH.                       01740000
+017500     MOVE WS-ROW-COUNT        TO DL-ROW-COUNT.                    01750000
+017600     MOVE WS-DETAIL-LINE      TO RPT530-RECORD.                   01760000
+017700     WRITE RPT530-RECORD.                                         01770000
+017800 4000-EXIT.                                                       01780000
+017900     EXIT.                                                        01790000
+018000*---------------------------------------------------------------- 01800000
+018100 8000-FINALIZE.                                                   01810000
+018200     PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT.               01820000
+018300     MOVE WS-TOTAL-COUNT TO XT-COUNT.                             01830000
+018400     MOVE WS-GRAND-TOTAL-LINE TO RPT530-RECORD.                   01840000
+018500     WRITE RPT530-RECORD.                                         01850000
+018600     EXEC SQL                                                     01860000
+018700         CLOSE CSR530                                             01870000
+018800     END-EXEC.                                                    01880000
+018900     CLOSE RPT530-FILE.                                           01890000
+019000 8000-EXIT.                                                       01900000
+019100     EXIT.                                                        01910000
