@@ -0,0 +1,179 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID.    CIFB010.                                          00020000
+000300 AUTHOR.        R MASCETTI.                                       00030000
+000400 INSTALLATION.  CIF SYSTEMS.                                      00040000
+000500 DATE-WRITTEN.  08/08/2026.                                       00050000
+000600 DATE-COMPILED.                                                   00060000
+000700*                                                                 00070000
+000800******************************************************************00080000
+000900*                                                                *00090000
+001000*   MODIFICATION HISTORY                                        * 00100000
+001100*   ----------------------------------------------------------- * 00110000
+001200*   DATE       INIT   DESCRIPTION                               * 00120000
+001300*   ---------- ----   ----------------------------------------- * 00130000
+001400*   08/08/2026 RM     ORIGINAL INSTALLATION.  MONTHLY DORMANCY   *00140000
+001500*                      CANDIDATE REPORT OFF CIF.ACCOUNT'S        *00150000
+001600*                      ACCT-PROG-MAINT-DT, BROKEN OUT BY         *00160000
+001700*                      ACCT-MAIL-CODE.                           *00170000
+001800*                                                                *00180000
+001900******************************************************************00190000
+002000 ENVIRONMENT DIVISION.                                            00200000
+002100 CONFIGURATION SECTION.                                           00210000
+002200 SOURCE-COMPUTER.  IBM-370.                                       00220000
+002300 OBJECT-COMPUTER.  IBM-370.                                       00230000
+002400 INPUT-OUTPUT SECTION.                                            00240000
+002500 FILE-CONTROL.                                                    00250000
+002600     SELECT RPT010-FILE ASSIGN TO RPT010                          00260000
+002700         ORGANIZATION IS LINE SEQUENTIAL.                         00270000
+002800 DATA DIVISION.                                                   00280000
+002900 FILE SECTION.                                                    00290000
+003000 FD  RPT010-FILE                                                  00300000
+003100     RECORDING MODE F.                                            00310000
+003200 01  RPT010-RECORD               PIC X(80).                       00320000
+003300*---------------------------------------------------------------- 00330000
+003400 WORKING-STORAGE SECTION.                                         00340000
+003500 01  WS-SWITCHES.                                                 00350000
+003600     05  WS-EOF-SW                PIC X       VALUE 'N'.          00360000
+003700         88  WS-EOF-YES                   VALUE 'Y'.              00370000
+003800 01  WS-WORK-FIELDS.                                              00380000
+003900     05  WS-PREV-MAIL-CODE        PIC X(01)      VALUE SPACE.     00390000
+004000     05  WS-CUTOFF-DATE           PIC X(10).                      00400000
+004100     05  WS-GROUP-COUNT           PIC S9(7)   COMP  VALUE ZERO.   00410000
+004200     05  WS-TOTAL-COUNT           PIC S9(7)   COMP  VALUE ZERO.   00420000
+004300 01  WS-HEADING-1.                                                00430000
+004400     05  FILLER  PIC X(80) VALUE                                  00440000
+004500       'CIFB010  MONTHLY DORMANCY CANDIDATES BY ACCT-MAIL-CODE'.  00450000
+004600 01  WS-HEADING-2.                                                00460000
+004700     05  FILLER       PIC X(80) VALUE                             00470000
+004800       'MAIL  BANK  FILE-ID  FILE-KEY           LAST MAINTENANCE'.00480000
+004900 01  WS-DETAIL-LINE.                                              00490000
+005000     05  FILLER                   PIC X(01)   VALUE SPACE.        00500000
+005100     05  DL-MAIL-CODE             PIC X(01).                      00510000
+005200     05  FILLER                   PIC X(02)   VALUE SPACE.        00520000
+005300     05  DL-BANK-NBR              PIC 9(03).                      00530000
+005400     05  FILLER                   PIC X(02)   VALUE SPACE.        00540000
+005500     05  DL-FILE-ID               PIC X(04).                      00550000
+005600     05  FILLER                   PIC X(02)   VALUE SPACE.        00560000
+005700     05  DL-FILE-KEY              PIC X(25).                      00570000
+005800     05  FILLER                   PIC X(02)   VALUE SPACE.        00580000
+005900     05  DL-MAINT-DATE            PIC X(10).                      00590000
+006000     05  FILLER                   PIC X(28)   VALUE SPACE.        00600000
+006100 01  WS-GROUP-TOTAL-LINE.                                         00610000
+006200     05  FILLER              PIC X(06) VALUE SPACE.               00620000
+006300     05  FILLER              PIC X(12) VALUE 'MAIL TOTAL -'.      00630000
+006400     05  GT-COUNT             PIC ZZZ,ZZ9.                        00640000
+006500     05  FILLER              PIC X(10) VALUE ' ACCOUNTS'.         00650000
+006600     05  FILLER              PIC X(41) VALUE SPACE.               00660000
+006700 01  WS-GRAND-TOTAL-LINE.                                         00670000
+006800     05  FILLER              PIC X(06) VALUE SPACE.               00680000
+006900     05  FILLER              PIC X(13) VALUE 'GRAND TOTAL -'.     00690000
+007000     05  XT-COUNT             PIC ZZZ,ZZ9.                        00700000
+007100     05  FILLER              PIC X(10) VALUE ' ACCOUNTS'.         00710000
+007200     05  FILLER              PIC X(40) VALUE SPACE.               00720000
+007300*---------------------------------------------------------------- 00730000
+007400     COPY CIFU010P.                                               00740000
+007500*---------------------------------------------------------------- 00750000
+007600 LINKAGE SECTION.                                                 00760000
+007700 01  CIFB010-PARM.                                                00770000
+007800     05  CIFB010-THRESHOLD-DAYS    PIC 9(05).                     00780000
+007900*---------------------------------------------------------------- 00790000
+008000 PROCEDURE DIVISION USING CIFB010-PARM.                           00800000
+008100*                                                                 00810000
+008200 0000-MAINLINE.                                                   00820000
+008300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      00830000
+008400     PERFORM 2000-PROCESS-DORMANT THRU 2000-EXIT                  00840000
+008500         UNTIL WS-EOF-YES.                                        00850000
+008600     PERFORM 8000-FINALIZE THRU 8000-EXIT.                        00860000
+008700     GOBACK.                                                      00870000
+008800*---------------------------------------------------------------- 00880000
+008900 1000-INITIALIZE.                                                 00890000
+009000*    THE CUTOFF DATE IS CURRENT DATE MINUS THE CALLER'S           00900000
+009100*    THRESHOLD.  ACCOUNTS LAST MAINTAINED BEFORE THAT DATE ARE    00910000
+009200*    DORMANCY CANDIDATES.                                         00920000
+009300     OPEN OUTPUT RPT010-FILE.                                     00930000
+009400     MOVE WS-HEADING-1 TO RPT010-RECORD.                          00940000
+009500     WRITE RPT010-RECORD.                                         00950000
+009600     MOVE WS-HEADING-2 TO RPT010-RECORD.                          00960000
+009700     WRITE RPT010-RECORD.                                         00970000
+009800     EXEC SQL                                                     00980000
+009900         SET :WS-CUTOFF-DATE =                                    00990000
+010000             CURRENT DATE - :CIFB010-THRESHOLD-DAYS DAYS          01000000
+010100     END-EXEC.                                                    01010000
+010200     EXEC SQL                                                     01020000
+010300         DECLARE CSR010 CURSOR FOR                                01030000
+010400         SELECT ACCT_BANK_NBR, ACCT_FILE_ID, ACCT_KEY,            01040000
+010500                ACCT_MAIL_CODE, ACCT_PROG_MAINT_DT                01050000
+010600           FROM CIF.ACCOUNT                                       01060000
+010700          WHERE ACCT_STATUS = 'O'                                 01070000
+010800            AND ACCT_PROG_MAINT_DT < :WS-CUTOFF-DATE              01080000
+010900          ORDER BY ACCT_MAIL_CODE                                 01090000
+011000     END-EXEC.                                                    01100000
+011100     EXEC SQL                                                     01110000
+011200         OPEN CSR010                                              01120000
+011300     END-EXEC.                                                    01130000
+011400     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                       01140000
+011500     IF  NOT WS-EOF-YES                                           01150000
+011600         MOVE ACCT-MAIL-CODE TO WS-PREV-MAIL-CODE                 01160000
+011700     END-IF.                                                      01170000
+011800 1000-EXIT.                                                       01180000
+011900     EXIT.                                                        01190000
+012000*---------------------------------------------------------------- 01200000
+012100 2000-PROCESS-DORMANT.                                            01210000
+012200*    ONE DORMANCY-CANDIDATE ACCOUNT.  A CHANGE IN ACCT-MAIL-CODE  01220000
+012300*    ROLLS THE PRIOR GROUP'S TOTAL BEFORE THE NEW GROUP STARTS.   01230000
+012400     IF  ACCT-MAIL-CODE NOT = WS-PREV-MAIL-CODE                   01240000
+012500         PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT            01250000
+012600         MOVE ACCT-MAIL-CODE TO WS-PREV-MAIL-CODE                 01260000
+012700     END-IF.                                                      01270000
+012800     PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT.                    01280000
+012900     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                       01290000
+013000 2000-EXIT.                                                       01300000
+013100     EXIT.                                                        01310000
+013200*---------------------------------------------------------------- 01320000
+013300 2100-FETCH-ROW.                                                  01330000
+013400     EXEC SQL                                                     01340000
+013500         FETCH CSR010                                             01350000
+013600          INTO :ACCT-BANK-NBR, :ACCT-FILE-ID, :ACCT-KEY,          01360000
+013700               :ACCT-MAIL-CODE, :ACCT-PROG-MAINT-DT               01370000
+013800     END-EXEC.                                                    01380000
+013900     IF  SQLCODE NOT = ZERO                                       01390000
+014000         SET WS-EOF-YES TO TRUE                                   01400000
+014100     END-IF.                                                      01410000
+014200 2100-EXIT.                                                       01420000
+014300     EXIT.                                                        01430000
+014400*---------------------------------------------------------------- 01440000
+014500 3000-WRITE-GROUP-TOTAL.                                          01450000
+014600     IF  WS-GROUP-COUNT > ZERO                                    01460000
+014700         MOVE WS-GROUP-COUNT TO GT-COUNT                          01470000
+014800         MOVE WS-GROUP-TOTAL-LINE TO RPT010-RECORD                01480000
+014900         WRITE RPT010-RECORD                                      01490000
+015000     END-IF.                                                      01500000
+015100     MOVE ZERO TO WS-GROUP-COUNT.                                 01510000
+015200 3000-EXIT.                                                       01520000
+015300     EXIT.                                                        01530000
+015400*---------------------------------------------------------------- 01540000
+015500 4000-WRITE-DETAIL.                                               01550000
+015600     MOVE ACCT-MAIL-CODE     TO DL-MAIL-CODE.                     01560000
+015700     MOVE ACCT-BANK-NBR      TO DL-BANK-NBR.                      01570000
+015800     MOVE ACCT-FILE-ID       TO DL-FILE-ID.                       01580000
+015900     MOVE ACCT-KEY           TO DL-FILE-KEY.                      01590000
+016000     MOVE ACCT-PROG-MAINT-DT TO DL-MAINT-DATE.                    01600000
+016100     MOVE WS-DETAIL-LINE     TO RPT010-RECORD.                    01610000
+016200     WRITE RPT010-RECORD.                                         01620000
+016300     ADD 1 TO WS-GROUP-COUNT.                                     01630000
+016400     ADD 1 TO WS-TOTAL-COUNT.                                     01640000
+016500 4000-EXIT.                                                       01650000
+016600     EXIT.                                                        01660000
+016700*---------------------------------------------------------------- 01670000
+016800 8000-FINALIZE.                                                   01680000
+016900     PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT.               01690000
+017000     MOVE WS-TOTAL-COUNT TO XT-COUNT.                             01700000
+017100     MOVE WS-GRAND-TOTAL-LINE TO RPT010-RECORD.                   01710000
+017200     WRITE RPT010-RECORD.                                         01720000
+017300     EXEC SQL                                                     01730000
+017400         CLOSE CSR010                                             01740000
+017500     END-EXEC.                                                    01750000
+017600     CLOSE RPT010-FILE.                                           01760000
+017700 8000-EXIT.                                                       01770000
+017800     EXIT.                                                        01780000
+017900                                                                  01790000
