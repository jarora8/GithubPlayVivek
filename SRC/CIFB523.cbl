@@ -0,0 +1,173 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID.    CIFB523.                                          00020000
+000300 AUTHOR.        R MASCETTI.                                       00030000
+000400 INSTALLATION.  CIF SYSTEMS.                                      00040000
+000500 DATE-WRITTEN.  08/09/2026.                                       00050000
+000600 DATE-COMPILED.                                                   00060000
+000700*                                                                 00070000
+000800******************************************************************00080000
+000900*                                                                *00090000
+001000*   MODIFICATION HISTORY                                        * 00100000
+001100*   ----------------------------------------------------------- * 00110000
+001200*   DATE       INIT   DESCRIPTION                               * 00120000
+001300*   ---------- ----   ----------------------------------------- * 00130000
+001400*   08/09/2026 RM     ORIGINAL INSTALLATION.  SCAN OF            *00140000
+001500*                      CIF.ACCTRMX FOR REMARKS CARRYING A        *00150000
+001600*                      REGULATORY-HOLD ACCTR-CODE (OFAC REVIEW,  *00160000
+001700*                      LITIGATION HOLD, BANKRUPTCY HOLD,         *00170000
+001800*                      SUBPOENA HOLD), REPORTED BY ACCTR-CODE.   *00180000
+001900*                                                                *00190000
+002000******************************************************************00200000
+002100 ENVIRONMENT DIVISION.                                            00210000
+002200 CONFIGURATION SECTION.                                           00220000
+002300 SOURCE-COMPUTER.  IBM-370.                                       00230000
+002400 OBJECT-COMPUTER.  IBM-370.                                       00240000
+002500 INPUT-OUTPUT SECTION.                                            00250000
+002600 FILE-CONTROL.                                                    00260000
+002700     SELECT RPT526-FILE ASSIGN TO RPT526                          00270000
+002800         ORGANIZATION IS LINE SEQUENTIAL.                         00280000
+002900 DATA DIVISION.                                                   00290000
+003000 FILE SECTION.                                                    00300000
+003100 FD  RPT526-FILE                                                  00310000
+003200     RECORDING MODE F.                                            00320000
+003300 01  RPT526-RECORD               PIC X(80).                       00330000
+003400*---------------------------------------------------------------- 00340000
+003500 WORKING-STORAGE SECTION.                                         00350000
+003600 01  WS-SWITCHES.                                                 00360000
+003700     05  WS-EOF-SW                PIC X       VALUE 'N'.          00370000
+003800         88  WS-EOF-YES                   VALUE 'Y'.              00380000
+003900 01  WS-WORK-FIELDS.                                              00390000
+004000     05  WS-PREV-CODE             PIC 9(03)      VALUE ZERO.      00400000
+004100     05  WS-GROUP-COUNT           PIC S9(7)   COMP  VALUE ZERO.   00410000
+004200     05  WS-TOTAL-COUNT           PIC S9(7)   COMP  VALUE ZERO.   00420000
+004300 01  WS-HEADING-1.                                                00430000
+004400     05  FILLER     PIC X(80) VALUE                               00440000
+004500       'CIFB523  CIF.ACCTRMX REGULATORY-HOLD SUMMARY BY CODE'.    00450000
+004600 01  WS-HEADING-2.                                                00460000
+004700     05  FILLER     PIC X(80) VALUE                               00470000
+004800       'CODE  BANK  FILE-ID  FILE-KEY        PLACED      EXPIRES'.00480000
+004900 01  WS-DETAIL-LINE.                                              00490000
+005000     05  FILLER                   PIC X(01)   VALUE SPACE.        00500000
+005100     05  DL-CODE                  PIC 9(03).                      00510000
+005200     05  FILLER                   PIC X(02)   VALUE SPACE.        00520000
+005300     05  DL-BANK-NBR              PIC 9(03).                      00530000
+005400     05  FILLER                   PIC X(02)   VALUE SPACE.        00540000
+005500     05  DL-FILE-ID               PIC X(04).                      00550000
+005600     05  FILLER                   PIC X(02)   VALUE SPACE.        00560000
+005700     05  DL-FILE-KEY              PIC X(25).                      00570000
+005800     05  FILLER                   PIC X(02)   VALUE SPACE.        00580000
+005900     05  DL-DATE-PLACED           PIC X(10).                      00590000
+006000     05  FILLER                   PIC X(02)   VALUE SPACE.        00600000
+006100     05  DL-EXPIRATION            PIC X(10).                      00610000
+006200     05  FILLER                   PIC X(17)   VALUE SPACE.        00620000
+006300 01  WS-GROUP-TOTAL-LINE.                                         00630000
+006400     05  FILLER              PIC X(06) VALUE SPACE.               00640000
+006500     05  FILLER              PIC X(12) VALUE 'CODE TOTAL -'.      00650000
+006600     05  GT-COUNT             PIC ZZZ,ZZ9.                        00660000
+006700     05  FILLER              PIC X(08) VALUE ' ON HOLD'.          00670000
+006800     05  FILLER              PIC X(47) VALUE SPACE.               00680000
+006900 01  WS-GRAND-TOTAL-LINE.                                         00690000
+007000     05  FILLER              PIC X(06) VALUE SPACE.               00700000
+007100     05  FILLER              PIC X(13) VALUE 'GRAND TOTAL -'.     00710000
+007200     05  XT-COUNT             PIC ZZZ,ZZ9.                        00720000
+007300     05  FILLER              PIC X(08) VALUE ' ON HOLD'.          00730000
+007400     05  FILLER              PIC X(46) VALUE SPACE.               00740000
+007500*---------------------------------------------------------------- 00750000
+007600     COPY CIFU021P.                                               00760000
+007700*---------------------------------------------------------------- 00770000
+007800 PROCEDURE DIVISION.                                              00780000
+007900*                                                                 00790000
+008000 0000-MAINLINE.                                                   00800000
+008100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      00810000
+008200     PERFORM 2000-PROCESS-HOLD THRU 2000-EXIT                     00820000
+008300         UNTIL WS-EOF-YES.                                        00830000
+008400     PERFORM 8000-FINALIZE THRU 8000-EXIT.                        00840000
+008500     GOBACK.                                                      00850000
+008600*---------------------------------------------------------------- 00860000
+008700 1000-INITIALIZE.                                                 00870000
+008800     OPEN OUTPUT RPT526-FILE.                                     00880000
+008900     MOVE WS-HEADING-1 TO RPT526-RECORD.                          00890000
+009000     WRITE RPT526-RECORD.                                         00900000
+009100     MOVE WS-HEADING-2 TO RPT526-RECORD.                          00910000
+009200     WRITE RPT526-RECORD.                                         00920000
+009300     EXEC SQL                                                     00930000
+009400         DECLARE CSR523 CURSOR FOR                                00940000
+009500         SELECT ACCTR_BANK_NBR, ACCTR_FILE_ID, ACCTR_KEY,         00950000
+009600                ACCTR_TYPE, ACCTR_REMARKS_ID, ACCTR_DATE_PLACED,  00960000
+009700                ACCTR_EXPIRATION, ACCTR_CODE                      00970000
+009800           FROM CIF.ACCTRMX                                       00980000
+009900          WHERE ACCTR_CODE IN (101, 102, 103, 104)                00990000
+010000          ORDER BY ACCTR_CODE                                     01000000
+010100     END-EXEC.                                                    01010000
+010200     EXEC SQL                                                     01020000
+010300         OPEN CSR523                                              01030000
+010400     END-EXEC.                                                    01040000
+010500     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                       01050000
+010600     IF  NOT WS-EOF-YES                                           01060000
+010700         MOVE ACCTR-CODE TO WS-PREV-CODE                          01070000
+010800     END-IF.                                                      01080000
+010900 1000-EXIT.                                                       01090000
+011000     EXIT.                                                        01100000
+011100*---------------------------------------------------------------- 01110000
+011200 2000-PROCESS-HOLD.                                               01120000
+011300*    ONE REGULATORY-HOLD CIF.ACCTRMX ROW.  A CHANGE IN ACCTR-CODE 01130000
+011400*    ROLLS THE PRIOR GROUP'S TOTAL BEFORE THE NEW GROUP STARTS.   01140000
+011500     IF  ACCTR-CODE NOT = WS-PREV-CODE                            01150000
+011600         PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT            01160000
+011700         MOVE ACCTR-CODE TO WS-PREV-CODE                          01170000
+011800     END-IF.                                                      01180000
+011900     PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT.                    01190000
+012000     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                       01200000
+012100 2000-EXIT.                                                       01210000
+012200     EXIT.                                                        01220000
+012300*---------------------------------------------------------------- 01230000
+012400 2100-FETCH-ROW.                                                  01240000
+012500     EXEC SQL                                                     01250000
+012600         FETCH CSR523                                             01260000
+012700          INTO :ACCTR-BANK-NBR, :ACCTR-FILE-ID, :ACCTR-KEY,       01270000
+012800               :ACCTR-TYPE, :ACCTR-REMARKS-ID,                    01280000
+012900               :ACCTR-DATE-PLACED, :ACCTR-EXPIRATION,             01290000
+013000               :ACCTR-CODE                                        01300000
+013100     END-EXEC.                                                    01310000
+013200     IF  SQLCODE NOT = ZERO                                       01320000
+013300         SET WS-EOF-YES TO TRUE                                   01330000
+013400     END-IF.                                                      01340000
+013500 2100-EXIT.                                                       01350000
+013600     EXIT.                                                        01360000
+013700*---------------------------------------------------------------- 01370000
+013800 3000-WRITE-GROUP-TOTAL.                                          01380000
+013900     IF  WS-GROUP-COUNT > ZERO                                    01390000
+014000         MOVE WS-GROUP-COUNT      TO GT-COUNT                     01400000
+014100         MOVE WS-GROUP-TOTAL-LINE TO RPT526-RECORD                01410000
+014200         WRITE RPT526-RECORD                                      01420000
+014300     END-IF.                                                      01430000
+014400     MOVE ZERO TO WS-GROUP-COUNT.                                 01440000
+014500 3000-EXIT.                                                       01450000
+014600     EXIT.                                                        01460000
+014700*---------------------------------------------------------------- 01470000
+014800 4000-WRITE-DETAIL.                                               01480000
+014900     MOVE ACCTR-CODE          TO DL-CODE.                         01490000
+015000     MOVE ACCTR-BANK-NBR      TO DL-BANK-NBR.                     01500000
+015100     MOVE ACCTR-FILE-ID       TO DL-FILE-ID.                      01510000
+015200     MOVE ACCTR-KEY           TO DL-FILE-KEY.                     01520000
+015300     MOVE ACCTR-DATE-PLACED   TO DL-DATE-PLACED.                  01530000
+015400     MOVE ACCTR-EXPIRATION    TO DL-EXPIRATION.                   01540000
+015500     MOVE WS-DETAIL-LINE      TO RPT526-RECORD.                   01550000
+015600     WRITE RPT526-RECORD.                                         01560000
+015700     ADD 1 TO WS-GROUP-COUNT.                                     01570000
+015800     ADD 1 TO WS-TOTAL-COUNT.                                     01580000
+015900 4000-EXIT.                                                       01590000
+016000     EXIT.                                                        01600000
+016100*---------------------------------------------------------------- 01610000
+016200 8000-FINALIZE.                                                   01620000
+016300     PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT.               01630000
+016400     MOVE WS-TOTAL-COUNT      TO XT-COUNT.                        01640000
+016500     MOVE WS-GRAND-TOTAL-LINE TO RPT526-RECORD.                   01650000
+016600     WRITE RPT526-RECORD.                                         01660000
+016700     EXEC SQL                                                     01670000
+016800         CLOSE CSR523                                             01680000
+016900     END-EXEC.                                                    01690000
+017000     CLOSE RPT526-FILE.                                           01700000
+017100 8000-EXIT.                                                       01710000
+017200     EXIT.                                                        01720000
+017300                                                                  01730000
