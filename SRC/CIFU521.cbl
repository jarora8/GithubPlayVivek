@@ -0,0 +1,260 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID.    CIFU521.                                          00020000
+000300 AUTHOR.        R MASCETTI.                                       00030000
+000400 INSTALLATION.  CIF SYSTEMS.                                      00040000
+000500 DATE-WRITTEN.  08/08/2026.                                       00050000
+000600 DATE-COMPILED.                                                   00060000
+000700*                                                                 00070000
+000800******************************************************************00080000
+000900*                                                                *00090000
+001000*   MODIFICATION HISTORY                                        * 00100000
+001100*   ----------------------------------------------------------- * 00110000
+001200*   DATE       INIT   DESCRIPTION                               * 00120000
+001300*   ---------- ----   ----------------------------------------- * 00130000
+001400*   08/08/2026 RM     ORIGINAL INSTALLATION.  ADD/CHANGE/DELETE  *00140000
+001500*                      CIF.ACCTRMX ROWS AND LOG EVERY CHANGE TO  *00150000
+001600*                      CIF.ACCTRMX_HIST SO WE CAN ANSWER WHO     *00160000
+001700*                      CHANGED A REMARK AND WHAT IT SAID BEFORE. *00170000
+001710*   08/09/2026 RM     ADDED A REFERENTIAL CHECK AGAINST         * 00171019
+001720*                      CIF.ACCTRMX_XREF BEFORE A DELETE SO A     *00172019
+001730*                      REMARK STILL IN USE ELSEWHERE (STATEMENT  *00173019
+001740*                      GENERATION, AA-FILEREC EXTRACTS, EDOC050) *00174019
+001750*                      IS REJECTED INSTEAD OF REMOVED.           *00175019
+001751*   08/09/2026 RM     SET CIFU521-ERRORCODE/-ERROR-TEXT ON       *00175120
+001752*                      EVERY SQLCODE FAILURE BRANCH -- A         *00175220
+001753*                      FAILED INSERT/SELECT/UPDATE/DELETE        *00175320
+001754*                      WAS LEAVING THE CALLER'S ERRORCODE        *00175420
+001755*                      AT ZERO, WHICH READ AS SUCCESS.           *00175520
+001756*   08/09/2026 RM     5000-LOG-HISTORY USED THE ACCTRMX_HIST_SEQ *00175620
+001757*                      NEXTVAL SELECT'S RESULT WITHOUT CHECKING  *00175720
+001758*                      SQLCODE FIRST -- A FAILED NEXTVAL IS NOW  *00175820
+001759*                      CAUGHT BEFORE IT REACHES THE INSERT.      *00175920
+001800*                                                                *00180000
+001900******************************************************************00190000
+002000 ENVIRONMENT DIVISION.                                            00200000
+002100 CONFIGURATION SECTION.                                           00210000
+002200 SOURCE-COMPUTER.  IBM-370.                                       00220000
+002300 OBJECT-COMPUTER.  IBM-370.                                       00230000
+002400 DATA DIVISION.                                                   00240000
+002500 WORKING-STORAGE SECTION.                                         00250000
+002600 01  WS-SWITCHES.                                                 00260000
+002700     05  WS-MAINT-SW             PIC X       VALUE 'G'.           00270000
+002800         88  WS-MAINT-GOOD               VALUE 'G'.               00280000
+002900         88  WS-MAINT-BAD                VALUE 'B'.               00290000
+003000 01  WS-PRIOR-VALUES.                                             00300000
+003100     05  WS-PRIOR-CODE            PIC 9(03)   COMP-3.             00310000
+003200     05  WS-PRIOR-EXPIRATION      PIC X(10).                      00320000
+003300     05  WS-PRIOR-REMARKS         PIC X(4000).                    00330000
+003400 01  WS-NEXT-SEQ                 PIC S9(9)   COMP.                00340000
+003410 01  WS-XREF-COUNT               PIC S9(9)   COMP.                00341019
+003420     COPY CIFRMXX.                                                00342019
+003500*---------------------------------------------------------------- 00350000
+003600 LINKAGE SECTION.                                                 00360000
+003700 COPY CIFXREFK.                                                   00370000
+003800*---------------------------------------------------------------- 00380000
+003900 PROCEDURE DIVISION USING CIFU521-PARAMETERS.                     00390000
+004000*                                                                 00400000
+004100 0000-MAINLINE.                                                   00410000
+004200     EVALUATE TRUE                                                00420000
+004300         WHEN CIFU521-FUNC-ADD                                    00430000
+004400             PERFORM 2000-DO-ADD THRU 2000-EXIT                   00440000
+004500         WHEN CIFU521-FUNC-CHANGE                                 00450000
+004600             PERFORM 3000-DO-CHANGE THRU 3000-EXIT                00460000
+004700         WHEN CIFU521-FUNC-DELETE                                 00470000
+004800             PERFORM 4000-DO-DELETE THRU 4000-EXIT                00480000
+004900         WHEN OTHER                                               00490000
+005000             MOVE +8 TO CIFU521-ERRORCODE                         00500000
+005100             MOVE 'INVALID CIFU521-FUNCTION' TO CIFU521-ERROR-TEXT00510000
+005200     END-EVALUATE.                                                00520000
+005300     GOBACK.                                                      00530000
+005400*---------------------------------------------------------------- 00540000
+005500 2000-DO-ADD.                                                     00550000
+005600*    INSERT THE NEW ROW, THEN LOG THE ADD TO CIF.ACCTRMX_HIST.    00560000
+005700*    THERE IS NO PRIOR VALUE ON AN ADD, SO THE HISTORY ROW'S      00570000
+005800*    PRIOR FIELDS ARE WRITTEN AS ZERO/BLANK.                      00580000
+005900     MOVE ZERO  TO WS-PRIOR-CODE.                                 00590000
+006000     MOVE SPACE TO WS-PRIOR-EXPIRATION.                           00600000
+006100     MOVE SPACE TO WS-PRIOR-REMARKS.                              00610000
+006200     EXEC SQL                                                     00620000
+006300         INSERT INTO CIF.ACCTRMX                                  00630000
+006400                (ACCTR_BANK_NBR, ACCTR_FILE_ID, ACCTR_KEY,        00640000
+006500                 ACCTR_TYPE, ACCTR_REMARKS_ID, ACCTR_DATE_PLACED, 00650000
+006600                 ACCTR_EXPIRATION, ACCTR_CODE, ACCTR_REMARKS)     00660000
+006700         VALUES (:CIFU521-BANK-NBR, :CIFU521-FILE-ID,             00670000
+006800                 :CIFU521-FILE-KEY, :CIFU521-TYPE,                00680000
+006900                 :CIFU521-REMARKS-ID, CURRENT DATE,               00690000
+007000                 :CIFU521-EXPIRATION, :CIFU521-CODE,              00700000
+007100                 :CIFU521-COMMENT1)                               00710000
+007200     END-EXEC.                                                    00720000
+007300     IF  SQLCODE NOT = ZERO                                       00730000
+007400         SET WS-MAINT-BAD TO TRUE                                 00740000
+007410         MOVE +9999 TO CIFU521-ERRORCODE                          00741020
+007420         MOVE 'UNABLE TO INSERT CIF.ACCTRMX ROW'                  00742020
+007430             TO CIFU521-ERROR-TEXT                                00743020
+007500         GO TO 2000-EXIT                                          00750000
+007600     END-IF.                                                      00760000
+007700     PERFORM 5000-LOG-HISTORY THRU 5000-EXIT.                     00770000
+007800 2000-EXIT.                                                       00780000
+007900     EXIT.                                                        00790000
+008000*---------------------------------------------------------------- 00800000
+008100 3000-DO-CHANGE.                                                  00810000
+008200*    FETCH THE ROW'S CURRENT CODE/EXPIRATION/REMARKS BEFORE       00820000
+008300*    CHANGING IT SO THE HISTORY ROW CAN CARRY THE PRIOR VALUE.    00830000
+008400     EXEC SQL                                                     00840000
+008500         SELECT ACCTR_CODE, ACCTR_EXPIRATION, ACCTR_REMARKS       00850000
+008600           INTO :WS-PRIOR-CODE, :WS-PRIOR-EXPIRATION,             00860000
+008700                :WS-PRIOR-REMARKS                                 00870000
+008800           FROM CIF.ACCTRMX                                       00880000
+008900          WHERE ACCTR_BANK_NBR   = :CIFU521-BANK-NBR              00890000
+009000            AND ACCTR_FILE_ID    = :CIFU521-FILE-ID               00900000
+009100            AND ACCTR_KEY        = :CIFU521-FILE-KEY              00910000
+009200            AND ACCTR_REMARKS_ID = :CIFU521-REMARKS-ID            00920000
+009300     END-EXEC.                                                    00930000
+009400     IF  SQLCODE NOT = ZERO                                       00940000
+009500         SET WS-MAINT-BAD TO TRUE                                 00950000
+009510         MOVE +9999 TO CIFU521-ERRORCODE                          00951020
+009520         MOVE 'UNABLE TO SELECT PRIOR CIF.ACCTRMX ROW'            00952020
+009530             TO CIFU521-ERROR-TEXT                                00953020
+009600         GO TO 3000-EXIT                                          00960000
+009700     END-IF.                                                      00970000
+009800     EXEC SQL                                                     00980000
+009900         UPDATE CIF.ACCTRMX                                       00990000
+010000            SET ACCTR_EXPIRATION = :CIFU521-EXPIRATION,           01000000
+010100                ACCTR_CODE       = :CIFU521-CODE,                 01010000
+010200                ACCTR_REMARKS    = :CIFU521-COMMENT1              01020000
+010300          WHERE ACCTR_BANK_NBR   = :CIFU521-BANK-NBR              01030000
+010400            AND ACCTR_FILE_ID    = :CIFU521-FILE-ID               01040000
+010500            AND ACCTR_KEY        = :CIFU521-FILE-KEY              01050000
+010600            AND ACCTR_REMARKS_ID = :CIFU521-REMARKS-ID            01060000
+010700     END-EXEC.                                                    01070000
+010800     IF  SQLCODE NOT = ZERO                                       01080000
+010900         SET WS-MAINT-BAD TO TRUE                                 01090000
+010910         MOVE +9999 TO CIFU521-ERRORCODE                          01091020
+010920         MOVE 'UNABLE TO UPDATE CIF.ACCTRMX ROW'                  01092020
+010930             TO CIFU521-ERROR-TEXT                                01093020
+011000         GO TO 3000-EXIT                                          01100000
+011100     END-IF.                                                      01110000
+011200     PERFORM 5000-LOG-HISTORY THRU 5000-EXIT.                     01120000
+011300 3000-EXIT.                                                       01130000
+011400     EXIT.                                                        01140000
+011500*---------------------------------------------------------------- 01150000
+011600 4000-DO-DELETE.                                                  01160000
+011610*    REJECT THE DELETE IF THE REMARK IS STILL REFERENCED          01161519
+011620*    ELSEWHERE BEFORE TOUCHING THE ROW.                           01162019
+011630     PERFORM 4500-CHECK-REFERENCED THRU 4500-EXIT.                01163019
+011640     IF  WS-MAINT-BAD                                             01164019
+011650         GO TO 4000-EXIT                                          01165019
+011660     END-IF.                                                      01166019
+011700*    FETCH THE ROW BEING REMOVED SO ITS LAST CODE/EXPIRATION/     01170000
+011800*    REMARKS CAN BE PRESERVED ON THE HISTORY ROW, THEN DELETE IT. 01180000
+011900     EXEC SQL                                                     01190000
+012000         SELECT ACCTR_CODE, ACCTR_EXPIRATION, ACCTR_REMARKS       01200000
+012100           INTO :WS-PRIOR-CODE, :WS-PRIOR-EXPIRATION,             01210000
+012200                :WS-PRIOR-REMARKS                                 01220000
+012300           FROM CIF.ACCTRMX                                       01230000
+012400          WHERE ACCTR_BANK_NBR   = :CIFU521-BANK-NBR              01240000
+012500            AND ACCTR_FILE_ID    = :CIFU521-FILE-ID               01250000
+012600            AND ACCTR_KEY        = :CIFU521-FILE-KEY              01260000
+012700            AND ACCTR_REMARKS_ID = :CIFU521-REMARKS-ID            01270000
+012800     END-EXEC.                                                    01280000
+012900     IF  SQLCODE NOT = ZERO                                       01290000
+013000         SET WS-MAINT-BAD TO TRUE                                 01300000
+013010         MOVE +9999 TO CIFU521-ERRORCODE                          01301020
+013020         MOVE 'UNABLE TO SELECT PRIOR CIF.ACCTRMX ROW'            01302020
+013030             TO CIFU521-ERROR-TEXT                                01303020
+013100         GO TO 4000-EXIT                                          01310000
+013200     END-IF.                                                      01320000
+013300     EXEC SQL                                                     01330000
+013400         DELETE FROM CIF.ACCTRMX                                  01340000
+013500          WHERE ACCTR_BANK_NBR   = :CIFU521-BANK-NBR              01350000
+013600            AND ACCTR_FILE_ID    = :CIFU521-FILE-ID               01360000
+013700            AND ACCTR_KEY        = :CIFU521-FILE-KEY              01370000
+013800            AND ACCTR_REMARKS_ID = :CIFU521-REMARKS-ID            01380000
+013900     END-EXEC.                                                    01390000
+014000     IF  SQLCODE NOT = ZERO                                       01400000
+014100         SET WS-MAINT-BAD TO TRUE                                 01410000
+014110         MOVE +9999 TO CIFU521-ERRORCODE                          01411020
+014120         MOVE 'UNABLE TO DELETE CIF.ACCTRMX ROW'                  01412020
+014130             TO CIFU521-ERROR-TEXT                                01413020
+014200         GO TO 4000-EXIT                                          01420000
+014300     END-IF.                                                      01430000
+014400     PERFORM 5000-LOG-HISTORY THRU 5000-EXIT.                     01440000
+014500 4000-EXIT.                                                       01450000
+014600     EXIT.                                                        01460000
+014610*---------------------------------------------------------------- 01461019
+014620 4500-CHECK-REFERENCED.                                           01462019
+014630*    A ROW IN CIF.ACCTRMX_XREF FOR THIS REMARKS ID MEANS SOME     01463019
+014640*    OTHER SUBSYSTEM (STATEMENT GENERATION, AN AA-FILEREC         01464019
+014650*    EXTRACT, AN EDOC050 NOTICE) STILL HAS IT ON FILE, SO THE     01465019
+014660*    DELETE IS REJECTED RATHER THAN LEAVING A DANGLING REFERENCE. 01466019
+014670     EXEC SQL                                                     01467019
+014680         SELECT COUNT(*)                                          01468019
+014690           INTO :WS-XREF-COUNT                                    01469019
+014700           FROM CIF.ACCTRMX_XREF                                  01470019
+014710          WHERE XREF_BANK_NBR   = :CIFU521-BANK-NBR               01471019
+014720            AND XREF_FILE_ID    = :CIFU521-FILE-ID                01472019
+014730            AND XREF_KEY        = :CIFU521-FILE-KEY               01473019
+014740            AND XREF_REMARKS_ID = :CIFU521-REMARKS-ID             01474019
+014750     END-EXEC.                                                    01475019
+014760     IF  SQLCODE NOT = ZERO                                       01476019
+014770         SET WS-MAINT-BAD TO TRUE                                 01477019
+014771         MOVE +9999 TO CIFU521-ERRORCODE                          01477120
+014772         MOVE 'UNABLE TO CHECK CIF.ACCTRMX_XREF'                  01477220
+014773             TO CIFU521-ERROR-TEXT                                01477320
+014780         GO TO 4500-EXIT                                          01478019
+014790     END-IF.                                                      01479019
+014800     IF  WS-XREF-COUNT > ZERO                                     01480019
+014810         SET WS-MAINT-BAD TO TRUE                                 01481019
+014820         MOVE +16 TO CIFU521-ERRORCODE                            01482019
+014830         MOVE 'REMARKS ID STILL REFERENCED ELSEWHERE'             01483019
+014840             TO CIFU521-ERROR-TEXT                                01484019
+014850         GO TO 4500-EXIT                                          01485019
+014860     END-IF.                                                      01486019
+014870     SET WS-MAINT-GOOD TO TRUE.                                   01487019
+014880 4500-EXIT.                                                       01488019
+014890     EXIT.                                                        01489019
+014895*---------------------------------------------------------------- 01489519
+014900 5000-LOG-HISTORY.                                                01490019
+014900*    WRITE ONE CIF.ACCTRMX_HIST ROW RECORDING WHO MADE THE        01490000
+015000*    CHANGE (USERID/TERMID/SOURCE), WHAT ACTION IT WAS, AND       01500000
+015100*    WHAT THE CODE/EXPIRATION/REMARKS VALUE WAS BEFORE THE        01510000
+015200*    CHANGE (BLANK/ZERO FOR AN ADD).                              01520000
+015300     EXEC SQL                                                     01530000
+015400         SELECT NEXTVAL FOR CIF.ACCTRMX_HIST_SEQ                  01540000
+015500           INTO :WS-NEXT-SEQ                                      01550000
+015600     END-EXEC.                                                    01560000
+015610     IF  SQLCODE NOT = ZERO                                       01561000
+015620         SET WS-MAINT-BAD TO TRUE                                 01562000
+015630         MOVE +9999 TO CIFU521-ERRORCODE                          01563000
+015640         MOVE 'UNABLE TO OBTAIN CIF.ACCTRMX_HIST_SEQ NEXTVAL'     01564000
+015650             TO CIFU521-ERROR-TEXT                                01565000
+015660         GO TO 5000-EXIT                                          01566000
+015670     END-IF.                                                      01567000
+015700     EXEC SQL                                                     01570000
+015800         INSERT INTO CIF.ACCTRMX_HIST                             01580000
+015900                (ACCTRH_SEQ, ACCTRH_BANK_NBR, ACCTRH_FILE_ID,     01590000
+016000                 ACCTRH_KEY, ACCTRH_TYPE, ACCTRH_REMARKS_ID,      01600000
+016100                 ACCTRH_ACTION, ACCTRH_USERID, ACCTRH_TERMID,     01610000
+016200                 ACCTRH_SOURCE, ACCTRH_CHANGE_DATE,               01620000
+016300                 ACCTRH_CHANGE_TIME, ACCTRH_PRIOR_CODE,           01630000
+016400                 ACCTRH_PRIOR_EXPIRATION, ACCTRH_PRIOR_REMARKS)   01640000
+016500         VALUES (:WS-NEXT-SEQ, :CIFU521-BANK-NBR,                 01650000
+016600                 :CIFU521-FILE-ID, :CIFU521-FILE-KEY,             01660000
+016700                 :CIFU521-TYPE, :CIFU521-REMARKS-ID,              01670000
+016800                 :CIFU521-FUNCTION, :CIFU521-USERID,              01680000
+016900                 :CIFU521-TERMID, :CIFU521-SOURCE,                01690000
+017000                 CURRENT DATE, CURRENT TIME, :WS-PRIOR-CODE,      01700000
+017100                 :WS-PRIOR-EXPIRATION, :WS-PRIOR-REMARKS)         01710000
+017200     END-EXEC.                                                    01720000
+017300     IF  SQLCODE NOT = ZERO                                       01730000
+017400         SET WS-MAINT-BAD TO TRUE                                 01740000
+017410         MOVE +9999 TO CIFU521-ERRORCODE                          01741020
+017420         MOVE 'UNABLE TO INSERT CIF.ACCTRMX_HIST ROW'             01742020
+017430             TO CIFU521-ERROR-TEXT                                01743020
+017500         GO TO 5000-EXIT                                          01750000
+017600     END-IF.                                                      01760000
+017700     SET WS-MAINT-GOOD TO TRUE.                                   01770000
+017800     MOVE ZERO TO CIFU521-ERRORCODE.                              01780000
+017900 5000-EXIT.                                                       01790000
+018000     EXIT.                                                        01800000
+018100                                                                  01810000
