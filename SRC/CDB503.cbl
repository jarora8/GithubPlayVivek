@@ -0,0 +1,198 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000110 PROGRAM-ID.    CDB503.                                           00011000
+000120 AUTHOR.        R MASCETTI.                                       00012000
+000130 INSTALLATION.  CD SYSTEMS.                                       00013000
+000140 DATE-WRITTEN.  08/09/2026.                                       00014000
+000150 DATE-COMPILED.                                                   00015000
+000160*                                                                 00016000
+000170******************************************************************00017000
+000180*                                                                *00018000
+000190*   MODIFICATION HISTORY                                        * 00019000
+000200*   ----------------------------------------------------------- * 00020000
+000210*   DATE       INIT   DESCRIPTION                               * 00021000
+000220*   ---------- ----   ----------------------------------------- * 00022000
+000230*   08/09/2026 RM     ORIGINAL INSTALLATION.  CONSOLIDATED       *00023000
+000240*                      MULTI-BANK 1099 SUMMARY, IRS.PENDLST      *00024000
+000250*                      ROLLED UP BY CUST-TAX-ID ACROSS EVERY     *00025000
+000260*                      CHARTER BANK A SHARED CUSTOMER'S TIN      *00026000
+000270*                      TOUCHES.                                  *00027000
+000280*                                                                *00028000
+000290******************************************************************00029000
+000300 ENVIRONMENT DIVISION.                                            00030000
+000310 CONFIGURATION SECTION.                                           00031000
+000320 SOURCE-COMPUTER.  IBM-370.                                       00032000
+000330 OBJECT-COMPUTER.  IBM-370.                                       00033000
+000340 INPUT-OUTPUT SECTION.                                            00034000
+000350 FILE-CONTROL.                                                    00035000
+000360     SELECT RPT533-FILE ASSIGN TO RPT533                          00036000
+000370         ORGANIZATION IS LINE SEQUENTIAL.                         00037000
+000380 DATA DIVISION.                                                   00038000
+000390 FILE SECTION.                                                    00039000
+000400 FD  RPT533-FILE                                                  00040000
+000410     RECORDING MODE F.                                            00041000
+000420 01  RPT533-RECORD               PIC X(80).                       00042000
+000430*---------------------------------------------------------------- 00043000
+000440 WORKING-STORAGE SECTION.                                         00044000
+000450 01  WS-SWITCHES.                                                 00045000
+000460     05  WS-EOF-SW                PIC X       VALUE 'N'.          00046000
+000470         88  WS-EOF-YES                   VALUE 'Y'.              00047000
+000480 01  WS-WORK-FIELDS.                                              00048000
+000490     05  WS-TAX-ID                PIC S9(9)      COMP-3.          00049000
+000500     05  WS-BANK-NBR              PIC S9(3)      COMP-3.          00050000
+000510     05  WS-ALT-BANK-NBR          PIC S9(3)      COMP-3.          00051000
+000520     05  WS-TX-TOTAL              PIC S9(9)V9(2) COMP-3.          00052000
+000530     05  WS-FED-WH-TOTAL          PIC S9(9)V9(2) COMP-3.          00053000
+000540     05  WS-PREV-TAX-ID       PIC S9(9)     COMP-3 VALUE ZERO.    00054000
+000550     05  WS-TIN-TX-TOTAL      PIC S9(9)V9(2) COMP-3 VALUE ZERO.   00055000
+000560     05  WS-TIN-FED-WH-TOTAL  PIC S9(9)V9(2) COMP-3 VALUE ZERO.   00056000
+000570     05  WS-TIN-BANK-COUNT        PIC S9(7)   COMP  VALUE ZERO.   00057000
+000580     05  WS-TOTAL-COUNT           PIC S9(7)   COMP  VALUE ZERO.   00058000
+000590 01  WS-HEADING-1.                                                00059000
+000600     05  FILLER     PIC X(80) VALUE                               00060000
+000610       'CDB503   CONSOLIDATED MULTI-BANK 1099 SUMMARY BY TAX ID'. 00061000
+000620 01  WS-HEADING-2.                                                00062000
+000630     05  FILLER     PIC X(80) VALUE                               00063000
+000640       'TAX-ID     BANK  ALT-BANK  TX-AMOUNT   FED-WH-AMOUNT'.    00064000
+000650 01  WS-DETAIL-LINE.                                              00065000
+000660     05  FILLER                   PIC X(01)   VALUE SPACE.        00066000
+000670     05  DL-TAX-ID                PIC 9(09).                      00067000
+000680     05  FILLER                   PIC X(02)   VALUE SPACE.        00068000
+000690     05  DL-BANK-NBR              PIC 9(03).                      00069000
+000700     05  FILLER                   PIC X(02)   VALUE SPACE.        00070000
+000710     05  DL-ALT-BANK-NBR          PIC 9(03).                      00071000
+000720     05  FILLER                   PIC X(02)   VALUE SPACE.        00072000
+000730     05  DL-TX-TOTAL              PIC ZZZ,ZZ9.99.                 00073000
+000740     05  FILLER                   PIC X(02)   VALUE SPACE.        00074000
+000750     05  DL-FED-WH-TOTAL          PIC ZZZ,ZZ9.99.                 00075000
+000760     05  FILLER                   PIC X(20)   VALUE SPACE.        00076000
+000770 01  WS-TIN-TOTAL-LINE.                                           00077000
+000780     05  FILLER              PIC X(06) VALUE SPACE.               00078000
+000790     05  FILLER              PIC X(11) VALUE 'TIN TOTAL -'.       00079000
+000800     05  TT-TX-TOTAL          PIC ZZ,ZZZ,ZZ9.99.                  00080000
+000810     05  FILLER              PIC X(09) VALUE ' TX, WH -'.         00081000
+000820     05  TT-FED-WH-TOTAL      PIC ZZ,ZZZ,ZZ9.99.                  00082000
+000830     05  FILLER              PIC X(10) VALUE ' ACROSS '.          00083000
+000840     05  TT-BANK-COUNT        PIC ZZ9.                            00084000
+000850     05  FILLER              PIC X(06) VALUE ' BANKS'.            00085000
+000860     05  FILLER              PIC X(08) VALUE SPACE.               00086000
+000870 01  WS-GRAND-TOTAL-LINE.                                         00087000
+000880     05  FILLER              PIC X(06) VALUE SPACE.               00088000
+000890     05  FILLER              PIC X(13) VALUE 'GRAND TOTAL -'.     00089000
+000900     05  XT-COUNT             PIC ZZZ,ZZ9.                        00090000
+000910     05  FILLER              PIC X(14) VALUE ' DETAIL ROWS'.      00091000
+000920     05  FILLER              PIC X(31) VALUE SPACE.               00092000
+000930*---------------------------------------------------------------- 00093000
+000940 PROCEDURE DIVISION.                                              00094000
+000950*                                                                 00095000
+000960 0000-MAINLINE.                                                   00096000
+000970     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      00097000
+000980     PERFORM 2000-PROCESS-ROW THRU 2000-EXIT                      00098000
+000990         UNTIL WS-EOF-YES.                                        00099000
+001000     PERFORM 8000-FINALIZE THRU 8000-EXIT.                        00100000
+001010     GOBACK.                                                      00101000
+001020*---------------------------------------------------------------- 00102000
+001030 1000-INITIALIZE.                                                 00103000
+001040*    EACH ROW IS A CUSTOMER'S TOTALS FOR ONE BANK/ALT-BANK PAIR.  00104000
+001050*    A TIN SHARED ACROSS CHARTER BANKS GETS ONE DETAIL ROW PER    00105000
+001060*    BANK IT TOUCHED, ROLLED INTO ONE TIN TOTAL, SO A MISMATCH    00106000
+001070*    BETWEEN BANKS UNDER THE SAME TIN SHOWS UP AS MORE THAN ONE   00107000
+001080*    DETAIL LINE UNDER THE SAME GROUP.                            00108000
+001090     OPEN OUTPUT RPT533-FILE.                                     00109000
+001100     MOVE WS-HEADING-1 TO RPT533-RECORD.                          00110000
+001110     WRITE RPT533-RECORD.                                         00111000
+001120     MOVE WS-HEADING-2 TO RPT533-RECORD.                          00112000
+001130     WRITE RPT533-RECORD.                                         00113000
+001140     EXEC SQL                                                     00114000
+001150         DECLARE CSR507 CURSOR FOR                                00115000
+001160         SELECT CUST.CUST_TAX_ID, IRS.IRSPL_BANK_NBR,             00116000
+001170                IRS.IRSPL_ALT_BANK_NBR,                           00117000
+001180                SUM(IRS.IRSPL_TX_AMOUNT),                         00118000
+001190                SUM(IRS.IRSPL_FED_WH_AMT)                         00119000
+001200           FROM IRS.PENDLST IRS                                   00120000
+001210           JOIN CIF.CUSTXREF XREF                                 00121000
+001220             ON XREF.BANK_NBR    = IRS.IRSPL_BANK_NBR             00122000
+001230            AND XREF.FILE_ID     = 'ACCT'                         00123000
+001240            AND XREF.FILE_KEY    = IRS.IRSPL_ACCT_NBR             00124000
+001250            AND XREF.RELATED_FILE_ID = 'CUST'                     00125000
+001260           JOIN CIF.CUSTOMER CUST                                 00126000
+001270             ON CUST.CUST_BANK_NBR = XREF.RELATED_BANK_NBR        00127000
+001280            AND CUST.CUST_FILE_ID  = XREF.RELATED_FILE_ID         00128000
+001290            AND CUST.CUST_FILE_KEY = XREF.RELATED_FILE_KEY        00129000
+001300          GROUP BY CUST.CUST_TAX_ID, IRS.IRSPL_BANK_NBR,          00130000
+001310                   IRS.IRSPL_ALT_BANK_NBR                         00131000
+001320          ORDER BY CUST.CUST_TAX_ID, IRS.IRSPL_BANK_NBR           00132000
+001330     END-EXEC.                                                    00133000
+001340     EXEC SQL                                                     00134000
+001350         OPEN CSR507                                              00135000
+001360     END-EXEC.                                                    00136000
+001370     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                       00137000
+001380     IF  NOT WS-EOF-YES                                           00138000
+001390         MOVE WS-TAX-ID TO WS-PREV-TAX-ID                         00139000
+001400     END-IF.                                                      00140000
+001410 1000-EXIT.                                                       00141000
+001420     EXIT.                                                        00142000
+001430*---------------------------------------------------------------- 00143000
+001440 2000-PROCESS-ROW.                                                00144000
+001450*    ONE CUSTOMER/BANK/ALT-BANK TOTAL.  A CHANGE IN WS-TAX-ID     00145000
+001460*    ROLLS THE PRIOR TIN'S TOTAL BEFORE THE NEW TIN STARTS.       00146000
+001470     IF  WS-TAX-ID NOT = WS-PREV-TAX-ID                           00147000
+001480         PERFORM 3000-WRITE-TIN-TOTAL THRU 3000-EXIT              00148000
+001490         MOVE WS-TAX-ID TO WS-PREV-TAX-ID                         00149000
+001500     END-IF.                                                      00150000
+001510     PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT.                    00151000
+001520     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                       00152000
+001530 2000-EXIT.                                                       00153000
+001540     EXIT.                                                        00154000
+001550*---------------------------------------------------------------- 00155000
+001560 2100-FETCH-ROW.                                                  00156000
+001570     EXEC SQL                                                     00157000
+001580         FETCH CSR507                                             00158000
+001590          INTO :WS-TAX-ID, :WS-BANK-NBR, :WS-ALT-BANK-NBR,        00159000
+001600               :WS-TX-TOTAL, :WS-FED-WH-TOTAL                     00160000
+001610     END-EXEC.                                                    00161000
+001620     IF  SQLCODE NOT = ZERO                                       00162000
+001630         SET WS-EOF-YES TO TRUE                                   00163000
+001640     END-IF.                                                      00164000
+001650 2100-EXIT.                                                       00165000
+001660     EXIT.                                                        00166000
+001670*---------------------------------------------------------------- 00167000
+001680 3000-WRITE-TIN-TOTAL.                                            00168000
+001690     IF  WS-TIN-BANK-COUNT > ZERO                                 00169000
+001700         MOVE WS-TIN-TX-TOTAL     TO TT-TX-TOTAL                  00170000
+001710         MOVE WS-TIN-FED-WH-TOTAL TO TT-FED-WH-TOTAL              00171000
+001720         MOVE WS-TIN-BANK-COUNT   TO TT-BANK-COUNT                00172000
+001730         MOVE WS-TIN-TOTAL-LINE   TO RPT533-RECORD                00173000
+001740         WRITE RPT533-RECORD                                      00174000
+001750     END-IF.                                                      00175000
+001760     MOVE ZERO TO WS-TIN-TX-TOTAL.                                00176000
+001770     MOVE ZERO TO WS-TIN-FED-WH-TOTAL.                            00177000
+001780     MOVE ZERO TO WS-TIN-BANK-COUNT.                              00178000
+001790 3000-EXIT.                                                       00179000
+001800     EXIT.                                                        00180000
+001810*---------------------------------------------------------------- 00181000
+001820 4000-WRITE-DETAIL.                                               00182000
+001830     MOVE WS-TAX-ID          TO DL-TAX-ID.                        00183000
+001840     MOVE WS-BANK-NBR        TO DL-BANK-NBR.                      00184000
+001850     MOVE WS-ALT-BANK-NBR    TO DL-ALT-BANK-NBR.                  00185000
+001860     MOVE WS-TX-TOTAL        TO DL-TX-TOTAL.                      00186000
+001870     MOVE WS-FED-WH-TOTAL    TO DL-FED-WH-TOTAL.                  00187000
+001880     MOVE WS-DETAIL-LINE     TO RPT533-RECORD.                    00188000
+001890     WRITE RPT533-RECORD.                                         00189000
+001900     ADD WS-TX-TOTAL     TO WS-TIN-TX-TOTAL.                      00190000
+001910     ADD WS-FED-WH-TOTAL TO WS-TIN-FED-WH-TOTAL.                  00191000
+001920     ADD 1 TO WS-TIN-BANK-COUNT.                                  00192000
+001930     ADD 1 TO WS-TOTAL-COUNT.                                     00193000
+001940 4000-EXIT.                                                       00194000
+001950     EXIT.                                                        00195000
+001960*---------------------------------------------------------------- 00196000
+001970 8000-FINALIZE.                                                   00197000
+001980     PERFORM 3000-WRITE-TIN-TOTAL THRU 3000-EXIT.                 00198000
+001990     MOVE WS-TOTAL-COUNT      TO XT-COUNT.                        00199000
+002000     MOVE WS-GRAND-TOTAL-LINE TO RPT533-RECORD.                   00200000
+002010     WRITE RPT533-RECORD.                                         00201000
+002020     EXEC SQL                                                     00202000
+002030         CLOSE CSR507                                             00203000
+002040     END-EXEC.                                                    00204000
+002050     CLOSE RPT533-FILE.                                           00205000
+002060 8000-EXIT.                                                       00206000
+002070     EXIT.                                                        00207000
