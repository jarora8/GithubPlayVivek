@@ -0,0 +1,231 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID.    CDB504.                                           00020000
+000300 AUTHOR.        R MASCETTI.                                       00030000
+000400 INSTALLATION.  CD SYSTEMS.                                       00040000
+000500 DATE-WRITTEN.  08/09/2026.                                       00050000
+000600 DATE-COMPILED.                                                   00060000
+000700*                                                                 00070000
+000800******************************************************************00080000
+000900*                                                                *00090000
+001000*   MODIFICATION HISTORY                                        * 00100000
+001100*   ----------------------------------------------------------- * 00110000
+001200*   DATE       INIT   DESCRIPTION                               * 00120000
+001300*   ---------- ----   ----------------------------------------- * 00130000
+001400*   08/09/2026 RM     ORIGINAL INSTALLATION.  PAIRS EACH         *00140000
+001500*                      CD.HISTORY ROW WITH CDH-REVERSAL-CODE     *00150000
+001600*                      SET AGAINST THE ORIGINAL TRANSACTION IT   *00160000
+001700*                      REVERSES, AND FLAGS ANY REVERSAL WITH NO  *00170000
+001800*                      MATCHING ORIGINAL FOUND.                  *00180000
+001900*                                                                *00190000
+002000******************************************************************00200000
+002100 ENVIRONMENT DIVISION.                                            00210000
+002200 CONFIGURATION SECTION.                                           00220000
+002300 SOURCE-COMPUTER.  IBM-370.                                       00230000
+002400 OBJECT-COMPUTER.  IBM-370.                                       00240000
+002500 INPUT-OUTPUT SECTION.                                            00250000
+002600 FILE-CONTROL.                                                    00260000
+002700     SELECT RPT531-FILE ASSIGN TO RPT531                          00270000
+002800         ORGANIZATION IS LINE SEQUENTIAL.                         00280000
+002900 DATA DIVISION.                                                   00290000
+003000 FILE SECTION.                                                    00300000
+003100 FD  RPT531-FILE                                                  00310000
+003200     RECORDING MODE F.                                            00320000
+003300 01  RPT531-RECORD               PIC X(80).                       00330000
+003400*---------------------------------------------------------------- 00340000
+003500 WORKING-STORAGE SECTION.                                         00350000
+003600 01  WS-SWITCHES.                                                 00360000
+003700     05  WS-EOF-SW                PIC X       VALUE 'N'.          00370000
+003800         88  WS-EOF-YES                   VALUE 'Y'.              00380000
+003900 01  WS-WORK-FIELDS.                                              00390000
+004000     05  WS-BANK-NBR              PIC S9(3) COMP-3  VALUE ZERO.   00400000
+004100     05  WS-ACCT-NBR              PIC X(09).                      00410000
+004200     05  WS-POST-DATE             PIC X(10).                      00420000
+004300     05  WS-TX-AMT                PIC S9(9)V9(2) COMP-3.          00430000
+004400     05  WS-DR-CR-IND             PIC X(01).                      00440000
+004500     05  WS-MATCH-COUNT           PIC S9(7)   COMP.               00450000
+004600     05  WS-ORIG-POST-DATE        PIC X(10).                      00460000
+004700     05  WS-PREV-BANK-NBR         PIC S9(3) COMP-3  VALUE ZERO.   00470000
+004800     05  WS-GROUP-COUNT           PIC S9(7)   COMP  VALUE ZERO.   00480000
+004900     05  WS-GROUP-ORPHAN-COUNT    PIC S9(7)   COMP  VALUE ZERO.   00490000
+005000     05  WS-TOTAL-COUNT           PIC S9(7)   COMP  VALUE ZERO.   00500000
+005100     05  WS-TOTAL-ORPHAN-COUNT    PIC S9(7)   COMP  VALUE ZERO.   00510000
+005200 01  WS-HEADING-1.                                                00520000
+005300     05  FILLER     PIC X(80) VALUE                               00530000
+005400       'CDB504   CD.HISTORY REVERSAL/ORIGINAL PAIRING'.           00540000
+005500 01  WS-HEADING-2.                                                00550000
+005600     05  FILLER     PIC X(80) VALUE                               00560000
+005700       'BANK  ACCT-NBR   REV-DATE    REV-AMOUNT   D/C  STATUS'.   00570000
+005800 01  WS-DETAIL-LINE.                                              00580000
+005900     05  FILLER                   PIC X(01)   VALUE SPACE.        00590000
+006000     05  DL-BANK-NBR              PIC 9(03).                      00600000
+006100     05  FILLER                   PIC X(02)   VALUE SPACE.        00610000
+006200     05  DL-ACCT-NBR              PIC X(09).                      00620000
+006300     05  FILLER                   PIC X(02)   VALUE SPACE.        00630000
+006400     05  DL-POST-DATE             PIC X(10).                      00640000
+006500     05  FILLER                   PIC X(02)   VALUE SPACE.        00650000
+006600     05  DL-TX-AMOUNT             PIC ZZZ,ZZZ,ZZ9.99.             00660000
+006700     05  FILLER                   PIC X(02)   VALUE SPACE.        00670000
+006800     05  DL-DR-CR-IND             PIC X(01).                      00680000
+006900     05  FILLER                   PIC X(02)   VALUE SPACE.        00690000
+007000     05  DL-STATUS                PIC X(22).                      00700000
+007100     05  FILLER                   PIC X(11)   VALUE SPACE.        00710000
+007200 01  WS-GROUP-TOTAL-LINE.                                         00720000
+007300     05  FILLER              PIC X(06) VALUE SPACE.               00730000
+007400     05  FILLER              PIC X(12) VALUE 'BANK TOTAL -'.      00740000
+007500     05  GT-COUNT             PIC ZZZ,ZZ9.                        00750000
+007600     05  FILLER              PIC X(11) VALUE ' REVERSALS,'.       00760000
+007700     05  GT-ORPHAN-COUNT      PIC ZZZ,ZZ9.                        00770000
+007800     05  FILLER              PIC X(09) VALUE ' ORPHANED'.         00780000
+007900     05  FILLER              PIC X(28) VALUE SPACE.               00790000
+008000 01  WS-GRAND-TOTAL-LINE.                                         00800000
+008100     05  FILLER              PIC X(06) VALUE SPACE.               00810000
+008200     05  FILLER              PIC X(13) VALUE 'GRAND TOTAL -'.     00820000
+008300     05  XT-COUNT             PIC ZZZ,ZZ9.                        00830000
+008400     05  FILLER              PIC X(11) VALUE ' REVERSALS,'.       00840000
+008500     05  XT-ORPHAN-COUNT      PIC ZZZ,ZZ9.                        00850000
+008600     05  FILLER              PIC X(09) VALUE ' ORPHANED'.         00860000
+008700     05  FILLER              PIC X(27) VALUE SPACE.               00870000
+008800*---------------------------------------------------------------- 00880000
+008900 PROCEDURE DIVISION.                                              00890000
+009000*                                                                 00900000
+009100 0000-MAINLINE.                                                   00910000
+009200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      00920000
+009300     PERFORM 2000-PROCESS-REVERSAL THRU 2000-EXIT                 00930000
+009400         UNTIL WS-EOF-YES.                                        00940000
+009500     PERFORM 8000-FINALIZE THRU 8000-EXIT.                        00950000
+009600     GOBACK.                                                      00960000
+009700*---------------------------------------------------------------- 00970000
+009800 1000-INITIALIZE.                                                 00980000
+009900*    EVERY CD.HISTORY ROW WITH A REVERSAL CODE SET IS PAIRED      00990000
+010000*    AGAINST THE ORIGINAL, UNREVERSED ROW FOR THE SAME ACCOUNT    01000000
+010100*    AND AMOUNT WITH THE OPPOSITE DEBIT/CREDIT INDICATOR, POSTED  01010000
+010200*    ON OR BEFORE THE REVERSAL.                                   01020000
+010300     OPEN OUTPUT RPT531-FILE.                                     01030000
+010400     MOVE WS-HEADING-1 TO RPT531-RECORD.                          01040000
+010500     WRITE RPT531-RECORD.                                         01050000
+010600     MOVE WS-HEADING-2 TO RPT531-RECORD.                          01060000
+010700     WRITE RPT531-RECORD.                                         01070000
+010800     EXEC SQL                                                     01080000
+010900         DECLARE CSR531 CURSOR FOR                                01090000
+011000         SELECT CDH_BANK_NBR, CDH_ACCT_NBR, CDH_POST_DATE,        01100000
+011100                CDH_TX_AMT, CDH_DR_CR_IND                         01110000
+011200           FROM CD.HISTORY                                        01120000
+011300          WHERE CDH_REVERSAL_CODE > ' '                           01130000
+011400          ORDER BY CDH_BANK_NBR, CDH_ACCT_NBR, CDH_POST_DATE      01140000
+011500     END-EXEC.                                                    01150000
+011600     EXEC SQL                                                     01160000
+011700         OPEN CSR531                                              01170000
+011800     END-EXEC.                                                    01180000
+011900     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                       01190000
+012000     IF  NOT WS-EOF-YES                                           01200000
+012100         MOVE WS-BANK-NBR TO WS-PREV-BANK-NBR                     01210000
+012200     END-IF.                                                      01220000
+012300 1000-EXIT.                                                       01230000
+012400     EXIT.                                                        01240000
+012500*---------------------------------------------------------------- 01250000
+012600 2000-PROCESS-REVERSAL.                                           01260000
+012700*    A CHANGE IN BANK NUMBER ROLLS THE PRIOR BANK'S TOTAL BEFORE  01270000
+012800*    THE NEW BANK STARTS.                                         01280000
+012900     IF  WS-BANK-NBR NOT = WS-PREV-BANK-NBR                       01290000
+013000         PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT            01300000
+013100         MOVE WS-BANK-NBR TO WS-PREV-BANK-NBR                     01310000
+013200     END-IF.                                                      01320000
+013300     PERFORM 2050-MATCH-ORIGINAL THRU 2050-EXIT.                  01330000
+013400     PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT.                    01340000
+013500     ADD 1 TO WS-GROUP-COUNT.                                     01350000
+013600     ADD 1 TO WS-TOTAL-COUNT.                                     01360000
+013700     IF  WS-MATCH-COUNT = ZERO                                    01370000
+013800         ADD 1 TO WS-GROUP-ORPHAN-COUNT                           01380000
+013900         ADD 1 TO WS-TOTAL-ORPHAN-COUNT                           01390000
+014000     END-IF.                                                      01400000
+014100     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                       01410000
+014200 2000-EXIT.                                                       01420000
+014300     EXIT.                                                        01430000
+014400*---------------------------------------------------------------- 01440000
+014500 2050-MATCH-ORIGINAL.                                             01450000
+014600*    A COUNT FIRST, SO THE ABSENCE OF A MATCH NEVER REQUIRES A    01460000
+014700*    NULL-VALUED HOST VARIABLE -- THE POST-DATE LOOKUP ONLY RUNS  01470000
+014800*    WHEN A MATCH IS KNOWN TO EXIST.                              01480000
+014900     EXEC SQL                                                     01490000
+015000         SELECT COUNT(*)                                          01500000
+015100           INTO :WS-MATCH-COUNT                                   01510000
+015200           FROM CD.HISTORY                                        01520000
+015300          WHERE CDH_BANK_NBR     = :WS-BANK-NBR                   01530000
+015400            AND CDH_ACCT_NBR     = :WS-ACCT-NBR                   01540000
+015500            AND CDH_TX_AMT       = :WS-TX-AMT                     01550000
+015600            AND CDH_DR_CR_IND   <> :WS-DR-CR-IND                  01560000
+015700            AND CDH_REVERSAL_CODE = ' '                           01570000
+015800            AND CDH_POST_DATE   <= :WS-POST-DATE                  01580000
+015900     END-EXEC.                                                    01590000
+016000     IF  WS-MATCH-COUNT > ZERO                                    01600000
+016100         EXEC SQL                                                 01610000
+016200             SELECT MIN(CDH_POST_DATE)                            01620000
+016300               INTO :WS-ORIG-POST-DATE                            01630000
+016400               FROM CD.HISTORY                                    01640000
+016500              WHERE CDH_BANK_NBR     = :WS-BANK-NBR               01650000
+016600                AND CDH_ACCT_NBR     = :WS-ACCT-NBR               01660000
+016700                AND CDH_TX_AMT       = :WS-TX-AMT                 01670000
+016800                AND CDH_DR_CR_IND   <> :WS-DR-CR-IND              01680000
+016900                AND CDH_REVERSAL_CODE = ' '                       01690000
+017000                AND CDH_POST_DATE   <= :WS-POST-DATE              01700000
+017100         END-EXEC                                                 01710000
+017200     ELSE                                                         01720000
+017300         MOVE SPACE TO WS-ORIG-POST-DATE                          01730000
+017400     END-IF.                                                      01740000
+017500 2050-EXIT.                                                       01750000
+017600     EXIT.                                                        01760000
+017700*---------------------------------------------------------------- 01770000
+017800 2100-FETCH-ROW.                                                  01780000
+017900     EXEC SQL                                                     01790000
+018000         FETCH CSR531                                             01800000
+018100          INTO :WS-BANK-NBR, :WS-ACCT-NBR, :WS-POST-DATE,         01810000
+018200               :WS-TX-AMT, :WS-DR-CR-IND                          01820000
+018300     END-EXEC.                                                    01830000
+018400     IF  SQLCODE NOT = ZERO                                       01840000
+018500         SET WS-EOF-YES TO TRUE                                   01850000
+018600     END-IF.                                                      01860000
+018700 2100-EXIT.                                                       01870000
+018800     EXIT.                                                        01880000
+018900*---------------------------------------------------------------- 01890000
+019000 3000-WRITE-GROUP-TOTAL.                                          01900000
+019100     IF  WS-GROUP-COUNT > ZERO                                    01910000
+019200         MOVE WS-GROUP-COUNT        TO GT-COUNT                   01920000
+019300         MOVE WS-GROUP-ORPHAN-COUNT TO GT-ORPHAN-COUNT            01930000
+019400         MOVE WS-GROUP-TOTAL-LINE   TO RPT531-RECORD              01940000
+019500         WRITE RPT531-RECORD                                      01950000
+019600     END-IF.                                                      01960000
+019700     MOVE ZERO TO WS-GROUP-COUNT.                                 01970000
+019800     MOVE ZERO TO WS-GROUP-ORPHAN-COUNT.                          01980000
+019900 3000-EXIT.                                                       01990000
+020000     EXIT.                                                        02000000
+020100*---------------------------------------------------------------- 02010000
+020200 4000-WRITE-DETAIL.                                               02020000
+020300     MOVE WS-BANK-NBR     TO DL-BANK-NBR.                         02030000
+020400     MOVE WS-ACCT-NBR     TO DL-ACCT-NBR.                         02040000
+020500     MOVE WS-POST-DATE    TO DL-POST-DATE.                        02050000
+020600     MOVE WS-TX-AMT       TO DL-TX-AMOUNT.                        02060000
+020700     MOVE WS-DR-CR-IND    TO DL-DR-CR-IND.                        02070000
+020750     MOVE SPACES          TO DL-STATUS.                           02075000
+020800     IF  WS-MATCH-COUNT = ZERO                                    02080000
+020900         MOVE '*** ORPHANED - NO ORIG'  TO DL-STATUS              02090000
+021000     ELSE                                                         02100000
+021100         STRING 'ORIG DTD ' WS-ORIG-POST-DATE                     02110000
+021200             DELIMITED BY SIZE INTO DL-STATUS                     02120000
+021300     END-IF.                                                      02130000
+021400     MOVE WS-DETAIL-LINE  TO RPT531-RECORD.                       02140000
+021500     WRITE RPT531-RECORD.                                         02150000
+021600 4000-EXIT.                                                       02160000
+021700     EXIT.                                                        02170000
+021800*---------------------------------------------------------------- 02180000
+021900 8000-FINALIZE.                                                   02190000
+022000     PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT.               02200000
+022100     MOVE WS-TOTAL-COUNT        TO XT-COUNT.                      02210000
+022200     MOVE WS-TOTAL-ORPHAN-COUNT TO XT-ORPHAN-COUNT.               02220000
+022300     MOVE WS-GRAND-TOTAL-LINE   TO RPT531-RECORD.                 02230000
+022400     WRITE RPT531-RECORD.                                         02240000
+022500     EXEC SQL                                                     02250000
+022600         CLOSE CSR531                                             02260000
+022700     END-EXEC.                                                    02270000
+022800     CLOSE RPT531-FILE.                                           02280000
+022900 8000-EXIT.                                                       02290000
+023000     EXIT.                                                        02300000
