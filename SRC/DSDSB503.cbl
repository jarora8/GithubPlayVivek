@@ -0,0 +1,209 @@
+000100 IDENTIFICATION DIVISION.                                                 
+000110 PROGRAM-ID.    DSDSB503.                                                 
+000120 AUTHOR.        R MASCETTI.                                               
+000130 INSTALLATION.  DSDS SYSTEMS.                                             
+000140 DATE-WRITTEN.  08/08/2026.                                               
+000150 DATE-COMPILED.                                                           
+000160*                                                                         
+000170******************************************************************        
+000180*                                                                *        
+000190*   MODIFICATION HISTORY                                        *         
+000200*   ----------------------------------------------------------- *         
+000210*   DATE       INIT   DESCRIPTION                               *         
+000220*   ---------- ----   ----------------------------------------- *         
+000230*   08/08/2026 RM     ORIGINAL INSTALLATION.  FLAGS ACCOUNTS     *        
+000240*                      WITH NO ELECTRONIC-DEPOSIT ACTIVITY OVER  *        
+000250*                      THE LAST N CYCLES BUT AT LEAST ONE PAPER  *        
+000260*                      SERVICE CHARGE DEBIT, FOR CHANNEL-        *        
+000270*                      MIGRATION MARKETING TARGETING.            *        
+000280*   08/09/2026 RM     ADDED STATUS CHECKS AFTER HIST501 OPEN,    *        
+000290*                      READ, AND CLOSE -- A FAILED I/O STOPS THE *        
+000300*                      RUN INSTEAD OF CONTINUING SILENTLY.       *        
+000310*                                                                *        
+000320******************************************************************        
+000300 ENVIRONMENT DIVISION.                                                    
+000310 CONFIGURATION SECTION.                                                   
+000320 SOURCE-COMPUTER.  IBM-370.                                               
+000330 OBJECT-COMPUTER.  IBM-370.                                               
+000340 INPUT-OUTPUT SECTION.                                                    
+000350 FILE-CONTROL.                                                            
+000360*    DSDS-HISTORY-RECORD HAS NO DB2 DECLARATION -- IT IS READ HERE        
+000370*    DIRECTLY OFF THE VSAM FILE, THE SAME CONVENTION USED BY THE          
+000380*    REST OF THE DSDS FAMILY FOR THIS KIND OF INTERFACE.                  
+000390     SELECT HIST501-FILE ASSIGN TO HIST501                                
+000400         ORGANIZATION IS INDEXED                                          
+000410         ACCESS MODE IS SEQUENTIAL                                        
+000420         RECORD KEY IS DSDS-HISTORY-RECORD-KEY                            
+000430         FILE STATUS IS WS-HIST-STATUS.                                   
+000440     SELECT RPT515-FILE ASSIGN TO RPT515                                  
+000450         ORGANIZATION IS LINE SEQUENTIAL.                                 
+000460 DATA DIVISION.                                                           
+000470 FILE SECTION.                                                            
+000480 FD  HIST501-FILE.                                                        
+000490     COPY DSDSIAT.                                                        
+000500 FD  RPT515-FILE                                                          
+000510     RECORDING MODE F.                                                    
+000520 01  RPT515-RECORD               PIC X(80).                               
+000530*----------------------------------------------------------------         
+000540 WORKING-STORAGE SECTION.                                                 
+000550 01  WS-SWITCHES.                                                         
+000560     05  WS-EOF-SW                PIC X       VALUE 'N'.                  
+000570         88  WS-EOF-YES                   VALUE 'Y'.                      
+000580     05  WS-HIST-STATUS            PIC XX     VALUE '00'.                 
+000590 01  WS-WORK-FIELDS.                                                      
+000600     05  WS-IX                     PIC S9(4)   COMP  VALUE ZERO.          
+000610     05  WS-ELEC-TOTAL             PIC S9(7)   COMP  VALUE ZERO.          
+000620     05  WS-PAPER-TOTAL            PIC S9(7)   COMP  VALUE ZERO.          
+000630     05  WS-PREV-BANK-NBR          PIC 9(03)         VALUE ZERO.          
+000640     05  WS-GROUP-COUNT            PIC S9(7)   COMP  VALUE ZERO.          
+000650     05  WS-TOTAL-COUNT            PIC S9(7)   COMP  VALUE ZERO.          
+000660 01  WS-HEADING-1.                                                        
+000670     05  FILLER     PIC X(80) VALUE                                       
+000680       'DSDSB503  CHANNEL-MIGRATION MARKETING EXTRACT'.                   
+000690 01  WS-HEADING-2.                                                        
+000700     05  FILLER     PIC X(80) VALUE                                       
+000710       'BANK  ACCOUNT-ID  ACCOUNT-NO  ELEC-ACT  PAPER-SC-DEBITS'.         
+000720 01  WS-DETAIL-LINE.                                                      
+000730     05  FILLER                   PIC X(01)   VALUE SPACE.                
+000740     05  DL-BANK-NBR              PIC 9(03).                              
+000750     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000760     05  DL-ACCOUNT-ID            PIC 9(03).                              
+000770     05  FILLER                   PIC X(04)   VALUE SPACE.                
+000780     05  DL-ACCOUNT-NO            PIC 9(09).                              
+000790     05  FILLER                   PIC X(04)   VALUE SPACE.                
+000800     05  DL-ELEC-TOTAL            PIC ZZ9.                                
+000810     05  FILLER                   PIC X(07)   VALUE SPACE.                
+000820     05  DL-PAPER-TOTAL           PIC ZZ9.                                
+000830     05  FILLER                   PIC X(33)   VALUE SPACE.                
+000840 01  WS-GROUP-TOTAL-LINE.                                                 
+000850     05  FILLER              PIC X(06) VALUE SPACE.                       
+000860     05  FILLER              PIC X(12) VALUE 'BANK TOTAL -'.              
+000870     05  GT-COUNT             PIC ZZZ,ZZ9.                                
+000880     05  FILLER              PIC X(18) VALUE ' ACCOUNTS FLAGGED'.         
+000890     05  FILLER              PIC X(35) VALUE SPACE.                       
+000900 01  WS-GRAND-TOTAL-LINE.                                                 
+000910     05  FILLER              PIC X(06) VALUE SPACE.                       
+000920     05  FILLER              PIC X(13) VALUE 'GRAND TOTAL -'.             
+000930     05  XT-COUNT             PIC ZZZ,ZZ9.                                
+000940     05  FILLER              PIC X(18) VALUE ' ACCOUNTS FLAGGED'.         
+000950     05  FILLER              PIC X(34) VALUE SPACE.                       
+000960*----------------------------------------------------------------         
+000970 LINKAGE SECTION.                                                         
+000980 01  DSDSB503-PARM.                                                       
+000990     05  DSDSB503-CHECK-CYCLES     PIC 9(01).                             
+001000*----------------------------------------------------------------         
+001010 PROCEDURE DIVISION USING DSDSB503-PARM.                                  
+001020*                                                                         
+001030 0000-MAINLINE.                                                           
+001040     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                              
+001050     PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT                          
+001060         UNTIL WS-EOF-YES.                                                
+001070     PERFORM 8000-FINALIZE THRU 8000-EXIT.                                
+001080     GOBACK.                                                              
+001090*----------------------------------------------------------------         
+001100 1000-INITIALIZE.                                                         
+001110     OPEN OUTPUT RPT515-FILE.                                             
+001120     MOVE WS-HEADING-1 TO RPT515-RECORD.                                  
+001130     WRITE RPT515-RECORD.                                                 
+001140     MOVE WS-HEADING-2 TO RPT515-RECORD.                                  
+001150     WRITE RPT515-RECORD.                                                 
+001160     OPEN INPUT HIST501-FILE.                                             
+001161     IF  WS-HIST-STATUS NOT = '00'                                        
+001162         DISPLAY 'DSDSB503 - HIST501 I/O ERROR, STATUS '                  
+001163             WS-HIST-STATUS                                               
+001164         MOVE 16 TO RETURN-CODE                                           
+001165         GOBACK                                                           
+001166     END-IF.                                                              
+001170     PERFORM 2100-READ-RECORD THRU 2100-EXIT.                             
+001180     IF  NOT WS-EOF-YES                                                   
+001190         MOVE DSDS-HIST-BANK-NO TO WS-PREV-BANK-NBR                       
+001200     END-IF.                                                              
+001210 1000-EXIT.                                                               
+001220     EXIT.                                                                
+001230*----------------------------------------------------------------         
+001240 2000-PROCESS-ACCOUNT.                                                    
+001250*    ONE ACCOUNT'S HISTORY RECORD.  A CHANGE IN DSDS-HIST-BANK-NO         
+001260*    ROLLS THE PRIOR BANK'S TOTALS BEFORE THE NEW GROUP STARTS.           
+001270     IF  DSDS-HIST-BANK-NO NOT = WS-PREV-BANK-NBR                         
+001280         PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT                    
+001290         MOVE DSDS-HIST-BANK-NO TO WS-PREV-BANK-NBR                       
+001300     END-IF.                                                              
+001310     PERFORM 2200-TOTAL-CYCLES THRU 2200-EXIT.                            
+001320     IF  WS-ELEC-TOTAL = ZERO AND WS-PAPER-TOTAL > ZERO                   
+001330         PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT                         
+001340     END-IF.                                                              
+001350     PERFORM 2100-READ-RECORD THRU 2100-EXIT.                             
+001360 2000-EXIT.                                                               
+001370     EXIT.                                                                
+001380*----------------------------------------------------------------         
+001390 2100-READ-RECORD.                                                        
+001400     READ HIST501-FILE NEXT RECORD                                        
+001410         AT END                                                           
+001420             SET WS-EOF-YES TO TRUE                                       
+001430     END-READ.                                                            
+001431     IF  WS-HIST-STATUS NOT = '00'                                        
+001432     AND WS-HIST-STATUS NOT = '10'                                        
+001433         DISPLAY 'DSDSB503 - HIST501 I/O ERROR, STATUS '                  
+001434             WS-HIST-STATUS                                               
+001435         MOVE 16 TO RETURN-CODE                                           
+001436         GOBACK                                                           
+001437     END-IF.                                                              
+001440 2100-EXIT.                                                               
+001450     EXIT.                                                                
+001460*----------------------------------------------------------------         
+001470 2200-TOTAL-CYCLES.                                                       
+001480*    SUMS ELECTRONIC-DEPOSIT ACTIVITY (E-DEPOSIT, MOBILE RDC, AND         
+001490*    DESKTOP SCAN ITEM COUNTS) AND PAPER-BASED REGULAR SERVICE            
+001500*    CHARGE DEBITS OVER THE CALLER'S WINDOW OF THE MOST RECENT            
+001510*    ONE-MONTH-QUARTER-HISTORY-2 CYCLES.                                  
+001520     MOVE ZERO TO WS-ELEC-TOTAL.                                          
+001530     MOVE ZERO TO WS-PAPER-TOTAL.                                         
+001540     PERFORM VARYING WS-IX FROM 1 BY 1                                    
+001550             UNTIL WS-IX > DSDSB503-CHECK-CYCLES                          
+001560         ADD HIST-NUM-E-DEPOSIT (WS-IX)                                   
+001570             HIST-NUM-MOBILE-RDC (WS-IX)                                  
+001580             HIST-NUM-DESKTOP-SCAN (WS-IX)                                
+001590                 TO WS-ELEC-TOTAL                                         
+001600         ADD HIST-NUM-REG-SC-DEB (WS-IX) TO WS-PAPER-TOTAL                
+001610     END-PERFORM.                                                         
+001620 2200-EXIT.                                                               
+001630     EXIT.                                                                
+001640*----------------------------------------------------------------         
+001650 3000-WRITE-GROUP-TOTAL.                                                  
+001660     IF  WS-GROUP-COUNT > ZERO                                            
+001670         MOVE WS-GROUP-COUNT      TO GT-COUNT                             
+001680         MOVE WS-GROUP-TOTAL-LINE TO RPT515-RECORD                        
+001690         WRITE RPT515-RECORD                                              
+001700     END-IF.                                                              
+001710     MOVE ZERO TO WS-GROUP-COUNT.                                         
+001720 3000-EXIT.                                                               
+001730     EXIT.                                                                
+001740*----------------------------------------------------------------         
+001750 4000-WRITE-DETAIL.                                                       
+001760     MOVE DSDS-HIST-BANK-NO     TO DL-BANK-NBR.                           
+001770     MOVE DSDS-HIST-ACCOUNT-ID  TO DL-ACCOUNT-ID.                         
+001780     MOVE DSDS-HIST-ACCOUNT-NO  TO DL-ACCOUNT-NO.                         
+001790     MOVE WS-ELEC-TOTAL         TO DL-ELEC-TOTAL.                         
+001800     MOVE WS-PAPER-TOTAL        TO DL-PAPER-TOTAL.                        
+001810     MOVE WS-DETAIL-LINE        TO RPT515-RECORD.                         
+001820     WRITE RPT515-RECORD.                                                 
+001830     ADD 1 TO WS-GROUP-COUNT.                                             
+001840     ADD 1 TO WS-TOTAL-COUNT.                                             
+001850 4000-EXIT.                                                               
+001860     EXIT.                                                                
+001870*----------------------------------------------------------------         
+001880 8000-FINALIZE.                                                           
+001890     PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT.                       
+001900     MOVE WS-TOTAL-COUNT      TO XT-COUNT.                                
+001910     MOVE WS-GRAND-TOTAL-LINE TO RPT515-RECORD.                           
+001920     WRITE RPT515-RECORD.                                                 
+001930     CLOSE HIST501-FILE.                                                  
+001931     IF  WS-HIST-STATUS NOT = '00'                                        
+001932         DISPLAY 'DSDSB503 - HIST501 I/O ERROR, STATUS '                  
+001933             WS-HIST-STATUS                                               
+001934         MOVE 16 TO RETURN-CODE                                           
+001935         GOBACK                                                           
+001936     END-IF.                                                              
+001940     CLOSE RPT515-FILE.                                                   
+001950 8000-EXIT.                                                               
+001960     EXIT.                                                                
