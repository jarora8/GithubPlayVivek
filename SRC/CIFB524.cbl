@@ -0,0 +1,191 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID.    CIFB524.                                          00020000
+000300 AUTHOR.        R MASCETTI.                                       00030000
+000400 INSTALLATION.  CIF SYSTEMS.                                      00040000
+000500 DATE-WRITTEN.  08/09/2026.                                       00050000
+000600 DATE-COMPILED.                                                   00060000
+000700*                                                                 00070000
+000800******************************************************************00080000
+000900*                                                                *00090000
+001000*   MODIFICATION HISTORY                                        * 00100000
+001100*   ----------------------------------------------------------- * 00110000
+001200*   DATE       INIT   DESCRIPTION                               * 00120000
+001300*   ---------- ----   ----------------------------------------- * 00130000
+001400*   08/09/2026 RM     ORIGINAL INSTALLATION.  PRIVACY NOTICE     *00140000
+001500*                      COMPLIANCE REPORT.  LISTS INDIVIDUAL      *00150000
+001600*                      CUSTOMERS WHOSE PRIVACY NOTICE IS OLDER   *00160000
+001700*                      THAN THE CALLER'S DISCLOSURE-CYCLE        *00170000
+001800*                      THRESHOLD, CROSS-TABBED BY WHETHER THEY   *00180000
+001900*                      SHARE INFORMATION WITH AFFILIATES.        *00190000
+002000*                                                                *00200000
+002100******************************************************************00210000
+002200 ENVIRONMENT DIVISION.                                            00220000
+002300 CONFIGURATION SECTION.                                           00230000
+002400 SOURCE-COMPUTER.  IBM-370.                                       00240000
+002500 OBJECT-COMPUTER.  IBM-370.                                       00250000
+002600 INPUT-OUTPUT SECTION.                                            00260000
+002700 FILE-CONTROL.                                                    00270000
+002800     SELECT RPT528-FILE ASSIGN TO RPT528                          00280000
+002900         ORGANIZATION IS LINE SEQUENTIAL.                         00290000
+003000 DATA DIVISION.                                                   00300000
+003100 FILE SECTION.                                                    00310000
+003200 FD  RPT528-FILE                                                  00320000
+003300     RECORDING MODE F.                                            00330000
+003400 01  RPT528-RECORD               PIC X(80).                       00340000
+003500*---------------------------------------------------------------- 00350000
+003600 WORKING-STORAGE SECTION.                                         00360000
+003700 01  WS-SWITCHES.                                                 00370000
+003800     05  WS-EOF-SW                PIC X       VALUE 'N'.          00380000
+003900         88  WS-EOF-YES                   VALUE 'Y'.              00390000
+004000 01  WS-WORK-FIELDS.                                              00400000
+004100     05  WS-PREV-SHARE-INFO       PIC 9(01)      VALUE ZERO.      00410000
+004200     05  WS-CUTOFF-DATE           PIC X(10).                      00420000
+004300     05  WS-GROUP-COUNT           PIC S9(7)   COMP  VALUE ZERO.   00430000
+004400     05  WS-TOTAL-COUNT           PIC S9(7)   COMP  VALUE ZERO.   00440000
+004500     05  WS-CUST-ID               PIC S9(9)   COMP-3  VALUE ZERO. 00450000
+004600     05  WS-CUST-NAME             PIC X(40).                      00460000
+004700     05  WS-SHARE-INFO            PIC 9(01)      VALUE ZERO.      00470000
+004800         88  WS-SHARE-INFO-YES            VALUE 0.                00480000
+004900         88  WS-SHARE-INFO-NO             VALUE 1.                00490000
+005000     05  WS-PRIV-NOT-DT           PIC X(10).                      00500000
+005100 01  WS-HEADING-1.                                                00510000
+005200     05  FILLER     PIC X(80) VALUE                               00520000
+005300       'CIFB524  PRIVACY NOTICE OLDER THAN DISCLOSURE CYCLE'.     00530000
+005400 01  WS-HEADING-2.                                                00540000
+005500     05  FILLER     PIC X(80) VALUE                               00550000
+005600       'SHARE  CUST-ID    CUSTOMER NAME                NOTICE DT'.00560000
+005900 01  WS-DETAIL-LINE.                                              00590000
+006000     05  FILLER                   PIC X(01)   VALUE SPACE.        00600000
+006100     05  DL-SHARE-INFO            PIC X(03).                      00610000
+006200     05  FILLER                   PIC X(02)   VALUE SPACE.        00620000
+006300     05  DL-CUST-ID               PIC Z(8)9.                      00630000
+006400     05  FILLER                   PIC X(02)   VALUE SPACE.        00640000
+006500     05  DL-CUST-NAME             PIC X(40).                      00650000
+006600     05  FILLER                   PIC X(02)   VALUE SPACE.        00660000
+006700     05  DL-PRIV-NOT-DT           PIC X(10).                      00670000
+006800     05  FILLER                   PIC X(10)   VALUE SPACE.        00680000
+006900 01  WS-GROUP-TOTAL-LINE.                                         00690000
+007000     05  FILLER              PIC X(06) VALUE SPACE.               00700000
+007100     05  FILLER              PIC X(13) VALUE 'GROUP TOTAL -'.     00710000
+007200     05  GT-COUNT             PIC ZZZ,ZZ9.                        00720000
+007300     05  FILLER              PIC X(10) VALUE ' CUSTOMERS'.        00730000
+007400     05  FILLER              PIC X(40) VALUE SPACE.               00740000
+007500 01  WS-GRAND-TOTAL-LINE.                                         00750000
+007600     05  FILLER              PIC X(06) VALUE SPACE.               00760000
+007700     05  FILLER              PIC X(13) VALUE 'GRAND TOTAL -'.     00770000
+007800     05  XT-COUNT             PIC ZZZ,ZZ9.                        00780000
+007900     05  FILLER              PIC X(10) VALUE ' CUSTOMERS'.        00790000
+008000     05  FILLER              PIC X(40) VALUE SPACE.               00800000
+008100*---------------------------------------------------------------- 00810000
+008200 LINKAGE SECTION.                                                 00820000
+008300 01  CIFB524-PARM.                                                00830000
+008400     05  CIFB524-CYCLE-DAYS        PIC 9(05).                     00840000
+008500*---------------------------------------------------------------- 00850000
+008600 PROCEDURE DIVISION USING CIFB524-PARM.                           00860000
+008700*                                                                 00870000
+008800 0000-MAINLINE.                                                   00880000
+008900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      00890000
+009000     PERFORM 2000-PROCESS-CUSTOMER THRU 2000-EXIT                 00900000
+009100         UNTIL WS-EOF-YES.                                        00910000
+009200     PERFORM 8000-FINALIZE THRU 8000-EXIT.                        00920000
+009300     GOBACK.                                                      00930000
+009400*---------------------------------------------------------------- 00940000
+009500 1000-INITIALIZE.                                                 00950000
+009600*    THE CUTOFF DATE IS CURRENT DATE MINUS THE CALLER'S           00960000
+009700*    DISCLOSURE-CYCLE THRESHOLD.  AN INDIVIDUAL CUSTOMER WHOSE    00970000
+009800*    CUSTI-PRIV-NOT-DT IS OLDER THAN THAT DATE IS DUE A NEW       00980000
+009900*    PRIVACY NOTICE.  RESULTS ARE GROUPED BY CUSTI-SHARE-INFO SO  00990000
+010000*    THE TWO SHARE/DO-NOT-SHARE POPULATIONS ARE EASY TO TELL      01000000
+010100*    APART ON THE REPORT.                                         01010000
+010200     OPEN OUTPUT RPT528-FILE.                                     01020000
+010300     MOVE WS-HEADING-1 TO RPT528-RECORD.                          01030000
+010400     WRITE RPT528-RECORD.                                         01040000
+010500     MOVE WS-HEADING-2 TO RPT528-RECORD.                          01050000
+010600     WRITE RPT528-RECORD.                                         01060000
+010700     EXEC SQL                                                     01070000
+010800         SET :WS-CUTOFF-DATE =                                    01080000
+010900             CURRENT DATE - :CIFB524-CYCLE-DAYS DAYS              01090000
+011000     END-EXEC.                                                    01100000
+011100     EXEC SQL                                                     01110000
+011200         DECLARE CSR524 CURSOR FOR                                01120000
+011300         SELECT CUST.CUST_ID, CUST.CUST_NAME,                     01130000
+011400                CI.CUSTI_SHARE_INFO, CI.CUSTI_PRIV_NOT_DT         01140000
+011500           FROM CIF.CUSTOMER CUST                                 01150000
+011600           JOIN CIF.CUSTIND CI                                    01160000
+011700             ON CI.CUSTI_CUST_ID = CUST.CUST_ID                   01170000
+011800          WHERE CUST.CUST_TYPE = 'I'                              01180000
+011900            AND CI.CUSTI_PRIV_NOT_DT < :WS-CUTOFF-DATE            01190000
+012000          ORDER BY CI.CUSTI_SHARE_INFO, CUST.CUST_ID              01200000
+012100     END-EXEC.                                                    01210000
+012200     EXEC SQL                                                     01220000
+012300         OPEN CSR524                                              01230000
+012400     END-EXEC.                                                    01240000
+012500     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                       01250000
+012600     IF  NOT WS-EOF-YES                                           01260000
+012700         MOVE WS-SHARE-INFO TO WS-PREV-SHARE-INFO                 01270000
+012800     END-IF.                                                      01280000
+012900 1000-EXIT.                                                       01290000
+013000     EXIT.                                                        01300000
+013100*---------------------------------------------------------------- 01310000
+013200 2000-PROCESS-CUSTOMER.                                           01320000
+013300*    ONE OVERDUE-NOTICE CUSTOMER.  A CHANGE IN CUSTI-SHARE-INFO   01330000
+013400*    ROLLS THE PRIOR GROUP'S TOTAL BEFORE THE NEW GROUP STARTS.   01340000
+013500     IF  WS-SHARE-INFO NOT = WS-PREV-SHARE-INFO                   01350000
+013600         PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT            01360000
+013700         MOVE WS-SHARE-INFO TO WS-PREV-SHARE-INFO                 01370000
+013800     END-IF.                                                      01380000
+013900     PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT.                    01390000
+014000     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                       01400000
+014100 2000-EXIT.                                                       01410000
+014200     EXIT.                                                        01420000
+014300*---------------------------------------------------------------- 01430000
+014400 2100-FETCH-ROW.                                                  01440000
+014500     EXEC SQL                                                     01450000
+014600         FETCH CSR524                                             01460000
+014700          INTO :WS-CUST-ID, :WS-CUST-NAME,                        01470000
+014800               :WS-SHARE-INFO, :WS-PRIV-NOT-DT                    01480000
+014900     END-EXEC.                                                    01490000
+015000     IF  SQLCODE NOT = ZERO                                       01500000
+015100         SET WS-EOF-YES TO TRUE                                   01510000
+015200     END-IF.                                                      01520000
+015300 2100-EXIT.                                                       01530000
+015400     EXIT.                                                        01540000
+015500*---------------------------------------------------------------- 01550000
+015600 3000-WRITE-GROUP-TOTAL.                                          01560000
+015700     IF  WS-GROUP-COUNT > ZERO                                    01570000
+015800         MOVE WS-GROUP-COUNT      TO GT-COUNT                     01580000
+015900         MOVE WS-GROUP-TOTAL-LINE TO RPT528-RECORD                01590000
+016000         WRITE RPT528-RECORD                                      01600000
+016100     END-IF.                                                      01610000
+016200     MOVE ZERO TO WS-GROUP-COUNT.                                 01620000
+016300 3000-EXIT.                                                       01630000
+016400     EXIT.                                                        01640000
+016500*---------------------------------------------------------------- 01650000
+016600 4000-WRITE-DETAIL.                                               01660000
+016700     IF  WS-SHARE-INFO-YES                                        01670000
+016800         MOVE 'YES' TO DL-SHARE-INFO                              01680000
+016900     ELSE                                                         01690000
+017000         MOVE 'NO'  TO DL-SHARE-INFO                              01700000
+017100     END-IF.                                                      01710000
+017200     MOVE WS-CUST-ID          TO DL-CUST-ID.                      01720000
+017300     MOVE WS-CUST-NAME        TO DL-CUST-NAME.                    01730000
+017400     MOVE WS-PRIV-NOT-DT      TO DL-PRIV-NOT-DT.                  01740000
+017500     MOVE WS-DETAIL-LINE      TO RPT528-RECORD.                   01750000
+017600     WRITE RPT528-RECORD.                                         01760000
+017700     ADD 1 TO WS-GROUP-COUNT.                                     01770000
+017800     ADD 1 TO WS-TOTAL-COUNT.                                     01780000
+017900 4000-EXIT.                                                       01790000
+018000     EXIT.                                                        01800000
+018100*---------------------------------------------------------------- 01810000
+018200 8000-FINALIZE.                                                   01820000
+018300     PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT.               01830000
+018400     MOVE WS-TOTAL-COUNT      TO XT-COUNT.                        01840000
+018500     MOVE WS-GRAND-TOTAL-LINE TO RPT528-RECORD.                   01850000
+018600     WRITE RPT528-RECORD.                                         01860000
+018700     EXEC SQL                                                     01870000
+018800         CLOSE CSR524                                             01880000
+018900     END-EXEC.                                                    01890000
+019000     CLOSE RPT528-FILE.                                           01900000
+019100 8000-EXIT.                                                       01910000
+019200     EXIT.                                                        01920000
+019300                                                                  01930000
