@@ -0,0 +1,215 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000110 PROGRAM-ID.    AMSU001.                                          00011000
+000120 AUTHOR.        R MASCETTI.                                       00012000
+000130 INSTALLATION.  AMS SYSTEMS.                                      00013000
+000140 DATE-WRITTEN.  08/09/2026.                                       00014000
+000150 DATE-COMPILED.                                                   00015000
+000160*                                                                 00016000
+000170******************************************************************00017000
+000180*                                                                *00018000
+000190*   MODIFICATION HISTORY                                        * 00019000
+000200*   ----------------------------------------------------------- * 00020000
+000210*   DATE       INIT   DESCRIPTION                               * 00021000
+000220*   ---------- ----   ----------------------------------------- * 00022000
+000230*   08/09/2026 RM     ORIGINAL INSTALLATION.  SET AN AMS.PROPS   *00023000
+000240*                      KEY'S VALUE AND LOG THE OLD/NEW VALUE TO  *00024000
+000250*                      AMS.PROPS_HISTORY SO WE CAN ANSWER WHO    *00025000
+000260*                      CHANGED A PROPERTY AND WHAT IT WAS BEFORE.*00026000
+000261*   08/09/2026 RM     AMSPRP_KEY/AMSPRP_VALUE ARE NOW TRIMMED TO *00026100
+000262*                      THEIR VARCHAR LENGTH BEFORE THE UPDATE/   *00026200
+000263*                      INSERT, AND A FAILING SQLCODE ON THAT     *00026300
+000264*                      WRITE NOW SKIPS THE HISTORY LOG AND IS    *00026400
+000265*                      RETURNED TO THE CALLER INSTEAD OF BEING   *00026500
+000266*                      MASKED BY THE UNCONDITIONAL RETURN-CODE   *00026600
+000267*                      RESET AT THE END OF 0000-MAINLINE.        *00026700
+000268*   08/09/2026 RM     THAT SAME FIX HAD NEVER BEEN CARRIED INTO  *00026800
+000269*                      3000-LOG-HISTORY -- THE NEXTVAL SELECT    *00026900
+000271*                      AND THE AUDIT-ROW INSERT ARE NOW ALSO     *00027100
+000272*                      CHECKED FOR SQLCODE, AND 0000-MAINLINE    *00027200
+000273*                      ONLY CLEARS THE ERROR FIELDS WHEN THE     *00027300
+000274*                      HISTORY WRITE ITSELF ALSO SUCCEEDED.      *00027400
+000275*                                                                *00027500
+000280******************************************************************00028000
+000290 ENVIRONMENT DIVISION.                                            00029000
+000300 CONFIGURATION SECTION.                                           00030000
+000310 SOURCE-COMPUTER.  IBM-370.                                       00031000
+000320 OBJECT-COMPUTER.  IBM-370.                                       00032000
+000330 DATA DIVISION.                                                   00033000
+000340 WORKING-STORAGE SECTION.                                         00034000
+000350     COPY APICPYA1.                                               00035000
+000360     COPY APICPYA2.                                               00036000
+000370 01  WS-SWITCHES.                                                 00037000
+000380     05  WS-FOUND-SW             PIC X       VALUE 'N'.           00038000
+000390         88  WS-KEY-FOUND                VALUE 'Y'.               00039000
+000400         88  WS-KEY-NOT-FOUND            VALUE 'N'.               00040000
+000401     05  WS-WRITE-SW             PIC X       VALUE 'N'.           00040100
+000402         88  WS-WRITE-FAILED             VALUE 'Y'.               00040200
+000403         88  WS-WRITE-OK                 VALUE 'N'.               00040300
+000404     05  WS-TRIM-SW              PIC X       VALUE 'N'.           00040400
+000405         88  WS-TRIM-DONE                VALUE 'Y'.               00040500
+000410 01  WS-PRIOR-VALUE.                                              00041000
+000411     05  WS-PRIOR-VALUE-LEN      PIC S9(4)   COMP.                00041100
+000412     05  WS-PRIOR-VALUE-TEXT     PIC X(1500).                     00041200
+000413 01  WS-TRIM-IX                  PIC S9(4)   COMP.                00041300
+000420 01  WS-NEXT-SEQ                 PIC S9(9)   COMP.                00042000
+000425 01  WS-ACTION-CODE              PIC X(01).                       00042500
+000430*---------------------------------------------------------------- 00043000
+000440 LINKAGE SECTION.                                                 00044000
+000450 COPY AMSU001P.                                                   00045000
+000460*---------------------------------------------------------------- 00046000
+000470 PROCEDURE DIVISION USING AMSU001-PARAMETERS.                     00047000
+000480*                                                                 00048000
+000490 0000-MAINLINE.                                                   00049000
+000500     PERFORM 1000-GET-PRIOR-VALUE THRU 1000-EXIT.                 00050000
+000510     PERFORM 2000-SET-PROPERTY THRU 2000-EXIT.                    00051000
+000515     IF  WS-WRITE-OK                                              00051500
+000516         PERFORM 3000-LOG-HISTORY THRU 3000-EXIT                  00051600
+000517         IF  WS-WRITE-OK                                          00051700
+000518             MOVE ZERO  TO AMSU001-ERRORCODE                      00051701
+000519             MOVE SPACE TO AMSU001-ERROR-TEXT                     00051702
+000520         END-IF                                                   00051703
+000521     END-IF.                                                      00051900
+000550     GOBACK.                                                      00055000
+000560*---------------------------------------------------------------- 00056000
+000570 1000-GET-PRIOR-VALUE.                                            00057000
+000580*    A MISSING ROW MEANS THIS IS THE FIRST TIME THE KEY HAS       00058000
+000590*    BEEN SET, SO THE HISTORY ROW LOGS THE ADD WITH A BLANK       00059000
+000600*    OLD VALUE.                                                   00060000
+000610     SET WS-KEY-NOT-FOUND TO TRUE.                                00061000
+000620     MOVE ZERO  TO WS-PRIOR-VALUE-LEN.                            00062000
+000621     MOVE SPACE TO WS-PRIOR-VALUE-TEXT.                           00062100
+000630     EXEC SQL                                                     00063000
+000640         SELECT AMSPRP_VALUE                                      00064000
+000650           INTO :AMSPRP-VALUE                                     00065000
+000660           FROM AMS.PROPS                                         00066000
+000670          WHERE AMSPRP_KEY = :AMSU001-KEY                         00067000
+000680     END-EXEC.                                                    00068000
+000690     IF  SQLCODE = ZERO                                           00069000
+000700         SET WS-KEY-FOUND TO TRUE                                 00070000
+000705         MOVE AMSPRP-VALUE-LEN TO WS-PRIOR-VALUE-LEN              00070500
+000710         MOVE AMSPRP-VALUE-TEXT(1:AMSPRP-VALUE-LEN)               00071000
+000715             TO WS-PRIOR-VALUE-TEXT                               00071500
+000720     END-IF.                                                      00072000
+000725     IF  WS-KEY-FOUND                                             00072500
+000726         MOVE 'C' TO WS-ACTION-CODE                               00072600
+000727     ELSE                                                         00072700
+000728         MOVE 'A' TO WS-ACTION-CODE                               00072800
+000729     END-IF.                                                      00072900
+000730 1000-EXIT.                                                       00073000
+000740     EXIT.                                                        00074000
+007410*---------------------------------------------------------------- 00741000
+007420 1500-SET-KEY-HOST-VAR.                                           00742000
+007430*    TRIM THE CALLER'S KEY TO ITS VARCHAR LENGTH SO IT BINDS      00743000
+007440*    CORRECTLY AGAINST AMSPRP_KEY VARCHAR(250).                   00744000
+007450     MOVE AMSU001-KEY TO AMSPRP-KEY-TEXT.                         00745000
+007460     MOVE 250 TO WS-TRIM-IX.                                      00746000
+007470     MOVE 'N' TO WS-TRIM-SW.                                      00747000
+007480     PERFORM 1510-TRIM-KEY THRU 1510-EXIT                         00748000
+007490         UNTIL WS-TRIM-DONE.                                      00749000
+007500     MOVE WS-TRIM-IX TO AMSPRP-KEY-LEN.                           00750000
+007510 1500-EXIT.                                                       00751000
+007520     EXIT.                                                        00752000
+007530 1510-TRIM-KEY.                                                   00753000
+007540     IF  WS-TRIM-IX = ZERO                                        00754000
+007550         SET WS-TRIM-DONE TO TRUE                                 00755000
+007560     ELSE                                                         00756000
+007570         IF  AMSPRP-KEY-TEXT(WS-TRIM-IX:1) NOT = SPACE            00757000
+007580             SET WS-TRIM-DONE TO TRUE                             00758000
+007590         ELSE                                                     00759000
+007600             SUBTRACT 1 FROM WS-TRIM-IX                           00760000
+007610         END-IF                                                   00761000
+007620     END-IF.                                                      00762000
+007630 1510-EXIT.                                                       00763000
+007640     EXIT.                                                        00764000
+007650*---------------------------------------------------------------- 00765000
+007660 1600-SET-VALUE-HOST-VAR.                                         00766000
+007670*    TRIM THE CALLER'S NEW VALUE TO ITS VARCHAR LENGTH SO IT      00767000
+007680*    BINDS CORRECTLY AGAINST AMSPRP_VALUE VARCHAR(1500).          00768000
+007690     MOVE AMSU001-NEW-VALUE TO AMSPRP-VALUE-TEXT.                 00769000
+007700     MOVE 1500 TO WS-TRIM-IX.                                     00770000
+007710     MOVE 'N' TO WS-TRIM-SW.                                      00771000
+007720     PERFORM 1610-TRIM-VALUE THRU 1610-EXIT                       00772000
+007730         UNTIL WS-TRIM-DONE.                                      00773000
+007740     MOVE WS-TRIM-IX TO AMSPRP-VALUE-LEN.                         00774000
+007750 1600-EXIT.                                                       00775000
+007760     EXIT.                                                        00776000
+007770 1610-TRIM-VALUE.                                                 00777000
+007780     IF  WS-TRIM-IX = ZERO                                        00778000
+007790         SET WS-TRIM-DONE TO TRUE                                 00779000
+007800     ELSE                                                         00780000
+007810         IF  AMSPRP-VALUE-TEXT(WS-TRIM-IX:1) NOT = SPACE          00781000
+007820             SET WS-TRIM-DONE TO TRUE                             00782000
+007830         ELSE                                                     00783000
+007840             SUBTRACT 1 FROM WS-TRIM-IX                           00784000
+007850         END-IF                                                   00785000
+007860     END-IF.                                                      00786000
+007870 1610-EXIT.                                                       00787000
+007880     EXIT.                                                        00788000
+007890*---------------------------------------------------------------- 00789000
+007900 2000-SET-PROPERTY.                                               00790000
+007910*    UPDATE FIRST -- MOST KEYS ALREADY EXIST.  SQLCODE +100       00791000
+007920*    (NO ROW MATCHED) MEANS THIS KEY HAS NEVER BEEN SET BEFORE,   00792000
+007930*    SO INSERT INSTEAD.  ANY OTHER NON-ZERO SQLCODE IS A          00793000
+007940*    GENUINE WRITE FAILURE THAT MUST GO BACK TO THE CALLER.       00794000
+007950     SET WS-WRITE-OK TO TRUE.                                     00795000
+007960     PERFORM 1500-SET-KEY-HOST-VAR THRU 1500-EXIT.                00796000
+007970     PERFORM 1600-SET-VALUE-HOST-VAR THRU 1600-EXIT.              00797000
+007980     EXEC SQL                                                     00798000
+007990         UPDATE AMS.PROPS                                         00799000
+008000            SET AMSPRP_VALUE = :AMSPRP-VALUE                      00800000
+008010          WHERE AMSPRP_KEY   = :AMSU001-KEY                       00801000
+008020     END-EXEC.                                                    00802000
+008030     IF  SQLCODE = +100                                           00803000
+008040         EXEC SQL                                                 00804000
+008050             INSERT INTO AMS.PROPS                                00805000
+008060                    (AMSPRP_KEY, AMSPRP_VALUE)                    00806000
+008070             VALUES (:AMSPRP-KEY, :AMSPRP-VALUE)                  00807000
+008080         END-EXEC                                                 00808000
+008090     END-IF.                                                      00809000
+008100     IF  SQLCODE NOT = ZERO                                       00810000
+008110         SET WS-WRITE-FAILED TO TRUE                              00811000
+008120         MOVE +9999 TO AMSU001-ERRORCODE                          00812000
+008130         MOVE 'AMS.PROPS UPDATE/INSERT FAILED' TO                 00813000
+008140             AMSU001-ERROR-TEXT                                   00814000
+008150     END-IF.                                                      00815000
+008160 2000-EXIT.                                                       00816000
+008170     EXIT.                                                        00817000
+008180*---------------------------------------------------------------- 00818000
+008190 3000-LOG-HISTORY.                                                00819000
+008200*    WRITE ONE AMS.PROPS_HISTORY ROW RECORDING THE OLD VALUE,     00820000
+008210*    THE NEW VALUE, WHO MADE THE CHANGE, AND WHEN.  THE PROPERTY  00821010
+008215*    VALUE CHANGE ITSELF HAS ALREADY BEEN COMMITTED BY THE TIME   00821020
+008216*    THIS RUNS, SO A FAILURE HERE IS REPORTED BACK RATHER THAN    00821030
+008217*    LEFT FOR 0000-MAINLINE TO PAPER OVER.                        00821040
+008220     EXEC SQL                                                     00822000
+008230         SELECT NEXTVAL FOR AMS.PROPS_HIST_SEQ                    00823000
+008240           INTO :WS-NEXT-SEQ                                      00824000
+008250     END-EXEC.                                                    00825000
+008255     IF  SQLCODE NOT = ZERO                                       00825500
+008256         SET WS-WRITE-FAILED TO TRUE                              00825600
+008257         MOVE +9999 TO AMSU001-ERRORCODE                          00825700
+008258         MOVE 'UNABLE TO OBTAIN AMS.PROPS_HIST_SEQ NEXTVAL' TO    00825800
+008259             AMSU001-ERROR-TEXT                                   00825900
+008260         GO TO 3000-EXIT                                          00826000
+008261     END-IF.                                                      00826010
+008262     EXEC SQL                                                     00826020
+008270         INSERT INTO AMS.PROPS_HISTORY                            00827000
+008280                (AMSPRH_SEQ, AMSPRH_KEY, AMSPRH_ACTION,           00828000
+008290                 AMSPRH_OLD_VALUE, AMSPRH_NEW_VALUE,              00829000
+008300                 AMSPRH_CHANGE_TS, AMSPRH_USERID,                 00830000
+008310                 AMSPRH_SOURCE_PROG)                              00831000
+008320         VALUES (:WS-NEXT-SEQ, :AMSPRP-KEY,                       00832000
+008330                 :WS-ACTION-CODE,                                 00833000
+008340                 :WS-PRIOR-VALUE, :AMSPRP-VALUE,                  00834000
+008350                 CURRENT TIMESTAMP, :AMSU001-USERID,              00835000
+008360                 :AMSU001-SOURCE-PROG)                            00836000
+008370     END-EXEC.                                                    00837000
+008372     IF  SQLCODE NOT = ZERO                                       00837200
+008374         SET WS-WRITE-FAILED TO TRUE                              00837400
+008376         MOVE +9999 TO AMSU001-ERRORCODE                          00837600
+008378         MOVE 'UNABLE TO INSERT AMS.PROPS_HISTORY ROW' TO         00837800
+008379             AMSU001-ERROR-TEXT                                   00837900
+008380     END-IF.                                                      00838000
+008385 3000-EXIT.                                                       00838500
+008390     EXIT.                                                        00839000
+008400                                                                  00840000
\ No newline at end of file
