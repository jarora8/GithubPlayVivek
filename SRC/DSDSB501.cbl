@@ -0,0 +1,248 @@
+000100 IDENTIFICATION DIVISION.                                                 
+000110 PROGRAM-ID.    DSDSB501.                                                 
+000120 AUTHOR.        R MASCETTI.                                               
+000130 INSTALLATION.  DSDS SYSTEMS.                                             
+000140 DATE-WRITTEN.  08/08/2026.                                               
+000150 DATE-COMPILED.                                                           
+000160*                                                                         
+000170******************************************************************        
+000180*                                                                *        
+000190*   MODIFICATION HISTORY                                        *         
+000200*   ----------------------------------------------------------- *         
+000210*   DATE       INIT   DESCRIPTION                               *         
+000220*   ---------- ----   ----------------------------------------- *         
+000230*   08/08/2026 RM     ORIGINAL INSTALLATION.  AGES DSDS.PEND     *        
+000240*                      ITEMS PAST A CONFIGURABLE NUMBER OF DAYS  *        
+000250*                      AND OPTIONALLY AUTO-REVERSES THE STUCK    *        
+000260*                      ITEM SO IT STOPS SKEWING PENDING TOTALS.  *        
+000270*                                                                *        
+000280******************************************************************        
+000290 ENVIRONMENT DIVISION.                                                    
+000300 CONFIGURATION SECTION.                                                   
+000310 SOURCE-COMPUTER.  IBM-370.                                               
+000320 OBJECT-COMPUTER.  IBM-370.                                               
+000330 INPUT-OUTPUT SECTION.                                                    
+000340 FILE-CONTROL.                                                            
+000350     SELECT RPT507-FILE ASSIGN TO RPT507                                  
+000360         ORGANIZATION IS LINE SEQUENTIAL.                                 
+000370 DATA DIVISION.                                                           
+000380 FILE SECTION.                                                            
+000390 FD  RPT507-FILE                                                          
+000400     RECORDING MODE F.                                                    
+000410 01  RPT507-RECORD               PIC X(80).                               
+000420*----------------------------------------------------------------         
+000430 WORKING-STORAGE SECTION.                                                 
+000440 01  WS-SWITCHES.                                                         
+000450     05  WS-EOF-SW                PIC X       VALUE 'N'.                  
+000460         88  WS-EOF-YES                   VALUE 'Y'.                      
+000470 01  WS-WORK-FIELDS.                                                      
+000480     05  WS-CUTOFF-DATE           PIC S9(7)   COMP-3.                     
+000490     05  WS-TODAY-DATE            PIC S9(7)   COMP-3.                     
+000500     05  WS-PREV-BANK-NBR         PIC S9(3)   COMP-3  VALUE ZERO.         
+000510     05  WS-GROUP-COUNT           PIC S9(7)   COMP  VALUE ZERO.           
+000520     05  WS-GROUP-REVERSED        PIC S9(7)   COMP  VALUE ZERO.           
+000530     05  WS-TOTAL-COUNT           PIC S9(7)   COMP  VALUE ZERO.           
+000540     05  WS-TOTAL-REVERSED        PIC S9(7)   COMP  VALUE ZERO.           
+000550 01  WS-HEADING-1.                                                        
+000560     05  FILLER     PIC X(80) VALUE                                       
+000570       'DSDSB501 AGED DSDS.PEND EXCEPTIONS BY BANK'.                      
+000580 01  WS-HEADING-2.                                                        
+000590     05  FILLER     PIC X(80) VALUE                                       
+000600       'BANK  ACCT-NBR   TX-CODE  TX-AMOUNT    ENTRY-DATE  REV'.          
+000610 01  WS-DETAIL-LINE.                                                      
+000620     05  FILLER                   PIC X(01)   VALUE SPACE.                
+000630     05  DL-BANK-NBR              PIC 9(03).                              
+000640     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000650     05  DL-ACCT-NBR              PIC 9(09).                              
+000660     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000670     05  DL-TX-CODE               PIC ZZ9.                                
+000680     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000690     05  DL-TX-AMOUNT             PIC ZZZ,ZZZ,ZZ9.99.                     
+000700     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000710     05  DL-ENTRY-DATE            PIC 9(07).                              
+000720     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000730     05  DL-REVERSED-FLAG         PIC X(01).                              
+000740     05  FILLER                   PIC X(13)   VALUE SPACE.                
+000750 01  WS-GROUP-TOTAL-LINE.                                                 
+000760     05  FILLER              PIC X(06) VALUE SPACE.                       
+000770     05  FILLER              PIC X(12) VALUE 'BANK TOTAL -'.              
+000780     05  GT-COUNT             PIC ZZZ,ZZ9.                                
+000790     05  FILLER              PIC X(05) VALUE ' AGE,'.                     
+000800     05  GT-REVERSED           PIC ZZZ,ZZ9.                               
+000810     05  FILLER              PIC X(10) VALUE ' REVERSED'.                 
+000820     05  FILLER              PIC X(29) VALUE SPACE.                       
+000830 01  WS-GRAND-TOTAL-LINE.                                                 
+000840     05  FILLER              PIC X(06) VALUE SPACE.                       
+000850     05  FILLER              PIC X(13) VALUE 'GRAND TOTAL -'.             
+000860     05  XT-COUNT             PIC ZZZ,ZZ9.                                
+000870     05  FILLER              PIC X(05) VALUE ' AGE,'.                     
+000880     05  XT-REVERSED           PIC ZZZ,ZZ9.                               
+000890     05  FILLER              PIC X(10) VALUE ' REVERSED'.                 
+000900     05  FILLER              PIC X(28) VALUE SPACE.                       
+000910*----------------------------------------------------------------         
+000920     COPY DSDSREPT.                                                       
+000930*----------------------------------------------------------------         
+000940 LINKAGE SECTION.                                                         
+000950 01  DSDSB501-PARM.                                                       
+000960     05  DSDSB501-THRESHOLD-DAYS   PIC 9(03).                             
+000970     05  DSDSB501-AUTO-REVERSE     PIC X(01).                             
+000980         88  DSDSB501-REVERSE-YES          VALUE 'Y'.                     
+000990*----------------------------------------------------------------         
+001000 PROCEDURE DIVISION USING DSDSB501-PARM.                                  
+001010*                                                                         
+001020 0000-MAINLINE.                                                           
+001030     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                              
+001040     PERFORM 2000-PROCESS-AGED THRU 2000-EXIT                             
+001050         UNTIL WS-EOF-YES.                                                
+001060     PERFORM 8000-FINALIZE THRU 8000-EXIT.                                
+001070     GOBACK.                                                              
+001080*----------------------------------------------------------------         
+001090 1000-INITIALIZE.                                                         
+001100*    PEND-ENTRY-DATE IS A PACKED CYYMMDD DATE (CENTURY OFFSET FROM        
+001110*    1900 TIMES 10000 PLUS MONTH TIMES 100 PLUS DAY), NOT A DB2           
+001120*    DATE COLUMN, SO THE CUTOFF IS BUILT THE SAME WAY BEFORE THE          
+001130*    COMPARE.  A PEND ROW OLDER THAN THE CUTOFF AND STILL PRESENT         
+001140*    IN DSDS.PEND HAS NOT POSTED -- A POSTED ITEM IS REMOVED FROM         
+001150*    THIS TABLE BY THE NIGHTLY POSTING CYCLE.                             
+001160     OPEN OUTPUT RPT507-FILE.                                             
+001170     MOVE WS-HEADING-1 TO RPT507-RECORD.                                  
+001180     WRITE RPT507-RECORD.                                                 
+001190     MOVE WS-HEADING-2 TO RPT507-RECORD.                                  
+001200     WRITE RPT507-RECORD.                                                 
+001210     EXEC SQL                                                             
+001220         SET :WS-TODAY-DATE =                                             
+001230             (YEAR(CURRENT DATE) - 1900) * 10000                          
+001240             + MONTH(CURRENT DATE) * 100                                  
+001250             + DAY(CURRENT DATE)                                          
+001260     END-EXEC.                                                            
+001270     EXEC SQL                                                             
+001280         SET :WS-CUTOFF-DATE =                                            
+001290             (YEAR(CURRENT DATE - :DSDSB501-THRESHOLD-DAYS DAYS)          
+001300                 - 1900) * 10000                                          
+001310             + MONTH(CURRENT DATE - :DSDSB501-THRESHOLD-DAYS DAYS)        
+001320                 * 100                                                    
+001330             + DAY(CURRENT DATE - :DSDSB501-THRESHOLD-DAYS DAYS)          
+001340     END-EXEC.                                                            
+001350     EXEC SQL                                                             
+001360         DECLARE CSR507 CURSOR FOR                                        
+001370         SELECT PEND_BANK_NBR, PEND_ACCT_ID, PEND_ACCT_NBR,               
+001380                PEND_TX_CODE, PEND_TX_AMOUNT, PEND_EFFECT_DATE,           
+001390                PEND_BATCH_NBR, PEND_SEQUENCE_NBR, PEND_TX_DESC,          
+001400                PEND_SOURCE_PROG, PEND_ENTRY_DATE, PEND_ITEM_COUNT        
+001410           FROM DSDS.PEND                                                 
+001420          WHERE PEND_ENTRY_DATE < :WS-CUTOFF-DATE                         
+001430          ORDER BY PEND_BANK_NBR                                          
+001440     END-EXEC.                                                            
+001450     EXEC SQL                                                             
+001460         OPEN CSR507                                                      
+001470     END-EXEC.                                                            
+001480     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                               
+001490     IF  NOT WS-EOF-YES                                                   
+001500         MOVE PEND-BANK-NBR TO WS-PREV-BANK-NBR                           
+001510     END-IF.                                                              
+001520 1000-EXIT.                                                               
+001530     EXIT.                                                                
+001540*----------------------------------------------------------------         
+001550 2000-PROCESS-AGED.                                                       
+001560*    ONE AGED DSDS.PEND ITEM.  A CHANGE IN PEND-BANK-NBR ROLLS            
+001570*    THE PRIOR GROUP'S TOTALS BEFORE THE NEW GROUP STARTS.                
+001580     IF  PEND-BANK-NBR NOT = WS-PREV-BANK-NBR                             
+001590         PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT                    
+001600         MOVE PEND-BANK-NBR TO WS-PREV-BANK-NBR                           
+001610     END-IF.                                                              
+001620     PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT.                            
+001630     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                               
+001640 2000-EXIT.                                                               
+001650     EXIT.                                                                
+001660*----------------------------------------------------------------         
+001670 2100-FETCH-ROW.                                                          
+001680     EXEC SQL                                                             
+001690         FETCH CSR507                                                     
+001700          INTO :PEND-BANK-NBR, :PEND-ACCT-ID, :PEND-ACCT-NBR,             
+001710               :PEND-TX-CODE, :PEND-TX-AMOUNT, :PEND-EFFECT-DATE,         
+001720               :PEND-BATCH-NBR, :PEND-SEQUENCE-NBR,                       
+001730               :PEND-TX-DESC, :PEND-SOURCE-PROG,                          
+001740               :PEND-ENTRY-DATE, :PEND-ITEM-COUNT                         
+001750     END-EXEC.                                                            
+001760     IF  SQLCODE NOT = ZERO                                               
+001770         SET WS-EOF-YES TO TRUE                                           
+001780     END-IF.                                                              
+001790 2100-EXIT.                                                               
+001800     EXIT.                                                                
+001810*----------------------------------------------------------------         
+001820 3000-WRITE-GROUP-TOTAL.                                                  
+001830     IF  WS-GROUP-COUNT > ZERO                                            
+001840         MOVE WS-GROUP-COUNT      TO GT-COUNT                             
+001850         MOVE WS-GROUP-REVERSED   TO GT-REVERSED                          
+001860         MOVE WS-GROUP-TOTAL-LINE TO RPT507-RECORD                        
+001870         WRITE RPT507-RECORD                                              
+001880     END-IF.                                                              
+001890     MOVE ZERO TO WS-GROUP-COUNT.                                         
+001900     MOVE ZERO TO WS-GROUP-REVERSED.                                      
+001910 3000-EXIT.                                                               
+001920     EXIT.                                                                
+001930*----------------------------------------------------------------         
+001940 4000-WRITE-DETAIL.                                                       
+001950     MOVE PEND-BANK-NBR     TO DL-BANK-NBR.                               
+001960     MOVE PEND-ACCT-NBR     TO DL-ACCT-NBR.                               
+001970     MOVE PEND-TX-CODE      TO DL-TX-CODE.                                
+001980     MOVE PEND-TX-AMOUNT    TO DL-TX-AMOUNT.                              
+001990     MOVE PEND-ENTRY-DATE   TO DL-ENTRY-DATE.                             
+002000     MOVE 'N'               TO DL-REVERSED-FLAG.                          
+002010     IF  DSDSB501-REVERSE-YES                                             
+002020         PERFORM 5000-REVERSE-ITEM THRU 5000-EXIT                         
+002030     END-IF.                                                              
+002040     MOVE WS-DETAIL-LINE    TO RPT507-RECORD.                             
+002050     WRITE RPT507-RECORD.                                                 
+002060     ADD 1 TO WS-GROUP-COUNT.                                             
+002070     ADD 1 TO WS-TOTAL-COUNT.                                             
+002080 4000-EXIT.                                                               
+002090     EXIT.                                                                
+002100*----------------------------------------------------------------         
+002110 5000-REVERSE-ITEM.                                                       
+002120*    OFFSET THE STUCK ITEM WITH AN EQUAL AND OPPOSITE PEND ENTRY          
+002130*    DATED TODAY, THEN REMOVE THE ORIGINAL ROW -- THE SAME NET            
+002140*    EFFECT AS A MANUAL REVERSAL, WITHOUT LEAVING A NEGATIVE-AGE          
+002150*    ROW BEHIND TO BE PICKED UP AGAIN TOMORROW.                           
+002160     EXEC SQL                                                             
+002170         INSERT INTO DSDS.PEND                                            
+002180                (PEND_BANK_NBR, PEND_ACCT_ID, PEND_ACCT_NBR,              
+002190                 PEND_TX_CODE, PEND_TX_AMOUNT, PEND_EFFECT_DATE,          
+002200                 PEND_BATCH_NBR, PEND_SEQUENCE_NBR, PEND_TX_DESC,         
+002210                 PEND_SOURCE_PROG, PEND_ENTRY_DATE,                       
+002220                 PEND_ITEM_COUNT)                                         
+002230         VALUES (:PEND-BANK-NBR, :PEND-ACCT-ID, :PEND-ACCT-NBR,           
+002240                 :PEND-TX-CODE, -:PEND-TX-AMOUNT,                         
+002250                 :PEND-EFFECT-DATE, :PEND-BATCH-NBR,                      
+002260                 :PEND-SEQUENCE-NBR, 'AUTO-REVERSED AGED ITEM',           
+002270                 'DSDSB501', :WS-TODAY-DATE, :PEND-ITEM-COUNT)            
+002280     END-EXEC.                                                            
+002290     IF  SQLCODE NOT = ZERO                                               
+002300         GO TO 5000-EXIT                                                  
+002310     END-IF.                                                              
+002320     EXEC SQL                                                             
+002330         DELETE FROM DSDS.PEND                                            
+002340          WHERE PEND_BANK_NBR     = :PEND-BANK-NBR                        
+002350            AND PEND_BATCH_NBR    = :PEND-BATCH-NBR                       
+002360            AND PEND_SEQUENCE_NBR = :PEND-SEQUENCE-NBR                    
+002370     END-EXEC.                                                            
+002380     IF  SQLCODE = ZERO                                                   
+002390         MOVE 'Y' TO DL-REVERSED-FLAG                                     
+002400         ADD 1 TO WS-GROUP-REVERSED                                       
+002410         ADD 1 TO WS-TOTAL-REVERSED                                       
+002420     END-IF.                                                              
+002430 5000-EXIT.                                                               
+002440     EXIT.                                                                
+002450*----------------------------------------------------------------         
+002460 8000-FINALIZE.                                                           
+002470     PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT.                       
+002480     MOVE WS-TOTAL-COUNT      TO XT-COUNT.                                
+002490     MOVE WS-TOTAL-REVERSED   TO XT-REVERSED.                             
+002500     MOVE WS-GRAND-TOTAL-LINE TO RPT507-RECORD.                           
+002510     WRITE RPT507-RECORD.                                                 
+002520     EXEC SQL                                                             
+002530         CLOSE CSR507                                                     
+002540     END-EXEC.                                                            
+002550     CLOSE RPT507-FILE.                                                   
+002560 8000-EXIT.                                                               
+002570     EXIT.                                                                
