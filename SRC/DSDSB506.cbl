@@ -0,0 +1,335 @@
+000100 IDENTIFICATION DIVISION.                                                 
+000110 PROGRAM-ID.    DSDSB506.                                                 
+000120 AUTHOR.        R MASCETTI.                                               
+000130 INSTALLATION.  DSDS SYSTEMS.                                             
+000140 DATE-WRITTEN.  08/08/2026.                                               
+000150 DATE-COMPILED.                                                           
+000160*                                                                         
+000170******************************************************************        
+000180*                                                                *        
+000190*   MODIFICATION HISTORY                                        *         
+000200*   ----------------------------------------------------------- *         
+000210*   DATE       INIT   DESCRIPTION                               *         
+000220*   ---------- ----   ----------------------------------------- *         
+000230*   08/08/2026 RM     ORIGINAL INSTALLATION.  SCANS OVERDRAFT    *        
+000240*                      BANKING HEADER RECORDS FOR AN AMOUNT      *        
+000250*                      PAST DUE AND FEEDS AN EDOC050 NOTICE      *        
+000260*                      REQUEST FOR EACH ONE, SO THOSE CUSTOMERS  *        
+000270*                      GET A PROACTIVE NOTICE INSTEAD OF WAITING *        
+000280*                      FOR THE NEXT STATEMENT CYCLE.             *00028000
+000285*   08/09/2026 RM     REPORT THE PER-ATTEMPT DELIVERY RESULT     *00028500
+000286*                      EDOC050 NOW RETURNS PER OCCURRENCE (SEE   *00028600
+000287*                      COPY EMPWORK) SO A BOUNCED OR TIMED-OUT   *00028700
+000288*                      NOTICE SHOWS UP ON THE REPORT INSTEAD OF  *00028800
+000289*                      LOOKING LIKE A SUCCESSFUL SEND.           *00028900
+000291*   08/09/2026 RM     ADDED A MAIL-SUPPRESSION CROSS-CHECK.      *00029100
+000292*                      CIF.ACCOUNT'S ACCT-MAIL-CODE CAN HOLD,    *00029200
+000293*                      BYPASS, OR AUDIT AN ACCOUNT'S MAIL, SO    *00029300
+000294*                      EACH NOTICE REQUEST IS NOW FOLLOWED BY A  *00029400
+000295*                      LOOKUP OF THAT CODE AND ANY ACCOUNT WHERE *00029500
+000296*                      A NOTICE WENT OUT ANYWAY IS FLAGGED ON A  *00029600
+000297*                      NEW RPT525 EXCEPTION REPORT.              *00029700
+000301*   08/09/2026 RM     ADDED STATUS CHECKS AFTER OSBD501 OPEN,    *        
+000311*                      READ, AND CLOSE -- A FAILED I/O STOPS THE *        
+000321*                      RUN INSTEAD OF CONTINUING SILENTLY.       *        
+000331*                                                                *        
+000340******************************************************************        
+000310 ENVIRONMENT DIVISION.                                                    
+000320 CONFIGURATION SECTION.                                                   
+000330 SOURCE-COMPUTER.  IBM-370.                                               
+000340 OBJECT-COMPUTER.  IBM-370.                                               
+000350 INPUT-OUTPUT SECTION.                                                    
+000360 FILE-CONTROL.                                                            
+000370*    OVERDRAFT-BANKING-HDR HAS NO DB2 DECLARATION -- IT IS READ           
+000380*    HERE DIRECTLY OFF THE VSAM FILE, THE SAME CONVENTION USED BY         
+000390*    DSDSB505.                                                            
+000400     SELECT OSBD501-FILE ASSIGN TO OSBD501                                
+000410         ORGANIZATION IS INDEXED                                          
+000420         ACCESS MODE IS SEQUENTIAL                                        
+000430         RECORD KEY IS ODH-ACCT-NO                                        
+000440         FILE STATUS IS WS-OSBD-STATUS.                                   
+000450     SELECT RPT518-FILE ASSIGN TO RPT518                                  
+000460         ORGANIZATION IS LINE SEQUENTIAL.                                 
+000465     SELECT RPT525-FILE ASSIGN TO RPT525                          00046500
+000466         ORGANIZATION IS LINE SEQUENTIAL.                         00046600
+000470 DATA DIVISION.                                                           
+000480 FILE SECTION.                                                            
+000490 FD  OSBD501-FILE.                                                        
+000500 01  OSBD501-RECORD.                                                      
+000510     COPY DSDSOSBD.                                                       
+000520 FD  RPT518-FILE                                                          
+000530     RECORDING MODE F.                                                    
+000540 01  RPT518-RECORD               PIC X(80).                               
+000545 FD  RPT525-FILE                                                  00054500
+000546     RECORDING MODE F.                                            00054600
+000547 01  RPT525-RECORD               PIC X(80).                       00054700
+000550*----------------------------------------------------------------         
+000560 WORKING-STORAGE SECTION.                                                 
+000570 01  WS-SWITCHES.                                                         
+000580     05  WS-EOF-SW                PIC X       VALUE 'N'.                  
+000590         88  WS-EOF-YES                   VALUE 'Y'.                      
+000600     05  WS-OSBD-STATUS            PIC XX     VALUE '00'.                 
+000610 01  WS-WORK-FIELDS.                                                      
+000620     05  WS-TOTAL-SCANNED          PIC S9(7)   COMP  VALUE ZERO.  00062000
+000630     05  WS-TOTAL-NOTICED          PIC S9(7)   COMP  VALUE ZERO.  00063000
+000635     05  WS-TOTAL-FAILED           PIC S9(7)   COMP  VALUE ZERO.  00063500
+000636     05  WS-TOTAL-SUPPRESS-FAIL    PIC S9(7)   COMP  VALUE ZERO.  00063600
+000640 01  WS-ACCT-KEY-BUILD.                                           00064000
+000650     05  WS-KEY-ACCT-ID            PIC 9(03).                     00065000
+000660     05  WS-KEY-ACCT-NO            PIC 9(09).                     00066000
+000670     05  FILLER                    PIC X(13)   VALUE SPACE.       00067000
+000672*    WS-ACCT-KEY-WORK BUILDS A CIF.ACCOUNT-STYLE X(25) KEY FROM   00067200
+000674*    ODH-ACCT-NO THE SAME WAY ACMDEBC'S AA-ACCOUNT/AA-ACCTN       00067400
+000676*    REDEFINES ENCODES A NUMERIC ACCOUNT NUMBER, THE CONVENTION   00067600
+000678*    ESTABLISHED FOR BRIDGING A NUMERIC ACCOUNT NUMBER TO         00067800
+000679*    CIF.ACCOUNT'S CHAR(25) ACCT-KEY.  ODH-ACCT-ID HAS NO         00067900
+000679*    ESTABLISHED MAPPING TO CIF.ACCOUNT, SO THE LOOKUP IS         00067900
+000679*    SCOPED TO BANK NUMBER AND ACCOUNT NUMBER ONLY.               00067900
+000680 01  WS-ACCT-KEY-WORK.                                            00068000
+000682     05  FILLER                    PIC X(07)   VALUE SPACES.      00068200
+000684     05  WS-ACCT-KEY-NBR           PIC 9(18).                     00068400
+000686*    EDOC050-PARAMETERS (EDOC050'S CALL INTERFACE) -- SEE COPY    00068600
+000690*    EMPWORK FOR THE DELIVERY-AREA LAYOUT.                        00069000
+000700     COPY EMPWORK.                                                00070000
+000702*    CIF-ACCOUNT (COPY CIFU010P) SUPPLIES ACCT-MAIL-CODE FOR THE  00070200
+000704*    MAIL-SUPPRESSION CROSS-CHECK BELOW.                          00070400
+000706     COPY CIFU010P.                                               00070600
+000710 01  WS-HEADING-1.                                                        
+000720     05  FILLER     PIC X(80) VALUE                                       
+000730       'DSDSB506  PROACTIVE OVERDRAFT PAST-DUE NOTICE EXTRACT'.           
+000740 01  WS-HEADING-2.                                                        
+000750     05  FILLER     PIC X(80) VALUE                                       
+000760       'BANK ACCT-ID  ACCT-NO   PAST-DUE-AMT  NEXT-CYCLE  RESULT'.        
+000770 01  WS-DETAIL-LINE.                                                      
+000780     05  FILLER                   PIC X(01)   VALUE SPACE.                
+000790     05  DL-BANK-NO               PIC 99.                                 
+000800     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000810     05  DL-ACCT-ID               PIC 9(03).                              
+000820     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000830     05  DL-ACCT-NO               PIC 9(09).                              
+000840     05  FILLER                   PIC X(04)   VALUE SPACE.                
+000850     05  DL-PAST-DUE              PIC ZZZ,ZZ9.99.                         
+000860     05  FILLER                   PIC X(04)   VALUE SPACE.                
+000870     05  DL-NEXT-STMT-CYCLE       PIC 9(07).                              
+000875     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000878     05  DL-DEL-RESULT            PIC X(09).                              
+000880 01  WS-SUMMARY-SCANNED-LINE.                                             
+000890     05  FILLER              PIC X(06) VALUE SPACE.                       
+000900     05  FILLER            PIC X(19) VALUE 'RECORDS SCANNED  - '.         
+000910     05  SS-SCANNED-COUNT     PIC ZZZ,ZZ9.                                
+000920     05  FILLER              PIC X(46) VALUE SPACE.                       
+000930 01  WS-SUMMARY-NOTICED-LINE.                                             
+000940     05  FILLER              PIC X(06) VALUE SPACE.                       
+000950     05  FILLER            PIC X(19) VALUE 'NOTICES REQUESTED- '.         
+000960     05  SN-NOTICED-COUNT     PIC ZZZ,ZZ9.                        00096000
+000970     05  FILLER              PIC X(46) VALUE SPACE.               00097000
+000975 01  WS-SUMMARY-FAILED-LINE.                                      00097500
+000976     05  FILLER              PIC X(06) VALUE SPACE.               00097600
+000977     05  FILLER            PIC X(19) VALUE 'DELIVERY FAILURES- '. 00097700
+000978     05  SF-FAILED-COUNT      PIC ZZZ,ZZ9.                        00097800
+000979     05  FILLER              PIC X(46) VALUE SPACE.               00097900
+000981 01  WS-EXC-HEADING-1.                                            00098100
+000982     05  FILLER     PIC X(80) VALUE                               00098200
+000983       'DSDSB506  MAIL SUPPRESSION EXCEPTION REPORT'.             00098300
+000984 01  WS-EXC-HEADING-2.                                            00098400
+000985     05  FILLER     PIC X(80) VALUE                               00098500
+000986       'BANK ACCT-ID  ACCT-NO   MAIL-CODE  RESULT'.               00098600
+000987 01  WS-EXCEPTION-LINE.                                           00098700
+000988     05  FILLER                   PIC X(01)   VALUE SPACE.        00098800
+000989     05  EL-BANK-NO               PIC 99.                         00098900
+000990     05  FILLER                   PIC X(02)   VALUE SPACE.        00099000
+000991     05  EL-ACCT-ID               PIC 9(03).                      00099100
+000992     05  FILLER                   PIC X(02)   VALUE SPACE.        00099200
+000993     05  EL-ACCT-NO               PIC 9(09).                      00099300
+000994     05  FILLER                   PIC X(04)   VALUE SPACE.        00099400
+000995     05  EL-MAIL-CODE             PIC X(01).                      00099500
+000996     05  FILLER                   PIC X(09)   VALUE SPACE.        00099600
+000997     05  EL-DEL-RESULT            PIC X(09).                      00099700
+000998     05  FILLER                   PIC X(29)   VALUE SPACE.        00099800
+001001 01  WS-SUMMARY-SUPPRESS-LINE.                                    00100100
+001002     05  FILLER              PIC X(06) VALUE SPACE.               00100200
+001003     05  FILLER            PIC X(19) VALUE 'SUPPRESS FAILURES- '. 00100300
+001004     05  SX-SUPPRESS-COUNT    PIC ZZZ,ZZ9.                        00100400
+001005     05  FILLER              PIC X(46) VALUE SPACE.               00100500
+000980*---------------------------------------------------------------- 00098000
+000990 LINKAGE SECTION.                                                 00099000
+001000 01  DSDSB506-PARM.                                                       
+001010     05  DSDSB506-DEL-METHOD       PIC 999.                               
+001020*----------------------------------------------------------------         
+001030 PROCEDURE DIVISION USING DSDSB506-PARM.                                  
+001040*                                                                         
+001050 0000-MAINLINE.                                                           
+001060     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                              
+001070     PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT                          
+001080         UNTIL WS-EOF-YES.                                                
+001090     PERFORM 8000-FINALIZE THRU 8000-EXIT.                                
+001100     GOBACK.                                                              
+001110*----------------------------------------------------------------         
+001120 1000-INITIALIZE.                                                 00112000
+001130     OPEN OUTPUT RPT518-FILE.                                     00113000
+001140     MOVE WS-HEADING-1 TO RPT518-RECORD.                          00114000
+001150     WRITE RPT518-RECORD.                                         00115000
+001160     MOVE WS-HEADING-2 TO RPT518-RECORD.                          00116000
+001170     WRITE RPT518-RECORD.                                         00117000
+001172     OPEN OUTPUT RPT525-FILE.                                     00117200
+001174     MOVE WS-EXC-HEADING-1 TO RPT525-RECORD.                      00117400
+001176     WRITE RPT525-RECORD.                                         00117600
+001178     MOVE WS-EXC-HEADING-2 TO RPT525-RECORD.                      00117800
+001179     WRITE RPT525-RECORD.                                         00117900
+001180     OPEN INPUT OSBD501-FILE.                                     00118000
+001181     IF  WS-OSBD-STATUS NOT = '00'                                        
+001182         DISPLAY 'DSDSB506 - OSBD501 I/O ERROR, STATUS '                  
+001183             WS-OSBD-STATUS                                               
+001184         MOVE 16 TO RETURN-CODE                                           
+001185         GOBACK                                                           
+001186     END-IF.                                                              
+001190     PERFORM 2100-READ-RECORD THRU 2100-EXIT.                     00119000
+001200 1000-EXIT.                                                               
+001210     EXIT.                                                                
+001220*----------------------------------------------------------------         
+001230 2000-PROCESS-ACCOUNT.                                                    
+001240     ADD 1 TO WS-TOTAL-SCANNED.                                           
+001250     IF  ODH-AMT-PAST-DUE > ZERO                                          
+001260         PERFORM 4000-SEND-NOTICE THRU 4000-EXIT                          
+001270         PERFORM 5000-WRITE-DETAIL THRU 5000-EXIT                         
+001280     END-IF.                                                              
+001290     PERFORM 2100-READ-RECORD THRU 2100-EXIT.                             
+001300 2000-EXIT.                                                               
+001310     EXIT.                                                                
+001320*----------------------------------------------------------------         
+001330 2100-READ-RECORD.                                                        
+001340     READ OSBD501-FILE NEXT RECORD                                        
+001350         AT END                                                           
+001360             SET WS-EOF-YES TO TRUE                                       
+001370     END-READ.                                                            
+001371     IF  WS-OSBD-STATUS NOT = '00'                                        
+001372     AND WS-OSBD-STATUS NOT = '10'                                        
+001373         DISPLAY 'DSDSB506 - OSBD501 I/O ERROR, STATUS '                  
+001374             WS-OSBD-STATUS                                               
+001375         MOVE 16 TO RETURN-CODE                                           
+001376         GOBACK                                                           
+001377     END-IF.                                                              
+001380 2100-EXIT.                                                               
+001390     EXIT.                                                                
+001400*----------------------------------------------------------------         
+001410 4000-SEND-NOTICE.                                                        
+001420*    ACCT-KEY IS BUILT FROM THE HEADER'S ACCOUNT-ID/ACCOUNT-NO --         
+001430*    OVERDRAFT-BANKING-HDR HAS NO READY-MADE X(25) KEY FIELD THE          
+001440*    WAY CIF.ACCOUNT DOES.  ACCT-FILE-ID 'ODSB' IDENTIFIES THE            
+001450*    SOURCE FILE TO EDOC050 THE SAME WAY OTHER CALLERS PASS THEIR         
+001460*    OWN FILE-ID.                                                         
+001470     MOVE ODH-ACCT-ID        TO WS-KEY-ACCT-ID.                           
+001480     MOVE ODH-ACCT-NO        TO WS-KEY-ACCT-NO.                           
+001490     MOVE WS-ACCT-KEY-BUILD  TO EDOC050-ACCT-KEY.                         
+001500     MOVE 'DSDSB506'         TO EDOC050-SOURCE-PROG.                      
+001510     MOVE ZERO               TO EDOC050-USER-ID.                          
+001520     MOVE ODH-BANK-NO        TO EDOC050-ACCT-BANK-NBR.                    
+001530     MOVE 'ODSB'             TO EDOC050-ACCT-FILE-ID.                     
+001540     MOVE 'OVDPASTD'         TO EDOC050-FORM-ID.                          
+001550     MOVE DSDSB506-DEL-METHOD  TO EDOC050-DEL-METHOD (1).                 
+001560     MOVE 'OVERDRAFT PAST DUE NOTICE' TO EDOC050-DEL-SUBJECT (1).         
+001570     MOVE SPACE              TO EDOC050-DEL-DATA (1).             00157000
+001580     CALL 'EDOC050' USING EDOC050-PARAMETERS.                     00158000
+001585     PERFORM 4500-CHECK-DEL-RESULT THRU 4500-EXIT.                00158500
+001587     PERFORM 4700-CHECK-MAIL-SUPPRESS THRU 4700-EXIT.             00158700
+001590     ADD 1 TO WS-TOTAL-NOTICED.                                   00159000
+001600 4000-EXIT.                                                       00160000
+001610     EXIT.                                                        00161000
+001615*---------------------------------------------------------------- 00161500
+001616*    EDOC050 RETURNS ITS DELIVERY RESULT PER-OCCURRENCE (SEE      00161600
+001617*    COPY EMPWORK) INSTEAD OF LEAVING THE CALLER TO ASSUME THE    00161700
+001618*    RETRIES CONFIGURED FOR THE FORM MEANS THE NOTICE GOT THERE.  00161800
+001619 4500-CHECK-DEL-RESULT.                                           00161900
+001621     EVALUATE TRUE                                                00162100
+001622         WHEN EDOC050-DEL-SUCCESS (1)                             00162200
+001623             MOVE 'SUCCESS'   TO DL-DEL-RESULT                    00162300
+001624         WHEN EDOC050-DEL-BOUNCE (1)                              00162400
+001625             MOVE 'BOUNCE'    TO DL-DEL-RESULT                    00162500
+001626             ADD 1 TO WS-TOTAL-FAILED                             00162600
+001627         WHEN EDOC050-DEL-TIMEOUT (1)                             00162700
+001628             MOVE 'TIMEOUT'   TO DL-DEL-RESULT                    00162800
+001629             ADD 1 TO WS-TOTAL-FAILED                             00162900
+001630         WHEN OTHER                                               00163000
+001631             MOVE 'PENDING'   TO DL-DEL-RESULT                    00163100
+001632             ADD 1 TO WS-TOTAL-FAILED                             00163200
+001633     END-EVALUATE.                                                00163300
+001634 4500-EXIT.                                                       00163400
+001635     EXIT.                                                        00163500
+001636*---------------------------------------------------------------- 00163600
+001637*    ACCT-MAIL-CODE-HOLD, -BYPASS, AND -AUDIT ALL MEAN THE        00163700
+001638*    ACCOUNT'S MAIL IS SUPPOSED TO BE SUPPRESSED.  A NOTICE HAS   00163800
+001639*    ALREADY BEEN REQUESTED BY THE TIME THIS PARAGRAPH RUNS, SO   00163900
+001640*    FINDING ONE OF THOSE CODES HERE MEANS THE SUPPRESSION DID    00164000
+001641*    NOT TAKE EFFECT -- THAT GOES ON RPT525, NOT JUST A COUNTER,  00164100
+001642*    SINCE A MAIL-SUPPRESSION FAILURE IS A COMPLIANCE CONCERN.    00164200
+001643*    AN ACCOUNT DSDSB506 CANNOT FIND ON CIF.ACCOUNT IS LEFT       00164300
+001644*    ALONE HERE -- THAT IS A SEPARATE RECONCILIATION PROBLEM,     00164400
+001645*    NOT A SUPPRESSION FAILURE.                                   00164500
+001646 4700-CHECK-MAIL-SUPPRESS.                                        00164600
+001647     MOVE SPACES              TO WS-ACCT-KEY-WORK.                00164700
+001648     MOVE ODH-ACCT-NO         TO WS-ACCT-KEY-NBR.                 00164800
+001649     MOVE WS-ACCT-KEY-WORK    TO ACCT-KEY.                        00164900
+001650     MOVE ODH-BANK-NO         TO ACCT-BANK-NBR.                   00165000
+001651     EXEC SQL                                                     00165100
+001652         SELECT ACCT_MAIL_CODE INTO :ACCT-MAIL-CODE               00165200
+001653           FROM CIF.ACCOUNT                                       00165300
+001654          WHERE ACCT_BANK_NBR = :ACCT-BANK-NBR                    00165400
+001655            AND ACCT_KEY = :ACCT-KEY                              00165500
+001656     END-EXEC.                                                    00165600
+001657     IF  SQLCODE = ZERO                                           00165700
+001658         IF  ACCT-MAIL-CODE-HOLD                                  00165800
+001659             OR ACCT-MAIL-CODE-BYPASS                             00165900
+001660             OR ACCT-MAIL-CODE-AUDIT                              00166000
+001661             PERFORM 4800-WRITE-SUPPRESS-EXCEPTION THRU 4800-EXIT 00166100
+001662         END-IF                                                   00166200
+001663     END-IF.                                                      00166300
+001664 4700-EXIT.                                                       00166400
+001665     EXIT.                                                        00166500
+001666*---------------------------------------------------------------- 00166600
+001667 4800-WRITE-SUPPRESS-EXCEPTION.                                   00166700
+001668     ADD 1 TO WS-TOTAL-SUPPRESS-FAIL.                             00166800
+001669     MOVE ODH-BANK-NO         TO EL-BANK-NO.                      00166900
+001670     MOVE ODH-ACCT-ID         TO EL-ACCT-ID.                      00167000
+001671     MOVE ODH-ACCT-NO         TO EL-ACCT-NO.                      00167100
+001672     MOVE ACCT-MAIL-CODE      TO EL-MAIL-CODE.                    00167200
+001673     MOVE DL-DEL-RESULT       TO EL-DEL-RESULT.                   00167300
+001674     MOVE WS-EXCEPTION-LINE   TO RPT525-RECORD.                   00167400
+001675     WRITE RPT525-RECORD.                                         00167500
+001676 4800-EXIT.                                                       00167600
+001677     EXIT.                                                        00167700
+001678*---------------------------------------------------------------- 00167800
+001640 5000-WRITE-DETAIL.                                               00164000
+001650     MOVE ODH-BANK-NO           TO DL-BANK-NO.                    00165000
+001660     MOVE ODH-ACCT-ID           TO DL-ACCT-ID.                    00166000
+001670     MOVE ODH-ACCT-NO           TO DL-ACCT-NO.                    00167000
+001680     MOVE ODH-AMT-PAST-DUE      TO DL-PAST-DUE.                   00168000
+001690     MOVE ODH-NEXT-STMT-CYCLE   TO DL-NEXT-STMT-CYCLE.            00169000
+001700     MOVE WS-DETAIL-LINE        TO RPT518-RECORD.                 00170000
+001710     WRITE RPT518-RECORD.                                         00171000
+001720 5000-EXIT.                                                       00172000
+001730     EXIT.                                                        00173000
+001730*----------------------------------------------------------------         
+001740 8000-FINALIZE.                                                   00174000
+001750     MOVE WS-TOTAL-SCANNED     TO SS-SCANNED-COUNT.               00175000
+001760     MOVE WS-SUMMARY-SCANNED-LINE TO RPT518-RECORD.               00176000
+001770     WRITE RPT518-RECORD.                                         00177000
+001780     MOVE WS-TOTAL-NOTICED     TO SN-NOTICED-COUNT.               00178000
+001790     MOVE WS-SUMMARY-NOTICED-LINE TO RPT518-RECORD.               00179000
+001800     WRITE RPT518-RECORD.                                         00180000
+001805     MOVE WS-TOTAL-FAILED      TO SF-FAILED-COUNT.                00180500
+001806     MOVE WS-SUMMARY-FAILED-LINE TO RPT518-RECORD.                00180600
+001807     WRITE RPT518-RECORD.                                         00180700
+001808     MOVE WS-TOTAL-SUPPRESS-FAIL TO SX-SUPPRESS-COUNT.            00180800
+001809     MOVE WS-SUMMARY-SUPPRESS-LINE TO RPT518-RECORD.              00180900
+001811     WRITE RPT518-RECORD.                                         00181100
+001810     CLOSE OSBD501-FILE.                                          00181000
+001811     IF  WS-OSBD-STATUS NOT = '00'                                        
+001812         DISPLAY 'DSDSB506 - OSBD501 I/O ERROR, STATUS '                  
+001813             WS-OSBD-STATUS                                               
+001814         MOVE 16 TO RETURN-CODE                                           
+001815         GOBACK                                                           
+001816     END-IF.                                                              
+001812     CLOSE RPT525-FILE.                                           00181200
+001820     CLOSE RPT518-FILE.                                           00182000
+001830 8000-EXIT.                                                       00183000
+001840     EXIT.                                                                
