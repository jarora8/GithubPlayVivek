@@ -0,0 +1,224 @@
+000100 IDENTIFICATION DIVISION.                                                 
+000110 PROGRAM-ID.    AAB501.                                                   
+000120 AUTHOR.        R MASCETTI.                                               
+000130 INSTALLATION.  ACCOUNT ANALYSIS SYSTEMS.                                 
+000140 DATE-WRITTEN.  08/08/2026.                                               
+000150 DATE-COMPILED.                                                           
+000160*                                                                         
+000170******************************************************************        
+000180*                                                                *        
+000190*   MODIFICATION HISTORY                                        *         
+000200*   ----------------------------------------------------------- *         
+000210*   DATE       INIT   DESCRIPTION                               *         
+000220*   ---------- ----   ----------------------------------------- *         
+000230*   08/08/2026 RM     ORIGINAL INSTALLATION.  EDITS THE          *        
+000240*                      AA-FILEREC INTERFACE, PASSES VALID INPUT  *        
+000250*                      THROUGH TO ACCOUNT ANALYSIS, AND WRITES   *        
+000260*                      AN AA-RECCODE 08 ACKNOWLEDGMENT/REJECT    *        
+000270*                      RECORD FOR EVERY RECORD IT CANNOT APPLY.  *        
+000280*   08/09/2026 RM     ADDED FILE STATUS CHECKS AFTER AAFILE OPEN,*        
+000290*                      READ, AND CLOSE -- A FAILED I/O STOPS THE *        
+000300*                      RUN INSTEAD OF CONTINUING SILENTLY.       *        
+000310*                                                                *        
+000320******************************************************************        
+000305 ENVIRONMENT DIVISION.                                                    
+000310 CONFIGURATION SECTION.                                                   
+000320 SOURCE-COMPUTER.  IBM-370.                                               
+000330 OBJECT-COMPUTER.  IBM-370.                                               
+000340 INPUT-OUTPUT SECTION.                                                    
+000350 FILE-CONTROL.                                                            
+000360*    AA-FILEREC IS A KEYED VSAM FILE IN PRODUCTION, SAME AS THE           
+000370*    OTHER AA-/DSDS- INTERFACE COPYBOOKS NOTED ELSEWHERE.                 
+000380     SELECT AAFILE-FILE ASSIGN TO AAFILE                                  
+000390         ORGANIZATION IS INDEXED                                          
+000400         ACCESS MODE IS SEQUENTIAL                                        
+000410         RECORD KEY IS AA-KEY                                             
+000420         FILE STATUS IS WS-AAFILE-STATUS.                                 
+000430     SELECT AAOUT-FILE ASSIGN TO AAOUT                                    
+000440         ORGANIZATION IS SEQUENTIAL.                                      
+000450     SELECT AAACK-FILE ASSIGN TO AAACK                                    
+000460         ORGANIZATION IS SEQUENTIAL.                                      
+000470     SELECT RPT513-FILE ASSIGN TO RPT513                                  
+000480         ORGANIZATION IS LINE SEQUENTIAL.                                 
+000490 DATA DIVISION.                                                           
+000500 FILE SECTION.                                                            
+000510 FD  AAFILE-FILE.                                                         
+000520 01  AAFILE-RECORD.                                                       
+000530     COPY ACMDEBC.                                                        
+000540 FD  AAOUT-FILE                                                           
+000550     RECORDING MODE F.                                                    
+000560 01  AAOUT-RECORD                PIC X(228).                              
+000570 FD  AAACK-FILE                                                           
+000580     RECORDING MODE F.                                                    
+000590 01  AAACK-RECORD                PIC X(228).                              
+000600 FD  RPT513-FILE                                                          
+000610     RECORDING MODE F.                                                    
+000620 01  RPT513-RECORD               PIC X(80).                               
+000630*----------------------------------------------------------------         
+000640 WORKING-STORAGE SECTION.                                                 
+000650 01  WS-SWITCHES.                                                         
+000660     05  WS-EOF-SW                PIC X       VALUE 'N'.                  
+000670         88  WS-EOF-YES                   VALUE 'Y'.                      
+000680     05  WS-VALID-SW              PIC X       VALUE 'N'.                  
+000690         88  WS-VALID-YES                 VALUE 'Y'.                      
+000700     05  WS-AAFILE-STATUS          PIC XX     VALUE '00'.                 
+000710 01  WS-WORK-FIELDS.                                                      
+000720     05  WS-TODAY-CHAR             PIC X(08).                             
+000730     05  WS-TODAY-YYYYMMDD         PIC 9(08).                             
+000740     05  WS-TODAY-PACKED           PIC S9(7)   COMP-3.                    
+000750     05  WS-TOTAL-READ             PIC S9(7)   COMP  VALUE ZERO.          
+000760     05  WS-TOTAL-ACCEPTED         PIC S9(7)   COMP  VALUE ZERO.          
+000770     05  WS-TOTAL-REJECTED         PIC S9(7)   COMP  VALUE ZERO.          
+000780 01  WS-HEADING-1.                                                        
+000790     05  FILLER     PIC X(80) VALUE                                       
+000800       'AAB501  AA-FILEREC INTERFACE EDIT SUMMARY'.                       
+000810 01  WS-SUMMARY-READ-LINE.                                                
+000820     05  FILLER              PIC X(06) VALUE SPACE.                       
+000830     05  FILLER              PIC X(19) VALUE                              
+000840       'RECORDS READ      -'.                                             
+000850     05  SL-READ-COUNT        PIC ZZZ,ZZ9.                                
+000860     05  FILLER              PIC X(48) VALUE SPACE.                       
+000870 01  WS-SUMMARY-ACCEPT-LINE.                                              
+000880     05  FILLER              PIC X(06) VALUE SPACE.                       
+000890     05  FILLER              PIC X(19) VALUE                              
+000900       'RECORDS ACCEPTED  -'.                                             
+000910     05  SL-ACCEPT-COUNT      PIC ZZZ,ZZ9.                                
+000920     05  FILLER              PIC X(48) VALUE SPACE.                       
+000930 01  WS-SUMMARY-REJECT-LINE.                                              
+000940     05  FILLER              PIC X(06) VALUE SPACE.                       
+000950     05  FILLER              PIC X(19) VALUE                              
+000960       'RECORDS REJECTED  -'.                                             
+000970     05  SL-REJECT-COUNT      PIC ZZZ,ZZ9.                                
+000980     05  FILLER              PIC X(48) VALUE SPACE.                       
+000990*----------------------------------------------------------------         
+001000 PROCEDURE DIVISION.                                                      
+001010*                                                                         
+001020 0000-MAINLINE.                                                           
+001030     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                              
+001040     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT                           
+001050         UNTIL WS-EOF-YES.                                                
+001060     PERFORM 8000-FINALIZE THRU 8000-EXIT.                                
+001070     GOBACK.                                                              
+001080*----------------------------------------------------------------         
+001090 1000-INITIALIZE.                                                         
+001100     OPEN OUTPUT RPT513-FILE.                                             
+001110     MOVE WS-HEADING-1 TO RPT513-RECORD.                                  
+001120     WRITE RPT513-RECORD.                                                 
+001130     MOVE FUNCTION CURRENT-DATE TO WS-TODAY-CHAR.                         
+001140     MOVE WS-TODAY-CHAR(1:8) TO WS-TODAY-YYYYMMDD.                        
+001150     COMPUTE WS-TODAY-PACKED =                                            
+001160             WS-TODAY-YYYYMMDD - 19000000.                                
+001170     OPEN INPUT AAFILE-FILE.                                              
+001171     IF  WS-AAFILE-STATUS NOT = '00'                                      
+001172         DISPLAY 'AAB501 - AAFILE I/O ERROR, STATUS '                     
+001173             WS-AAFILE-STATUS                                             
+001174         MOVE 16 TO RETURN-CODE                                           
+001175         GOBACK                                                           
+001176     END-IF.                                                              
+001180     OPEN OUTPUT AAOUT-FILE.                                              
+001190     OPEN OUTPUT AAACK-FILE.                                              
+001200     PERFORM 2100-READ-RECORD THRU 2100-EXIT.                             
+001210 1000-EXIT.                                                               
+001220     EXIT.                                                                
+001230*----------------------------------------------------------------         
+001240 2000-PROCESS-RECORD.                                                     
+001250*    ONE AA-FILEREC INPUT RECORD.  VALID RECORDS PASS THROUGH TO          
+001260*    ACCOUNT ANALYSIS UNCHANGED; INVALID ONES GET AN AA-RECCODE 08        
+001270*    ACKNOWLEDGMENT/REJECT RECORD WRITTEN BACK TO THE UPSTREAM            
+001280*    POSTING SYSTEM INSTEAD OF SILENTLY DROPPING THE INPUT.               
+001290     ADD 1 TO WS-TOTAL-READ.                                              
+001300     PERFORM 2200-VALIDATE-RECORD THRU 2200-EXIT.                         
+001310     IF  WS-VALID-YES                                                     
+001320         PERFORM 4000-WRITE-ACCEPTED THRU 4000-EXIT                       
+001330     ELSE                                                                 
+001340         PERFORM 5000-WRITE-REJECT THRU 5000-EXIT                         
+001350     END-IF.                                                              
+001360     PERFORM 2100-READ-RECORD THRU 2100-EXIT.                             
+001370 2000-EXIT.                                                               
+001380     EXIT.                                                                
+001390*----------------------------------------------------------------         
+001400 2100-READ-RECORD.                                                        
+001410     READ AAFILE-FILE NEXT RECORD                                         
+001420         AT END                                                           
+001430             SET WS-EOF-YES TO TRUE                                       
+001440     END-READ.                                                            
+001441     IF  WS-AAFILE-STATUS NOT = '00'                                      
+001442     AND WS-AAFILE-STATUS NOT = '10'                                      
+001443         DISPLAY 'AAB501 - AAFILE I/O ERROR, STATUS '                     
+001444             WS-AAFILE-STATUS                                             
+001445         MOVE 16 TO RETURN-CODE                                           
+001446         GOBACK                                                           
+001447     END-IF.                                                              
+001450 2100-EXIT.                                                               
+001460     EXIT.                                                                
+001470*----------------------------------------------------------------         
+001480 2200-VALIDATE-RECORD.                                                    
+001490*    AN INPUT RECORD IS REJECTED WHEN AA-KEY HAS NO BANK NBR OR NO        
+001500*    ACCOUNT, OR WHEN AA-RECCODE IS OUTSIDE THE 01-07 RANGE THE           
+001510*    INTERFACE DEFINES.  THE REASON IS RECORDED NOW, WHILE                
+001520*    AA-DATA STILL HOLDS THE ORIGINAL INPUT, SO 5000-WRITE-REJECT         
+001530*    CAN BUILD THE ACKNOWLEDGMENT RECORD OFF IT.                          
+001540     MOVE 'N' TO WS-VALID-SW.                                             
+001550     IF  AA-BKNBR = ZERO                                                  
+001560     OR  AA-ACCOUNT = SPACES                                              
+001570         SET AA-ACK-BAD-KEY TO TRUE                                       
+001580     ELSE                                                                 
+001590         IF  AA-RECCODE < 1 OR AA-RECCODE > 7                             
+001600             SET AA-ACK-BAD-RECCODE TO TRUE                               
+001610         ELSE                                                             
+001620             SET WS-VALID-YES TO TRUE                                     
+001630         END-IF                                                           
+001640     END-IF.                                                              
+001650 2200-EXIT.                                                               
+001660     EXIT.                                                                
+001670*----------------------------------------------------------------         
+001680 4000-WRITE-ACCEPTED.                                                     
+001690     MOVE AAFILE-RECORD TO AAOUT-RECORD.                                  
+001700     WRITE AAOUT-RECORD.                                                  
+001710     ADD 1 TO WS-TOTAL-ACCEPTED.                                          
+001720 4000-EXIT.                                                               
+001730     EXIT.                                                                
+001740*----------------------------------------------------------------         
+001750 5000-WRITE-REJECT.                                                       
+001760*    BUILDS THE AA-RECCODE 08 RECORD ON TOP OF THE INPUT BUFFER,          
+001770*    USING THE AA-ACKREJECT REDEFINITION OF AA-DATA (WHOSE REASON         
+001780*    CODE WAS ALREADY SET BY 2200-VALIDATE-RECORD), THEN WRITES IT        
+001790*    BACK OUT TO THE UPSTREAM FEEDBACK FILE.  AA-RECCODE ITSELF IS        
+001800*    SAVED OFF BEFORE IT IS OVERWRITTEN WITH 08.                          
+001810     MOVE AA-RECCODE TO AA-ACK-ORIG-RECCODE.                              
+001820     IF  AA-ACK-BAD-KEY                                                   
+001830         MOVE 'AA-KEY BANK/ACCOUNT MISSING' TO AA-ACK-REASON-DESC         
+001840     ELSE                                                                 
+001850         MOVE 'AA-RECCODE OUTSIDE RANGE 01-07'                            
+001860             TO AA-ACK-REASON-DESC                                        
+001870     END-IF.                                                              
+001880     MOVE WS-TODAY-PACKED TO AA-ACK-RECVD-DATE.                           
+001890     MOVE 08 TO AA-RECCODE.                                               
+001900     MOVE AAFILE-RECORD TO AAACK-RECORD.                                  
+001910     WRITE AAACK-RECORD.                                                  
+001920     ADD 1 TO WS-TOTAL-REJECTED.                                          
+001930 5000-EXIT.                                                               
+001940     EXIT.                                                                
+001950*----------------------------------------------------------------         
+001960 8000-FINALIZE.                                                           
+001970     MOVE WS-TOTAL-READ       TO SL-READ-COUNT.                           
+001980     MOVE WS-SUMMARY-READ-LINE TO RPT513-RECORD.                          
+001990     WRITE RPT513-RECORD.                                                 
+002000     MOVE WS-TOTAL-ACCEPTED   TO SL-ACCEPT-COUNT.                         
+002010     MOVE WS-SUMMARY-ACCEPT-LINE TO RPT513-RECORD.                        
+002020     WRITE RPT513-RECORD.                                                 
+002030     MOVE WS-TOTAL-REJECTED   TO SL-REJECT-COUNT.                         
+002040     MOVE WS-SUMMARY-REJECT-LINE TO RPT513-RECORD.                        
+002050     WRITE RPT513-RECORD.                                                 
+002060     CLOSE AAFILE-FILE.                                                   
+002061     IF  WS-AAFILE-STATUS NOT = '00'                                      
+002062         DISPLAY 'AAB501 - AAFILE I/O ERROR, STATUS '                     
+002063             WS-AAFILE-STATUS                                             
+002064         MOVE 16 TO RETURN-CODE                                           
+002065         GOBACK                                                           
+002066     END-IF.                                                              
+002070     CLOSE AAOUT-FILE.                                                    
+002080     CLOSE AAACK-FILE.                                                    
+002090     CLOSE RPT513-FILE.                                                   
+002100 8000-EXIT.                                                               
+002110     EXIT.                                                                
