@@ -0,0 +1,184 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000110 PROGRAM-ID.    GLB002.                                           00011000
+000120 AUTHOR.        R MASCETTI.                                       00012000
+000130 INSTALLATION.  GENERAL LEDGER SYSTEMS.                           00013000
+000140 DATE-WRITTEN.  08/09/2026.                                       00014000
+000150 DATE-COMPILED.                                                   00015000
+000160*                                                                 00016000
+000170******************************************************************00017000
+000180*                                                                *00018000
+000190*   MODIFICATION HISTORY                                        * 00019000
+000200*   ----------------------------------------------------------- * 00020000
+000210*   DATE       INIT   DESCRIPTION                               * 00021000
+000220*   ---------- ----   ----------------------------------------- * 00022000
+000230*   08/09/2026 RM     ORIGINAL INSTALLATION.  EXTRACTS NIPS      *00023000
+000240*                      MANUALLY-ENTERED ADJUSTMENT ITEMS TO A    *00024000
+000250*                      DEDICATED GL INTERFACE FILE, SEPARATE     *00025000
+000260*                      FROM THE AUTOMATED NSF/OD GL FEED.        *00026000
+000270*                                                                *00027000
+000280******************************************************************00028000
+000290 ENVIRONMENT DIVISION.                                            00029000
+000300 CONFIGURATION SECTION.                                           00030000
+000310 SOURCE-COMPUTER.  IBM-370.                                       00031000
+000320 OBJECT-COMPUTER.  IBM-370.                                       00032000
+000330 INPUT-OUTPUT SECTION.                                            00033000
+000340 FILE-CONTROL.                                                    00034000
+000350*    GLFEED IS THE GL INTERFACE EXTRACT ITSELF.  RPT519 IS ONLY A 00035000
+000360*    CONTROL REPORT LISTING WHAT WENT TO THE EXTRACT, THE SAME    00036000
+000370*    PAIRING AAB502 USES FOR AAFILE/RPT514.                       00037000
+000380     SELECT GLFEED-FILE ASSIGN TO GLFEED                          00038000
+000390         ORGANIZATION IS SEQUENTIAL.                              00039000
+000400     SELECT RPT519-FILE ASSIGN TO RPT519                          00040000
+000410         ORGANIZATION IS LINE SEQUENTIAL.                         00041000
+000420 DATA DIVISION.                                                   00042000
+000430 FILE SECTION.                                                    00043000
+000440 FD  GLFEED-FILE                                                  00044000
+000450     RECORDING MODE F.                                            00045000
+000460 01  GLFEED-RECORD.                                               00046000
+000470     05  GLFEED-BANK-NBR          PIC 9(03).                      00047000
+000480     05  GLFEED-ACCT-NBR          PIC 9(09).                      00048000
+000490     05  GLFEED-TX-CODE           PIC X(04).                      00049000
+000500     05  GLFEED-TX-AMT            PIC S9(09)V99 COMP-3.           00050000
+000510     05  GLFEED-TX-DATE           PIC X(10).                      00051000
+000520     05  GLFEED-REASON-CODE       PIC X(04).                      00052000
+000530     05  GLFEED-SOURCE-IND        PIC X(01).                      00053000
+000540         88  GLFEED-SOURCE-MANUAL       VALUE 'M'.                00054000
+000550     05  GLFEED-DESCRIPTION       PIC X(30).                      00055000
+000560     05  FILLER                   PIC X(19).                      00056000
+000570 FD  RPT519-FILE                                                  00057000
+000580     RECORDING MODE F.                                            00058000
+000590 01  RPT519-RECORD               PIC X(80).                       00059000
+000600*---------------------------------------------------------------- 00060000
+000610 WORKING-STORAGE SECTION.                                         00061000
+000620 01  WS-SWITCHES.                                                 00062000
+000630     05  WS-EOF-SW                PIC X       VALUE 'N'.          00063000
+000640         88  WS-EOF-YES                   VALUE 'Y'.              00064000
+000650 01  WS-WORK-FIELDS.                                              00065000
+000660     05  WS-TOTAL-COUNT           PIC S9(7)   COMP  VALUE ZERO.   00066000
+000670     05  WS-TOTAL-AMT             PIC S9(11)V99 COMP-3 VALUE ZERO.00067000
+000680 01  WS-HEADING-1.                                                00068000
+000690     05  FILLER     PIC X(80) VALUE                               00069000
+000700       'GLB002  MANUAL NIPS ADJUSTMENT GL FEED CONTROL REPORT'.   00070000
+000710 01  WS-HEADING-2.                                                00071000
+000720     05  FILLER     PIC X(80) VALUE                               00072000
+000730       'BANK  ACCT-NBR   TX-CODE  AMOUNT       TX-DATE    REASON'.00073000
+000740 01  WS-DETAIL-LINE.                                              00074000
+000750     05  FILLER                   PIC X(01)   VALUE SPACE.        00075000
+000760     05  DL-BANK-NBR              PIC 9(03).                      00076000
+000770     05  FILLER                   PIC X(02)   VALUE SPACE.        00077000
+000780     05  DL-ACCT-NBR              PIC 9(09).                      00078000
+000790     05  FILLER                   PIC X(02)   VALUE SPACE.        00079000
+000800     05  DL-TX-CODE               PIC X(04).                      00080000
+000810     05  FILLER                   PIC X(02)   VALUE SPACE.        00081000
+000820     05  DL-AMOUNT                PIC ZZZ,ZZ9.99-.                00082000
+000830     05  FILLER                   PIC X(02)   VALUE SPACE.        00083000
+000840     05  DL-TX-DATE               PIC X(10).                      00084000
+000850     05  FILLER                   PIC X(02)   VALUE SPACE.        00085000
+000860     05  DL-REASON-CODE           PIC X(04).                      00086000
+000870     05  FILLER                   PIC X(15)   VALUE SPACE.        00087000
+000880 01  WS-GRAND-TOTAL-LINE.                                         00088000
+000890     05  FILLER              PIC X(06) VALUE SPACE.               00089000
+000900     05  FILLER              PIC X(21) VALUE                      00090000
+000910       'MANUAL ITEMS FED -  '.                                    00091000
+000920     05  XT-COUNT             PIC ZZZ,ZZ9.                        00092000
+000930     05  FILLER              PIC X(11) VALUE ' TOTAL AMT'.        00093000
+000940     05  XT-AMOUNT            PIC ZZZ,ZZZ,ZZ9.99-.                00094000
+000950     05  FILLER              PIC X(19) VALUE SPACE.               00095000
+000960*---------------------------------------------------------------- 00096000
+000970     COPY ODBGLTXN.                                               00097000
+000980*---------------------------------------------------------------- 00098000
+000990 PROCEDURE DIVISION.                                              00099000
+001000*                                                                 00100000
+001010 0000-MAINLINE.                                                   00101000
+001020     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      00102000
+001030     PERFORM 2000-PROCESS-ITEM THRU 2000-EXIT                     00103000
+001040         UNTIL WS-EOF-YES.                                        00104000
+001050     PERFORM 8000-FINALIZE THRU 8000-EXIT.                        00105000
+001060     GOBACK.                                                      00106000
+001070*---------------------------------------------------------------- 00107000
+001080 1000-INITIALIZE.                                                 00108000
+001090*    ONLY NIPS-MANUAL-IND = 'Y' ROWS ARE PULLED -- SYSTEM-        00109000
+001100*    GENERATED NSF/OD ITEMS CONTINUE TO POST THROUGH THE REGULAR  00110000
+001110*    AUTOMATED GL FEED AND ARE NOT DUPLICATED HERE.               00111000
+001120     OPEN OUTPUT GLFEED-FILE.                                     00112000
+001130     OPEN OUTPUT RPT519-FILE.                                     00113000
+001140     MOVE WS-HEADING-1 TO RPT519-RECORD.                          00114000
+001150     WRITE RPT519-RECORD.                                         00115000
+001160     MOVE WS-HEADING-2 TO RPT519-RECORD.                          00116000
+001170     WRITE RPT519-RECORD.                                         00117000
+001180     EXEC SQL                                                     00118000
+001190         DECLARE CSR519 CURSOR FOR                                00119000
+001200         SELECT NIPS_BANK_NBR, NIPS_ACCT_NBR, NIPS_TX_CODE,       00120000
+001210                NIPS_TX_AMT, NIPS_TX_DATE, NIPS_REASON_CODE,      00121000
+001220                NIPS_TX_DESC                                      00122000
+001230           FROM NIPS.DETAIL                                       00123000
+001240          WHERE NIPS_MANUAL_IND = 'Y'                             00124000
+001250          ORDER BY NIPS_BANK_NBR, NIPS_ACCT_NBR                   00125000
+001260     END-EXEC.                                                    00126000
+001270     EXEC SQL                                                     00127000
+001280         OPEN CSR519                                              00128000
+001290     END-EXEC.                                                    00129000
+001300     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                       00130000
+001310 1000-EXIT.                                                       00131000
+001320     EXIT.                                                        00132000
+001330*---------------------------------------------------------------- 00133000
+001340 2000-PROCESS-ITEM.                                               00134000
+001350     PERFORM 3000-WRITE-EXTRACT THRU 3000-EXIT.                   00135000
+001360     PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT.                    00136000
+001370     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                       00137000
+001380 2000-EXIT.                                                       00138000
+001390     EXIT.                                                        00139000
+001400*---------------------------------------------------------------- 00140000
+001410 2100-FETCH-ROW.                                                  00141000
+001420     EXEC SQL                                                     00142000
+001430         FETCH CSR519                                             00143000
+001440          INTO :NIPS-BANK-NBR, :NIPS-ACCT-NBR, :NIPS-TX-CODE,     00144000
+001450               :NIPS-TX-AMT, :NIPS-TX-DATE, :NIPS-REASON-CODE,    00145000
+001460               :NIPS-TX-DESC                                      00146000
+001470     END-EXEC.                                                    00147000
+001480     IF  SQLCODE NOT = ZERO                                       00148000
+001490         SET WS-EOF-YES TO TRUE                                   00149000
+001500     END-IF.                                                      00150000
+001510 2100-EXIT.                                                       00151000
+001520     EXIT.                                                        00152000
+001530*---------------------------------------------------------------- 00153000
+001540 3000-WRITE-EXTRACT.                                              00154000
+001550     INITIALIZE GLFEED-RECORD.                                    00155000
+001560     MOVE NIPS-BANK-NBR       TO GLFEED-BANK-NBR.                 00156000
+001570     MOVE NIPS-ACCT-NBR       TO GLFEED-ACCT-NBR.                 00157000
+001580     MOVE NIPS-TX-CODE        TO GLFEED-TX-CODE.                  00158000
+001590     MOVE NIPS-TX-AMT         TO GLFEED-TX-AMT.                   00159000
+001600     MOVE NIPS-TX-DATE        TO GLFEED-TX-DATE.                  00160000
+001610     MOVE NIPS-REASON-CODE    TO GLFEED-REASON-CODE.              00161000
+001620     SET GLFEED-SOURCE-MANUAL TO TRUE.                            00162000
+001630     MOVE NIPS-TX-DESC        TO GLFEED-DESCRIPTION.              00163000
+001640     WRITE GLFEED-RECORD.                                         00164000
+001650     ADD 1 TO WS-TOTAL-COUNT.                                     00165000
+001660     ADD NIPS-TX-AMT TO WS-TOTAL-AMT.                             00166000
+001670 3000-EXIT.                                                       00167000
+001680     EXIT.                                                        00168000
+001690*---------------------------------------------------------------- 00169000
+001700 4000-WRITE-DETAIL.                                               00170000
+001710     MOVE NIPS-BANK-NBR      TO DL-BANK-NBR.                      00171000
+001720     MOVE NIPS-ACCT-NBR      TO DL-ACCT-NBR.                      00172000
+001730     MOVE NIPS-TX-CODE       TO DL-TX-CODE.                       00173000
+001740     MOVE NIPS-TX-AMT        TO DL-AMOUNT.                        00174000
+001750     MOVE NIPS-TX-DATE       TO DL-TX-DATE.                       00175000
+001760     MOVE NIPS-REASON-CODE   TO DL-REASON-CODE.                   00176000
+001770     MOVE WS-DETAIL-LINE     TO RPT519-RECORD.                    00177000
+001780     WRITE RPT519-RECORD.                                         00178000
+001790 4000-EXIT.                                                       00179000
+001800     EXIT.                                                        00180000
+001810*---------------------------------------------------------------- 00181000
+001820 8000-FINALIZE.                                                   00182000
+001830     MOVE WS-TOTAL-COUNT      TO XT-COUNT.                        00183000
+001840     MOVE WS-TOTAL-AMT        TO XT-AMOUNT.                       00184000
+001850     MOVE WS-GRAND-TOTAL-LINE TO RPT519-RECORD.                   00185000
+001860     WRITE RPT519-RECORD.                                         00186000
+001870     EXEC SQL                                                     00187000
+001880         CLOSE CSR519                                             00188000
+001890     END-EXEC.                                                    00189000
+001900     CLOSE GLFEED-FILE.                                           00190000
+001910     CLOSE RPT519-FILE.                                           00191000
+001920 8000-EXIT.                                                       00192000
+001930     EXIT.                                                        00193000
