@@ -0,0 +1,266 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000110 PROGRAM-ID.    MLB501.                                           00011000
+000120 AUTHOR.        R MASCETTI.                                       00012000
+000130 INSTALLATION.  ML SYSTEMS.                                       00013000
+000140 DATE-WRITTEN.  08/09/2026.                                       00014000
+000150 DATE-COMPILED.                                                   00015000
+000160*                                                                 00016000
+000170******************************************************************00017000
+000180*                                                                *00018000
+000190*   MODIFICATION HISTORY                                        * 00019000
+000200*   ----------------------------------------------------------- * 00020000
+000210*   DATE       INIT   DESCRIPTION                               * 00021000
+000220*   ---------- ----   ----------------------------------------- * 00022000
+000230*   08/09/2026 RM     ORIGINAL INSTALLATION.  RE-DRIVES EVERY    *00023000
+000240*                      ML.DLQUEUE ROW NOT YET EXHAUSTED BY       *00024000
+000250*                      RE-CALLING ML02003, REPORTING WHAT WAS    *00025000
+000260*                      RECOVERED, RETRIED AGAIN, OR EXHAUSTED.   *00026000
+000261*   08/09/2026 RM     DELETE FROM ML.DLQUEUE AND THE RETRY-COUNT *00026100
+000262*                      UPDATE ARE NOW CHECKED FOR SQLCODE.  A    *00026200
+000263*                      DB FAILURE ON EITHER ONE IS REPORTED AS   *00026300
+000264*                      ITS OWN RESULT AND COUNTED SEPARATELY.    *00026400
+000270*                                                                *00027000
+000280******************************************************************00028000
+000290 ENVIRONMENT DIVISION.                                            00029000
+000300 CONFIGURATION SECTION.                                           00030000
+000310 SOURCE-COMPUTER.  IBM-370.                                       00031000
+000320 OBJECT-COMPUTER.  IBM-370.                                       00032000
+000330 INPUT-OUTPUT SECTION.                                            00033000
+000340 FILE-CONTROL.                                                    00034000
+000350     SELECT RPT522-FILE ASSIGN TO RPT522                          00035000
+000360         ORGANIZATION IS LINE SEQUENTIAL.                         00036000
+000370 DATA DIVISION.                                                   00037000
+000380 FILE SECTION.                                                    00038000
+000390 FD  RPT522-FILE                                                  00039000
+000400     RECORDING MODE F.                                            00040000
+000410 01  RPT522-RECORD               PIC X(80).                       00041000
+000420*---------------------------------------------------------------- 00042000
+000430 WORKING-STORAGE SECTION.                                         00043000
+000440 01  WS-SWITCHES.                                                 00044000
+000450     05  WS-EOF-SW                PIC X       VALUE 'N'.          00045000
+000460         88  WS-EOF-YES                   VALUE 'Y'.              00046000
+000470 01  WS-WORK-FIELDS.                                              00047000
+000480     05  WS-PREV-BANK-NBR         PIC S9(3)   COMP-3  VALUE ZERO. 00048000
+000490     05  WS-GROUP-COUNT           PIC S9(7)   COMP  VALUE ZERO.   00049000
+000500     05  WS-GROUP-RECOVERED       PIC S9(7)   COMP  VALUE ZERO.   00050000
+000510     05  WS-GROUP-EXHAUSTED       PIC S9(7)   COMP  VALUE ZERO.   00051000
+000511     05  WS-GROUP-ERRORS         PIC S9(7)   COMP  VALUE ZERO.    00051100
+000520     05  WS-TOTAL-COUNT           PIC S9(7)   COMP  VALUE ZERO.   00052000
+000530     05  WS-TOTAL-RECOVERED       PIC S9(7)   COMP  VALUE ZERO.   00053000
+000540     05  WS-TOTAL-EXHAUSTED       PIC S9(7)   COMP  VALUE ZERO.   00054000
+000541     05  WS-TOTAL-ERRORS          PIC S9(7)   COMP  VALUE ZERO.   00054100
+000550     05  WS-RESULT                PIC X(10).                      00055000
+000560 01  WS-HEADING-1.                                                00056000
+000570     05  FILLER     PIC X(80) VALUE                               00057000
+000580       'MLB501   ML02003 DEAD-LETTER RETRY RESULTS BY BANK'.      00058000
+000590 01  WS-HEADING-2.                                                00059000
+000600     05  FILLER     PIC X(80) VALUE                               00060000
+000610       'BANK  ACCT-NBR    RETRIES  RESULT     STATUS  DESC'.      00061000
+000620 01  WS-DETAIL-LINE.                                              00062000
+000630     05  FILLER                   PIC X(01)   VALUE SPACE.        00063000
+000640     05  DL-BANK-NBR              PIC 9(03).                      00064000
+000650     05  FILLER                   PIC X(02)   VALUE SPACE.        00065000
+000660     05  DL-ACCT-NBR              PIC 9(10).                      00066000
+000670     05  FILLER                   PIC X(02)   VALUE SPACE.        00067000
+000680     05  DL-RETRY-COUNT           PIC ZZ9.                        00068000
+000690     05  FILLER                   PIC X(02)   VALUE SPACE.        00069000
+000700     05  DL-RESULT                PIC X(10).                      00070000
+000710     05  FILLER                   PIC X(01)   VALUE SPACE.        00071000
+000720     05  DL-STATUS-CODE           PIC X(04).                      00072000
+000730     05  FILLER                   PIC X(02)   VALUE SPACE.        00073000
+000740     05  DL-STATUS-DESC           PIC X(30).                      00074000
+000750 01  WS-GROUP-TOTAL-LINE.                                         00075000
+000760     05  FILLER              PIC X(06) VALUE SPACE.               00076000
+000770     05  FILLER              PIC X(12) VALUE 'BANK TOTAL -'.      00077000
+000780     05  GT-COUNT             PIC ZZZ,ZZ9.                        00078000
+000790     05  FILLER              PIC X(09) VALUE ' RETRIED,'.         00079000
+000800     05  GT-RECOVERED          PIC ZZZ,ZZ9.                       00080000
+000810     05  FILLER              PIC X(11) VALUE ' RECOVERED,'.       00081000
+000820     05  GT-EXHAUSTED          PIC ZZZ,ZZ9.                       00082000
+000830     05  FILLER              PIC X(11) VALUE ' EXHAUSTED,'.       00083000
+000835     05  GT-ERRORS            PIC ZZZ,ZZ9.                        00083500
+000838     05  FILLER              PIC X(08) VALUE ' ERRORS'.           00083800
+000840     05  FILLER              PIC X(09) VALUE SPACE.               00084000
+000850 01  WS-GRAND-TOTAL-LINE.                                         00085000
+000860     05  FILLER              PIC X(06) VALUE SPACE.               00086000
+000870     05  FILLER              PIC X(13) VALUE 'GRAND TOTAL -'.     00087000
+000880     05  XT-COUNT             PIC ZZZ,ZZ9.                        00088000
+000890     05  FILLER              PIC X(09) VALUE ' RETRIED,'.         00089000
+000900     05  XT-RECOVERED          PIC ZZZ,ZZ9.                       00090000
+000910     05  FILLER              PIC X(11) VALUE ' RECOVERED,'.       00091000
+000920     05  XT-EXHAUSTED          PIC ZZZ,ZZ9.                       00092000
+000930     05  FILLER              PIC X(11) VALUE ' EXHAUSTED,'.       00093000
+000935     05  XT-ERRORS            PIC ZZZ,ZZ9.                        00093500
+000938     05  FILLER              PIC X(08) VALUE ' ERRORS'.           00093800
+000940     05  FILLER              PIC X(08) VALUE SPACE.               00094000
+000950*---------------------------------------------------------------- 00095000
+000960     COPY MLDLQUE.                                                00096000
+000970     COPY OBSTRANS.                                               00097000
+000980*---------------------------------------------------------------- 00098000
+000990 LINKAGE SECTION.                                                 00099000
+001000 01  MLB501-PARM.                                                 00100000
+001010     05  MLB501-MAX-RETRIES        PIC 9(02).                     00101000
+001020*---------------------------------------------------------------- 00102000
+001030 PROCEDURE DIVISION USING MLB501-PARM.                            00103000
+001040*                                                                 00104000
+001050 0000-MAINLINE.                                                   00105000
+001060     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      00106000
+001070     PERFORM 2000-PROCESS-QUEUE-ROW THRU 2000-EXIT                00107000
+001080         UNTIL WS-EOF-YES.                                        00108000
+001090     PERFORM 8000-FINALIZE THRU 8000-EXIT.                        00109000
+001100     GOBACK.                                                      00110000
+001110*---------------------------------------------------------------- 00111000
+001120 1000-INITIALIZE.                                                 00112000
+001130     OPEN OUTPUT RPT522-FILE.                                     00113000
+001140     MOVE WS-HEADING-1 TO RPT522-RECORD.                          00114000
+001150     WRITE RPT522-RECORD.                                         00115000
+001160     MOVE WS-HEADING-2 TO RPT522-RECORD.                          00116000
+001170     WRITE RPT522-RECORD.                                         00117000
+001180     EXEC SQL                                                     00118000
+001190         DECLARE CSR522 CURSOR FOR                                00119000
+001200         SELECT DLQ_SEQ, DLQ_BANK_NBR, DLQ_ACCT_NBR,              00120000
+001210                DLQ_SOURCE_PROG, DLQ_RETRY_COUNT                  00121000
+001220           FROM ML.DLQUEUE                                        00122000
+001230          WHERE DLQ_EXHAUSTED_SW = 'N'                            00123000
+001240          ORDER BY DLQ_BANK_NBR                                   00124000
+001250     END-EXEC.                                                    00125000
+001260     EXEC SQL                                                     00126000
+001270         OPEN CSR522                                              00127000
+001280     END-EXEC.                                                    00128000
+001290     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                       00129000
+001300     IF  NOT WS-EOF-YES                                           00130000
+001310         MOVE DLQ-BANK-NBR TO WS-PREV-BANK-NBR                    00131000
+001320     END-IF.                                                      00132000
+001330 1000-EXIT.                                                       00133000
+001340     EXIT.                                                        00134000
+001350*---------------------------------------------------------------- 00135000
+001360 2000-PROCESS-QUEUE-ROW.                                          00136000
+001370*    ONE DEAD-LETTER ROW.  A CHANGE IN DLQ-BANK-NBR ROLLS THE     00137000
+001380*    PRIOR GROUP'S TOTALS BEFORE THE NEW GROUP STARTS.            00138000
+001390     IF  DLQ-BANK-NBR NOT = WS-PREV-BANK-NBR                      00139000
+001400         PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT            00140000
+001410         MOVE DLQ-BANK-NBR TO WS-PREV-BANK-NBR                    00141000
+001420     END-IF.                                                      00142000
+001430     PERFORM 4000-RETRY-CALL THRU 4000-EXIT.                      00143000
+001440     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                       00144000
+001450 2000-EXIT.                                                       00145000
+001460     EXIT.                                                        00146000
+001470*---------------------------------------------------------------- 00147000
+001480 2100-FETCH-ROW.                                                  00148000
+001490     EXEC SQL                                                     00149000
+001500         FETCH CSR522                                             00150000
+001510          INTO :DLQ-SEQ, :DLQ-BANK-NBR, :DLQ-ACCT-NBR,            00151000
+001520               :DLQ-SOURCE-PROG, :DLQ-RETRY-COUNT                 00152000
+001530     END-EXEC.                                                    00153000
+001540     IF  SQLCODE NOT = ZERO                                       00154000
+001550         SET WS-EOF-YES TO TRUE                                   00155000
+001560     END-IF.                                                      00156000
+001570 2100-EXIT.                                                       00157000
+001580     EXIT.                                                        00158000
+001590*---------------------------------------------------------------- 00159000
+001600 3000-WRITE-GROUP-TOTAL.                                          00160000
+001610     IF  WS-GROUP-COUNT > ZERO                                    00161000
+001620         MOVE WS-GROUP-COUNT      TO GT-COUNT                     00162000
+001630         MOVE WS-GROUP-RECOVERED  TO GT-RECOVERED                 00163000
+001640         MOVE WS-GROUP-EXHAUSTED  TO GT-EXHAUSTED                 00164000
+001650         MOVE WS-GROUP-TOTAL-LINE TO RPT522-RECORD                00165000
+001660         WRITE RPT522-RECORD                                      00166000
+001670     END-IF.                                                      00167000
+001680     MOVE ZERO TO WS-GROUP-COUNT.                                 00168000
+001690     MOVE ZERO TO WS-GROUP-RECOVERED.                             00169000
+001700     MOVE ZERO TO WS-GROUP-EXHAUSTED.                             00170000
+001710 3000-EXIT.                                                       00171000
+001720     EXIT.                                                        00172000
+001730*---------------------------------------------------------------- 00173000
+001740 4000-RETRY-CALL.                                                 00174000
+001750*    RE-DRIVE THE SAME GETACCOUNTINFO WEBSERVICE CALL THE         00175000
+001760*    ORIGINAL CALLER MADE.  ML02003-BANK-NBR/-ACCT-NBR ARE THE    00176000
+001770*    ONLY INPUT FIELDS ML02003 NEEDS; SOURCE-PROG IS CARRIED      00177000
+001780*    THROUGH FOR THE WEBSERVICE'S OWN AUDIT TRAIL.                00178000
+001790     MOVE 'MLB501'         TO ML02003-SOURCE-PROG.                00179000
+001800     MOVE DLQ-BANK-NBR     TO ML02003-BANK-NBR.                   00180000
+001810     MOVE DLQ-ACCT-NBR     TO ML02003-ACCT-NBR.                   00181000
+001820     MOVE 'R'              TO ML02003-PROCESS-SW.                 00182000
+001830     CALL 'ML02003' USING ML02003-PARAMETERS.                     00183000
+001840     IF  ML02003-STATUS-CODE = '0000'                             00184000
+001850         PERFORM 5000-REMOVE-FROM-QUEUE THRU 5000-EXIT            00185000
+001855         IF  SQLCODE NOT = ZERO                                   00185500
+001858             MOVE 'DB ERROR' TO WS-RESULT                         00185800
+001862             ADD 1 TO WS-GROUP-ERRORS                             00186200
+001866             ADD 1 TO WS-TOTAL-ERRORS                             00186600
+001870         ELSE                                                     00187000
+001875             MOVE 'RECOVERED' TO WS-RESULT                        00187500
+001880             ADD 1 TO WS-GROUP-RECOVERED                          00188000
+001885             ADD 1 TO WS-TOTAL-RECOVERED                          00188500
+001888         END-IF                                                   00188800
+001890     ELSE                                                         00189000
+001900         PERFORM 6000-UPDATE-RETRY-COUNT THRU 6000-EXIT           00190000
+001910     END-IF.                                                      00191000
+001920     MOVE DLQ-BANK-NBR       TO DL-BANK-NBR.                      00192000
+001930     MOVE DLQ-ACCT-NBR       TO DL-ACCT-NBR.                      00193000
+001940     MOVE DLQ-RETRY-COUNT    TO DL-RETRY-COUNT.                   00194000
+001950     MOVE WS-RESULT          TO DL-RESULT.                        00195000
+001960     MOVE ML02003-STATUS-CODE TO DL-STATUS-CODE.                  00196000
+001970     MOVE ML02003-STATUS-DESC(1:30) TO DL-STATUS-DESC.            00197000
+001980     MOVE WS-DETAIL-LINE     TO RPT522-RECORD.                    00198000
+001990     WRITE RPT522-RECORD.                                         00199000
+002000     ADD 1 TO WS-GROUP-COUNT.                                     00200000
+002010     ADD 1 TO WS-TOTAL-COUNT.                                     00201000
+002020 4000-EXIT.                                                       00202000
+002030     EXIT.                                                        00203000
+002040*---------------------------------------------------------------- 00204000
+002050 5000-REMOVE-FROM-QUEUE.                                          00205000
+002060     EXEC SQL                                                     00206000
+002070         DELETE FROM ML.DLQUEUE                                   00207000
+002080          WHERE DLQ_SEQ = :DLQ-SEQ                                00208000
+002090     END-EXEC.                                                    00209000
+002100 5000-EXIT.                                                       00210000
+002110     EXIT.                                                        00211000
+002120*---------------------------------------------------------------- 00212000
+002130 6000-UPDATE-RETRY-COUNT.                                         00213000
+002140     ADD 1 TO DLQ-RETRY-COUNT.                                    00214000
+002150     IF  DLQ-RETRY-COUNT >= MLB501-MAX-RETRIES                    00215000
+002160         SET DLQ-EXHAUSTED TO TRUE                                00216000
+002170     ELSE                                                         00217000
+002180         SET DLQ-NOT-EXHAUSTED TO TRUE                            00218000
+002190     END-IF.                                                      00219000
+002200     EXEC SQL                                                     00220000
+002210         UPDATE ML.DLQUEUE                                        00221000
+002220            SET DLQ_RETRY_COUNT = :DLQ-RETRY-COUNT,               00222000
+002230                DLQ_LAST_ATTEMPT_DATE = CURRENT DATE,             00223000
+002240                DLQ_LAST_ATTEMPT_TIME = CURRENT TIME,             00224000
+002250                DLQ_STATUS_CODE = :ML02003-STATUS-CODE,           00225000
+002260                DLQ_STATUS_DESC = :ML02003-STATUS-DESC,           00226000
+002270                DLQ_EXHAUSTED_SW = :DLQ-EXHAUSTED-SW              00227000
+002280          WHERE DLQ_SEQ = :DLQ-SEQ                                00228000
+002290     END-EXEC.                                                    00229000
+002300     IF  SQLCODE NOT = ZERO                                       00230000
+002310         MOVE 'DB ERROR' TO WS-RESULT                             00231000
+002320         ADD 1 TO WS-GROUP-ERRORS                                 00232000
+002330         ADD 1 TO WS-TOTAL-ERRORS                                 00233000
+002340     ELSE                                                         00234000
+002350         IF  DLQ-EXHAUSTED                                        00235000
+002360             MOVE 'EXHAUSTED' TO WS-RESULT                        00236000
+002370             ADD 1 TO WS-GROUP-EXHAUSTED                          00237000
+002380             ADD 1 TO WS-TOTAL-EXHAUSTED                          00238000
+002390         ELSE                                                     00239000
+002400             MOVE 'RETRY' TO WS-RESULT                            00240000
+002410         END-IF                                                   00241000
+002420     END-IF.                                                      00242000
+002430 6000-EXIT.                                                       00243000
+002440     EXIT.                                                        00244000
+002450*---------------------------------------------------------------- 00245000
+002460 8000-FINALIZE.                                                   00246000
+002470     PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT.               00247000
+002480     MOVE WS-TOTAL-COUNT      TO XT-COUNT.                        00248000
+002490     MOVE WS-TOTAL-RECOVERED  TO XT-RECOVERED.                    00249000
+002500     MOVE WS-TOTAL-EXHAUSTED  TO XT-EXHAUSTED.                    00250000
+002510     MOVE WS-TOTAL-ERRORS     TO XT-ERRORS.                       00251000
+002520     MOVE WS-GRAND-TOTAL-LINE TO RPT522-RECORD.                   00252000
+002530     WRITE RPT522-RECORD.                                         00253000
+002540     EXEC SQL                                                     00254000
+002550         CLOSE CSR522                                             00255000
+002560     END-EXEC.                                                    00256000
+002570     CLOSE RPT522-FILE.                                           00257000
+002580 8000-EXIT.                                                       00258000
+002590     EXIT.                                                        00259000
\ No newline at end of file
