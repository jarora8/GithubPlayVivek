@@ -0,0 +1,175 @@
+000100 IDENTIFICATION DIVISION.                                                 
+000110 PROGRAM-ID.    ACMB503.                                                  
+000120 AUTHOR.        R MASCETTI.                                               
+000130 INSTALLATION.  CIF SYSTEMS.                                              
+000140 DATE-WRITTEN.  08/08/2026.                                               
+000150 DATE-COMPILED.                                                           
+000160*                                                                         
+000170******************************************************************        
+000180*                                                                *        
+000190*   MODIFICATION HISTORY                                        *         
+000200*   ----------------------------------------------------------- *         
+000210*   DATE       INIT   DESCRIPTION                               *         
+000220*   ---------- ----   ----------------------------------------- *         
+000230*   08/08/2026 RM     ORIGINAL INSTALLATION.  VALIDATES THAT     *        
+000240*                      ADC-DAILY-LIM-ATM PLUS ADC-DAILY-LIM-POS  *        
+000250*                      DOES NOT EXCEED ADC-DAILY-LIM-MAX ON      *        
+000260*                      EVERY ACM.DEBCARD ROW.                   *         
+000270*                                                                *        
+000280******************************************************************        
+000290 ENVIRONMENT DIVISION.                                                    
+000300 CONFIGURATION SECTION.                                                   
+000310 SOURCE-COMPUTER.  IBM-370.                                               
+000320 OBJECT-COMPUTER.  IBM-370.                                               
+000330 INPUT-OUTPUT SECTION.                                                    
+000340 FILE-CONTROL.                                                            
+000350     SELECT RPT503-FILE ASSIGN TO RPT503                                  
+000360         ORGANIZATION IS LINE SEQUENTIAL.                                 
+000370 DATA DIVISION.                                                           
+000380 FILE SECTION.                                                            
+000390 FD  RPT503-FILE                                                          
+000400     RECORDING MODE F.                                                    
+000410 01  RPT503-RECORD               PIC X(80).                               
+000420*----------------------------------------------------------------         
+000430 WORKING-STORAGE SECTION.                                                 
+000440 01  WS-SWITCHES.                                                         
+000450     05  WS-EOF-SW                PIC X       VALUE 'N'.                  
+000460         88  WS-EOF-YES                   VALUE 'Y'.                      
+000470 01  WS-WORK-FIELDS.                                                      
+000480     05  WS-PREV-BANK-NBR         PIC S9(3) COMP-3  VALUE ZERO.           
+000490     05  WS-LIMIT-SUM             PIC S9(5) COMP-3  VALUE ZERO.           
+000500     05  WS-GROUP-COUNT           PIC S9(7)   COMP  VALUE ZERO.           
+000510     05  WS-TOTAL-COUNT           PIC S9(7)   COMP  VALUE ZERO.           
+000520 01  WS-HEADING-1.                                                        
+000530     05  FILLER     PIC X(80) VALUE                                       
+000540       'ACMB503  ACM.DEBCARD DAILY-LIMIT INTEGRITY EXCEPTIONS'.           
+000550 01  WS-HEADING-2.                                                        
+000560     05  FILLER     PIC X(80) VALUE                                       
+000570       'BANK  CARD NUMBER          ATM-LIM  POS-LIM  MAX-LIM OVR'.        
+000580 01  WS-DETAIL-LINE.                                                      
+000590     05  FILLER                   PIC X(01)   VALUE SPACE.                
+000600     05  DL-BANK-NBR              PIC 9(03).                              
+000610     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000620     05  DL-CARD-NBR              PIC X(19).                              
+000630     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000640     05  DL-ATM-LIM               PIC ZZ,ZZ9.                             
+000650     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000660     05  DL-POS-LIM               PIC ZZ,ZZ9.                             
+000670     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000680     05  DL-MAX-LIM               PIC ZZ,ZZ9.                             
+000690     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000700     05  DL-OVER-AMT              PIC ZZ,ZZ9.                             
+000710     05  FILLER                   PIC X(20)   VALUE SPACE.                
+000720 01  WS-GROUP-TOTAL-LINE.                                                 
+000730     05  FILLER              PIC X(06) VALUE SPACE.                       
+000740     05  FILLER              PIC X(12) VALUE 'BANK TOTAL -'.              
+000750     05  GT-COUNT             PIC ZZZ,ZZ9.                                
+000760     05  FILLER              PIC X(14) VALUE ' EXCEPTION(S)'.             
+000770     05  FILLER              PIC X(28) VALUE SPACE.                       
+000780 01  WS-GRAND-TOTAL-LINE.                                                 
+000790     05  FILLER              PIC X(06) VALUE SPACE.                       
+000800     05  FILLER              PIC X(13) VALUE 'GRAND TOTAL -'.             
+000810     05  XT-COUNT             PIC ZZZ,ZZ9.                                
+000820     05  FILLER              PIC X(14) VALUE ' EXCEPTION(S)'.             
+000830     05  FILLER              PIC X(27) VALUE SPACE.                       
+000840*----------------------------------------------------------------         
+000850     COPY ACRSTRAN.                                                       
+000860*----------------------------------------------------------------         
+000870 PROCEDURE DIVISION.                                                      
+000880*                                                                         
+000890 0000-MAINLINE.                                                           
+000900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                              
+000910     PERFORM 2000-PROCESS-EXCEPTION THRU 2000-EXIT                        
+000920         UNTIL WS-EOF-YES.                                                
+000930     PERFORM 8000-FINALIZE THRU 8000-EXIT.                                
+000940     GOBACK.                                                              
+000950*----------------------------------------------------------------         
+000960 1000-INITIALIZE.                                                         
+000970*    ONLY ROWS WHERE THE ATM AND POS LIMITS TOGETHER EXCEED THE           
+000980*    CARD'S OVERALL DAILY MAXIMUM ARE EXCEPTIONS.                         
+000990     OPEN OUTPUT RPT503-FILE.                                             
+001000     MOVE WS-HEADING-1 TO RPT503-RECORD.                                  
+001010     WRITE RPT503-RECORD.                                                 
+001020     MOVE WS-HEADING-2 TO RPT503-RECORD.                                  
+001030     WRITE RPT503-RECORD.                                                 
+001040     EXEC SQL                                                             
+001050         DECLARE CSR503 CURSOR FOR                                        
+001060         SELECT ADC_BANK_NBR, ADC_CARD_NBR, ADC_DAILY_LIM_ATM,            
+001070                ADC_DAILY_LIM_POS, ADC_DAILY_LIM_MAX                      
+001080           FROM ACM.DEBCARD                                               
+001090          WHERE ADC_DAILY_LIM_ATM + ADC_DAILY_LIM_POS                     
+001100                > ADC_DAILY_LIM_MAX                                       
+001110          ORDER BY ADC_BANK_NBR                                           
+001120     END-EXEC.                                                            
+001130     EXEC SQL                                                             
+001140         OPEN CSR503                                                      
+001150     END-EXEC.                                                            
+001160     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                               
+001170     IF  NOT WS-EOF-YES                                                   
+001180         MOVE ADC-BANK-NBR TO WS-PREV-BANK-NBR                            
+001190     END-IF.                                                              
+001200 1000-EXIT.                                                               
+001210     EXIT.                                                                
+001220*----------------------------------------------------------------         
+001230 2000-PROCESS-EXCEPTION.                                                  
+001240*    ONE LIMIT-INTEGRITY EXCEPTION.  A CHANGE IN ADC-BANK-NBR             
+001250*    ROLLS THE PRIOR GROUP'S TOTAL BEFORE THE NEW GROUP STARTS.           
+001260     IF  ADC-BANK-NBR NOT = WS-PREV-BANK-NBR                              
+001270         PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT                    
+001280         MOVE ADC-BANK-NBR TO WS-PREV-BANK-NBR                            
+001290     END-IF.                                                              
+001300     PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT.                            
+001310     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                               
+001320 2000-EXIT.                                                               
+001330     EXIT.                                                                
+001340*----------------------------------------------------------------         
+001350 2100-FETCH-ROW.                                                          
+001360     EXEC SQL                                                             
+001370         FETCH CSR503                                                     
+001380          INTO :ADC-BANK-NBR, :ADC-CARD-NBR, :ADC-DAILY-LIM-ATM,          
+001390               :ADC-DAILY-LIM-POS, :ADC-DAILY-LIM-MAX                     
+001400     END-EXEC.                                                            
+001410     IF  SQLCODE NOT = ZERO                                               
+001420         SET WS-EOF-YES TO TRUE                                           
+001430     END-IF.                                                              
+001440 2100-EXIT.                                                               
+001450     EXIT.                                                                
+001460*----------------------------------------------------------------         
+001470 3000-WRITE-GROUP-TOTAL.                                                  
+001480     IF  WS-GROUP-COUNT > ZERO                                            
+001490         MOVE WS-GROUP-COUNT      TO GT-COUNT                             
+001500         MOVE WS-GROUP-TOTAL-LINE TO RPT503-RECORD                        
+001510         WRITE RPT503-RECORD                                              
+001520     END-IF.                                                              
+001530     MOVE ZERO TO WS-GROUP-COUNT.                                         
+001540 3000-EXIT.                                                               
+001550     EXIT.                                                                
+001560*----------------------------------------------------------------         
+001570 4000-WRITE-DETAIL.                                                       
+001580     MOVE ADC-BANK-NBR      TO DL-BANK-NBR.                               
+001590     MOVE ADC-CARD-NBR      TO DL-CARD-NBR.                               
+001600     MOVE ADC-DAILY-LIM-ATM TO DL-ATM-LIM.                                
+001610     MOVE ADC-DAILY-LIM-POS TO DL-POS-LIM.                                
+001620     MOVE ADC-DAILY-LIM-MAX TO DL-MAX-LIM.                                
+001630     COMPUTE WS-LIMIT-SUM =                                               
+001640             ADC-DAILY-LIM-ATM + ADC-DAILY-LIM-POS                        
+001650             - ADC-DAILY-LIM-MAX.                                         
+001660     MOVE WS-LIMIT-SUM      TO DL-OVER-AMT.                               
+001670     MOVE WS-DETAIL-LINE    TO RPT503-RECORD.                             
+001680     WRITE RPT503-RECORD.                                                 
+001690     ADD 1 TO WS-GROUP-COUNT.                                             
+001700     ADD 1 TO WS-TOTAL-COUNT.                                             
+001710 4000-EXIT.                                                               
+001720     EXIT.                                                                
+001730*----------------------------------------------------------------         
+001740 8000-FINALIZE.                                                           
+001750     PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT.                       
+001760     MOVE WS-TOTAL-COUNT      TO XT-COUNT.                                
+001770     MOVE WS-GRAND-TOTAL-LINE TO RPT503-RECORD.                           
+001780     WRITE RPT503-RECORD.                                                 
+001790     EXEC SQL                                                             
+001800         CLOSE CSR503                                                     
+001810     END-EXEC.                                                            
+001820     CLOSE RPT503-FILE.                                                   
+001830 8000-EXIT.                                                               
+001840     EXIT.                                                                
