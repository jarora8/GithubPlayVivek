@@ -0,0 +1,192 @@
+000100 IDENTIFICATION DIVISION.                                                 
+000110 PROGRAM-ID.    NIPSB501.                                                 
+000120 AUTHOR.        R MASCETTI.                                               
+000130 INSTALLATION.  NIPS SYSTEMS.                                             
+000140 DATE-WRITTEN.  08/08/2026.                                               
+000150 DATE-COMPILED.                                                           
+000160*                                                                         
+000170******************************************************************        
+000180*                                                                *        
+000190*   MODIFICATION HISTORY                                        *         
+000200*   ----------------------------------------------------------- *         
+000210*   DATE       INIT   DESCRIPTION                               *         
+000220*   ---------- ----   ----------------------------------------- *         
+000230*   08/08/2026 RM     ORIGINAL INSTALLATION.  REPORTS NIPS.DETAIL*        
+000240*                      REFUND TURNAROUND TIME BY REFUND          *        
+000250*                      OPERATOR FOR SERVICE-LEVEL TRACKING.      *        
+000260*                                                                *        
+000270******************************************************************        
+000280 ENVIRONMENT DIVISION.                                                    
+000290 CONFIGURATION SECTION.                                                   
+000300 SOURCE-COMPUTER.  IBM-370.                                               
+000310 OBJECT-COMPUTER.  IBM-370.                                               
+000320 INPUT-OUTPUT SECTION.                                                    
+000330 FILE-CONTROL.                                                            
+000340     SELECT RPT511-FILE ASSIGN TO RPT511                                  
+000350         ORGANIZATION IS LINE SEQUENTIAL.                                 
+000360 DATA DIVISION.                                                           
+000370 FILE SECTION.                                                            
+000380 FD  RPT511-FILE                                                          
+000390     RECORDING MODE F.                                                    
+000400 01  RPT511-RECORD               PIC X(80).                               
+000410*----------------------------------------------------------------         
+000420 WORKING-STORAGE SECTION.                                                 
+000430 01  WS-SWITCHES.                                                         
+000440     05  WS-EOF-SW                PIC X       VALUE 'N'.                  
+000450         88  WS-EOF-YES                   VALUE 'Y'.                      
+000460 01  WS-WORK-FIELDS.                                                      
+000470     05  WS-ELAPSED-DAYS           PIC S9(5)   COMP-3.                    
+000480     05  WS-PREV-OPER              PIC S9(5)   COMP-3  VALUE ZERO.        
+000490     05  WS-GROUP-COUNT            PIC S9(7)   COMP  VALUE ZERO.          
+000500     05  WS-GROUP-ELAPSED          PIC S9(9)   COMP-3  VALUE ZERO.        
+000510     05  WS-GROUP-AVG              PIC S9(5)   COMP-3  VALUE ZERO.        
+000520     05  WS-TOTAL-COUNT            PIC S9(7)   COMP  VALUE ZERO.          
+000530     05  WS-TOTAL-ELAPSED          PIC S9(9)   COMP-3  VALUE ZERO.        
+000540     05  WS-TOTAL-AVG              PIC S9(5)   COMP-3  VALUE ZERO.        
+000550 01  WS-HEADING-1.                                                        
+000560     05  FILLER     PIC X(80) VALUE                                       
+000570       'NIPSB501  NIPS REFUND TURNAROUND BY REFUND OPERATOR'.             
+000580 01  WS-HEADING-2.                                                        
+000590     05  FILLER     PIC X(80) VALUE                                       
+000600       'BANK  ACCT-NBR  OPER-ID  TX-DATE    REFUND-DATE  ELAPSED'.        
+000610 01  WS-DETAIL-LINE.                                                      
+000620     05  FILLER                   PIC X(01)   VALUE SPACE.                
+000630     05  DL-BANK-NBR              PIC 9(02).                              
+000640     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000650     05  DL-ACCT-NBR              PIC 9(09).                              
+000660     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000670     05  DL-OPER-ID               PIC Z(04)9.                             
+000680     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000690     05  DL-TX-DATE               PIC X(10).                              
+000700     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000710     05  DL-REFUND-DATE           PIC X(10).                              
+000720     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000730     05  DL-ELAPSED               PIC ZZ,ZZ9.                             
+000740     05  FILLER                   PIC X(12)   VALUE SPACE.                
+000750 01  WS-GROUP-TOTAL-LINE.                                                 
+000760     05  FILLER              PIC X(06) VALUE SPACE.                       
+000770     05  FILLER              PIC X(14) VALUE 'OPER TOTAL -  '.            
+000780     05  GT-COUNT             PIC ZZZ,ZZ9.                                
+000790     05  FILLER              PIC X(13) VALUE ' REFUNDS, AVG'.             
+000800     05  GT-AVG                PIC ZZ,ZZ9.                                
+000810     05  FILLER              PIC X(06) VALUE ' DAYS'.                     
+000820     05  FILLER              PIC X(28) VALUE SPACE.                       
+000830 01  WS-GRAND-TOTAL-LINE.                                                 
+000840     05  FILLER              PIC X(06) VALUE SPACE.                       
+000850     05  FILLER              PIC X(15) VALUE 'GRAND TOTAL -  '.           
+000860     05  XT-COUNT             PIC ZZZ,ZZ9.                                
+000870     05  FILLER              PIC X(13) VALUE ' REFUNDS, AVG'.             
+000880     05  XT-AVG                PIC ZZ,ZZ9.                                
+000890     05  FILLER              PIC X(06) VALUE ' DAYS'.                     
+000900     05  FILLER              PIC X(27) VALUE SPACE.                       
+000910*----------------------------------------------------------------         
+000920     COPY ODBGLTXN.                                                       
+000930*----------------------------------------------------------------         
+000940 PROCEDURE DIVISION.                                                      
+000950*                                                                         
+000960 0000-MAINLINE.                                                           
+000970     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                              
+000980     PERFORM 2000-PROCESS-REFUND THRU 2000-EXIT                           
+000990         UNTIL WS-EOF-YES.                                                
+001000     PERFORM 8000-FINALIZE THRU 8000-EXIT.                                
+001010     GOBACK.                                                              
+001020*----------------------------------------------------------------         
+001030 1000-INITIALIZE.                                                         
+001040*    NIPS-TX-DATE AND NIPS-REFUND-DATE ARE PROPER DB2 DATE                
+001050*    COLUMNS, SO THE ELAPSED-DAYS CALCULATION CAN USE DB2'S OWN           
+001060*    DAYS() FUNCTION RATHER THAN THE PACKED-CYYMMDD WORKAROUND            
+001070*    NEEDED FOR DSDS.PEND AND FINQ.HOLD/FINQ.DEPOSIT.                     
+001080     OPEN OUTPUT RPT511-FILE.                                             
+001090     MOVE WS-HEADING-1 TO RPT511-RECORD.                                  
+001100     WRITE RPT511-RECORD.                                                 
+001110     MOVE WS-HEADING-2 TO RPT511-RECORD.                                  
+001120     WRITE RPT511-RECORD.                                                 
+001130     EXEC SQL                                                             
+001140         DECLARE CSR511 CURSOR FOR                                        
+001150         SELECT NIPS_BANK_NBR, NIPS_ACCT_NBR, NIPS_REFUND_OPER,           
+001160                NIPS_TX_DATE, NIPS_REFUND_DATE,                           
+001170                DAYS(NIPS_REFUND_DATE) - DAYS(NIPS_TX_DATE)               
+001180           FROM NIPS.DETAIL                                               
+001190          WHERE NIPS_REFUND_IND = 'Y'                                     
+001200          ORDER BY NIPS_REFUND_OPER                                       
+001210     END-EXEC.                                                            
+001220     EXEC SQL                                                             
+001230         OPEN CSR511                                                      
+001240     END-EXEC.                                                            
+001250     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                               
+001260     IF  NOT WS-EOF-YES                                                   
+001270         MOVE NIPS-REFUND-OPER TO WS-PREV-OPER                            
+001280     END-IF.                                                              
+001290 1000-EXIT.                                                               
+001300     EXIT.                                                                
+001310*----------------------------------------------------------------         
+001320 2000-PROCESS-REFUND.                                                     
+001330*    ONE REFUNDED ITEM.  A CHANGE IN NIPS-REFUND-OPER ROLLS THE           
+001340*    PRIOR OPERATOR'S TOTALS BEFORE THE NEW GROUP STARTS.                 
+001350     IF  NIPS-REFUND-OPER NOT = WS-PREV-OPER                              
+001360         PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT                    
+001370         MOVE NIPS-REFUND-OPER TO WS-PREV-OPER                            
+001380     END-IF.                                                              
+001390     PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT.                            
+001400     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                               
+001410 2000-EXIT.                                                               
+001420     EXIT.                                                                
+001430*----------------------------------------------------------------         
+001440 2100-FETCH-ROW.                                                          
+001450     EXEC SQL                                                             
+001460         FETCH CSR511                                                     
+001470          INTO :NIPS-BANK-NBR, :NIPS-ACCT-NBR, :NIPS-REFUND-OPER,         
+001480               :NIPS-TX-DATE, :NIPS-REFUND-DATE, :WS-ELAPSED-DAYS         
+001490     END-EXEC.                                                            
+001500     IF  SQLCODE NOT = ZERO                                               
+001510         SET WS-EOF-YES TO TRUE                                           
+001520     END-IF.                                                              
+001530 2100-EXIT.                                                               
+001540     EXIT.                                                                
+001550*----------------------------------------------------------------         
+001560 3000-WRITE-GROUP-TOTAL.                                                  
+001570     IF  WS-GROUP-COUNT > ZERO                                            
+001580         DIVIDE WS-GROUP-ELAPSED BY WS-GROUP-COUNT                        
+001590             GIVING WS-GROUP-AVG                                          
+001600         MOVE WS-GROUP-COUNT      TO GT-COUNT                             
+001610         MOVE WS-GROUP-AVG        TO GT-AVG                               
+001620         MOVE WS-GROUP-TOTAL-LINE TO RPT511-RECORD                        
+001630         WRITE RPT511-RECORD                                              
+001640     END-IF.                                                              
+001650     MOVE ZERO TO WS-GROUP-COUNT.                                         
+001660     MOVE ZERO TO WS-GROUP-ELAPSED.                                       
+001670 3000-EXIT.                                                               
+001680     EXIT.                                                                
+001690*----------------------------------------------------------------         
+001700 4000-WRITE-DETAIL.                                                       
+001710     MOVE NIPS-BANK-NBR      TO DL-BANK-NBR.                              
+001720     MOVE NIPS-ACCT-NBR      TO DL-ACCT-NBR.                              
+001730     MOVE NIPS-REFUND-OPER   TO DL-OPER-ID.                               
+001740     MOVE NIPS-TX-DATE       TO DL-TX-DATE.                               
+001750     MOVE NIPS-REFUND-DATE   TO DL-REFUND-DATE.                           
+001760     MOVE WS-ELAPSED-DAYS    TO DL-ELAPSED.                               
+001770     MOVE WS-DETAIL-LINE     TO RPT511-RECORD.                            
+001780     WRITE RPT511-RECORD.                                                 
+001790     ADD 1 TO WS-GROUP-COUNT.                                             
+001800     ADD 1 TO WS-TOTAL-COUNT.                                             
+001810     ADD WS-ELAPSED-DAYS TO WS-GROUP-ELAPSED.                             
+001820     ADD WS-ELAPSED-DAYS TO WS-TOTAL-ELAPSED.                             
+001830 4000-EXIT.                                                               
+001840     EXIT.                                                                
+001850*----------------------------------------------------------------         
+001860 8000-FINALIZE.                                                           
+001870     PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT.                       
+001880     IF  WS-TOTAL-COUNT > ZERO                                            
+001890         DIVIDE WS-TOTAL-ELAPSED BY WS-TOTAL-COUNT                        
+001900             GIVING WS-TOTAL-AVG                                          
+001910     END-IF.                                                              
+001920     MOVE WS-TOTAL-COUNT      TO XT-COUNT.                                
+001930     MOVE WS-TOTAL-AVG        TO XT-AVG.                                  
+001940     MOVE WS-GRAND-TOTAL-LINE TO RPT511-RECORD.                           
+001950     WRITE RPT511-RECORD.                                                 
+001960     EXEC SQL                                                             
+001970         CLOSE CSR511                                                     
+001980     END-EXEC.                                                            
+001990     CLOSE RPT511-FILE.                                                   
+002000 8000-EXIT.                                                               
+002010     EXIT.                                                                
