@@ -0,0 +1,208 @@
+000100 IDENTIFICATION DIVISION.                                                 
+000110 PROGRAM-ID.    GLB001.                                                   
+000120 AUTHOR.        R MASCETTI.                                               
+000130 INSTALLATION.  GENERAL LEDGER SYSTEMS.                                   
+000140 DATE-WRITTEN.  08/08/2026.                                               
+000150 DATE-COMPILED.                                                           
+000160*                                                                         
+000170******************************************************************        
+000180*                                                                *        
+000190*   MODIFICATION HISTORY                                        *         
+000200*   ----------------------------------------------------------- *         
+000210*   DATE       INIT   DESCRIPTION                               *         
+000220*   ---------- ----   ----------------------------------------- *         
+000230*   08/08/2026 RM     ORIGINAL INSTALLATION.  CONSOLIDATES THE   *        
+000240*                      FOUR PENDING BUCKETS -- CD.PEND,          *        
+000250*                      DSDS.PEND, FINQ.HOLD AND FINQ.DEPOSIT --  *        
+000260*                      INTO ONE END-OF-DAY CONTROL TOTAL BY      *        
+000270*                      BANK NUMBER.                              *        
+000280*                                                                *        
+000290******************************************************************        
+000300 ENVIRONMENT DIVISION.                                                    
+000310 CONFIGURATION SECTION.                                                   
+000320 SOURCE-COMPUTER.  IBM-370.                                               
+000330 OBJECT-COMPUTER.  IBM-370.                                               
+000340 INPUT-OUTPUT SECTION.                                                    
+000350 FILE-CONTROL.                                                            
+000360     SELECT RPT508-FILE ASSIGN TO RPT508                                  
+000370         ORGANIZATION IS LINE SEQUENTIAL.                                 
+000380 DATA DIVISION.                                                           
+000390 FILE SECTION.                                                            
+000400 FD  RPT508-FILE                                                          
+000410     RECORDING MODE F.                                                    
+000420 01  RPT508-RECORD               PIC X(80).                               
+000430*----------------------------------------------------------------         
+000440 WORKING-STORAGE SECTION.                                                 
+000450 01  WS-SWITCHES.                                                         
+000460     05  WS-EOF-SW                PIC X       VALUE 'N'.                  
+000470         88  WS-EOF-YES                   VALUE 'Y'.                      
+000480 01  WS-WORK-FIELDS.                                                      
+000490     05  WS-BANK-NBR              PIC S9(3)   COMP-3.                     
+000500     05  WS-BUCKET-ID             PIC X(04).                              
+000510     05  WS-BUCKET-AMT            PIC S9(11)V99 COMP-3.                   
+000520     05  WS-PREV-BANK-NBR         PIC S9(3)   COMP-3  VALUE ZERO.         
+000530     05  WS-CD-TOTAL              PIC S9(11)V99 COMP-3 VALUE ZERO.        
+000540     05  WS-DSDS-TOTAL            PIC S9(11)V99 COMP-3 VALUE ZERO.        
+000550     05  WS-HOLD-TOTAL            PIC S9(11)V99 COMP-3 VALUE ZERO.        
+000560     05  WS-DEP-TOTAL             PIC S9(11)V99 COMP-3 VALUE ZERO.        
+000570     05  WS-BANK-COUNT            PIC S9(7)   COMP  VALUE ZERO.           
+000580     05  WS-GRAND-CD-TOTAL        PIC S9(11)V99 COMP-3 VALUE ZERO.        
+000590     05  WS-GRAND-DSDS-TOTAL      PIC S9(11)V99 COMP-3 VALUE ZERO.        
+000600     05  WS-GRAND-HOLD-TOTAL      PIC S9(11)V99 COMP-3 VALUE ZERO.        
+000610     05  WS-GRAND-DEP-TOTAL       PIC S9(11)V99 COMP-3 VALUE ZERO.        
+000620 01  WS-HEADING-1.                                                        
+000630     05  FILLER     PIC X(80) VALUE                                       
+000640       'GLB001  END-OF-DAY PENDING CONTROL TOTAL BY BANK'.                
+000650 01  WS-HEADING-2.                                                        
+000660     05  FILLER     PIC X(80) VALUE                                       
+000670       'BANK    CD-PEND  DSDS-PEND  FINQ-HOLD  FINQ-DEP   TOTAL'.         
+000680 01  WS-DETAIL-LINE.                                                      
+000690     05  FILLER                   PIC X(01)   VALUE SPACE.                
+000700     05  DL-BANK-NBR              PIC 9(03).                              
+000710     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000720     05  DL-CD-TOTAL              PIC ZZZ,ZZ9.99.                         
+000730     05  FILLER                   PIC X(01)   VALUE SPACE.                
+000740     05  DL-DSDS-TOTAL            PIC ZZZ,ZZ9.99.                         
+000750     05  FILLER                   PIC X(01)   VALUE SPACE.                
+000760     05  DL-HOLD-TOTAL            PIC ZZZ,ZZ9.99.                         
+000770     05  FILLER                   PIC X(01)   VALUE SPACE.                
+000780     05  DL-DEP-TOTAL             PIC ZZZ,ZZ9.99.                         
+000790     05  FILLER                   PIC X(01)   VALUE SPACE.                
+000800     05  DL-BANK-TOTAL            PIC ZZZ,ZZ9.99.                         
+000810     05  FILLER                   PIC X(12)   VALUE SPACE.                
+000820 01  WS-GRAND-TOTAL-LINE.                                                 
+000830     05  FILLER              PIC X(01) VALUE SPACE.                       
+000840     05  FILLER              PIC X(06) VALUE 'TOTAL '.                    
+000850     05  XT-CD-TOTAL          PIC ZZZ,ZZ9.99.                             
+000860     05  FILLER              PIC X(01) VALUE SPACE.                       
+000870     05  XT-DSDS-TOTAL        PIC ZZZ,ZZ9.99.                             
+000880     05  FILLER              PIC X(01) VALUE SPACE.                       
+000890     05  XT-HOLD-TOTAL        PIC ZZZ,ZZ9.99.                             
+000900     05  FILLER              PIC X(01) VALUE SPACE.                       
+000910     05  XT-DEP-TOTAL         PIC ZZZ,ZZ9.99.                             
+000920     05  FILLER              PIC X(01) VALUE SPACE.                       
+000930     05  XT-GRAND-TOTAL       PIC ZZZ,ZZ9.99.                             
+000940     05  FILLER              PIC X(12) VALUE SPACE.                       
+000950*----------------------------------------------------------------         
+000960 PROCEDURE DIVISION.                                                      
+000970*                                                                         
+000980 0000-MAINLINE.                                                           
+000990     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                              
+001000     PERFORM 2000-PROCESS-BUCKET-ROW THRU 2000-EXIT                       
+001010         UNTIL WS-EOF-YES.                                                
+001020     PERFORM 8000-FINALIZE THRU 8000-EXIT.                                
+001030     GOBACK.                                                              
+001040*----------------------------------------------------------------         
+001050 1000-INITIALIZE.                                                         
+001060*    ONE ROW COMES BACK PER BANK/BUCKET COMBINATION, ALREADY              
+001070*    SUMMED, SO THE FOUR SEPARATE PENDING FILES NEVER HAVE TO BE          
+001080*    OPENED OR JOINED DIRECTLY -- THE UNION DOES THAT WORK.               
+001090     OPEN OUTPUT RPT508-FILE.                                             
+001100     MOVE WS-HEADING-1 TO RPT508-RECORD.                                  
+001110     WRITE RPT508-RECORD.                                                 
+001120     MOVE WS-HEADING-2 TO RPT508-RECORD.                                  
+001130     WRITE RPT508-RECORD.                                                 
+001140     EXEC SQL                                                             
+001150         DECLARE CSR508 CURSOR FOR                                        
+001160         SELECT BANK_NBR, BUCKET_ID, SUM(AMT)                             
+001170           FROM (SELECT CDP_BANK_NBR AS BANK_NBR,                         
+001180                        'CD  '       AS BUCKET_ID,                        
+001190                        CDP_TX_AMOUNT AS AMT                              
+001200                   FROM CD.PEND                                           
+001210                 UNION ALL                                                
+001220                 SELECT PEND_BANK_NBR, 'DSDS', PEND_TX_AMOUNT             
+001230                   FROM DSDS.PEND                                         
+001240                 UNION ALL                                                
+001250                 SELECT HOLD_BANK_NBR, 'HOLD', HOLD_AMOUNT                
+001260                   FROM FINQ.HOLD                                         
+001270                 UNION ALL                                                
+001280                 SELECT DEP_BANK_NBR, 'DEP ', DEP_AMOUNT                  
+001290                   FROM FINQ.DEPOSIT) ALL-PEND                            
+001300          GROUP BY BANK_NBR, BUCKET_ID                                    
+001310          ORDER BY BANK_NBR, BUCKET_ID                                    
+001320     END-EXEC.                                                            
+001330     EXEC SQL                                                             
+001340         OPEN CSR508                                                      
+001350     END-EXEC.                                                            
+001360     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                               
+001370     IF  NOT WS-EOF-YES                                                   
+001380         MOVE WS-BANK-NBR TO WS-PREV-BANK-NBR                             
+001390     END-IF.                                                              
+001400 1000-EXIT.                                                               
+001410     EXIT.                                                                
+001420*----------------------------------------------------------------         
+001430 2000-PROCESS-BUCKET-ROW.                                                 
+001440*    ONE BANK/BUCKET SUBTOTAL.  A CHANGE IN BANK NUMBER ROLLS THE         
+001450*    PRIOR BANK'S CONSOLIDATED LINE BEFORE THE NEW BANK STARTS.           
+001460     IF  WS-BANK-NBR NOT = WS-PREV-BANK-NBR                               
+001470         PERFORM 3000-WRITE-BANK-TOTAL THRU 3000-EXIT                     
+001480         MOVE WS-BANK-NBR TO WS-PREV-BANK-NBR                             
+001490     END-IF.                                                              
+001500     EVALUATE WS-BUCKET-ID                                                
+001510         WHEN 'CD  '                                                      
+001520             ADD WS-BUCKET-AMT TO WS-CD-TOTAL                             
+001530         WHEN 'DSDS'                                                      
+001540             ADD WS-BUCKET-AMT TO WS-DSDS-TOTAL                           
+001550         WHEN 'HOLD'                                                      
+001560             ADD WS-BUCKET-AMT TO WS-HOLD-TOTAL                           
+001570         WHEN 'DEP '                                                      
+001580             ADD WS-BUCKET-AMT TO WS-DEP-TOTAL                            
+001590     END-EVALUATE.                                                        
+001600     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                               
+001610 2000-EXIT.                                                               
+001620     EXIT.                                                                
+001630*----------------------------------------------------------------         
+001640 2100-FETCH-ROW.                                                          
+001650     EXEC SQL                                                             
+001660         FETCH CSR508                                                     
+001670          INTO :WS-BANK-NBR, :WS-BUCKET-ID, :WS-BUCKET-AMT                
+001680     END-EXEC.                                                            
+001690     IF  SQLCODE NOT = ZERO                                               
+001700         SET WS-EOF-YES TO TRUE                                           
+001710     END-IF.                                                              
+001720 2100-EXIT.                                                               
+001730     EXIT.                                                                
+001740*----------------------------------------------------------------         
+001750 3000-WRITE-BANK-TOTAL.                                                   
+001760     IF  WS-CD-TOTAL NOT = ZERO OR WS-DSDS-TOTAL NOT = ZERO               
+001770         OR WS-HOLD-TOTAL NOT = ZERO OR WS-DEP-TOTAL NOT = ZERO           
+001780         MOVE WS-PREV-BANK-NBR TO DL-BANK-NBR                             
+001790         MOVE WS-CD-TOTAL      TO DL-CD-TOTAL                             
+001800         MOVE WS-DSDS-TOTAL    TO DL-DSDS-TOTAL                           
+001810         MOVE WS-HOLD-TOTAL    TO DL-HOLD-TOTAL                           
+001820         MOVE WS-DEP-TOTAL     TO DL-DEP-TOTAL                            
+001830         COMPUTE DL-BANK-TOTAL =                                          
+001840                 WS-CD-TOTAL + WS-DSDS-TOTAL                              
+001850                 + WS-HOLD-TOTAL + WS-DEP-TOTAL                           
+001860         MOVE WS-DETAIL-LINE   TO RPT508-RECORD                           
+001870         WRITE RPT508-RECORD                                              
+001880         ADD WS-CD-TOTAL   TO WS-GRAND-CD-TOTAL                           
+001890         ADD WS-DSDS-TOTAL TO WS-GRAND-DSDS-TOTAL                         
+001900         ADD WS-HOLD-TOTAL TO WS-GRAND-HOLD-TOTAL                         
+001910         ADD WS-DEP-TOTAL  TO WS-GRAND-DEP-TOTAL                          
+001920         ADD 1 TO WS-BANK-COUNT                                           
+001930     END-IF.                                                              
+001940     MOVE ZERO TO WS-CD-TOTAL.                                            
+001950     MOVE ZERO TO WS-DSDS-TOTAL.                                          
+001960     MOVE ZERO TO WS-HOLD-TOTAL.                                          
+001970     MOVE ZERO TO WS-DEP-TOTAL.                                           
+001980 3000-EXIT.                                                               
+001990     EXIT.                                                                
+002000*----------------------------------------------------------------         
+002010 8000-FINALIZE.                                                           
+002020     PERFORM 3000-WRITE-BANK-TOTAL THRU 3000-EXIT.                        
+002030     MOVE WS-GRAND-CD-TOTAL   TO XT-CD-TOTAL.                             
+002040     MOVE WS-GRAND-DSDS-TOTAL TO XT-DSDS-TOTAL.                           
+002050     MOVE WS-GRAND-HOLD-TOTAL TO XT-HOLD-TOTAL.                           
+002060     MOVE WS-GRAND-DEP-TOTAL  TO XT-DEP-TOTAL.                            
+002070     COMPUTE XT-GRAND-TOTAL =                                             
+002080             WS-GRAND-CD-TOTAL + WS-GRAND-DSDS-TOTAL                      
+002090             + WS-GRAND-HOLD-TOTAL + WS-GRAND-DEP-TOTAL.                  
+002100     MOVE WS-GRAND-TOTAL-LINE TO RPT508-RECORD.                           
+002110     WRITE RPT508-RECORD.                                                 
+002120     EXEC SQL                                                             
+002130         CLOSE CSR508                                                     
+002140     END-EXEC.                                                            
+002150     CLOSE RPT508-FILE.                                                   
+002160 8000-EXIT.                                                               
+002170     EXIT.                                                                
