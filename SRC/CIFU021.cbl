@@ -0,0 +1,273 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID.    CIFU021.                                          00020000
+000300 AUTHOR.        R MASCETTI.                                       00030000
+000400 INSTALLATION.  CIF SYSTEMS.                                      00040000
+000500 DATE-WRITTEN.  01/15/1998.                                       00050000
+000600 DATE-COMPILED.                                                   00060000
+000700*                                                                 00070000
+000800******************************************************************00080000
+000900*                                                                *00090000
+001000*   MODIFICATION HISTORY                                        * 00100000
+001100*   ----------------------------------------------------------- * 00110000
+001200*   DATE       INIT   DESCRIPTION                               * 00120000
+001300*   ---------- ----   ----------------------------------------- * 00130000
+001400*   01/15/1998 RM     ORIGINAL INSTALLATION                     * 00140000
+001500*   08/08/2026 RM     ADD FUNCTION-B (BULK/ARRAY) MODE SO THE     00150000
+001600*                      OVERNIGHT DEMOGRAPHIC REFRESH CAN PASS A   00160000
+001700*                      TABLE OF KEYS AND GET BACK AN ARRAY OF     00170000
+001800*                      CUSTOMER BLOCKS IN ONE CALL.               00180000
+001810*   08/09/2026 RM     REMOVED A STRAY DIGIT THAT HAD             *00181020
+001820*                      CRUMBED INTO THE CODE AREA OF             *00182020
+001830*                      THE HOUSEHOLD CURSOR'S FILE_ID            *00183020
+001840*                      PREDICATE, CORRUPTING THE SQL.            *00184020
+001850*   08/09/2026 RM     2200-FETCH-DEMOGRAPHICS DID NOT CHECK      *00185020
+001852*                      SQLCODE, SO A FAILED OR MISSING           *00185220
+001854*                      DEMOGRAPHICS ROW LEFT THE CALLER'S        *00185420
+001856*                      GOOD-RETURN SET AND WHATEVER STALE        *00185620
+001858*                      FIELDS WERE ALREADY IN PLACE.  ALSO       *00185820
+001862*                      CLEARED CIFU021-PARAMETERS' CUSTOMER/     *00186220
+001864*                      DEMOGRAPHIC GROUPS BEFORE EACH BULK        00186420
+001866*                      ENTRY'S LOOKUP SO A FAILED LOOKUP CAN NO  *00186620
+001868*                      LONGER LEAVE THE PRIOR ENTRY'S DATA       *00186820
+001870*                      BEHIND IN THE CURRENT SLOT, AND GAVE      *00187020
+001872*                      3000-PROCESS-BULK ITS OWN RETURN CODE     *00187220
+001874*                      (U021A-REQUEST-RETURN-CODE IN             *00187420
+001876*                      CIFU02AR) SO AN OUT-OF-RANGE REQUEST-     *00187620
+001878*                      COUNT IS DISTINGUISHABLE FROM A           *00187820
+001880*                      LEGITIMATELY EMPTY ONE.                   *00188020
+001900*                                                                 00190000
+002000******************************************************************00200000
+002100 ENVIRONMENT DIVISION.                                            00210000
+002200 CONFIGURATION SECTION.                                           00220000
+002300 SOURCE-COMPUTER.  IBM-370.                                       00230000
+002400 OBJECT-COMPUTER.  IBM-370.                                       00240000
+002500 DATA DIVISION.                                                   00250000
+002600 WORKING-STORAGE SECTION.                                         00260000
+002700 01  WS-SWITCHES.                                                 00270000
+002800     05  WS-LOOKUP-SW            PIC X       VALUE 'G'.           00280000
+002900         88  WS-LOOKUP-GOOD              VALUE 'G'.               00290000
+003000         88  WS-LOOKUP-BAD               VALUE 'B'.               00300000
+003100 01  WS-WORK-FIELDS.                                              00310000
+003200     05  WS-SUB                  PIC S9(4)   COMP  VALUE +0.      00320000
+003300*---------------------------------------------------------------- 00330000
+003400 LINKAGE SECTION.                                                 00340000
+003500 COPY CIFU521P.                                                   00350000
+003600 COPY CIFU02AR.                                                   00360000
+003700 COPY CIFU02HH.                                                   00370000
+003800*---------------------------------------------------------------- 00380000
+003900 PROCEDURE DIVISION USING CIFU021-PARAMETERS                      00390000
+004000                          CIFU021-BULK-PARAMETERS                 00400000
+004100                          CIFU021-HOUSEHOLD-PARAMETERS.           00410000
+004200*                                                                 00420000
+004300 0000-MAINLINE.                                                   00430000
+004400     EVALUATE TRUE                                                00440000
+004500         WHEN U021-FUNC-BULK                                      00450000
+004600             PERFORM 3000-PROCESS-BULK THRU 3000-EXIT             00460000
+004700         WHEN U021-FUNC-HOUSEHOLD                                 00470000
+004800             PERFORM 4000-PROCESS-HOUSEHOLD THRU 4000-EXIT        00480000
+004900         WHEN OTHER                                               00490000
+005000             PERFORM 2000-PROCESS-SINGLE THRU 2000-EXIT           00500000
+005100     END-EVALUATE.                                                00510000
+005200     GOBACK.                                                      00520000
+005300*---------------------------------------------------------------- 00530000
+005400 2000-PROCESS-SINGLE.                                             00540000
+005500*    LOOK UP ONE CUSTOMER/ACCOUNT KEY AND FILL IN THE             00550000
+005600*    CUSTOMER-PARAMETERS/INDIVIDUAL-PARAMETERS/                   00560000
+005700*    NON-INDIVIDUAL-PARAMETERS GROUPS OF CIFU021-PARAMETERS.      00570000
+005800     PERFORM 2100-FETCH-CUSTOMER THRU 2100-EXIT.                  00580000
+005900 2000-EXIT.                                                       00590000
+006000     EXIT.                                                        00600000
+006100*---------------------------------------------------------------- 00610000
+006200 2100-FETCH-CUSTOMER.                                             00620000
+006300*    EXEC SQL SELECT ... INTO CIFU021-PARAMETERS CUSTOMER         00630000
+006400*    FIELDS FROM THE CIF CUSTOMER TABLES, KEYED BY U021-BANK-NBR, 00640000
+006500*    U021-FILE-ID, U021-FILE-KEY, IS DONE HERE.  WHEN             00650000
+006600*    U021-DEMOGRAPHICS-IND = 'Y' THE INDIVIDUAL OR                00660000
+006700*    NON-INDIVIDUAL GROUP IS ALSO POPULATED BASED ON              00670000
+006800*    U021-CUST-TYPE.                                              00680000
+006900     EXEC SQL                                                     00690000
+007000         SELECT CUST_ID, CUST_TAX_ID, CUST_TAX_ID_CERT,           00700000
+007100                CUST_MAIL_CODE, CUST_TYPE, CUST_OFFICER,          00710000
+007200                CUST_BRANCH, CUST_WITHHOLD_TAX, CUST_OSB_IND,     00720000
+007300                CUST_NAME                                         00730000
+007400           INTO :U021-CUST-ID, :U021-CUST-TAX-ID,                 00740000
+007500                :U021-CUST-TAX-ID-CERT, :U021-CUST-MAIL-CODE,     00750000
+007600                :U021-CUST-TYPE, :U021-CUST-OFFICER,              00760000
+007700                :U021-CUST-BRANCH, :U021-CUST-WITHHOLD-TAX,       00770000
+007800                :U021-CUST-OSB-IND, :U021-CUST-NAME               00780000
+007900           FROM CIF.CUSTOMER                                      00790000
+008000          WHERE CUST_BANK_NBR = :U021-BANK-NBR                    00800000
+008100            AND CUST_FILE_ID  = :U021-FILE-ID                     00810000
+008200            AND CUST_FILE_KEY = :U021-FILE-KEY                    00820000
+008300     END-EXEC.                                                    00830000
+008400     IF  SQLCODE NOT = ZERO                                       00840000
+008500         SET U021-BAD-RETURN TO TRUE                              00850000
+008600         GO TO 2100-EXIT                                          00860000
+008700     END-IF.                                                      00870000
+008800     SET U021-GOOD-RETURN TO TRUE.                                00880000
+008900     IF  U021-DEMOGRAPHICS-IND = 'Y'                              00890000
+009000         PERFORM 2200-FETCH-DEMOGRAPHICS THRU 2200-EXIT           00900000
+009100     END-IF.                                                      00910000
+009200 2100-EXIT.                                                       00920000
+009300     EXIT.                                                        00930000
+009400*---------------------------------------------------------------- 00940000
+009500 2200-FETCH-DEMOGRAPHICS.                                         00950000
+009600     IF  U021-CUST-TYPE = 'I'                                     00960000
+009700         EXEC SQL                                                 00970000
+009800             SELECT CUSTI_BIRTH_DATE, CUSTI_SEX,                  00980000
+009900                    CUSTI_MARITAL_STAT, CUSTI_HOME_PHONE,         00990000
+010000                    CUSTI_BUS_PHONE, CUSTI_CURR_EMPLOY,           01000000
+010100                    CUSTI_PRIV_NOT_DT, CUSTI_SHARE_INFO,          01010000
+010200                    CUSTI_DT_OF_DEATH, CUSTI_QFD_SCORE,           01020000
+010300                    CUSTI_CELL_PHONE                              01030000
+010400               INTO :U021-CUSTI-BIRTH-DATE, :U021-CUSTI-SEX,      01040000
+010500                    :U021-CUSTI-MARITAL-STAT,                     01050000
+010600                    :U021-CUSTI-HOME-PHONE,                       01060000
+010700                    :U021-CUSTI-BUS-PHONE,                        01070000
+010800                    :U021-CUSTI-CURR-EMPLOY,                      01080000
+010900                    :U021-CUSTI-PRIV-NOT-DT,                      01090000
+011000                    :U021-CUSTI-SHARE-INFO,                       01100000
+011100                    :U021-CUSTI-DT-OF-DEATH,                      01110000
+011200                    :U021-CUSTI-QFD-SCORE,                        01120000
+011300                    :U021-CUSTI-CELL-PHONE                        01130000
+011400               FROM CIF.CUSTIND                                   01140000
+011500              WHERE CUSTI_CUST_ID = :U021-CUST-ID                 01150000
+011600         END-EXEC                                                 01160000
+011610         IF  SQLCODE NOT = ZERO                                   01161000
+011620             SET U021-BAD-RETURN TO TRUE                          01162000
+011630             INITIALIZE U021-INDIVIDUAL-PARAMETERS                01163000
+011640         END-IF                                                   01164000
+011700     ELSE                                                         01170000
+011800         EXEC SQL                                                 01180000
+011900             SELECT CUSTN_TYPE, CUSTN_PRI_PHONE,                  01190000
+012000                    CUSTN_SEC_PHONE, CUSTN_CELL_PHONE             01200000
+012100               INTO :U021-CUSTN-TYPE, :U021-CUSTN-PRI-PHONE,      01210000
+012200                    :U021-CUSTN-SEC-PHONE,                        01220000
+012300                    :U021-CUSTN-CELL-PHONE                        01230000
+012400               FROM CIF.CUSTNON                                   01240000
+012500              WHERE CUSTN_CUST_ID = :U021-CUST-ID                 01250000
+012600         END-EXEC                                                 01260000
+012610         IF  SQLCODE NOT = ZERO                                   01261000
+012620             SET U021-BAD-RETURN TO TRUE                          01262000
+012630             INITIALIZE U021-NON-INDIVIDUAL-PARAMETERS            01263000
+012640         END-IF                                                   01264000
+012700     END-IF.                                                      01270000
+012800 2200-EXIT.                                                       01280000
+012900     EXIT.                                                        01290000
+013000*---------------------------------------------------------------- 01300000
+013100 3000-PROCESS-BULK.                                               01310000
+013200*    WALK THE CALLER'S REQUEST TABLE, COPY EACH ENTRY'S KEY       01320000
+013300*    INTO CIFU021-PARAMETERS, RUN THE SAME SINGLE-LOOKUP LOGIC    01330000
+013400*    USED FOR FUNCTION-S, AND COPY THE RESULT BACK INTO THE       01340000
+013500*    MATCHING ARRAY ENTRY.  THIS AVOIDS A SEPARATE BATCH CALL     01350000
+013600*    PER CUSTOMER FOR THE OVERNIGHT DEMOGRAPHIC REFRESH.          01360000
+013700     MOVE ZERO TO U021A-RETURNED-COUNT.                           01370000
+013800     IF  U021A-REQUEST-COUNT > ZERO                               01380000
+013900     AND U021A-REQUEST-COUNT <= 500                               01390000
+013910         SET U021A-REQUEST-GOOD TO TRUE                           01391000
+014000         PERFORM 3100-BULK-ONE-ENTRY THRU 3100-EXIT               01400000
+014100             VARYING WS-SUB FROM 1 BY 1                           01410000
+014200             UNTIL WS-SUB > U021A-REQUEST-COUNT                   01420000
+014210     ELSE                                                         01421000
+014220         SET U021A-REQUEST-BAD TO TRUE                            01422000
+014300     END-IF.                                                      01430000
+014400 3000-EXIT.                                                       01440000
+014500     EXIT.                                                        01450000
+014600*---------------------------------------------------------------- 01460000
+014700 3100-BULK-ONE-ENTRY.                                             01470000
+014800     MOVE U021A-BANK-NBR (WS-SUB)   TO U021-BANK-NBR.             01480000
+014900     MOVE U021A-FILE-ID (WS-SUB)    TO U021-FILE-ID.              01490000
+015000     MOVE U021A-FILE-KEY (WS-SUB)   TO U021-FILE-KEY.             01500000
+015100     MOVE U021A-DEMOGRAPHICS-IND (WS-SUB)                         01510000
+015200                                    TO U021-DEMOGRAPHICS-IND.     01520000
+015210     INITIALIZE U021-CUSTOMER-PARAMETERS                          01521000
+015220                U021-INDIVIDUAL-PARAMETERS                        01522000
+015230                U021-NON-INDIVIDUAL-PARAMETERS.                   01523000
+015300     PERFORM 2100-FETCH-CUSTOMER THRU 2100-EXIT.                  01530000
+015400     MOVE U021-RETURN-CODE TO U021A-RETURN-CODE (WS-SUB).         01540000
+015500     MOVE U021-CUST-ID TO U021A-CUST-ID (WS-SUB).                 01550000
+015600     MOVE U021-CUST-TAX-ID TO U021A-CUST-TAX-ID (WS-SUB).         01560000
+015700     MOVE U021-CUST-TAX-ID-CERT                                   01570000
+015800                       TO U021A-CUST-TAX-ID-CERT (WS-SUB).        01580000
+015900     MOVE U021-CUST-MAIL-CODE                                     01590000
+016000                       TO U021A-CUST-MAIL-CODE (WS-SUB).          01600000
+016100     MOVE U021-CUST-TYPE TO U021A-CUST-TYPE (WS-SUB).             01610000
+016200     MOVE U021-CUST-OFFICER TO U021A-CUST-OFFICER (WS-SUB).       01620000
+016300     MOVE U021-CUST-BRANCH TO U021A-CUST-BRANCH (WS-SUB).         01630000
+016400     MOVE U021-CUST-WITHHOLD-TAX                                  01640000
+016500                       TO U021A-CUST-WITHHOLD-TAX (WS-SUB).       01650000
+016600     MOVE U021-CUST-OSB-IND TO U021A-CUST-OSB-IND (WS-SUB).       01660000
+016700     MOVE U021-CUST-NAME TO U021A-CUST-NAME (WS-SUB).             01670000
+016800     MOVE U021-CUSTI-BIRTH-DATE                                   01680000
+016900                       TO U021A-CUSTI-BIRTH-DATE (WS-SUB).        01690000
+017000     MOVE U021-CUSTI-SEX TO U021A-CUSTI-SEX (WS-SUB).             01700000
+017100     MOVE U021-CUSTI-MARITAL-STAT                                 01710000
+017200                       TO U021A-CUSTI-MARITAL-STAT (WS-SUB).      01720000
+017300     MOVE U021-CUSTI-HOME-PHONE                                   01730000
+017400                       TO U021A-CUSTI-HOME-PHONE (WS-SUB).        01740000
+017500     MOVE U021-CUSTI-BUS-PHONE                                    01750000
+017600                       TO U021A-CUSTI-BUS-PHONE (WS-SUB).         01760000
+017700     MOVE U021-CUSTI-CURR-EMPLOY                                  01770000
+017800                       TO U021A-CUSTI-CURR-EMPLOY (WS-SUB).       01780000
+017900     MOVE U021-CUSTI-PRIV-NOT-DT                                  01790000
+018000                       TO U021A-CUSTI-PRIV-NOT-DT (WS-SUB).       01800000
+018100     MOVE U021-CUSTI-SHARE-INFO                                   01810000
+018200                       TO U021A-CUSTI-SHARE-INFO (WS-SUB).        01820000
+018300     MOVE U021-CUSTI-DT-OF-DEATH                                  01830000
+018400                       TO U021A-CUSTI-DT-OF-DEATH (WS-SUB).       01840000
+018500     MOVE U021-CUSTI-QFD-SCORE                                    01850000
+018600                       TO U021A-CUSTI-QFD-SCORE (WS-SUB).         01860000
+018700     MOVE U021-CUSTI-CELL-PHONE                                   01870000
+018800                       TO U021A-CUSTI-CELL-PHONE (WS-SUB).        01880000
+018900     MOVE U021-CUSTN-TYPE TO U021A-CUSTN-TYPE (WS-SUB).           01890000
+019000     MOVE U021-CUSTN-PRI-PHONE                                    01900000
+019100                       TO U021A-CUSTN-PRI-PHONE (WS-SUB).         01910000
+019200     MOVE U021-CUSTN-SEC-PHONE                                    01920000
+019300                       TO U021A-CUSTN-SEC-PHONE (WS-SUB).         01930000
+019400     MOVE U021-CUSTN-CELL-PHONE                                   01940000
+019500                       TO U021A-CUSTN-CELL-PHONE (WS-SUB).        01950000
+019600     ADD 1 TO U021A-RETURNED-COUNT.                               01960000
+019700 3100-EXIT.                                                       01970000
+019800     EXIT.                                                        01980000
+019900*----------------------------------------------------------------001990000
+020000 4000-PROCESS-HOUSEHOLD.                                          02000000
+020100*    GIVEN THE ANCHOR CUSTOMER'S KEY IN U021-BANK-NBR/FILE-ID/    02010000
+020200*    FILE-KEY, RETURN EVERY JOINT OWNER, AUTHORIZED SIGNER,       02020000
+020300*    BENEFICIARY, AND GUARDIAN LINKED TO THAT CUSTOMER'S          02030000
+020400*    ACCOUNTS IN CIFU021-HOUSEHOLD-PARAMETERS.                    02040000
+020500     MOVE ZERO TO U021H-RETURNED-COUNT.                           02050000
+020600     MOVE 1 TO WS-SUB.                                            02060000
+020700     EXEC SQL                                                     02070000
+020800         DECLARE U021H-RELATED-CSR CURSOR FOR                     02080000
+020900         SELECT RELATED_BANK_NBR, RELATED_FILE_ID,                02090000
+021000                RELATED_FILE_KEY, RELATIONSHIP_CODE,              02100000
+021100                RELATED_CUST_ID, RELATED_CUST_NAME                02110000
+021200           FROM CIF.CUSTXREF                                      02120000
+021300          WHERE BANK_NBR = :U021-BANK-NBR                         02130000
+021400            AND FILE_ID  = :U021-FILE-ID                          02140000
+021500            AND FILE_KEY = :U021-FILE-KEY                         02150000
+021600     END-EXEC.                                                    02160000
+021700     EXEC SQL OPEN U021H-RELATED-CSR END-EXEC.                    02170000
+021800     PERFORM 4100-FETCH-ONE-RELATIVE THRU 4100-EXIT               02180000
+021900         UNTIL SQLCODE NOT = ZERO                                 02190000
+022000         OR WS-SUB > 50.                                          02200000
+022100     EXEC SQL CLOSE U021H-RELATED-CSR END-EXEC.                   02210000
+022200 4000-EXIT.                                                       02220000
+022300     EXIT.                                                        02230000
+022400*----------------------------------------------------------------002240000
+022500 4100-FETCH-ONE-RELATIVE.                                         02250000
+022600     EXEC SQL                                                     02260000
+022700         FETCH U021H-RELATED-CSR                                  02270000
+022800           INTO :U021H-BANK-NBR (WS-SUB),                         02280000
+022900                :U021H-FILE-ID (WS-SUB),                          02290000
+023000                :U021H-FILE-KEY (WS-SUB),                         02300000
+023100                :U021H-RELATIONSHIP-CODE (WS-SUB),                02310000
+023200                :U021H-CUST-ID (WS-SUB),                          02320000
+023300                :U021H-CUST-NAME (WS-SUB)                         02330000
+023400     END-EXEC.                                                    02340000
+023500     IF  SQLCODE = ZERO                                           02350000
+023600         ADD 1 TO U021H-RETURNED-COUNT                            02360000
+023700         ADD 1 TO WS-SUB                                          02370000
+023800     END-IF.                                                      02380000
+023900 4100-EXIT.                                                       02390000
+024000     EXIT.                                                        02400000
