@@ -0,0 +1,63 @@
+000100 IDENTIFICATION DIVISION.                                                 
+000110 PROGRAM-ID.    DSDSU501.                                                 
+000120 AUTHOR.        R MASCETTI.                                               
+000130 INSTALLATION.  DSDS SYSTEMS.                                             
+000140 DATE-WRITTEN.  08/09/2026.                                               
+000150 DATE-COMPILED.                                                           
+000160*                                                                         
+000170******************************************************************        
+000180*                                                                *        
+000190*   MODIFICATION HISTORY                                        *         
+000200*   ----------------------------------------------------------- *         
+000210*   DATE       INIT   DESCRIPTION                               *         
+000220*   ---------- ----   ----------------------------------------- *         
+000230*   08/09/2026 RM     ORIGINAL INSTALLATION.  VALIDATES A        *00023000
+000240*                      POSTED-DETAIL-TRANSACTION PDTX-DESC-FMT   *00024000
+000250*                      CODE AGAINST ITS THREE VALID VALUES, FOR  *00025000
+000260*                      THE POSTING PROCESS TO CALL BEFORE A      *00026000
+000270*                      RECORD IS WRITTEN.                        *00027000
+000271*   08/09/2026 RM     ADDED PDTX-FORMAT-INSTANT ('RTP') AS A     *00027100
+000272*                      FOURTH VALID DESC-FORMAT VALUE FOR        *00027200
+000273*                      REAL-TIME/INSTANT PAYMENT RAIL ITEMS.     *00027300
+000280*                                                                *00028000
+000290******************************************************************        
+000300 ENVIRONMENT DIVISION.                                                    
+000310 CONFIGURATION SECTION.                                                   
+000320 SOURCE-COMPUTER.  IBM-370.                                               
+000330 OBJECT-COMPUTER.  IBM-370.                                               
+000340 DATA DIVISION.                                                           
+000350 WORKING-STORAGE SECTION.                                                 
+000360*    THE FOUR VALID CODES ARE THE 88-LEVELS ALREADY DEFINED ON    00036000
+000370*    PDTX-DESC-FORMAT IN THE COPYBOOK ITSELF -- THIS UTILITY JUST 00037000
+000380*    BORROWS THEM RATHER THAN DUPLICATING THE VALID VALUE LIST.   00038000
+000390 01  WS-VALIDATE-RECORD.                                                  
+000400     COPY DSDSPRCF.                                                       
+000410*----------------------------------------------------------------         
+000420 LINKAGE SECTION.                                                         
+000430 COPY DSDSPDVP.                                                           
+000440*----------------------------------------------------------------         
+000450 PROCEDURE DIVISION USING DSDSU501-PARAMETERS.                            
+000460*                                                                         
+000470 0000-MAINLINE.                                                           
+000480     PERFORM 1000-VALIDATE-FORMAT THRU 1000-EXIT.                         
+000490     GOBACK.                                                              
+000500*----------------------------------------------------------------         
+000510 1000-VALIDATE-FORMAT.                                                    
+000520     MOVE DSDSU501-DESC-FORMAT TO PDTX-DESC-FORMAT.                       
+000530     EVALUATE TRUE                                                        
+000540         WHEN PDTX-FORMAT-BANKMATE                                00054000
+000550         WHEN PDTX-FORMAT-FDR                                     00055000
+000560         WHEN PDTX-FORMAT-DEFAULT                                 00056000
+000565         WHEN PDTX-FORMAT-INSTANT                                 00056500
+000570             MOVE ZERO  TO DSDSU501-ERRORCODE                             
+000580             MOVE SPACE TO DSDSU501-ERROR-TEXT                            
+000590         WHEN OTHER                                                       
+000600             MOVE +9999 TO DSDSU501-ERRORCODE                             
+000610             MOVE SPACE TO DSDSU501-ERROR-TEXT                            
+000620             STRING 'INVALID PDTX-DESC-FORMAT CODE: '                     
+000630                     DSDSU501-DESC-FORMAT                                 
+000640                     DELIMITED BY SIZE                                    
+000650                 INTO DSDSU501-ERROR-TEXT                                 
+000660     END-EVALUATE.                                                        
+000670 1000-EXIT.                                                               
+000680     EXIT.                                                                
