@@ -0,0 +1,193 @@
+000100 IDENTIFICATION DIVISION.                                                 
+000110 PROGRAM-ID.    ACMB502.                                                  
+000120 AUTHOR.        R MASCETTI.                                               
+000130 INSTALLATION.  CIF SYSTEMS.                                              
+000140 DATE-WRITTEN.  08/08/2026.                                               
+000150 DATE-COMPILED.                                                           
+000160*                                                                         
+000170******************************************************************        
+000180*                                                                *        
+000190*   MODIFICATION HISTORY                                        *         
+000200*   ----------------------------------------------------------- *         
+000210*   DATE       INIT   DESCRIPTION                               *         
+000220*   ---------- ----   ----------------------------------------- *         
+000230*   08/08/2026 RM     ORIGINAL INSTALLATION.  LISTS ACM.DEBCARD  *        
+000240*                      ROWS EXPIRING WITHIN THE CALLER'S HORIZON *        
+000250*                      AND FLAGS THOSE INCONSISTENTLY MARKED     *        
+000260*                      DONT-REISSUE (20) SO OPS CAN CATCH A DEAD *        
+000270*                      CARD BEFORE THE CUSTOMER DOES.            *        
+000280*                                                                *        
+000290******************************************************************        
+000300 ENVIRONMENT DIVISION.                                                    
+000310 CONFIGURATION SECTION.                                                   
+000320 SOURCE-COMPUTER.  IBM-370.                                               
+000330 OBJECT-COMPUTER.  IBM-370.                                               
+000340 INPUT-OUTPUT SECTION.                                                    
+000350 FILE-CONTROL.                                                            
+000360     SELECT RPT502-FILE ASSIGN TO RPT502                                  
+000370         ORGANIZATION IS LINE SEQUENTIAL.                                 
+000380 DATA DIVISION.                                                           
+000390 FILE SECTION.                                                            
+000400 FD  RPT502-FILE                                                          
+000410     RECORDING MODE F.                                                    
+000420 01  RPT502-RECORD               PIC X(80).                               
+000430*----------------------------------------------------------------         
+000440 WORKING-STORAGE SECTION.                                                 
+000450 01  WS-SWITCHES.                                                         
+000460     05  WS-EOF-SW                PIC X       VALUE 'N'.                  
+000470         88  WS-EOF-YES                   VALUE 'Y'.                      
+000480 01  WS-WORK-FIELDS.                                                      
+000490     05  WS-PREV-STATUS           PIC X(02)      VALUE SPACE.             
+000500     05  WS-GROUP-COUNT           PIC S9(7)   COMP  VALUE ZERO.           
+000510     05  WS-GROUP-MISMATCH        PIC S9(7)   COMP  VALUE ZERO.           
+000520     05  WS-TOTAL-COUNT           PIC S9(7)   COMP  VALUE ZERO.           
+000530     05  WS-TOTAL-MISMATCH        PIC S9(7)   COMP  VALUE ZERO.           
+000540 01  WS-HEADING-1.                                                        
+000550     05  FILLER     PIC X(80) VALUE                                       
+000560       'ACMB502  EXPIRING CARDS/DONT-REISSUE MISMATCH BY STATUS'.         
+000570 01  WS-HEADING-2.                                                        
+000580     05  FILLER     PIC X(80) VALUE                                       
+000590       'ST  BANK  CARD NUMBER          EXPIRE-DATE  REISS  MIS'.          
+000600 01  WS-DETAIL-LINE.                                                      
+000610     05  FILLER                   PIC X(01)   VALUE SPACE.                
+000620     05  DL-STATUS                PIC X(02).                              
+000630     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000640     05  DL-BANK-NBR              PIC 9(03).                              
+000650     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000660     05  DL-CARD-NBR              PIC X(19).                              
+000670     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000680     05  DL-EXPIRE-DATE           PIC X(10).                              
+000690     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000700     05  DL-TIMES-REISSUE         PIC ZZ9.                                
+000710     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000720     05  DL-MISMATCH-FLAG         PIC X(01).                              
+000730     05  FILLER                   PIC X(32)   VALUE SPACE.                
+000740 01  WS-GROUP-TOTAL-LINE.                                                 
+000750     05  FILLER              PIC X(06) VALUE SPACE.                       
+000760     05  FILLER              PIC X(12) VALUE 'ST   TOTAL -'.              
+000770     05  GT-COUNT             PIC ZZZ,ZZ9.                                
+000780     05  FILLER              PIC X(06) VALUE ' EXPR,'.                    
+000790     05  GT-MISMATCH           PIC ZZZ,ZZ9.                               
+000800     05  FILLER              PIC X(10) VALUE ' MISMATCH'.                 
+000810     05  FILLER              PIC X(29) VALUE SPACE.                       
+000820 01  WS-GRAND-TOTAL-LINE.                                                 
+000830     05  FILLER              PIC X(06) VALUE SPACE.                       
+000840     05  FILLER              PIC X(13) VALUE 'GRAND TOTAL -'.             
+000850     05  XT-COUNT             PIC ZZZ,ZZ9.                                
+000860     05  FILLER              PIC X(06) VALUE ' EXPR,'.                    
+000870     05  XT-MISMATCH           PIC ZZZ,ZZ9.                               
+000880     05  FILLER              PIC X(10) VALUE ' MISMATCH'.                 
+000890     05  FILLER              PIC X(28) VALUE SPACE.                       
+000900*----------------------------------------------------------------         
+000910     COPY ACRSTRAN.                                                       
+000920*----------------------------------------------------------------         
+000930 LINKAGE SECTION.                                                         
+000940 01  ACMB502-PARM.                                                        
+000950     05  ACMB502-HORIZON-DAYS      PIC 9(03).                             
+000960*----------------------------------------------------------------         
+000970 PROCEDURE DIVISION USING ACMB502-PARM.                                   
+000980*                                                                         
+000990 0000-MAINLINE.                                                           
+001000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                              
+001010     PERFORM 2000-PROCESS-EXPIRING THRU 2000-EXIT                         
+001020         UNTIL WS-EOF-YES.                                                
+001030     PERFORM 8000-FINALIZE THRU 8000-EXIT.                                
+001040     GOBACK.                                                              
+001050*----------------------------------------------------------------         
+001060 1000-INITIALIZE.                                                         
+001070*    CARDS EXPIRING BETWEEN TODAY AND THE CALLER'S HORIZON.  A            
+001080*    CARD IS A MISMATCH WHEN IT IS ABOUT TO EXPIRE YET ALREADY            
+001090*    MARKED DONT-REISSUE (20) -- THAT COMBINATION MEANS THE               
+001100*    CUSTOMER GETS NO REPLACEMENT PLASTIC BEFORE THE OLD ONE DIES.        
+001110     OPEN OUTPUT RPT502-FILE.                                             
+001120     MOVE WS-HEADING-1 TO RPT502-RECORD.                                  
+001130     WRITE RPT502-RECORD.                                                 
+001140     MOVE WS-HEADING-2 TO RPT502-RECORD.                                  
+001150     WRITE RPT502-RECORD.                                                 
+001160     EXEC SQL                                                             
+001170         DECLARE CSR502 CURSOR FOR                                        
+001180         SELECT ADC_BANK_NBR, ADC_CARD_NBR, ADC_STATUS,                   
+001190                ADC_EXPIRE_DATE, ADC_TIMES_REISSUE                        
+001200           FROM ACM.DEBCARD                                               
+001210          WHERE ADC_EXPIRE_DATE BETWEEN CURRENT DATE AND                  
+001220                CURRENT DATE + :ACMB502-HORIZON-DAYS DAYS                 
+001230          ORDER BY ADC_STATUS                                             
+001240     END-EXEC.                                                            
+001250     EXEC SQL                                                             
+001260         OPEN CSR502                                                      
+001270     END-EXEC.                                                            
+001280     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                               
+001290     IF  NOT WS-EOF-YES                                                   
+001300         MOVE ADC-STATUS TO WS-PREV-STATUS                                
+001310     END-IF.                                                              
+001320 1000-EXIT.                                                               
+001330     EXIT.                                                                
+001340*----------------------------------------------------------------         
+001350 2000-PROCESS-EXPIRING.                                                   
+001360*    ONE EXPIRING CARD.  A CHANGE IN ADC-STATUS ROLLS THE PRIOR           
+001370*    GROUP'S TOTALS BEFORE THE NEW GROUP STARTS.                          
+001380     IF  ADC-STATUS NOT = WS-PREV-STATUS                                  
+001390         PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT                    
+001400         MOVE ADC-STATUS TO WS-PREV-STATUS                                
+001410     END-IF.                                                              
+001420     PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT.                            
+001430     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                               
+001440 2000-EXIT.                                                               
+001450     EXIT.                                                                
+001460*----------------------------------------------------------------         
+001470 2100-FETCH-ROW.                                                          
+001480     EXEC SQL                                                             
+001490         FETCH CSR502                                                     
+001500          INTO :ADC-BANK-NBR, :ADC-CARD-NBR, :ADC-STATUS,                 
+001510               :ADC-EXPIRE-DATE, :ADC-TIMES-REISSUE                       
+001520     END-EXEC.                                                            
+001530     IF  SQLCODE NOT = ZERO                                               
+001540         SET WS-EOF-YES TO TRUE                                           
+001550     END-IF.                                                              
+001560 2100-EXIT.                                                               
+001570     EXIT.                                                                
+001580*----------------------------------------------------------------         
+001590 3000-WRITE-GROUP-TOTAL.                                                  
+001600     IF  WS-GROUP-COUNT > ZERO                                            
+001610         MOVE WS-GROUP-COUNT      TO GT-COUNT                             
+001620         MOVE WS-GROUP-MISMATCH   TO GT-MISMATCH                          
+001630         MOVE WS-GROUP-TOTAL-LINE TO RPT502-RECORD                        
+001640         WRITE RPT502-RECORD                                              
+001650     END-IF.                                                              
+001660     MOVE ZERO TO WS-GROUP-COUNT.                                         
+001670     MOVE ZERO TO WS-GROUP-MISMATCH.                                      
+001680 3000-EXIT.                                                               
+001690     EXIT.                                                                
+001700*----------------------------------------------------------------         
+001710 4000-WRITE-DETAIL.                                                       
+001720     MOVE ADC-STATUS        TO DL-STATUS.                                 
+001730     MOVE ADC-BANK-NBR      TO DL-BANK-NBR.                               
+001740     MOVE ADC-CARD-NBR      TO DL-CARD-NBR.                               
+001750     MOVE ADC-EXPIRE-DATE   TO DL-EXPIRE-DATE.                            
+001760     MOVE ADC-TIMES-REISSUE TO DL-TIMES-REISSUE.                          
+001770     IF  ADC-STATUS-DONT-REISSUE                                          
+001780         MOVE 'Y' TO DL-MISMATCH-FLAG                                     
+001790         ADD 1 TO WS-GROUP-MISMATCH                                       
+001800         ADD 1 TO WS-TOTAL-MISMATCH                                       
+001810     ELSE                                                                 
+001820         MOVE 'N' TO DL-MISMATCH-FLAG                                     
+001830     END-IF.                                                              
+001840     MOVE WS-DETAIL-LINE    TO RPT502-RECORD.                             
+001850     WRITE RPT502-RECORD.                                                 
+001860     ADD 1 TO WS-GROUP-COUNT.                                             
+001870     ADD 1 TO WS-TOTAL-COUNT.                                             
+001880 4000-EXIT.                                                               
+001890     EXIT.                                                                
+001900*----------------------------------------------------------------         
+001910 8000-FINALIZE.                                                           
+001920     PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT.                       
+001930     MOVE WS-TOTAL-COUNT      TO XT-COUNT.                                
+001940     MOVE WS-TOTAL-MISMATCH   TO XT-MISMATCH.                             
+001950     MOVE WS-GRAND-TOTAL-LINE TO RPT502-RECORD.                           
+001960     WRITE RPT502-RECORD.                                                 
+001970     EXEC SQL                                                             
+001980         CLOSE CSR502                                                     
+001990     END-EXEC.                                                            
+002000     CLOSE RPT502-FILE.                                                   
+002010 8000-EXIT.                                                               
+002020     EXIT.                                                                
