@@ -0,0 +1,172 @@
+000100 IDENTIFICATION DIVISION.                                                 
+000110 PROGRAM-ID.    ACMB504.                                                  
+000120 AUTHOR.        R MASCETTI.                                               
+000130 INSTALLATION.  CIF SYSTEMS.                                              
+000140 DATE-WRITTEN.  08/08/2026.                                               
+000150 DATE-COMPILED.                                                           
+000160*                                                                         
+000170******************************************************************        
+000180*                                                                *        
+000190*   MODIFICATION HISTORY                                        *         
+000200*   ----------------------------------------------------------- *         
+000210*   DATE       INIT   DESCRIPTION                               *         
+000220*   ---------- ----   ----------------------------------------- *         
+000230*   08/08/2026 RM     ORIGINAL INSTALLATION.  LISTS ACM.DEBCXREF *        
+000240*                      ROWS WHOSE ADCX-FILE-KEY NO LONGER JOINS  *        
+000250*                      TO AN OPEN CIF.ACCOUNT ROW.               *        
+000260*                                                                *        
+000270******************************************************************        
+000280 ENVIRONMENT DIVISION.                                                    
+000290 CONFIGURATION SECTION.                                                   
+000300 SOURCE-COMPUTER.  IBM-370.                                               
+000310 OBJECT-COMPUTER.  IBM-370.                                               
+000320 INPUT-OUTPUT SECTION.                                                    
+000330 FILE-CONTROL.                                                            
+000340     SELECT RPT504-FILE ASSIGN TO RPT504                                  
+000350         ORGANIZATION IS LINE SEQUENTIAL.                                 
+000360 DATA DIVISION.                                                           
+000370 FILE SECTION.                                                            
+000380 FD  RPT504-FILE                                                          
+000390     RECORDING MODE F.                                                    
+000400 01  RPT504-RECORD               PIC X(80).                               
+000410*----------------------------------------------------------------         
+000420 WORKING-STORAGE SECTION.                                                 
+000430 01  WS-SWITCHES.                                                         
+000440     05  WS-EOF-SW                PIC X       VALUE 'N'.                  
+000450         88  WS-EOF-YES                   VALUE 'Y'.                      
+000460 01  WS-WORK-FIELDS.                                                      
+000470     05  WS-PREV-BANK-NBR         PIC S9(3) COMP-3  VALUE ZERO.           
+000480     05  WS-GROUP-COUNT           PIC S9(7)   COMP  VALUE ZERO.           
+000490     05  WS-TOTAL-COUNT           PIC S9(7)   COMP  VALUE ZERO.           
+000500 01  WS-HEADING-1.                                                        
+000510     05  FILLER     PIC X(80) VALUE                                       
+000520       'ACMB504  ORPHANED ACM.DEBCXREF CROSS-REFERENCE ROWS'.             
+000530 01  WS-HEADING-2.                                                        
+000540     05  FILLER     PIC X(80) VALUE                                       
+000550       'BANK  CARD NUMBER          FILE-ID  FILE-KEY        TYPE'.        
+000560 01  WS-DETAIL-LINE.                                                      
+000570     05  FILLER                   PIC X(01)   VALUE SPACE.                
+000580     05  DL-BANK-NBR              PIC 9(03).                              
+000590     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000600     05  DL-CARD-NBR              PIC X(19).                              
+000610     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000620     05  DL-FILE-ID               PIC X(04).                              
+000630     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000640     05  DL-FILE-KEY              PIC X(25).                              
+000650     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000660     05  DL-FILE-TYPE             PIC ZZ9.                                
+000670     05  FILLER                   PIC X(17)   VALUE SPACE.                
+000680 01  WS-GROUP-TOTAL-LINE.                                                 
+000690     05  FILLER              PIC X(06) VALUE SPACE.                       
+000700     05  FILLER              PIC X(12) VALUE 'BANK TOTAL -'.              
+000710     05  GT-COUNT             PIC ZZZ,ZZ9.                                
+000720     05  FILLER              PIC X(09) VALUE ' ORPHANS'.                  
+000730     05  FILLER              PIC X(33) VALUE SPACE.                       
+000740 01  WS-GRAND-TOTAL-LINE.                                                 
+000750     05  FILLER              PIC X(06) VALUE SPACE.                       
+000760     05  FILLER              PIC X(13) VALUE 'GRAND TOTAL -'.             
+000770     05  XT-COUNT             PIC ZZZ,ZZ9.                                
+000780     05  FILLER              PIC X(09) VALUE ' ORPHANS'.                  
+000790     05  FILLER              PIC X(32) VALUE SPACE.                       
+000800*----------------------------------------------------------------         
+000810     COPY ADMPARM1.                                                       
+000820*----------------------------------------------------------------         
+000830 PROCEDURE DIVISION.                                                      
+000840*                                                                         
+000850 0000-MAINLINE.                                                           
+000860     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                              
+000870     PERFORM 2000-PROCESS-ORPHAN THRU 2000-EXIT                           
+000880         UNTIL WS-EOF-YES.                                                
+000890     PERFORM 8000-FINALIZE THRU 8000-EXIT.                                
+000900     GOBACK.                                                              
+000910*----------------------------------------------------------------         
+000920 1000-INITIALIZE.                                                         
+000930*    A CROSS-REFERENCE ROW IS ORPHANED WHEN ITS LINKED ACCOUNT NO         
+000940*    LONGER EXISTS AS AN OPEN CIF.ACCOUNT RECORD -- EITHER THE            
+000950*    ACCOUNT CLOSED OR THE ROW WAS NEVER CLEANED UP.                      
+000960     OPEN OUTPUT RPT504-FILE.                                             
+000970     MOVE WS-HEADING-1 TO RPT504-RECORD.                                  
+000980     WRITE RPT504-RECORD.                                                 
+000990     MOVE WS-HEADING-2 TO RPT504-RECORD.                                  
+001000     WRITE RPT504-RECORD.                                                 
+001010     EXEC SQL                                                             
+001020         DECLARE CSR504 CURSOR FOR                                        
+001030         SELECT ADCX_BANK_NBR, ADCX_CARD_NBR, ADCX_FILE_ID,               
+001040                ADCX_FILE_KEY, ADCX_FILE_TYPE                             
+001050           FROM ACM.DEBCXREF                                              
+001060          WHERE NOT EXISTS                                                
+001070                (SELECT 1 FROM CIF.ACCOUNT                                
+001080                  WHERE ACCT_BANK_NBR = ADCX_FILE_BANK                    
+001090                    AND ACCT_FILE_ID  = ADCX_FILE_ID                      
+001100                    AND ACCT_KEY      = ADCX_FILE_KEY                     
+001110                    AND ACCT_STATUS   = 'O')                              
+001120          ORDER BY ADCX_BANK_NBR                                          
+001130     END-EXEC.                                                            
+001140     EXEC SQL                                                             
+001150         OPEN CSR504                                                      
+001160     END-EXEC.                                                            
+001170     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                               
+001180     IF  NOT WS-EOF-YES                                                   
+001190         MOVE ADCX-BANK-NBR TO WS-PREV-BANK-NBR                           
+001200     END-IF.                                                              
+001210 1000-EXIT.                                                               
+001220     EXIT.                                                                
+001230*----------------------------------------------------------------         
+001240 2000-PROCESS-ORPHAN.                                                     
+001250*    ONE ORPHANED CROSS-REFERENCE ROW.  A CHANGE IN ADCX-BANK-NBR         
+001260*    ROLLS THE PRIOR GROUP'S TOTAL BEFORE THE NEW GROUP STARTS.           
+001270     IF  ADCX-BANK-NBR NOT = WS-PREV-BANK-NBR                             
+001280         PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT                    
+001290         MOVE ADCX-BANK-NBR TO WS-PREV-BANK-NBR                           
+001300     END-IF.                                                              
+001310     PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT.                            
+001320     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                               
+001330 2000-EXIT.                                                               
+001340     EXIT.                                                                
+001350*----------------------------------------------------------------         
+001360 2100-FETCH-ROW.                                                          
+001370     EXEC SQL                                                             
+001380         FETCH CSR504                                                     
+001390          INTO :ADCX-BANK-NBR, :ADCX-CARD-NBR, :ADCX-FILE-ID,             
+001400               :ADCX-FILE-KEY, :ADCX-FILE-TYPE                            
+001410     END-EXEC.                                                            
+001420     IF  SQLCODE NOT = ZERO                                               
+001430         SET WS-EOF-YES TO TRUE                                           
+001440     END-IF.                                                              
+001450 2100-EXIT.                                                               
+001460     EXIT.                                                                
+001470*----------------------------------------------------------------         
+001480 3000-WRITE-GROUP-TOTAL.                                                  
+001490     IF  WS-GROUP-COUNT > ZERO                                            
+001500         MOVE WS-GROUP-COUNT      TO GT-COUNT                             
+001510         MOVE WS-GROUP-TOTAL-LINE TO RPT504-RECORD                        
+001520         WRITE RPT504-RECORD                                              
+001530     END-IF.                                                              
+001540     MOVE ZERO TO WS-GROUP-COUNT.                                         
+001550 3000-EXIT.                                                               
+001560     EXIT.                                                                
+001570*----------------------------------------------------------------         
+001580 4000-WRITE-DETAIL.                                                       
+001590     MOVE ADCX-BANK-NBR   TO DL-BANK-NBR.                                 
+001600     MOVE ADCX-CARD-NBR   TO DL-CARD-NBR.                                 
+001610     MOVE ADCX-FILE-ID    TO DL-FILE-ID.                                  
+001620     MOVE ADCX-FILE-KEY   TO DL-FILE-KEY.                                 
+001630     MOVE ADCX-FILE-TYPE  TO DL-FILE-TYPE.                                
+001640     MOVE WS-DETAIL-LINE  TO RPT504-RECORD.                               
+001650     WRITE RPT504-RECORD.                                                 
+001660     ADD 1 TO WS-GROUP-COUNT.                                             
+001670     ADD 1 TO WS-TOTAL-COUNT.                                             
+001680 4000-EXIT.                                                               
+001690     EXIT.                                                                
+001700*----------------------------------------------------------------         
+001710 8000-FINALIZE.                                                           
+001720     PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT.                       
+001730     MOVE WS-TOTAL-COUNT      TO XT-COUNT.                                
+001740     MOVE WS-GRAND-TOTAL-LINE TO RPT504-RECORD.                           
+001750     WRITE RPT504-RECORD.                                                 
+001760     EXEC SQL                                                             
+001770         CLOSE CSR504                                                     
+001780     END-EXEC.                                                            
+001790     CLOSE RPT504-FILE.                                                   
+001800 8000-EXIT.                                                               
+001810     EXIT.                                                                
