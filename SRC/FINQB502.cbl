@@ -0,0 +1,212 @@
+000100 IDENTIFICATION DIVISION.                                                 
+000110 PROGRAM-ID.    FINQB502.                                                 
+000120 AUTHOR.        R MASCETTI.                                               
+000130 INSTALLATION.  FINQ SYSTEMS.                                             
+000140 DATE-WRITTEN.  08/08/2026.                                               
+000150 DATE-COMPILED.                                                           
+000160*                                                                         
+000170******************************************************************        
+000180*                                                                *        
+000190*   MODIFICATION HISTORY                                        *         
+000200*   ----------------------------------------------------------- *         
+000210*   DATE       INIT   DESCRIPTION                               *         
+000220*   ---------- ----   ----------------------------------------- *         
+000230*   08/08/2026 RM     ORIGINAL INSTALLATION.  RELEASES FINQ.HOLD *        
+000240*                      ROWS WHOSE HOLD-RELEASE-DATE HAS PASSED   *        
+000250*                      AND REPORTS EVERYTHING IT RELEASED.       *        
+000260*                                                                *        
+000270******************************************************************        
+000280 ENVIRONMENT DIVISION.                                                    
+000290 CONFIGURATION SECTION.                                                   
+000300 SOURCE-COMPUTER.  IBM-370.                                               
+000310 OBJECT-COMPUTER.  IBM-370.                                               
+000320 INPUT-OUTPUT SECTION.                                                    
+000330 FILE-CONTROL.                                                            
+000340     SELECT RPT510-FILE ASSIGN TO RPT510                                  
+000350         ORGANIZATION IS LINE SEQUENTIAL.                                 
+000360 DATA DIVISION.                                                           
+000370 FILE SECTION.                                                            
+000380 FD  RPT510-FILE                                                          
+000390     RECORDING MODE F.                                                    
+000400 01  RPT510-RECORD               PIC X(80).                               
+000410*----------------------------------------------------------------         
+000420 WORKING-STORAGE SECTION.                                                 
+000430 01  WS-SWITCHES.                                                         
+000440     05  WS-EOF-SW                PIC X       VALUE 'N'.                  
+000450         88  WS-EOF-YES                   VALUE 'Y'.                      
+000460 01  WS-WORK-FIELDS.                                                      
+000470     05  WS-TODAY-CHAR             PIC X(08).                             
+000480     05  WS-TODAY-YYYYMMDD         PIC 9(08).                             
+000490     05  WS-TODAY-PACKED           PIC S9(7)   COMP-3.                    
+000500     05  WS-PREV-BANK-NBR          PIC S9(3)   COMP-3  VALUE ZERO.        
+000510     05  WS-GROUP-COUNT            PIC S9(7)   COMP  VALUE ZERO.          
+000520     05  WS-GROUP-RELEASED         PIC S9(7)   COMP  VALUE ZERO.          
+000530     05  WS-TOTAL-COUNT            PIC S9(7)   COMP  VALUE ZERO.          
+000540     05  WS-TOTAL-RELEASED         PIC S9(7)   COMP  VALUE ZERO.          
+000550 01  WS-HEADING-1.                                                        
+000560     05  FILLER     PIC X(80) VALUE                                       
+000570       'FINQB502  EXPIRED FINQ.HOLD RELEASE EXCEPTIONS BY BANK'.          
+000580 01  WS-HEADING-2.                                                        
+000590     05  FILLER     PIC X(80) VALUE                                       
+000600       'BANK  ACCT-NBR   MEMO-ID    AMOUNT       RELEASE-DT  REL'.        
+000610 01  WS-DETAIL-LINE.                                                      
+000620     05  FILLER                   PIC X(01)   VALUE SPACE.                
+000630     05  DL-BANK-NBR              PIC 9(03).                              
+000640     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000650     05  DL-ACCT-NBR              PIC X(09).                              
+000660     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000670     05  DL-MEMO-ID               PIC Z(09)9.                             
+000680     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000690     05  DL-AMOUNT                PIC ZZZ,ZZZ,ZZ9.99.                     
+000700     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000710     05  DL-RELEASE-DATE          PIC 9(07).                              
+000720     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000730     05  DL-RELEASED-FLAG         PIC X(01).                              
+000740     05  FILLER                   PIC X(11)   VALUE SPACE.                
+000750 01  WS-GROUP-TOTAL-LINE.                                                 
+000760     05  FILLER              PIC X(06) VALUE SPACE.                       
+000770     05  FILLER              PIC X(12) VALUE 'BANK TOTAL -'.              
+000780     05  GT-COUNT             PIC ZZZ,ZZ9.                                
+000790     05  FILLER              PIC X(08) VALUE ' AGED, '.                   
+000800     05  GT-RELEASED           PIC ZZZ,ZZ9.                               
+000810     05  FILLER              PIC X(10) VALUE ' RELEASED'.                 
+000820     05  FILLER              PIC X(29) VALUE SPACE.                       
+000830 01  WS-GRAND-TOTAL-LINE.                                                 
+000840     05  FILLER              PIC X(06) VALUE SPACE.                       
+000850     05  FILLER              PIC X(13) VALUE 'GRAND TOTAL -'.             
+000860     05  XT-COUNT             PIC ZZZ,ZZ9.                                
+000870     05  FILLER              PIC X(08) VALUE ' AGED, '.                   
+000880     05  XT-RELEASED           PIC ZZZ,ZZ9.                               
+000890     05  FILLER              PIC X(10) VALUE ' RELEASED'.                 
+000900     05  FILLER              PIC X(28) VALUE SPACE.                       
+000910*----------------------------------------------------------------         
+000920     COPY GJWCPYA2.                                                       
+000930*----------------------------------------------------------------         
+000940 LINKAGE SECTION.                                                         
+000950 01  FINQB502-PARM.                                                       
+000960     05  FINQB502-AUTO-RELEASE     PIC X(01).                             
+000970         88  FINQB502-RELEASE-YES          VALUE 'Y'.                     
+000980*----------------------------------------------------------------         
+000990 PROCEDURE DIVISION USING FINQB502-PARM.                                  
+001000*                                                                         
+001010 0000-MAINLINE.                                                           
+001020     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                              
+001030     PERFORM 2000-PROCESS-EXPIRED THRU 2000-EXIT                          
+001040         UNTIL WS-EOF-YES.                                                
+001050     PERFORM 8000-FINALIZE THRU 8000-EXIT.                                
+001060     GOBACK.                                                              
+001070*----------------------------------------------------------------         
+001080 1000-INITIALIZE.                                                         
+001090*    FINQ.HOLD HAS NO ACTIVE/RELEASED STATUS COLUMN -- A HOLD IS          
+001100*    STILL ACTIVE SIMPLY BY BEING PRESENT IN THE TABLE, SO RELEASE        
+001110*    MEANS DELETING THE ROW, THE SAME CONVENTION USED FOR                 
+001120*    DSDS.PEND IN DSDSB501.                                               
+001130     OPEN OUTPUT RPT510-FILE.                                             
+001140     MOVE WS-HEADING-1 TO RPT510-RECORD.                                  
+001150     WRITE RPT510-RECORD.                                                 
+001160     MOVE WS-HEADING-2 TO RPT510-RECORD.                                  
+001170     WRITE RPT510-RECORD.                                                 
+001180     MOVE FUNCTION CURRENT-DATE TO WS-TODAY-CHAR.                         
+001190     MOVE WS-TODAY-CHAR(1:8) TO WS-TODAY-YYYYMMDD.                        
+001200     COMPUTE WS-TODAY-PACKED =                                            
+001210             WS-TODAY-YYYYMMDD - 19000000.                                
+001220     EXEC SQL                                                             
+001230         DECLARE CSR510 CURSOR FOR                                        
+001240         SELECT HOLD_BANK_NBR, HOLD_ACCT_NBR, HOLD_TYPE,                  
+001250                HOLD_RELEASE_DATE, HOLD_AMOUNT, HOLD_MEMO_ID              
+001260           FROM FINQ.HOLD                                                 
+001270          WHERE HOLD_RELEASE_DATE < :WS-TODAY-PACKED                      
+001280          ORDER BY HOLD_BANK_NBR                                          
+001290     END-EXEC.                                                            
+001300     EXEC SQL                                                             
+001310         OPEN CSR510                                                      
+001320     END-EXEC.                                                            
+001330     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                               
+001340     IF  NOT WS-EOF-YES                                                   
+001350         MOVE HOLD-BANK-NBR TO WS-PREV-BANK-NBR                           
+001360     END-IF.                                                              
+001370 1000-EXIT.                                                               
+001380     EXIT.                                                                
+001390*----------------------------------------------------------------         
+001400 2000-PROCESS-EXPIRED.                                                    
+001410*    ONE EXPIRED HOLD.  A CHANGE IN HOLD-BANK-NBR ROLLS THE PRIOR         
+001420*    GROUP'S TOTALS BEFORE THE NEW GROUP STARTS.                          
+001430     IF  HOLD-BANK-NBR NOT = WS-PREV-BANK-NBR                             
+001440         PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT                    
+001450         MOVE HOLD-BANK-NBR TO WS-PREV-BANK-NBR                           
+001460     END-IF.                                                              
+001470     PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT.                            
+001480     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                               
+001490 2000-EXIT.                                                               
+001500     EXIT.                                                                
+001510*----------------------------------------------------------------         
+001520 2100-FETCH-ROW.                                                          
+001530     EXEC SQL                                                             
+001540         FETCH CSR510                                                     
+001550          INTO :HOLD-BANK-NBR, :HOLD-ACCT-NBR, :HOLD-TYPE,                
+001560               :HOLD-RELEASE-DATE, :HOLD-AMOUNT, :HOLD-MEMO-ID            
+001570     END-EXEC.                                                            
+001580     IF  SQLCODE NOT = ZERO                                               
+001590         SET WS-EOF-YES TO TRUE                                           
+001600     END-IF.                                                              
+001610 2100-EXIT.                                                               
+001620     EXIT.                                                                
+001630*----------------------------------------------------------------         
+001640 3000-WRITE-GROUP-TOTAL.                                                  
+001650     IF  WS-GROUP-COUNT > ZERO                                            
+001660         MOVE WS-GROUP-COUNT      TO GT-COUNT                             
+001670         MOVE WS-GROUP-RELEASED   TO GT-RELEASED                          
+001680         MOVE WS-GROUP-TOTAL-LINE TO RPT510-RECORD                        
+001690         WRITE RPT510-RECORD                                              
+001700     END-IF.                                                              
+001710     MOVE ZERO TO WS-GROUP-COUNT.                                         
+001720     MOVE ZERO TO WS-GROUP-RELEASED.                                      
+001730 3000-EXIT.                                                               
+001740     EXIT.                                                                
+001750*----------------------------------------------------------------         
+001760 4000-WRITE-DETAIL.                                                       
+001770     MOVE HOLD-BANK-NBR      TO DL-BANK-NBR.                              
+001780     MOVE HOLD-ACCT-NBR      TO DL-ACCT-NBR.                              
+001790     MOVE HOLD-MEMO-ID       TO DL-MEMO-ID.                               
+001800     MOVE HOLD-AMOUNT        TO DL-AMOUNT.                                
+001810     MOVE HOLD-RELEASE-DATE  TO DL-RELEASE-DATE.                          
+001820     MOVE 'N'                TO DL-RELEASED-FLAG.                         
+001830     IF  FINQB502-RELEASE-YES                                             
+001840         PERFORM 5000-RELEASE-HOLD THRU 5000-EXIT                         
+001850     END-IF.                                                              
+001860     MOVE WS-DETAIL-LINE     TO RPT510-RECORD.                            
+001870     WRITE RPT510-RECORD.                                                 
+001880     ADD 1 TO WS-GROUP-COUNT.                                             
+001890     ADD 1 TO WS-TOTAL-COUNT.                                             
+001900 4000-EXIT.                                                               
+001910     EXIT.                                                                
+001920*----------------------------------------------------------------         
+001930 5000-RELEASE-HOLD.                                                       
+001940*    THE HOLD IS KEYED UNIQUELY BY BANK NUMBER PLUS MEMO-ID, SO           
+001950*    DELETING ON THOSE TWO COLUMNS LIFTS EXACTLY THIS HOLD AND NO         
+001960*    OTHER ROW ON THE SAME ACCOUNT.                                       
+001970     EXEC SQL                                                             
+001980         DELETE FROM FINQ.HOLD                                            
+001990          WHERE HOLD_BANK_NBR = :HOLD-BANK-NBR                            
+002000            AND HOLD_MEMO_ID  = :HOLD-MEMO-ID                             
+002010     END-EXEC.                                                            
+002020     IF  SQLCODE = ZERO                                                   
+002030         MOVE 'Y' TO DL-RELEASED-FLAG                                     
+002040         ADD 1 TO WS-GROUP-RELEASED                                       
+002050         ADD 1 TO WS-TOTAL-RELEASED                                       
+002060     END-IF.                                                              
+002070 5000-EXIT.                                                               
+002080     EXIT.                                                                
+002090*----------------------------------------------------------------         
+002100 8000-FINALIZE.                                                           
+002110     PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT.                       
+002120     MOVE WS-TOTAL-COUNT      TO XT-COUNT.                                
+002130     MOVE WS-TOTAL-RELEASED   TO XT-RELEASED.                             
+002140     MOVE WS-GRAND-TOTAL-LINE TO RPT510-RECORD.                           
+002150     WRITE RPT510-RECORD.                                                 
+002160     EXEC SQL                                                             
+002170         CLOSE CSR510                                                     
+002180     END-EXEC.                                                            
+002190     CLOSE RPT510-FILE.                                                   
+002200 8000-EXIT.                                                               
+002210     EXIT.                                                                
