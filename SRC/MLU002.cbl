@@ -0,0 +1,130 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000110 PROGRAM-ID.    MLU002.                                           00011000
+000120 AUTHOR.        R MASCETTI.                                       00012000
+000130 INSTALLATION.  ML SYSTEMS.                                       00013000
+000140 DATE-WRITTEN.  08/09/2026.                                       00014000
+000150 DATE-COMPILED.                                                   00015000
+000160*                                                                 00016000
+000170******************************************************************00017000
+000180*                                                                *00018000
+000190*   MODIFICATION HISTORY                                        * 00019000
+000200*   ----------------------------------------------------------- * 00020000
+000210*   DATE       INIT   DESCRIPTION                               * 00021000
+000220*   ---------- ----   ----------------------------------------- * 00022000
+000230*   08/09/2026 RM     ORIGINAL INSTALLATION.  RETURNS A LOAN'S   *00023000
+000240*                      ML02003 RESPONSE FROM ML.RESPCACHE WHEN   *00024000
+000250*                      STILL WITHIN ITS TTL, OTHERWISE CALLS     *00025000
+000260*                      ML02003 LIVE AND REFRESHES THE CACHE.     *00026000
+000261*   08/09/2026 RM     NEITHER THE CACHE UPDATE NOR ITS INSERT    *00026100
+000262*                      FALLBACK WAS CHECKED FOR A FAILING        *00026200
+000263*                      SQLCODE, AND 0000-MAINLINE UNCONDITIONALLY*00026300
+000264*                      REPORTED SUCCESS REGARDLESS, SO A BROKEN  *00026400
+000265*                      CACHE REFRESH WAS INVISIBLE.  ADDED        00026500
+000266*                      WS-CACHE-WRITE-SW SO A WRITE FAILURE IS    00026600
+000267*                      REPORTED BACK TO THE CALLER.               00026700
+000270*                                                                *00027000
+000280******************************************************************00028000
+000290 ENVIRONMENT DIVISION.                                            00029000
+000300 CONFIGURATION SECTION.                                           00030000
+000310 SOURCE-COMPUTER.  IBM-370.                                       00031000
+000320 OBJECT-COMPUTER.  IBM-370.                                       00032000
+000330 DATA DIVISION.                                                   00033000
+000340 WORKING-STORAGE SECTION.                                         00034000
+000345 01  WS-CACHE-WRITE-SW           PIC X       VALUE 'G'.           00034500
+000346     88  WS-CACHE-WRITE-OK               VALUE 'G'.               00034600
+000347     88  WS-CACHE-WRITE-FAILED           VALUE 'B'.               00034700
+000350     COPY MLRESPC.                                                00035000
+000360     COPY OBSTRANS.                                               00036000
+000370*---------------------------------------------------------------- 00037000
+000380 LINKAGE SECTION.                                                 00038000
+000390 COPY MLU002P.                                                    00039000
+000400*---------------------------------------------------------------- 00040000
+000410 PROCEDURE DIVISION USING MLU002-PARAMETERS.                      00041000
+000420*                                                                 00042000
+000430 0000-MAINLINE.                                                   00043000
+000440     PERFORM 1000-CHECK-CACHE THRU 1000-EXIT.                     00044000
+000450     IF  MLU002-CACHE-MISS                                        00045000
+000460         PERFORM 2000-CALL-LIVE THRU 2000-EXIT                    00046000
+000470         PERFORM 3000-REFRESH-CACHE THRU 3000-EXIT                00047000
+000480     END-IF.                                                      00048000
+000481     IF  WS-CACHE-WRITE-FAILED                                    00048100
+000482         MOVE +9999 TO MLU002-ERRORCODE                           00048200
+000483         MOVE 'UNABLE TO REFRESH ML.RESPCACHE ROW'                00048300
+000484             TO MLU002-ERROR-TEXT                                 00048400
+000485     ELSE                                                         00048500
+000490         MOVE ZERO  TO MLU002-ERRORCODE                           00049000
+000500         MOVE SPACE TO MLU002-ERROR-TEXT                          00050000
+000505     END-IF.                                                      00050500
+000510     GOBACK.                                                      00051000
+000520*---------------------------------------------------------------- 00052000
+000530 1000-CHECK-CACHE.                                                00053000
+000540*    A HIT IS A ROW FOR THIS BANK/ACCOUNT WHOSE RESPC-CACHED-TS   00054000
+000550*    IS STILL INSIDE THE CALLER'S TTL WINDOW.  A MISSING ROW AND  00055000
+000560*    AN EXPIRED ROW BOTH FALL OUT AS A CACHE MISS.                00056000
+000570     SET MLU002-CACHE-MISS TO TRUE.                               00057000
+000580     EXEC SQL                                                     00058000
+000590         SELECT RESPC_STATUS_CODE, RESPC_STATUS_DESC,             00059000
+000600                RESPC_RESPONSE_DATA                               00060000
+000610           INTO :MLU002-STATUS-CODE, :MLU002-STATUS-DESC,         00061000
+000620                :MLU002-RESPONSE-DATA                             00062000
+000630           FROM ML.RESPCACHE                                      00063000
+000640          WHERE RESPC_BANK_NBR = :MLU002-BANK-NBR                 00064000
+000650            AND RESPC_ACCT_NBR = :MLU002-ACCT-NBR                 00065000
+000660            AND RESPC_CACHED_TS >                                 00066000
+000670                (CURRENT TIMESTAMP - :MLU002-TTL-MINUTES MINUTES) 00067000
+000680     END-EXEC.                                                    00068000
+000690     IF  SQLCODE = ZERO                                           00069000
+000700         SET MLU002-CACHE-HIT TO TRUE                             00070000
+000710     END-IF.                                                      00071000
+000720 1000-EXIT.                                                       00072000
+000730     EXIT.                                                        00073000
+000740*---------------------------------------------------------------- 00074000
+000750 2000-CALL-LIVE.                                                  00075000
+000760     MOVE MLU002-SOURCE-PROG TO ML02003-SOURCE-PROG.              00076000
+000770     MOVE MLU002-BANK-NBR    TO ML02003-BANK-NBR.                 00077000
+000780     MOVE MLU002-ACCT-NBR    TO ML02003-ACCT-NBR.                 00078000
+000790     MOVE 'I'                TO ML02003-PROCESS-SW.               00079000
+000800     CALL 'ML02003' USING ML02003-PARAMETERS.                     00080000
+000810     MOVE ML02003-STATUS-CODE TO MLU002-STATUS-CODE.              00081000
+000820     MOVE ML02003-STATUS-DESC TO MLU002-STATUS-DESC.              00082000
+000830     MOVE ML02003-RESPONSE    TO MLU002-RESPONSE-DATA.            00083000
+000840 2000-EXIT.                                                       00084000
+000850     EXIT.                                                        00085000
+000860*---------------------------------------------------------------- 00086000
+000870 3000-REFRESH-CACHE.                                              00087000
+000880*    UPDATE FIRST -- MOST ACCOUNTS ALREADY HAVE A ROW FROM AN     00088000
+000890*    EARLIER LOOKUP.  SQLCODE +100 (NO ROW MATCHED) MEANS THIS IS 00089000
+000900*    THE FIRST LOOKUP EVER FOR THE ACCOUNT, SO INSERT INSTEAD.    00090000
+000905     SET WS-CACHE-WRITE-OK TO TRUE.                               00090500
+000910     EXEC SQL                                                     00091000
+000920         UPDATE ML.RESPCACHE                                      00092000
+000930            SET RESPC_CACHED_TS     = CURRENT TIMESTAMP,          00093000
+000940                RESPC_SOURCE_PROG   = :MLU002-SOURCE-PROG,        00094000
+000950                RESPC_STATUS_CODE   = :MLU002-STATUS-CODE,        00095000
+000960                RESPC_STATUS_DESC   = :MLU002-STATUS-DESC,        00096000
+000970                RESPC_RESPONSE_DATA = :MLU002-RESPONSE-DATA       00097000
+000980          WHERE RESPC_BANK_NBR = :MLU002-BANK-NBR                 00098000
+000990            AND RESPC_ACCT_NBR = :MLU002-ACCT-NBR                 00099000
+001000     END-EXEC.                                                    00100000
+001010     IF  SQLCODE = +100                                           00101000
+001020         EXEC SQL                                                 00102000
+001030             INSERT INTO ML.RESPCACHE                             00103000
+001040                    (RESPC_BANK_NBR, RESPC_ACCT_NBR,              00104000
+001050                     RESPC_CACHED_TS, RESPC_SOURCE_PROG,          00105000
+001060                     RESPC_STATUS_CODE, RESPC_STATUS_DESC,        00106000
+001070                     RESPC_RESPONSE_DATA)                         00107000
+001080             VALUES (:MLU002-BANK-NBR, :MLU002-ACCT-NBR,          00108000
+001090                     CURRENT TIMESTAMP, :MLU002-SOURCE-PROG,      00109000
+001100                     :MLU002-STATUS-CODE, :MLU002-STATUS-DESC,    00110000
+001110                     :MLU002-RESPONSE-DATA)                       00111000
+001120         END-EXEC                                                 00112000
+001121         IF  SQLCODE NOT = ZERO                                   00112100
+001122             SET WS-CACHE-WRITE-FAILED TO TRUE                    00112200
+001123         END-IF                                                   00112300
+001124     ELSE                                                         00112400
+001125         IF  SQLCODE NOT = ZERO                                   00112500
+001126             SET WS-CACHE-WRITE-FAILED TO TRUE                    00112600
+001127         END-IF                                                   00112700
+001130     END-IF.                                                      00113000
+001140 3000-EXIT.                                                       00114000
+001150     EXIT.                                                        00115000
