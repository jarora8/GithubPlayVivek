@@ -0,0 +1,195 @@
+000100 IDENTIFICATION DIVISION.                                                 
+000110 PROGRAM-ID.    CDB502.                                                   
+000120 AUTHOR.        R MASCETTI.                                               
+000130 INSTALLATION.  CD SYSTEMS.                                               
+000140 DATE-WRITTEN.  08/08/2026.                                               
+000150 DATE-COMPILED.                                                           
+000160*                                                                         
+000170******************************************************************        
+000180*                                                                *        
+000190*   MODIFICATION HISTORY                                        *         
+000200*   ----------------------------------------------------------- *         
+000210*   DATE       INIT   DESCRIPTION                               *         
+000220*   ---------- ----   ----------------------------------------- *         
+000230*   08/08/2026 RM     ORIGINAL INSTALLATION.  PRE-1099 TIE-OUT   *        
+000240*                      OF CD.HISTORY TAX-WITHHELD/INTEREST       *        
+000250*                      TOTALS AGAINST IRS.PENDLST, BY ACCOUNT.   *        
+000260*                                                                *        
+000270******************************************************************        
+000280 ENVIRONMENT DIVISION.                                                    
+000290 CONFIGURATION SECTION.                                                   
+000300 SOURCE-COMPUTER.  IBM-370.                                               
+000310 OBJECT-COMPUTER.  IBM-370.                                               
+000320 INPUT-OUTPUT SECTION.                                                    
+000330 FILE-CONTROL.                                                            
+000340     SELECT RPT506-FILE ASSIGN TO RPT506                                  
+000350         ORGANIZATION IS LINE SEQUENTIAL.                                 
+000360 DATA DIVISION.                                                           
+000370 FILE SECTION.                                                            
+000380 FD  RPT506-FILE                                                          
+000390     RECORDING MODE F.                                                    
+000400 01  RPT506-RECORD               PIC X(80).                               
+000410*----------------------------------------------------------------         
+000420 WORKING-STORAGE SECTION.                                                 
+000430 01  WS-SWITCHES.                                                         
+000440     05  WS-EOF-SW                PIC X       VALUE 'N'.                  
+000450         88  WS-EOF-YES                   VALUE 'Y'.                      
+000460 01  WS-WORK-FIELDS.                                                      
+000470     05  WS-BANK-NBR              PIC S9(3)   COMP-3.                     
+000480     05  WS-ACCT-NBR              PIC X(09).                              
+000490     05  WS-CDH-TAX-WH            PIC S9(9)V9(2) COMP-3.                  
+000500     05  WS-CDH-INT-TOTAL         PIC S9(9)V9(2) COMP-3.                  
+000510     05  WS-IRS-FED-WH            PIC S9(9)V9(2) COMP-3.                  
+000520     05  WS-IRS-TX-TOTAL          PIC S9(9)V9(2) COMP-3.                  
+000530     05  WS-PREV-BANK-NBR         PIC S9(3)   COMP-3  VALUE ZERO.         
+000540     05  WS-GROUP-COUNT           PIC S9(7)   COMP  VALUE ZERO.           
+000550     05  WS-TOTAL-COUNT           PIC S9(7)   COMP  VALUE ZERO.           
+000560 01  WS-HEADING-1.                                                        
+000570     05  FILLER     PIC X(80) VALUE                                       
+000580       'CDB502   1099-INT TIE-OUT MISMATCHES BY BANK/ACCOUNT'.            
+000590 01  WS-HEADING-2.                                                        
+000600     05  FILLER     PIC X(80) VALUE                                       
+000610       'BANK  ACCT-NBR   CDH-TAXWH  CDH-INT   IRS-FEDWH  IRS-TX'.         
+000620 01  WS-DETAIL-LINE.                                                      
+000630     05  FILLER                   PIC X(01)   VALUE SPACE.                
+000640     05  DL-BANK-NBR              PIC 9(03).                              
+000650     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000660     05  DL-ACCT-NBR              PIC X(09).                              
+000670     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000680     05  DL-CDH-TAX-WH            PIC ZZZ,ZZ9.99.                         
+000690     05  FILLER                   PIC X(01)   VALUE SPACE.                
+000700     05  DL-CDH-INT-TOTAL         PIC ZZZ,ZZ9.99.                         
+000710     05  FILLER                   PIC X(01)   VALUE SPACE.                
+000720     05  DL-IRS-FED-WH            PIC ZZZ,ZZ9.99.                         
+000730     05  FILLER                   PIC X(01)   VALUE SPACE.                
+000740     05  DL-IRS-TX-TOTAL          PIC ZZZ,ZZ9.99.                         
+000750     05  FILLER                   PIC X(13)   VALUE SPACE.                
+000760 01  WS-GROUP-TOTAL-LINE.                                                 
+000770     05  FILLER              PIC X(06) VALUE SPACE.                       
+000780     05  FILLER              PIC X(12) VALUE 'BANK TOTAL -'.              
+000790     05  GT-COUNT             PIC ZZZ,ZZ9.                                
+000800     05  FILLER              PIC X(10) VALUE ' MISMATCH'.                 
+000810     05  FILLER              PIC X(32) VALUE SPACE.                       
+000820 01  WS-GRAND-TOTAL-LINE.                                                 
+000830     05  FILLER              PIC X(06) VALUE SPACE.                       
+000840     05  FILLER              PIC X(13) VALUE 'GRAND TOTAL -'.             
+000850     05  XT-COUNT             PIC ZZZ,ZZ9.                                
+000860     05  FILLER              PIC X(10) VALUE ' MISMATCH'.                 
+000870     05  FILLER              PIC X(31) VALUE SPACE.                       
+000880*----------------------------------------------------------------         
+000890 PROCEDURE DIVISION.                                                      
+000900*                                                                         
+000910 0000-MAINLINE.                                                           
+000920     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                              
+000930     PERFORM 2000-PROCESS-MISMATCH THRU 2000-EXIT                         
+000940         UNTIL WS-EOF-YES.                                                
+000950     PERFORM 8000-FINALIZE THRU 8000-EXIT.                                
+000960     GOBACK.                                                              
+000970*----------------------------------------------------------------         
+000980 1000-INITIALIZE.                                                         
+000990*    EACH SIDE IS SUMMARIZED BY BANK/ACCOUNT BEFORE THE COMPARE SO        
+001000*    A MULTI-TRANSACTION ACCOUNT IS JUDGED ON ITS TOTALS, NOT ONE         
+001010*    ROW AT A TIME.  ACCOUNTS PRESENT ON ONE SIDE BUT NOT THE             
+001020*    OTHER ARE TREATED AS A MISMATCH AGAINST ZERO.                        
+001030     OPEN OUTPUT RPT506-FILE.                                             
+001040     MOVE WS-HEADING-1 TO RPT506-RECORD.                                  
+001050     WRITE RPT506-RECORD.                                                 
+001060     MOVE WS-HEADING-2 TO RPT506-RECORD.                                  
+001070     WRITE RPT506-RECORD.                                                 
+001080     EXEC SQL                                                             
+001090         DECLARE CSR506 CURSOR FOR                                        
+001100         SELECT CDH.BANK_NBR, CDH.ACCT_NBR, CDH.TAX_WH,                   
+001110                CDH.INT_TOTAL, COALESCE(IRS.FED_WH, 0),                   
+001120                COALESCE(IRS.TX_TOTAL, 0)                                 
+001130           FROM (SELECT CDH_BANK_NBR AS BANK_NBR,                         
+001140                        CDH_ACCT_NBR AS ACCT_NBR,                         
+001150                        SUM(CDH_TAX_WITHHELD) AS TAX_WH,                  
+001160                        SUM(CDH_REDEMPTION_INT + CDH_INT_PENALTY)         
+001170                            AS INT_TOTAL                                  
+001180                   FROM CD.HISTORY                                        
+001190                  GROUP BY CDH_BANK_NBR, CDH_ACCT_NBR) CDH                
+001200           LEFT JOIN                                                      
+001210                (SELECT IRSPL_BANK_NBR AS BANK_NBR,                       
+001220                        SUBSTR(IRSPL_ACCT_NBR, 1, 9) AS ACCT_NBR,         
+001230                        SUM(IRSPL_FED_WH_AMT) AS FED_WH,                  
+001240                        SUM(IRSPL_TX_AMOUNT) AS TX_TOTAL                  
+001250                   FROM IRS.PENDLST                                       
+001260                  WHERE IRSPL_EARN_TYPE = 'I'                             
+001270                  GROUP BY IRSPL_BANK_NBR,                                
+001280                           SUBSTR(IRSPL_ACCT_NBR, 1, 9)) IRS              
+001290           ON  CDH.BANK_NBR = IRS.BANK_NBR                                
+001300           AND CDH.ACCT_NBR = IRS.ACCT_NBR                                
+001310          WHERE CDH.TAX_WH   <> COALESCE(IRS.FED_WH, 0)                   
+001320             OR CDH.INT_TOTAL <> COALESCE(IRS.TX_TOTAL, 0)                
+001330          ORDER BY CDH.BANK_NBR                                           
+001340     END-EXEC.                                                            
+001350     EXEC SQL                                                             
+001360         OPEN CSR506                                                      
+001370     END-EXEC.                                                            
+001380     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                               
+001390     IF  NOT WS-EOF-YES                                                   
+001400         MOVE WS-BANK-NBR TO WS-PREV-BANK-NBR                             
+001410     END-IF.                                                              
+001420 1000-EXIT.                                                               
+001430     EXIT.                                                                
+001440*----------------------------------------------------------------         
+001450 2000-PROCESS-MISMATCH.                                                   
+001460*    ONE BANK/ACCOUNT TIE-OUT MISMATCH.  A CHANGE IN WS-BANK-NBR          
+001470*    ROLLS THE PRIOR GROUP'S TOTAL BEFORE THE NEW GROUP STARTS.           
+001480     IF  WS-BANK-NBR NOT = WS-PREV-BANK-NBR                               
+001490         PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT                    
+001500         MOVE WS-BANK-NBR TO WS-PREV-BANK-NBR                             
+001510     END-IF.                                                              
+001520     PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT.                            
+001530     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                               
+001540 2000-EXIT.                                                               
+001550     EXIT.                                                                
+001560*----------------------------------------------------------------         
+001570 2100-FETCH-ROW.                                                          
+001580     EXEC SQL                                                             
+001590         FETCH CSR506                                                     
+001600          INTO :WS-BANK-NBR, :WS-ACCT-NBR, :WS-CDH-TAX-WH,                
+001610               :WS-CDH-INT-TOTAL, :WS-IRS-FED-WH,                         
+001620               :WS-IRS-TX-TOTAL                                           
+001630     END-EXEC.                                                            
+001640     IF  SQLCODE NOT = ZERO                                               
+001650         SET WS-EOF-YES TO TRUE                                           
+001660     END-IF.                                                              
+001670 2100-EXIT.                                                               
+001680     EXIT.                                                                
+001690*----------------------------------------------------------------         
+001700 3000-WRITE-GROUP-TOTAL.                                                  
+001710     IF  WS-GROUP-COUNT > ZERO                                            
+001720         MOVE WS-GROUP-COUNT      TO GT-COUNT                             
+001730         MOVE WS-GROUP-TOTAL-LINE TO RPT506-RECORD                        
+001740         WRITE RPT506-RECORD                                              
+001750     END-IF.                                                              
+001760     MOVE ZERO TO WS-GROUP-COUNT.                                         
+001770 3000-EXIT.                                                               
+001780     EXIT.                                                                
+001790*----------------------------------------------------------------         
+001800 4000-WRITE-DETAIL.                                                       
+001810     MOVE WS-BANK-NBR        TO DL-BANK-NBR.                              
+001820     MOVE WS-ACCT-NBR        TO DL-ACCT-NBR.                              
+001830     MOVE WS-CDH-TAX-WH      TO DL-CDH-TAX-WH.                            
+001840     MOVE WS-CDH-INT-TOTAL   TO DL-CDH-INT-TOTAL.                         
+001850     MOVE WS-IRS-FED-WH      TO DL-IRS-FED-WH.                            
+001860     MOVE WS-IRS-TX-TOTAL    TO DL-IRS-TX-TOTAL.                          
+001870     MOVE WS-DETAIL-LINE     TO RPT506-RECORD.                            
+001880     WRITE RPT506-RECORD.                                                 
+001890     ADD 1 TO WS-GROUP-COUNT.                                             
+001900     ADD 1 TO WS-TOTAL-COUNT.                                             
+001910 4000-EXIT.                                                               
+001920     EXIT.                                                                
+001930*----------------------------------------------------------------         
+001940 8000-FINALIZE.                                                           
+001950     PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT.                       
+001960     MOVE WS-TOTAL-COUNT      TO XT-COUNT.                                
+001970     MOVE WS-GRAND-TOTAL-LINE TO RPT506-RECORD.                           
+001980     WRITE RPT506-RECORD.                                                 
+001990     EXEC SQL                                                             
+002000         CLOSE CSR506                                                     
+002010     END-EXEC.                                                            
+002020     CLOSE RPT506-FILE.                                                   
+002030 8000-EXIT.                                                               
+002040     EXIT.                                                                
