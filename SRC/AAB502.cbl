@@ -0,0 +1,343 @@
+000100 IDENTIFICATION DIVISION.                                                 
+000110 PROGRAM-ID.    AAB502.                                                   
+000120 AUTHOR.        R MASCETTI.                                               
+000130 INSTALLATION.  ACCOUNT ANALYSIS SYSTEMS.                                 
+000140 DATE-WRITTEN.  08/08/2026.                                               
+000150 DATE-COMPILED.                                                           
+000160*                                                                         
+000170******************************************************************        
+000180*                                                                *        
+000190*   MODIFICATION HISTORY                                        *         
+000200*   ----------------------------------------------------------- *         
+000210*   DATE       INIT   DESCRIPTION                               *         
+000220*   ---------- ----   ----------------------------------------- *         
+000230*   08/08/2026 RM     ORIGINAL INSTALLATION.  BUILDS THE DAILY   *        
+000240*                      AA-RECCODE 04 BALANCE EXTRACT FROM        *        
+000250*                      CIF.ACCOUNT.  A LINKAGE TEST-MODE SWITCH  *        
+000260*                      DIVERTS THE EXTRACT TO AATEST INSTEAD OF  *        
+000270*                      AAFILE AND ADDS A MATCH AGAINST THE PRIOR *        
+000280*                      DAY'S EXTRACT SO A NEW SOURCE MAPPING CAN *        
+000290*                      BE PROVED OUT WITHOUT TOUCHING THE FEED   *        
+000300*                      ACCOUNT ANALYSIS ACTUALLY BILLS FROM.     *        
+000310*   08/09/2026 RM     ADDED FILE STATUS CHECKS AFTER AAFILE OPEN,*        
+000320*                      WRITE, AND CLOSE -- A FAILED I/O STOPS THE*        
+000330*                      RUN INSTEAD OF CONTINUING SILENTLY.       *        
+000340*                                                                *        
+000350******************************************************************        
+000330 ENVIRONMENT DIVISION.                                                    
+000340 CONFIGURATION SECTION.                                                   
+000350 SOURCE-COMPUTER.  IBM-370.                                               
+000360 OBJECT-COMPUTER.  IBM-370.                                               
+000370 INPUT-OUTPUT SECTION.                                                    
+000380 FILE-CONTROL.                                                            
+000390*    AAFILE IS THE LIVE AA-FILEREC INTERFACE (SAME KEYED VSAM FILE        
+000400*    AAB501 EDITS).  AATEST AND AAPRIOR ARE PLAIN SEQUENTIAL WORK         
+000410*    FILES USED ONLY IN TEST MODE -- THE FORMER NEVER REACHES             
+000420*    ACCOUNT ANALYSIS, THE LATTER IS THE PRIOR RUN'S EXTRACT KEPT         
+000430*    AROUND FOR COMPARISON.                                               
+000440     SELECT AAFILE-FILE ASSIGN TO AAFILE                                  
+000450         ORGANIZATION IS INDEXED                                          
+000460         ACCESS MODE IS SEQUENTIAL                                        
+000470         RECORD KEY IS AA-KEY                                             
+000480         FILE STATUS IS WS-AAFILE-STATUS.                                 
+000490     SELECT AATEST-FILE ASSIGN TO AATEST                                  
+000500         ORGANIZATION IS SEQUENTIAL.                                      
+000510     SELECT AAPRIOR-FILE ASSIGN TO AAPRIOR                                
+000520         ORGANIZATION IS SEQUENTIAL.                                      
+000530     SELECT RPT514-FILE ASSIGN TO RPT514                                  
+000540         ORGANIZATION IS LINE SEQUENTIAL.                                 
+000550 DATA DIVISION.                                                           
+000560 FILE SECTION.                                                            
+000570 FD  AAFILE-FILE.                                                         
+000580 01  AAFILE-RECORD.                                                       
+000590     COPY ACMDEBC.                                                        
+000600 FD  AATEST-FILE                                                          
+000610     RECORDING MODE F.                                                    
+000620 01  AATEST-RECORD                PIC X(228).                             
+000630 FD  AAPRIOR-FILE                                                         
+000640     RECORDING MODE F.                                                    
+000650 01  AAPRIOR-RECORD.                                                      
+000660     05  PR-INSYSTEM              PIC 9(02).                              
+000670     05  PR-KEY.                                                          
+000680         10  PR-BKNBR              PIC 9(03).                             
+000690         10  PR-APPL               PIC 9(02).                             
+000700         10  PR-ACCOUNT            PIC X(25).                             
+000710     05  PR-RECCODE               PIC 9(02).                              
+000720     05  PR-JULDT                 PIC S9(07)   COMP-3.                    
+000730     05  PR-BALCUR                PIC S9(11)V99 COMP-3.                   
+000740     05  FILLER                   PIC X(183).                             
+000750 FD  RPT514-FILE                                                          
+000760     RECORDING MODE F.                                                    
+000770 01  RPT514-RECORD               PIC X(80).                               
+000780*----------------------------------------------------------------         
+000790 WORKING-STORAGE SECTION.                                                 
+000800 01  WS-SWITCHES.                                                         
+000810     05  WS-CIF-EOF-SW             PIC X       VALUE 'N'.                 
+000820         88  WS-CIF-EOF-YES                VALUE 'Y'.                     
+000830     05  WS-PRIOR-EOF-SW           PIC X       VALUE 'N'.                 
+000840         88  WS-PRIOR-EOF-YES              VALUE 'Y'.                     
+000850     05  WS-AAFILE-STATUS          PIC XX     VALUE '00'.                 
+000860 01  WS-WORK-FIELDS.                                                      
+000870     05  WS-TODAY-CHAR             PIC X(08).                             
+000880     05  WS-TODAY-YYYYMMDD         PIC 9(08).                             
+000890     05  WS-TODAY-PACKED           PIC S9(7)   COMP-3.                    
+000900     05  WS-TOTAL-EXTRACTED        PIC S9(7)   COMP  VALUE ZERO.          
+000910     05  WS-TOTAL-ADDED            PIC S9(7)   COMP  VALUE ZERO.          
+000920     05  WS-TOTAL-DROPPED          PIC S9(7)   COMP  VALUE ZERO.          
+000930     05  WS-TOTAL-CHANGED          PIC S9(7)   COMP  VALUE ZERO.          
+000940 01  WS-EXTRACT-RECORD.                                                   
+000950     COPY ACMDEBC.                                                        
+000960 01  WS-HEADING-1.                                                        
+000970     05  FILLER     PIC X(80) VALUE                                       
+000980       'AAB502  AA-FILEREC DAILY BALANCE EXTRACT'.                        
+000990 01  WS-HEADING-2.                                                        
+001000     05  FILLER     PIC X(80) VALUE                                       
+001010       'ACTION   BANK  ACCOUNT        PRIOR-BAL     CURR-BAL'.            
+001020 01  WS-DIFF-LINE.                                                        
+001030     05  FILLER                   PIC X(01)   VALUE SPACE.                
+001040     05  DL-ACTION                PIC X(07).                              
+001050     05  FILLER                   PIC X(02)   VALUE SPACE.                
+001060     05  DL-BANK-NBR              PIC 9(03).                              
+001070     05  FILLER                   PIC X(02)   VALUE SPACE.                
+001080     05  DL-ACCOUNT               PIC X(25).                              
+001090     05  FILLER                   PIC X(02)   VALUE SPACE.                
+001100     05  DL-PRIOR-BAL             PIC ZZZ,ZZZ,ZZ9.99-.                    
+001110     05  FILLER                   PIC X(02)   VALUE SPACE.                
+001120     05  DL-CURR-BAL              PIC ZZZ,ZZZ,ZZ9.99-.                    
+001130     05  FILLER                   PIC X(06)   VALUE SPACE.                
+001140 01  WS-SUMMARY-EXTRACTED-LINE.                                           
+001150     05  FILLER              PIC X(06) VALUE SPACE.                       
+001160     05  FILLER              PIC X(19) VALUE                              
+001170       'RECORDS EXTRACTED -'.                                             
+001180     05  SL-EXTRACTED-COUNT   PIC ZZZ,ZZ9.                                
+001190     05  FILLER              PIC X(48) VALUE SPACE.                       
+001200 01  WS-SUMMARY-ADDED-LINE.                                               
+001210     05  FILLER              PIC X(06) VALUE SPACE.                       
+001220     05  FILLER              PIC X(19) VALUE                              
+001230       'ACCOUNTS ADDED    -'.                                             
+001240     05  SL-ADDED-COUNT       PIC ZZZ,ZZ9.                                
+001250     05  FILLER              PIC X(48) VALUE SPACE.                       
+001260 01  WS-SUMMARY-DROPPED-LINE.                                             
+001270     05  FILLER              PIC X(06) VALUE SPACE.                       
+001280     05  FILLER              PIC X(19) VALUE                              
+001290       'ACCOUNTS DROPPED  -'.                                             
+001300     05  SL-DROPPED-COUNT     PIC ZZZ,ZZ9.                                
+001310     05  FILLER              PIC X(48) VALUE SPACE.                       
+001320 01  WS-SUMMARY-CHANGED-LINE.                                             
+001330     05  FILLER              PIC X(06) VALUE SPACE.                       
+001340     05  FILLER              PIC X(19) VALUE                              
+001350       'BALANCES CHANGED  -'.                                             
+001360     05  SL-CHANGED-COUNT     PIC ZZZ,ZZ9.                                
+001370     05  FILLER              PIC X(48) VALUE SPACE.                       
+001380*----------------------------------------------------------------         
+001390     COPY CIFU010P.                                                       
+001400*----------------------------------------------------------------         
+001410 LINKAGE SECTION.                                                         
+001420 01  AAB502-PARM.                                                         
+001430     05  AAB502-APPL-CODE          PIC 9(02).                             
+001440     05  AAB502-TEST-MODE          PIC X(01).                             
+001450         88  AAB502-TEST-YES                VALUE 'Y'.                    
+001460*----------------------------------------------------------------         
+001470 PROCEDURE DIVISION USING AAB502-PARM.                                    
+001480*                                                                         
+001490 0000-MAINLINE.                                                           
+001500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                              
+001510     PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT                          
+001520         UNTIL WS-CIF-EOF-YES.                                            
+001530     IF  AAB502-TEST-YES                                                  
+001540         PERFORM 5100-REPORT-DROPPED THRU 5100-EXIT                       
+001550             UNTIL WS-PRIOR-EOF-YES                                       
+001560     END-IF.                                                              
+001570     PERFORM 8000-FINALIZE THRU 8000-EXIT.                                
+001580     GOBACK.                                                              
+001590*----------------------------------------------------------------         
+001600 1000-INITIALIZE.                                                         
+001610*    A TEST-MODE RUN NEVER OPENS THE REAL AAFILE INTERFACE -- IT          
+001620*    WRITES TO AATEST INSTEAD, AND ALSO OPENS THE PRIOR DAY'S             
+001630*    EXTRACT SO 5000-COMPARE-TO-PRIOR CAN BUILD THE VALIDATION            
+001640*    REPORT.  A PRODUCTION RUN OPENS ONLY THE REAL INTERFACE.             
+001650     OPEN OUTPUT RPT514-FILE.                                             
+001660     MOVE WS-HEADING-1 TO RPT514-RECORD.                                  
+001670     WRITE RPT514-RECORD.                                                 
+001680     MOVE FUNCTION CURRENT-DATE TO WS-TODAY-CHAR.                         
+001690     MOVE WS-TODAY-CHAR(1:8) TO WS-TODAY-YYYYMMDD.                        
+001700     COMPUTE WS-TODAY-PACKED =                                            
+001710             WS-TODAY-YYYYMMDD - 19000000.                                
+001720     IF  AAB502-TEST-YES                                                  
+001730         OPEN OUTPUT AATEST-FILE                                          
+001740         OPEN INPUT AAPRIOR-FILE                                          
+001750         MOVE WS-HEADING-2 TO RPT514-RECORD                               
+001760         WRITE RPT514-RECORD                                              
+001770         PERFORM 2300-READ-PRIOR THRU 2300-EXIT                           
+001780     ELSE                                                                 
+001790         OPEN OUTPUT AAFILE-FILE                                          
+001791     IF  WS-AAFILE-STATUS NOT = '00'                                      
+001792         DISPLAY 'AAB502 - AAFILE I/O ERROR, STATUS '                     
+001793             WS-AAFILE-STATUS                                             
+001794         MOVE 16 TO RETURN-CODE                                           
+001795         GOBACK                                                           
+001796     END-IF                                                               
+001800     END-IF.                                                              
+001810     EXEC SQL                                                             
+001820         DECLARE CSR514 CURSOR FOR                                        
+001830         SELECT ACCT_BANK_NBR, ACCT_KEY, ACCT_BALANCE                     
+001840           FROM CIF.ACCOUNT                                               
+001850          WHERE ACCT_STATUS = 'O'                                         
+001860          ORDER BY ACCT_BANK_NBR, ACCT_KEY                                
+001870     END-EXEC.                                                            
+001880     EXEC SQL                                                             
+001890         OPEN CSR514                                                      
+001900     END-EXEC.                                                            
+001910     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                               
+001920 1000-EXIT.                                                               
+001930     EXIT.                                                                
+001940*----------------------------------------------------------------         
+001950 2000-PROCESS-ACCOUNT.                                                    
+001960*    BUILDS TODAY'S AA-RECCODE 04 RECORD FOR ONE OPEN CIF.ACCOUNT         
+001970*    ROW AND WRITES IT TO WHICHEVER DESTINATION IS ACTIVE.  A             
+001980*    TEST-MODE RUN ALSO MATCHES THE RECORD AGAINST THE PRIOR              
+001990*    EXTRACT BEFORE WRITING IT.                                           
+002000     PERFORM 2400-BUILD-RECORD THRU 2400-EXIT.                            
+002010     IF  AAB502-TEST-YES                                                  
+002020         PERFORM 5000-COMPARE-TO-PRIOR THRU 5000-EXIT                     
+002030         MOVE WS-EXTRACT-RECORD TO AATEST-RECORD                          
+002040         WRITE AATEST-RECORD                                              
+002050     ELSE                                                                 
+002060         MOVE WS-EXTRACT-RECORD TO AAFILE-RECORD                          
+002070         WRITE AAFILE-RECORD                                              
+002071     IF  WS-AAFILE-STATUS NOT = '00'                                      
+002072         DISPLAY 'AAB502 - AAFILE I/O ERROR, STATUS '                     
+002073             WS-AAFILE-STATUS                                             
+002074         MOVE 16 TO RETURN-CODE                                           
+002075         GOBACK                                                           
+002076     END-IF                                                               
+002080     END-IF.                                                              
+002090     ADD 1 TO WS-TOTAL-EXTRACTED.                                         
+002100     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                               
+002110 2000-EXIT.                                                               
+002120     EXIT.                                                                
+002130*----------------------------------------------------------------         
+002140 2100-FETCH-ROW.                                                          
+002150     EXEC SQL                                                             
+002160         FETCH CSR514                                                     
+002170          INTO :ACCT-BANK-NBR, :ACCT-KEY, :ACCT-BALANCE                   
+002180     END-EXEC.                                                            
+002190     IF  SQLCODE NOT = ZERO                                               
+002200         SET WS-CIF-EOF-YES TO TRUE                                       
+002210     END-IF.                                                              
+002220 2100-EXIT.                                                               
+002230     EXIT.                                                                
+002240*----------------------------------------------------------------         
+002250 2300-READ-PRIOR.                                                         
+002260     READ AAPRIOR-FILE                                                    
+002270         AT END                                                           
+002280             SET WS-PRIOR-EOF-YES TO TRUE                                 
+002290     END-READ.                                                            
+002300 2300-EXIT.                                                               
+002310     EXIT.                                                                
+002320*----------------------------------------------------------------         
+002330 2400-BUILD-RECORD.                                                       
+002340     INITIALIZE WS-EXTRACT-RECORD.                                        
+002350     MOVE ACCT-BANK-NBR TO AA-BKNBR                                       
+002360         OF WS-EXTRACT-RECORD.                                            
+002370     MOVE AAB502-APPL-CODE TO AA-APPL                                     
+002380         OF WS-EXTRACT-RECORD.                                            
+002390     MOVE ACCT-KEY TO AA-ACCOUNT                                          
+002400         OF WS-EXTRACT-RECORD.                                            
+002410     MOVE 04 TO AA-RECCODE OF WS-EXTRACT-RECORD.                          
+002420     MOVE WS-TODAY-PACKED TO AA-JULDT                                     
+002430         OF WS-EXTRACT-RECORD.                                            
+002440     MOVE ACCT-BALANCE TO AA-BALCUR                                       
+002450         OF WS-EXTRACT-RECORD.                                            
+002460 2400-EXIT.                                                               
+002470     EXIT.                                                                
+002480*----------------------------------------------------------------         
+002490 5000-COMPARE-TO-PRIOR.                                                   
+002500*    A PRIOR-DAY RECORD WITH A LOWER KEY THAN TODAY'S HAS NO              
+002510*    COUNTERPART TODAY AND IS REPORTED DROPPED BEFORE THE MATCH           
+002520*    CONTINUES.  AN EQUAL KEY WITH A DIFFERENT BALANCE IS REPORTED        
+002530*    CHANGED.  NO PRIOR RECORD AT ALL FOR TODAY'S KEY IS ADDED.           
+002540     PERFORM 5100-REPORT-DROPPED THRU 5100-EXIT                           
+002550         UNTIL WS-PRIOR-EOF-YES                                           
+002560         OR PR-KEY NOT LESS THAN AA-KEY                                   
+002570         OF WS-EXTRACT-RECORD.                                            
+002580     IF  (NOT WS-PRIOR-EOF-YES)                                           
+002590         AND PR-KEY = AA-KEY OF WS-EXTRACT-RECORD                         
+002600         IF  PR-BALCUR NOT = AA-BALCUR OF WS-EXTRACT-RECORD               
+002610             PERFORM 5200-REPORT-CHANGED THRU 5200-EXIT                   
+002620         END-IF                                                           
+002630         PERFORM 2300-READ-PRIOR THRU 2300-EXIT                           
+002640     ELSE                                                                 
+002650         PERFORM 5300-REPORT-ADDED THRU 5300-EXIT                         
+002660     END-IF.                                                              
+002670 5000-EXIT.                                                               
+002680     EXIT.                                                                
+002690*----------------------------------------------------------------         
+002700 5100-REPORT-DROPPED.                                                     
+002710     MOVE 'DROPPED' TO DL-ACTION.                                         
+002720     MOVE PR-BKNBR  TO DL-BANK-NBR.                                       
+002730     MOVE PR-ACCOUNT TO DL-ACCOUNT.                                       
+002740     MOVE PR-BALCUR  TO DL-PRIOR-BAL.                                     
+002750     MOVE ZERO       TO DL-CURR-BAL.                                      
+002760     MOVE WS-DIFF-LINE TO RPT514-RECORD.                                  
+002770     WRITE RPT514-RECORD.                                                 
+002780     ADD 1 TO WS-TOTAL-DROPPED.                                           
+002790     PERFORM 2300-READ-PRIOR THRU 2300-EXIT.                              
+002800 5100-EXIT.                                                               
+002810     EXIT.                                                                
+002820*----------------------------------------------------------------         
+002830 5200-REPORT-CHANGED.                                                     
+002840     MOVE 'CHANGED' TO DL-ACTION.                                         
+002850     MOVE AA-BKNBR OF WS-EXTRACT-RECORD   TO DL-BANK-NBR.                 
+002860     MOVE AA-ACCOUNT OF WS-EXTRACT-RECORD TO DL-ACCOUNT.                  
+002870     MOVE PR-BALCUR  TO DL-PRIOR-BAL.                                     
+002880     MOVE AA-BALCUR OF WS-EXTRACT-RECORD  TO DL-CURR-BAL.                 
+002890     MOVE WS-DIFF-LINE TO RPT514-RECORD.                                  
+002900     WRITE RPT514-RECORD.                                                 
+002910     ADD 1 TO WS-TOTAL-CHANGED.                                           
+002920 5200-EXIT.                                                               
+002930     EXIT.                                                                
+002940*----------------------------------------------------------------         
+002950 5300-REPORT-ADDED.                                                       
+002960     MOVE 'ADDED'    TO DL-ACTION.                                        
+002970     MOVE AA-BKNBR OF WS-EXTRACT-RECORD   TO DL-BANK-NBR.                 
+002980     MOVE AA-ACCOUNT OF WS-EXTRACT-RECORD TO DL-ACCOUNT.                  
+002990     MOVE ZERO       TO DL-PRIOR-BAL.                                     
+003000     MOVE AA-BALCUR OF WS-EXTRACT-RECORD  TO DL-CURR-BAL.                 
+003010     MOVE WS-DIFF-LINE TO RPT514-RECORD.                                  
+003020     WRITE RPT514-RECORD.                                                 
+003030     ADD 1 TO WS-TOTAL-ADDED.                                             
+003040 5300-EXIT.                                                               
+003050     EXIT.                                                                
+003060*----------------------------------------------------------------         
+003070 8000-FINALIZE.                                                           
+003080     MOVE WS-TOTAL-EXTRACTED TO SL-EXTRACTED-COUNT.                       
+003090     MOVE WS-SUMMARY-EXTRACTED-LINE TO RPT514-RECORD.                     
+003100     WRITE RPT514-RECORD.                                                 
+003110     IF  AAB502-TEST-YES                                                  
+003120         MOVE WS-TOTAL-ADDED TO SL-ADDED-COUNT                            
+003130         MOVE WS-SUMMARY-ADDED-LINE TO RPT514-RECORD                      
+003140         WRITE RPT514-RECORD                                              
+003150         MOVE WS-TOTAL-DROPPED TO SL-DROPPED-COUNT                        
+003160         MOVE WS-SUMMARY-DROPPED-LINE TO RPT514-RECORD                    
+003170         WRITE RPT514-RECORD                                              
+003180         MOVE WS-TOTAL-CHANGED TO SL-CHANGED-COUNT                        
+003190         MOVE WS-SUMMARY-CHANGED-LINE TO RPT514-RECORD                    
+003200         WRITE RPT514-RECORD                                              
+003210         CLOSE AATEST-FILE                                                
+003220         CLOSE AAPRIOR-FILE                                               
+003230     ELSE                                                                 
+003240         CLOSE AAFILE-FILE                                                
+003241     IF  WS-AAFILE-STATUS NOT = '00'                                      
+003242         DISPLAY 'AAB502 - AAFILE I/O ERROR, STATUS '                     
+003243             WS-AAFILE-STATUS                                             
+003244         MOVE 16 TO RETURN-CODE                                           
+003245         GOBACK                                                           
+003246     END-IF                                                               
+003250     END-IF.                                                              
+003260     EXEC SQL                                                             
+003270         CLOSE CSR514                                                     
+003280     END-EXEC.                                                            
+003290     CLOSE RPT514-FILE.                                                   
+003300 8000-EXIT.                                                               
+003310     EXIT.                                                                
