@@ -0,0 +1,195 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000110 PROGRAM-ID.    NIPSB502.                                         00011000
+000120 AUTHOR.        R MASCETTI.                                       00012000
+000130 INSTALLATION.  NIPS SYSTEMS.                                     00013000
+000140 DATE-WRITTEN.  08/09/2026.                                       00014000
+000150 DATE-COMPILED.                                                   00015000
+000160*                                                                 00016000
+000170******************************************************************00017000
+000180*                                                                *00018000
+000190*   MODIFICATION HISTORY                                        * 00019000
+000200*   ----------------------------------------------------------- * 00020000
+000210*   DATE       INIT   DESCRIPTION                               * 00021000
+000220*   ---------- ----   ----------------------------------------- * 00022000
+000230*   08/09/2026 RM     ORIGINAL INSTALLATION.  REASON-CODE TREND  *00023000
+000240*                      REPORT SUMMARIZING NIPS.DETAIL VOLUME AND *00024000
+000250*                      DOLLARS BY DAY/WEEK WITHIN BANK, SO A     *00025000
+000260*                      SPIKE IN A DECLINE/CHARGE REASON SHOWS UP *00026000
+000270*                      WITHOUT PULLING THE RAW FILE.  NIPS.      *00027000
+000280*                      DETAIL CARRIES NO BRANCH COLUMN AND ITS   *00028000
+000290*                      ACCOUNT NUMBER IS NUMERIC WHERE CIF'S     *00029000
+000300*                      CROSS-REFERENCE KEY IS CHARACTER, SO      *00030000
+000310*                      UNLIKE THE TAX-ID CHAIN IN CDB503 THERE   *00031000
+000320*                      IS NO ESTABLISHED KEY BRIDGE TO CIF.      *00032000
+000330*                      CUSTOMER FOR A BRANCH BREAKOUT -- THIS    *00033000
+000340*                      REPORT IS SCOPED TO BANK/DAY/WEEK.        *00034000
+000350*                                                                *00035000
+000360******************************************************************00036000
+000370 ENVIRONMENT DIVISION.                                            00037000
+000380 CONFIGURATION SECTION.                                           00038000
+000390 SOURCE-COMPUTER.  IBM-370.                                       00039000
+000400 OBJECT-COMPUTER.  IBM-370.                                       00040000
+000410 INPUT-OUTPUT SECTION.                                            00041000
+000420 FILE-CONTROL.                                                    00042000
+000430     SELECT RPT520-FILE ASSIGN TO RPT520                          00043000
+000440         ORGANIZATION IS LINE SEQUENTIAL.                         00044000
+000450 DATA DIVISION.                                                   00045000
+000460 FILE SECTION.                                                    00046000
+000470 FD  RPT520-FILE                                                  00047000
+000480     RECORDING MODE F.                                            00048000
+000490 01  RPT520-RECORD               PIC X(80).                       00049000
+000500*---------------------------------------------------------------- 00050000
+000510 WORKING-STORAGE SECTION.                                         00051000
+000520 01  WS-SWITCHES.                                                 00052000
+000530     05  WS-EOF-SW                PIC X       VALUE 'N'.          00053000
+000540         88  WS-EOF-YES                   VALUE 'Y'.              00054000
+000550 01  WS-WORK-FIELDS.                                              00055000
+000560     05  WS-BANK-NBR              PIC S9(2)   COMP-3.             00056000
+000570     05  WS-TX-DATE               PIC X(10).                      00057000
+000580     05  WS-WEEK-NBR              PIC S9(4)   COMP.               00058000
+000590     05  WS-REASON-CODE           PIC S9(2)   COMP-3.             00059000
+000600     05  WS-REASON                PIC X(10).                      00060000
+000610     05  WS-ITEM-COUNT            PIC S9(9)   COMP.               00061000
+000620     05  WS-ITEM-AMT              PIC S9(9)V9(2) COMP-3.          00062000
+000630     05  WS-PREV-BANK-NBR         PIC S9(2)   COMP-3  VALUE ZERO. 00063000
+000640     05  WS-BANK-COUNT            PIC S9(9)   COMP  VALUE ZERO.   00064000
+000650     05  WS-BANK-AMT           PIC S9(11)V9(2) COMP-3 VALUE ZERO. 00065000
+000660     05  WS-TOTAL-COUNT           PIC S9(9)   COMP  VALUE ZERO.   00066000
+000670     05  WS-TOTAL-AMT          PIC S9(11)V9(2) COMP-3 VALUE ZERO. 00067000
+000680 01  WS-HEADING-1.                                                00068000
+000690     05  FILLER     PIC X(80) VALUE                               00069000
+000700       'NIPSB502  NIPS REASON-CODE TREND BY BANK/DAY/WEEK'.       00070000
+000710 01  WS-HEADING-2.                                                00071000
+000720     05  FILLER     PIC X(80) VALUE                               00072000
+000730       'BANK  TX-DATE     WEEK  REASON  DESCRIPTN COUNT   AMOUNT'.00073000
+000740 01  WS-DETAIL-LINE.                                              00074000
+000750     05  FILLER                   PIC X(01)   VALUE SPACE.        00075000
+000760     05  DL-BANK-NBR              PIC 9(02).                      00076000
+000770     05  FILLER                   PIC X(02)   VALUE SPACE.        00077000
+000780     05  DL-TX-DATE               PIC X(10).                      00078000
+000790     05  FILLER                   PIC X(02)   VALUE SPACE.        00079000
+000800     05  DL-WEEK-NBR              PIC Z9.                         00080000
+000810     05  FILLER                   PIC X(02)   VALUE SPACE.        00081000
+000820     05  DL-REASON-CODE           PIC Z9.                         00082000
+000830     05  FILLER                   PIC X(02)   VALUE SPACE.        00083000
+000840     05  DL-REASON                PIC X(10).                      00084000
+000850     05  FILLER                   PIC X(02)   VALUE SPACE.        00085000
+000860     05  DL-COUNT                 PIC ZZZ,ZZ9.                    00086000
+000870     05  FILLER                   PIC X(02)   VALUE SPACE.        00087000
+000880     05  DL-AMOUNT                PIC ZZZ,ZZ9.99-.                00088000
+000890     05  FILLER                   PIC X(07)   VALUE SPACE.        00089000
+000900 01  WS-BANK-TOTAL-LINE.                                          00090000
+000910     05  FILLER              PIC X(06) VALUE SPACE.               00091000
+000920     05  FILLER              PIC X(14) VALUE 'BANK TOTAL -  '.    00092000
+000930     05  BT-COUNT             PIC ZZZ,ZZ9.                        00093000
+000940     05  FILLER              PIC X(10) VALUE ' ITEMS,  $'.        00094000
+000950     05  BT-AMOUNT            PIC ZZZ,ZZZ,ZZ9.99-.                00095000
+000960     05  FILLER              PIC X(23) VALUE SPACE.               00096000
+000970 01  WS-GRAND-TOTAL-LINE.                                         00097000
+000980     05  FILLER              PIC X(06) VALUE SPACE.               00098000
+000990     05  FILLER              PIC X(15) VALUE 'GRAND TOTAL -  '.   00099000
+001000     05  XT-COUNT             PIC ZZZ,ZZ9.                        00100000
+001010     05  FILLER              PIC X(10) VALUE ' ITEMS,  $'.        00101000
+001020     05  XT-AMOUNT            PIC ZZZ,ZZZ,ZZ9.99-.                00102000
+001030     05  FILLER              PIC X(22) VALUE SPACE.               00103000
+001040*---------------------------------------------------------------- 00104000
+001050 PROCEDURE DIVISION.                                              00105000
+001060*                                                                 00106000
+001070 0000-MAINLINE.                                                   00107000
+001080     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      00108000
+001090     PERFORM 2000-PROCESS-GROUP THRU 2000-EXIT                    00109000
+001100         UNTIL WS-EOF-YES.                                        00110000
+001110     PERFORM 8000-FINALIZE THRU 8000-EXIT.                        00111000
+001120     GOBACK.                                                      00112000
+001130*---------------------------------------------------------------- 00113000
+001140 1000-INITIALIZE.                                                 00114000
+001150     OPEN OUTPUT RPT520-FILE.                                     00115000
+001160     MOVE WS-HEADING-1 TO RPT520-RECORD.                          00116000
+001170     WRITE RPT520-RECORD.                                         00117000
+001180     MOVE WS-HEADING-2 TO RPT520-RECORD.                          00118000
+001190     WRITE RPT520-RECORD.                                         00119000
+001200     EXEC SQL                                                     00120000
+001210         DECLARE CSR520 CURSOR FOR                                00121000
+001220         SELECT NIPS_BANK_NBR, NIPS_TX_DATE,                      00122000
+001230                WEEK(NIPS_TX_DATE), NIPS_REASON_CODE,             00123000
+001240                NIPS_REASON, COUNT(*), SUM(NIPS_TX_AMT)           00124000
+001250           FROM NIPS.DETAIL                                       00125000
+001260          GROUP BY NIPS_BANK_NBR, NIPS_TX_DATE,                   00126000
+001270                WEEK(NIPS_TX_DATE), NIPS_REASON_CODE,             00127000
+001280                NIPS_REASON                                       00128000
+001290          ORDER BY NIPS_BANK_NBR, NIPS_TX_DATE, NIPS_REASON_CODE  00129000
+001300     END-EXEC.                                                    00130000
+001310     EXEC SQL                                                     00131000
+001320         OPEN CSR520                                              00132000
+001330     END-EXEC.                                                    00133000
+001340     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                       00134000
+001350     IF  NOT WS-EOF-YES                                           00135000
+001360         MOVE WS-BANK-NBR TO WS-PREV-BANK-NBR                     00136000
+001370     END-IF.                                                      00137000
+001380 1000-EXIT.                                                       00138000
+001390     EXIT.                                                        00139000
+001400*---------------------------------------------------------------- 00140000
+001410 2000-PROCESS-GROUP.                                              00141000
+001420*    ONE BANK/DAY/REASON-CODE GROUP.  A CHANGE IN BANK NUMBER     00142000
+001430*    ROLLS THE PRIOR BANK'S TOTAL BEFORE THE NEW GROUP STARTS.    00143000
+001440     IF  WS-BANK-NBR NOT = WS-PREV-BANK-NBR                       00144000
+001450         PERFORM 3000-WRITE-BANK-TOTAL THRU 3000-EXIT             00145000
+001460         MOVE WS-BANK-NBR TO WS-PREV-BANK-NBR                     00146000
+001470     END-IF.                                                      00147000
+001480     PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT.                    00148000
+001490     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                       00149000
+001500 2000-EXIT.                                                       00150000
+001510     EXIT.                                                        00151000
+001520*---------------------------------------------------------------- 00152000
+001530 2100-FETCH-ROW.                                                  00153000
+001540     EXEC SQL                                                     00154000
+001550         FETCH CSR520                                             00155000
+001560          INTO :WS-BANK-NBR, :WS-TX-DATE, :WS-WEEK-NBR,           00156000
+001570               :WS-REASON-CODE, :WS-REASON, :WS-ITEM-COUNT,       00157000
+001580               :WS-ITEM-AMT                                       00158000
+001590     END-EXEC.                                                    00159000
+001600     IF  SQLCODE NOT = ZERO                                       00160000
+001610         SET WS-EOF-YES TO TRUE                                   00161000
+001620     END-IF.                                                      00162000
+001630 2100-EXIT.                                                       00163000
+001640     EXIT.                                                        00164000
+001650*---------------------------------------------------------------- 00165000
+001660 3000-WRITE-BANK-TOTAL.                                           00166000
+001670     IF  WS-BANK-COUNT > ZERO                                     00167000
+001680         MOVE WS-BANK-COUNT     TO BT-COUNT                       00168000
+001690         MOVE WS-BANK-AMT       TO BT-AMOUNT                      00169000
+001700         MOVE WS-BANK-TOTAL-LINE TO RPT520-RECORD                 00170000
+001710         WRITE RPT520-RECORD                                      00171000
+001720     END-IF.                                                      00172000
+001730     MOVE ZERO TO WS-BANK-COUNT.                                  00173000
+001740     MOVE ZERO TO WS-BANK-AMT.                                    00174000
+001750 3000-EXIT.                                                       00175000
+001760     EXIT.                                                        00176000
+001770*---------------------------------------------------------------- 00177000
+001780 4000-WRITE-DETAIL.                                               00178000
+001790     MOVE WS-BANK-NBR        TO DL-BANK-NBR.                      00179000
+001800     MOVE WS-TX-DATE         TO DL-TX-DATE.                       00180000
+001810     MOVE WS-WEEK-NBR        TO DL-WEEK-NBR.                      00181000
+001820     MOVE WS-REASON-CODE     TO DL-REASON-CODE.                   00182000
+001830     MOVE WS-REASON          TO DL-REASON.                        00183000
+001840     MOVE WS-ITEM-COUNT      TO DL-COUNT.                         00184000
+001850     MOVE WS-ITEM-AMT        TO DL-AMOUNT.                        00185000
+001860     MOVE WS-DETAIL-LINE     TO RPT520-RECORD.                    00186000
+001870     WRITE RPT520-RECORD.                                         00187000
+001880     ADD WS-ITEM-COUNT TO WS-BANK-COUNT WS-TOTAL-COUNT.           00188000
+001890     ADD WS-ITEM-AMT   TO WS-BANK-AMT   WS-TOTAL-AMT.             00189000
+001900 4000-EXIT.                                                       00190000
+001910     EXIT.                                                        00191000
+001920*---------------------------------------------------------------- 00192000
+001930 8000-FINALIZE.                                                   00193000
+001940     PERFORM 3000-WRITE-BANK-TOTAL THRU 3000-EXIT.                00194000
+001950     MOVE WS-TOTAL-COUNT      TO XT-COUNT.                        00195000
+001960     MOVE WS-TOTAL-AMT        TO XT-AMOUNT.                       00196000
+001970     MOVE WS-GRAND-TOTAL-LINE TO RPT520-RECORD.                   00197000
+001980     WRITE RPT520-RECORD.                                         00198000
+001990     EXEC SQL                                                     00199000
+002000         CLOSE CSR520                                             00200000
+002010     END-EXEC.                                                    00201000
+002020     CLOSE RPT520-FILE.                                           00202000
+002030 8000-EXIT.                                                       00203000
+002040     EXIT.                                                        00204000
