@@ -0,0 +1,182 @@
+000100 IDENTIFICATION DIVISION.                                                 
+000110 PROGRAM-ID.    CDB501.                                                   
+000120 AUTHOR.        R MASCETTI.                                               
+000130 INSTALLATION.  CD SYSTEMS.                                               
+000140 DATE-WRITTEN.  08/08/2026.                                               
+000150 DATE-COMPILED.                                                           
+000160*                                                                         
+000170******************************************************************        
+000180*                                                                *        
+000190*   MODIFICATION HISTORY                                        *         
+000200*   ----------------------------------------------------------- *         
+000210*   DATE       INIT   DESCRIPTION                               *         
+000220*   ---------- ----   ----------------------------------------- *         
+000230*   08/08/2026 RM     ORIGINAL INSTALLATION.  RECONCILES CD.PEND *        
+000240*                      AGAINST CD.HISTORY AND REPORTS PENDING    *        
+000250*                      ITEMS STILL UNPOSTED PAST THE CALLER'S    *        
+000260*                      MATCH WINDOW.                             *        
+000270*                                                                *        
+000280******************************************************************        
+000290 ENVIRONMENT DIVISION.                                                    
+000300 CONFIGURATION SECTION.                                                   
+000310 SOURCE-COMPUTER.  IBM-370.                                               
+000320 OBJECT-COMPUTER.  IBM-370.                                               
+000330 INPUT-OUTPUT SECTION.                                                    
+000340 FILE-CONTROL.                                                            
+000350     SELECT RPT505-FILE ASSIGN TO RPT505                                  
+000360         ORGANIZATION IS LINE SEQUENTIAL.                                 
+000370 DATA DIVISION.                                                           
+000380 FILE SECTION.                                                            
+000390 FD  RPT505-FILE                                                          
+000400     RECORDING MODE F.                                                    
+000410 01  RPT505-RECORD               PIC X(80).                               
+000420*----------------------------------------------------------------         
+000430 WORKING-STORAGE SECTION.                                                 
+000440 01  WS-SWITCHES.                                                         
+000450     05  WS-EOF-SW                PIC X       VALUE 'N'.                  
+000460         88  WS-EOF-YES                   VALUE 'Y'.                      
+000470 01  WS-WORK-FIELDS.                                                      
+000480     05  WS-PREV-BANK-NBR         PIC S9(3) COMP-3  VALUE ZERO.           
+000490     05  WS-GROUP-COUNT           PIC S9(7)   COMP  VALUE ZERO.           
+000500     05  WS-TOTAL-COUNT           PIC S9(7)   COMP  VALUE ZERO.           
+000510 01  WS-HEADING-1.                                                        
+000520     05  FILLER     PIC X(80) VALUE                                       
+000530       'CDB501   UNPOSTED CD.PEND ITEMS PAST MATCH WINDOW'.               
+000540 01  WS-HEADING-2.                                                        
+000550     05  FILLER     PIC X(80) VALUE                                       
+000560       'BANK  ACCT-NBR   TX-CODE  TX-AMOUNT    ENTRY-DATE'.               
+000570 01  WS-DETAIL-LINE.                                                      
+000580     05  FILLER                   PIC X(01)   VALUE SPACE.                
+000590     05  DL-BANK-NBR              PIC 9(03).                              
+000600     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000610     05  DL-ACCT-NBR              PIC X(09).                              
+000620     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000630     05  DL-TX-CODE               PIC ZZ9.                                
+000640     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000650     05  DL-TX-AMOUNT             PIC ZZZ,ZZZ,ZZ9.99.                     
+000660     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000670     05  DL-ENTRY-DATE            PIC X(10).                              
+000680     05  FILLER                   PIC X(20)   VALUE SPACE.                
+000690 01  WS-GROUP-TOTAL-LINE.                                                 
+000700     05  FILLER              PIC X(06) VALUE SPACE.                       
+000710     05  FILLER              PIC X(12) VALUE 'BANK TOTAL -'.              
+000720     05  GT-COUNT             PIC ZZZ,ZZ9.                                
+000730     05  FILLER              PIC X(09) VALUE ' DANGLING'.                 
+000740     05  FILLER              PIC X(33) VALUE SPACE.                       
+000750 01  WS-GRAND-TOTAL-LINE.                                                 
+000760     05  FILLER              PIC X(06) VALUE SPACE.                       
+000770     05  FILLER              PIC X(13) VALUE 'GRAND TOTAL -'.             
+000780     05  XT-COUNT             PIC ZZZ,ZZ9.                                
+000790     05  FILLER              PIC X(09) VALUE ' DANGLING'.                 
+000800     05  FILLER              PIC X(32) VALUE SPACE.                       
+000810*----------------------------------------------------------------         
+000820     COPY CIFACCTR.                                                       
+000830*----------------------------------------------------------------         
+000840 LINKAGE SECTION.                                                         
+000850 01  CDB501-PARM.                                                         
+000860     05  CDB501-WINDOW-DAYS        PIC 9(03).                             
+000870*----------------------------------------------------------------         
+000880 PROCEDURE DIVISION USING CDB501-PARM.                                    
+000890*                                                                         
+000900 0000-MAINLINE.                                                           
+000910     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                              
+000920     PERFORM 2000-PROCESS-DANGLING THRU 2000-EXIT                         
+000930         UNTIL WS-EOF-YES.                                                
+000940     PERFORM 8000-FINALIZE THRU 8000-EXIT.                                
+000950     GOBACK.                                                              
+000960*----------------------------------------------------------------         
+000970 1000-INITIALIZE.                                                         
+000980*    A CD.PEND ROW IS DANGLING WHEN NO CD.HISTORY ROW FOR THE SAME        
+000990*    ACCOUNT/TX-CODE/AMOUNT POSTED WITHIN THE CALLER'S MATCH              
+001000*    WINDOW OF THE PEND ROW'S ENTRY DATE, AND THAT WINDOW HAS             
+001010*    ALREADY PASSED.                                                      
+001020     OPEN OUTPUT RPT505-FILE.                                             
+001030     MOVE WS-HEADING-1 TO RPT505-RECORD.                                  
+001040     WRITE RPT505-RECORD.                                                 
+001050     MOVE WS-HEADING-2 TO RPT505-RECORD.                                  
+001060     WRITE RPT505-RECORD.                                                 
+001070     EXEC SQL                                                             
+001080         DECLARE CSR505 CURSOR FOR                                        
+001090         SELECT CDP_BANK_NBR, CDP_ACCT_NBR, CDP_TX_CODE,                  
+001100                CDP_TX_AMOUNT, CDP_ENTRY_DATE                             
+001110           FROM CD.PEND                                                   
+001120          WHERE CDP_ENTRY_DATE <=                                         
+001130                CURRENT DATE - :CDB501-WINDOW-DAYS DAYS                   
+001140            AND NOT EXISTS                                                
+001150                (SELECT 1 FROM CD.HISTORY                                 
+001160                  WHERE CDH_BANK_NBR  = CDP_BANK_NBR                      
+001170                    AND CDH_ACCT_NBR  = CDP_ACCT_NBR                      
+001180                    AND CDH_TX_CODE   = CDP_TX_CODE                       
+001190                    AND CDH_TX_AMT    = CDP_TX_AMOUNT                     
+001200                    AND CDH_POST_DATE BETWEEN CDP_ENTRY_DATE AND          
+001210                        CDP_ENTRY_DATE + :CDB501-WINDOW-DAYS DAYS)        
+001220          ORDER BY CDP_BANK_NBR                                           
+001230     END-EXEC.                                                            
+001240     EXEC SQL                                                             
+001250         OPEN CSR505                                                      
+001260     END-EXEC.                                                            
+001270     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                               
+001280     IF  NOT WS-EOF-YES                                                   
+001290         MOVE CDP-BANK-NBR TO WS-PREV-BANK-NBR                            
+001300     END-IF.                                                              
+001310 1000-EXIT.                                                               
+001320     EXIT.                                                                
+001330*----------------------------------------------------------------         
+001340 2000-PROCESS-DANGLING.                                                   
+001350*    ONE DANGLING CD.PEND ITEM.  A CHANGE IN CDP-BANK-NBR ROLLS           
+001360*    THE PRIOR GROUP'S TOTAL BEFORE THE NEW GROUP STARTS.                 
+001370     IF  CDP-BANK-NBR NOT = WS-PREV-BANK-NBR                              
+001380         PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT                    
+001390         MOVE CDP-BANK-NBR TO WS-PREV-BANK-NBR                            
+001400     END-IF.                                                              
+001410     PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT.                            
+001420     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                               
+001430 2000-EXIT.                                                               
+001440     EXIT.                                                                
+001450*----------------------------------------------------------------         
+001460 2100-FETCH-ROW.                                                          
+001470     EXEC SQL                                                             
+001480         FETCH CSR505                                                     
+001490          INTO :CDP-BANK-NBR, :CDP-ACCT-NBR, :CDP-TX-CODE,                
+001500               :CDP-TX-AMOUNT, :CDP-ENTRY-DATE                            
+001510     END-EXEC.                                                            
+001520     IF  SQLCODE NOT = ZERO                                               
+001530         SET WS-EOF-YES TO TRUE                                           
+001540     END-IF.                                                              
+001550 2100-EXIT.                                                               
+001560     EXIT.                                                                
+001570*----------------------------------------------------------------         
+001580 3000-WRITE-GROUP-TOTAL.                                                  
+001590     IF  WS-GROUP-COUNT > ZERO                                            
+001600         MOVE WS-GROUP-COUNT      TO GT-COUNT                             
+001610         MOVE WS-GROUP-TOTAL-LINE TO RPT505-RECORD                        
+001620         WRITE RPT505-RECORD                                              
+001630     END-IF.                                                              
+001640     MOVE ZERO TO WS-GROUP-COUNT.                                         
+001650 3000-EXIT.                                                               
+001660     EXIT.                                                                
+001670*----------------------------------------------------------------         
+001680 4000-WRITE-DETAIL.                                                       
+001690     MOVE CDP-BANK-NBR    TO DL-BANK-NBR.                                 
+001700     MOVE CDP-ACCT-NBR    TO DL-ACCT-NBR.                                 
+001710     MOVE CDP-TX-CODE     TO DL-TX-CODE.                                  
+001720     MOVE CDP-TX-AMOUNT   TO DL-TX-AMOUNT.                                
+001730     MOVE CDP-ENTRY-DATE  TO DL-ENTRY-DATE.                               
+001740     MOVE WS-DETAIL-LINE  TO RPT505-RECORD.                               
+001750     WRITE RPT505-RECORD.                                                 
+001760     ADD 1 TO WS-GROUP-COUNT.                                             
+001770     ADD 1 TO WS-TOTAL-COUNT.                                             
+001780 4000-EXIT.                                                               
+001790     EXIT.                                                                
+001800*----------------------------------------------------------------         
+001810 8000-FINALIZE.                                                           
+001820     PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT.                       
+001830     MOVE WS-TOTAL-COUNT      TO XT-COUNT.                                
+001840     MOVE WS-GRAND-TOTAL-LINE TO RPT505-RECORD.                           
+001850     WRITE RPT505-RECORD.                                                 
+001860     EXEC SQL                                                             
+001870         CLOSE CSR505                                                     
+001880     END-EXEC.                                                            
+001890     CLOSE RPT505-FILE.                                                   
+001900 8000-EXIT.                                                               
+001910     EXIT.                                                                
