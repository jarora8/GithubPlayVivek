@@ -0,0 +1,212 @@
+000100 IDENTIFICATION DIVISION.                                                 
+000110 PROGRAM-ID.    DSDSB502.                                                 
+000120 AUTHOR.        R MASCETTI.                                               
+000130 INSTALLATION.  DSDS SYSTEMS.                                             
+000140 DATE-WRITTEN.  08/08/2026.                                               
+000150 DATE-COMPILED.                                                           
+000160*                                                                         
+000170******************************************************************        
+000180*                                                                *        
+000190*   MODIFICATION HISTORY                                        *         
+000200*   ----------------------------------------------------------- *         
+000210*   DATE       INIT   DESCRIPTION                               *         
+000220*   ---------- ----   ----------------------------------------- *         
+000230*   08/08/2026 RM     ORIGINAL INSTALLATION.  SCANS THE          *        
+000240*                      ACCT-ANAL-DATA CYCLE TABLE ON EACH        *        
+000250*                      DSDS-ACCOUNT-ANALYSIS-HISTORY RECORD FOR  *        
+000260*                      A RUN OF N CONSECUTIVE EARNINGS-CREDIT    *        
+000270*                      SHORTFALL CYCLES AND FLAGS THE ACCOUNT.   *        
+000280*   08/09/2026 RM     ADDED STATUS CHECKS AFTER BKCF501 OPEN,    *        
+000290*                      READ, AND CLOSE -- A FAILED I/O STOPS THE *        
+000300*                      RUN INSTEAD OF CONTINUING SILENTLY.       *        
+000310*                                                                *        
+000320******************************************************************        
+000300 ENVIRONMENT DIVISION.                                                    
+000310 CONFIGURATION SECTION.                                                   
+000320 SOURCE-COMPUTER.  IBM-370.                                               
+000330 OBJECT-COMPUTER.  IBM-370.                                               
+000340 INPUT-OUTPUT SECTION.                                                    
+000350 FILE-CONTROL.                                                            
+000360*    DSDS-ACCOUNT-ANALYSIS-HISTORY HAS NO DB2 DECLARATION -- IT IS        
+000370*    READ HERE DIRECTLY OFF THE VSAM FILE, IN ACCT-ANAL-KEY ORDER,        
+000380*    RATHER THAN THROUGH AN EXEC SQL CURSOR LIKE THE REST OF THE          
+000390*    DSDS FAMILY.                                                         
+000400     SELECT BKCF501-FILE ASSIGN TO BKCF501                                
+000410         ORGANIZATION IS INDEXED                                          
+000420         ACCESS MODE IS SEQUENTIAL                                        
+000430         RECORD KEY IS ACCT-ANAL-KEY                                      
+000440         FILE STATUS IS WS-BKCF-STATUS.                                   
+000450     SELECT RPT512-FILE ASSIGN TO RPT512                                  
+000460         ORGANIZATION IS LINE SEQUENTIAL.                                 
+000470 DATA DIVISION.                                                           
+000480 FILE SECTION.                                                            
+000490 FD  BKCF501-FILE.                                                        
+000500     COPY DSDSBKCF.                                                       
+000510 FD  RPT512-FILE                                                          
+000520     RECORDING MODE F.                                                    
+000530 01  RPT512-RECORD               PIC X(80).                               
+000540*----------------------------------------------------------------         
+000550 WORKING-STORAGE SECTION.                                                 
+000560 01  WS-SWITCHES.                                                         
+000570     05  WS-EOF-SW                PIC X       VALUE 'N'.                  
+000580         88  WS-EOF-YES                   VALUE 'Y'.                      
+000590     05  WS-BKCF-STATUS            PIC XX     VALUE '00'.                 
+000600 01  WS-WORK-FIELDS.                                                      
+000610     05  WS-IX                     PIC S9(4)   COMP  VALUE ZERO.          
+000620     05  WS-CONSEC-COUNT           PIC S9(3)   COMP  VALUE ZERO.          
+000630     05  WS-MAX-CONSEC             PIC S9(3)   COMP  VALUE ZERO.          
+000640     05  WS-PREV-BANK-NBR          PIC 99              VALUE ZERO.        
+000650     05  WS-GROUP-COUNT            PIC S9(7)   COMP  VALUE ZERO.          
+000660     05  WS-TOTAL-COUNT            PIC S9(7)   COMP  VALUE ZERO.          
+000670 01  WS-HEADING-1.                                                        
+000680     05  FILLER     PIC X(80) VALUE                                       
+000690       'DSDSB502  ANALYSIS FEE SHORTFALL EARLY-WARNING REPORT'.           
+000700 01  WS-HEADING-2.                                                        
+000710     05  FILLER     PIC X(80) VALUE                                       
+000720       'BANK  PRIMARY-ACCT  SECONDARY-ACCT  CONSEC-SHORTFALLS'.           
+000730 01  WS-DETAIL-LINE.                                                      
+000740     05  FILLER                   PIC X(01)   VALUE SPACE.                
+000750     05  DL-BANK-NBR              PIC 99.                                 
+000760     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000770     05  DL-PRIM-ACCT             PIC 9(09).                              
+000780     05  FILLER                   PIC X(04)   VALUE SPACE.                
+000790     05  DL-SEC-ACCT              PIC 9(09).                              
+000800     05  FILLER                   PIC X(06)   VALUE SPACE.                
+000810     05  DL-CONSEC-CYCLES         PIC ZZ9.                                
+000820     05  FILLER                   PIC X(36)   VALUE SPACE.                
+000830 01  WS-GROUP-TOTAL-LINE.                                                 
+000840     05  FILLER              PIC X(06) VALUE SPACE.                       
+000850     05  FILLER              PIC X(12) VALUE 'BANK TOTAL -'.              
+000860     05  GT-COUNT             PIC ZZZ,ZZ9.                                
+000870     05  FILLER              PIC X(18) VALUE ' ACCOUNTS FLAGGED'.         
+000880     05  FILLER              PIC X(35) VALUE SPACE.                       
+000890 01  WS-GRAND-TOTAL-LINE.                                                 
+000900     05  FILLER              PIC X(06) VALUE SPACE.                       
+000910     05  FILLER              PIC X(13) VALUE 'GRAND TOTAL -'.             
+000920     05  XT-COUNT             PIC ZZZ,ZZ9.                                
+000930     05  FILLER              PIC X(18) VALUE ' ACCOUNTS FLAGGED'.         
+000940     05  FILLER              PIC X(34) VALUE SPACE.                       
+000950*----------------------------------------------------------------         
+000960 LINKAGE SECTION.                                                         
+000970 01  DSDSB502-PARM.                                                       
+000980     05  DSDSB502-CONSEC-CYCLES    PIC 9(02).                             
+000990*----------------------------------------------------------------         
+001000 PROCEDURE DIVISION USING DSDSB502-PARM.                                  
+001010*                                                                         
+001020 0000-MAINLINE.                                                           
+001030     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                              
+001040     PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT                          
+001050         UNTIL WS-EOF-YES.                                                
+001060     PERFORM 8000-FINALIZE THRU 8000-EXIT.                                
+001070     GOBACK.                                                              
+001080*----------------------------------------------------------------         
+001090 1000-INITIALIZE.                                                         
+001100     OPEN OUTPUT RPT512-FILE.                                             
+001110     MOVE WS-HEADING-1 TO RPT512-RECORD.                                  
+001120     WRITE RPT512-RECORD.                                                 
+001130     MOVE WS-HEADING-2 TO RPT512-RECORD.                                  
+001140     WRITE RPT512-RECORD.                                                 
+001150     OPEN INPUT BKCF501-FILE.                                             
+001151     IF  WS-BKCF-STATUS NOT = '00'                                        
+001152         DISPLAY 'DSDSB502 - BKCF501 I/O ERROR, STATUS '                  
+001153             WS-BKCF-STATUS                                               
+001154         MOVE 16 TO RETURN-CODE                                           
+001155         GOBACK                                                           
+001156     END-IF.                                                              
+001160     PERFORM 2100-READ-RECORD THRU 2100-EXIT.                             
+001170     IF  NOT WS-EOF-YES                                                   
+001180         MOVE ANAL-BK-NO TO WS-PREV-BANK-NBR                              
+001190     END-IF.                                                              
+001200 1000-EXIT.                                                               
+001210     EXIT.                                                                
+001220*----------------------------------------------------------------         
+001230 2000-PROCESS-ACCOUNT.                                                    
+001240*    ONE ACCOUNT'S HISTORY RECORD.  A CHANGE IN ANAL-BK-NO ROLLS          
+001250*    THE PRIOR BANK'S TOTALS BEFORE THE NEW GROUP STARTS.                 
+001260     IF  ANAL-BK-NO NOT = WS-PREV-BANK-NBR                                
+001270         PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT                    
+001280         MOVE ANAL-BK-NO TO WS-PREV-BANK-NBR                              
+001290     END-IF.                                                              
+001300     PERFORM 2200-SCAN-CYCLES THRU 2200-EXIT                              
+001310         VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > 36.                      
+001320     IF  WS-MAX-CONSEC NOT < DSDSB502-CONSEC-CYCLES                       
+001330         PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT                         
+001340     END-IF.                                                              
+001350     PERFORM 2100-READ-RECORD THRU 2100-EXIT.                             
+001360 2000-EXIT.                                                               
+001370     EXIT.                                                                
+001380*----------------------------------------------------------------         
+001390 2100-READ-RECORD.                                                        
+001400     READ BKCF501-FILE NEXT RECORD                                        
+001410         AT END                                                           
+001420             SET WS-EOF-YES TO TRUE                                       
+001430     END-READ.                                                            
+001431     IF  WS-BKCF-STATUS NOT = '00'                                        
+001432     AND WS-BKCF-STATUS NOT = '10'                                        
+001433         DISPLAY 'DSDSB502 - BKCF501 I/O ERROR, STATUS '                  
+001434             WS-BKCF-STATUS                                               
+001435         MOVE 16 TO RETURN-CODE                                           
+001436         GOBACK                                                           
+001437     END-IF.                                                              
+001440 2100-EXIT.                                                               
+001450     EXIT.                                                                
+001460*----------------------------------------------------------------         
+001470 2200-SCAN-CYCLES.                                                        
+001480*    WALKS ONE ENTRY OF ACCT-ANAL-DATA FOR THE CURRENT ACCOUNT,           
+001490*    TRACKING THE LONGEST RUN OF CONSECUTIVE CYCLES WHERE THE             
+001500*    EARNINGS CREDIT FELL SHORT OF THE SERVICE CHARGE REQUIREMENT         
+001510*    (ANAL-ADD-BAL-TO-SS > 0).  AN UNUSED TRAILING CYCLE READS AS         
+001520*    ZERO AND SIMPLY BREAKS THE RUN, THE SAME AS A GENUINE MONTH          
+001530*    WITH NO SHORTFALL.                                                   
+001540     IF  WS-IX = 1                                                        
+001550         MOVE ZERO TO WS-CONSEC-COUNT                                     
+001560         MOVE ZERO TO WS-MAX-CONSEC                                       
+001570     END-IF.                                                              
+001580     IF  ANAL-ADD-BAL-TO-SS (WS-IX) > ZERO                                
+001590         ADD 1 TO WS-CONSEC-COUNT                                         
+001600         IF  WS-CONSEC-COUNT > WS-MAX-CONSEC                              
+001610             MOVE WS-CONSEC-COUNT TO WS-MAX-CONSEC                        
+001620         END-IF                                                           
+001630     ELSE                                                                 
+001640         MOVE ZERO TO WS-CONSEC-COUNT                                     
+001650     END-IF.                                                              
+001660 2200-EXIT.                                                               
+001670     EXIT.                                                                
+001680*----------------------------------------------------------------         
+001690 3000-WRITE-GROUP-TOTAL.                                                  
+001700     IF  WS-GROUP-COUNT > ZERO                                            
+001710         MOVE WS-GROUP-COUNT      TO GT-COUNT                             
+001720         MOVE WS-GROUP-TOTAL-LINE TO RPT512-RECORD                        
+001730         WRITE RPT512-RECORD                                              
+001740     END-IF.                                                              
+001750     MOVE ZERO TO WS-GROUP-COUNT.                                         
+001760 3000-EXIT.                                                               
+001770     EXIT.                                                                
+001780*----------------------------------------------------------------         
+001790 4000-WRITE-DETAIL.                                                       
+001800     MOVE ANAL-BK-NO         TO DL-BANK-NBR.                              
+001810     MOVE ANAL-PRIM-ACCT     TO DL-PRIM-ACCT.                             
+001820     MOVE ANAL-SEC-ACCT      TO DL-SEC-ACCT.                              
+001830     MOVE WS-MAX-CONSEC      TO DL-CONSEC-CYCLES.                         
+001840     MOVE WS-DETAIL-LINE     TO RPT512-RECORD.                            
+001850     WRITE RPT512-RECORD.                                                 
+001860     ADD 1 TO WS-GROUP-COUNT.                                             
+001870     ADD 1 TO WS-TOTAL-COUNT.                                             
+001880 4000-EXIT.                                                               
+001890     EXIT.                                                                
+001900*----------------------------------------------------------------         
+001910 8000-FINALIZE.                                                           
+001920     PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT.                       
+001930     MOVE WS-TOTAL-COUNT      TO XT-COUNT.                                
+001940     MOVE WS-GRAND-TOTAL-LINE TO RPT512-RECORD.                           
+001950     WRITE RPT512-RECORD.                                                 
+001960     CLOSE BKCF501-FILE.                                                  
+001961     IF  WS-BKCF-STATUS NOT = '00'                                        
+001962         DISPLAY 'DSDSB502 - BKCF501 I/O ERROR, STATUS '                  
+001963             WS-BKCF-STATUS                                               
+001964         MOVE 16 TO RETURN-CODE                                           
+001965         GOBACK                                                           
+001966     END-IF.                                                              
+001970     CLOSE RPT512-FILE.                                                   
+001980 8000-EXIT.                                                               
+001990     EXIT.                                                                
