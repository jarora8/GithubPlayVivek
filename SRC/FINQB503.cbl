@@ -0,0 +1,200 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000110 PROGRAM-ID.    FINQB503.                                         00011000
+000120 AUTHOR.        R MASCETTI.                                       00012000
+000130 INSTALLATION.  FINQ SYSTEMS.                                     00013000
+000140 DATE-WRITTEN.  08/09/2026.                                       00014000
+000150 DATE-COMPILED.                                                   00015000
+000160*                                                                 00016000
+000170******************************************************************00017000
+000180*                                                                *00018000
+000190*   MODIFICATION HISTORY                                        * 00019000
+000200*   ----------------------------------------------------------- * 00020000
+000210*   DATE       INIT   DESCRIPTION                               * 00021000
+000220*   ---------- ----   ----------------------------------------- * 00022000
+000230*   08/09/2026 RM     ORIGINAL INSTALLATION.  BREAKS DOWN        *00023000
+000240*                      FINQ.DEPOSIT AND FINQ.HOLD VOLUME BY THE  *00024000
+000250*                      FORMAL REFERENCE-SOURCE CODE LIST NOW     *00025000
+000260*                      ENFORCED BY FINQU501 ON INSERT.           *00026000
+000270*                                                                *00027000
+000280******************************************************************00028000
+000290 ENVIRONMENT DIVISION.                                            00029000
+000300 CONFIGURATION SECTION.                                           00030000
+000310 SOURCE-COMPUTER.  IBM-370.                                       00031000
+000320 OBJECT-COMPUTER.  IBM-370.                                       00032000
+000330 INPUT-OUTPUT SECTION.                                            00033000
+000340 FILE-CONTROL.                                                    00034000
+000350     SELECT RPT524-FILE ASSIGN TO RPT524                          00035000
+000360         ORGANIZATION IS LINE SEQUENTIAL.                         00036000
+000370 DATA DIVISION.                                                   00037000
+000380 FILE SECTION.                                                    00038000
+000390 FD  RPT524-FILE                                                  00039000
+000400     RECORDING MODE F.                                            00040000
+000410 01  RPT524-RECORD               PIC X(80).                       00041000
+000420*---------------------------------------------------------------- 00042000
+000430 WORKING-STORAGE SECTION.                                         00043000
+000440 01  WS-SWITCHES.                                                 00044000
+000450     05  WS-EOF-SW                PIC X       VALUE 'N'.          00045000
+000460         88  WS-EOF-YES                   VALUE 'Y'.              00046000
+000470 01  WS-WORK-FIELDS.                                              00047000
+000480     05  WS-SOURCE-CODE            PIC X(10).                     00048000
+000490     05  WS-ITEM-COUNT             PIC S9(9)   COMP.              00049000
+000500     05  WS-ITEM-AMT               PIC S9(11)V99 COMP-3.          00050000
+000510     05  WS-DEP-TOTAL-COUNT        PIC S9(9)   COMP  VALUE ZERO.  00051000
+000520     05  WS-DEP-TOTAL-AMT        PIC S9(11)V99 COMP-3 VALUE ZERO. 00052000
+000530     05  WS-HOLD-TOTAL-COUNT       PIC S9(9)   COMP  VALUE ZERO.  00053000
+000540     05  WS-HOLD-TOTAL-AMT       PIC S9(11)V99 COMP-3 VALUE ZERO. 00054000
+000550 01  WS-HEADING-1.                                                00055000
+000560     05  FILLER     PIC X(80) VALUE                               00056000
+000570       'FINQB503  DEPOSIT/HOLD VOLUME BY REFERENCE SOURCE'.       00057000
+000580 01  WS-HEADING-2.                                                00058000
+000590     05  FILLER     PIC X(80) VALUE                               00059000
+000600       'TABLE     REF-SOURCE  COUNT       AMOUNT'.                00060000
+000610 01  WS-DETAIL-LINE.                                              00061000
+000620     05  FILLER                   PIC X(01)   VALUE SPACE.        00062000
+000630     05  DL-TABLE-NAME            PIC X(09).                      00063000
+000640     05  FILLER                   PIC X(02)   VALUE SPACE.        00064000
+000650     05  DL-SOURCE-CODE           PIC X(10).                      00065000
+000660     05  FILLER                   PIC X(02)   VALUE SPACE.        00066000
+000670     05  DL-COUNT                 PIC ZZZ,ZZ9.                    00067000
+000680     05  FILLER                   PIC X(02)   VALUE SPACE.        00068000
+000690     05  DL-AMOUNT                PIC ZZZ,ZZZ,ZZ9.99-.            00069000
+000700     05  FILLER                   PIC X(23)   VALUE SPACE.        00070000
+000710 01  WS-DEP-TOTAL-LINE.                                           00071000
+000720     05  FILLER              PIC X(06) VALUE SPACE.               00072000
+000730     05  FILLER              PIC X(24) VALUE                      00073000
+000740       'DEPOSIT GRAND TOTAL -  '.                                 00074000
+000750     05  DT-COUNT             PIC ZZZ,ZZ9.                        00075000
+000760     05  FILLER              PIC X(11) VALUE ' TOTAL AMT'.        00076000
+000770     05  DT-AMOUNT            PIC ZZZ,ZZZ,ZZ9.99-.                00077000
+000780     05  FILLER              PIC X(16) VALUE SPACE.               00078000
+000790 01  WS-HOLD-TOTAL-LINE.                                          00079000
+000800     05  FILLER              PIC X(06) VALUE SPACE.               00080000
+000810     05  FILLER              PIC X(24) VALUE                      00081000
+000820       'HOLD GRAND TOTAL    -  '.                                 00082000
+000830     05  HT-COUNT             PIC ZZZ,ZZ9.                        00083000
+000840     05  FILLER              PIC X(11) VALUE ' TOTAL AMT'.        00084000
+000850     05  HT-AMOUNT            PIC ZZZ,ZZZ,ZZ9.99-.                00085000
+000860     05  FILLER              PIC X(16) VALUE SPACE.               00086000
+000870*---------------------------------------------------------------- 00087000
+000880 PROCEDURE DIVISION.                                              00088000
+000890*                                                                 00089000
+000900 0000-MAINLINE.                                                   00090000
+000910     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      00091000
+000920     PERFORM 2000-PROCESS-DEPOSITS THRU 2000-EXIT.                00092000
+000930     PERFORM 3000-PROCESS-HOLDS THRU 3000-EXIT.                   00093000
+000940     PERFORM 8000-FINALIZE THRU 8000-EXIT.                        00094000
+000950     GOBACK.                                                      00095000
+000960*---------------------------------------------------------------- 00096000
+000970 1000-INITIALIZE.                                                 00097000
+000980     OPEN OUTPUT RPT524-FILE.                                     00098000
+000990     MOVE WS-HEADING-1 TO RPT524-RECORD.                          00099000
+001000     WRITE RPT524-RECORD.                                         00100000
+001010     MOVE WS-HEADING-2 TO RPT524-RECORD.                          00101000
+001020     WRITE RPT524-RECORD.                                         00102000
+001030 1000-EXIT.                                                       00103000
+001040     EXIT.                                                        00104000
+001050*---------------------------------------------------------------- 00105000
+001060 2000-PROCESS-DEPOSITS.                                           00106000
+001070*    A BLANK OR UNRECOGNIZED DEP-REFERENCE-SOURCE (ITEMS INSERTED 00107000
+001080*    BEFORE FINQU501 STARTED ENFORCING THE CODE LIST) GROUPS      00108000
+001090*    TOGETHER UNDER SPACES RATHER THAN BEING DROPPED.             00109000
+001100     EXEC SQL                                                     00110000
+001110         DECLARE CSR524D CURSOR FOR                               00111000
+001120         SELECT DEP_REFERENCE_SOURCE, COUNT(*), SUM(DEP_AMOUNT)   00112000
+001130           FROM FINQ.DEPOSIT                                      00113000
+001140          GROUP BY DEP_REFERENCE_SOURCE                           00114000
+001150          ORDER BY DEP_REFERENCE_SOURCE                           00115000
+001160     END-EXEC.                                                    00116000
+001170     EXEC SQL                                                     00117000
+001180         OPEN CSR524D                                             00118000
+001190     END-EXEC.                                                    00119000
+001200     PERFORM 2100-FETCH-DEPOSIT THRU 2100-EXIT.                   00120000
+001210     PERFORM 2200-WRITE-DEPOSIT-ROW THRU 2200-EXIT                00121000
+001220         UNTIL WS-EOF-YES.                                        00122000
+001230     EXEC SQL                                                     00123000
+001240         CLOSE CSR524D                                            00124000
+001250     END-EXEC.                                                    00125000
+001260 2000-EXIT.                                                       00126000
+001270     EXIT.                                                        00127000
+001280*---------------------------------------------------------------- 00128000
+001290 2100-FETCH-DEPOSIT.                                              00129000
+001300     EXEC SQL                                                     00130000
+001310         FETCH CSR524D                                            00131000
+001320          INTO :WS-SOURCE-CODE, :WS-ITEM-COUNT, :WS-ITEM-AMT      00132000
+001330     END-EXEC.                                                    00133000
+001340     IF  SQLCODE NOT = ZERO                                       00134000
+001350         SET WS-EOF-YES TO TRUE                                   00135000
+001360     END-IF.                                                      00136000
+001370 2100-EXIT.                                                       00137000
+001380     EXIT.                                                        00138000
+001390*---------------------------------------------------------------- 00139000
+001400 2200-WRITE-DEPOSIT-ROW.                                          00140000
+001410     MOVE 'FINQ.DEP' TO DL-TABLE-NAME.                            00141000
+001420     MOVE WS-SOURCE-CODE TO DL-SOURCE-CODE.                       00142000
+001430     MOVE WS-ITEM-COUNT  TO DL-COUNT.                             00143000
+001440     MOVE WS-ITEM-AMT    TO DL-AMOUNT.                            00144000
+001450     MOVE WS-DETAIL-LINE TO RPT524-RECORD.                        00145000
+001460     WRITE RPT524-RECORD.                                         00146000
+001470     ADD WS-ITEM-COUNT TO WS-DEP-TOTAL-COUNT.                     00147000
+001480     ADD WS-ITEM-AMT   TO WS-DEP-TOTAL-AMT.                       00148000
+001490     PERFORM 2100-FETCH-DEPOSIT THRU 2100-EXIT.                   00149000
+001500 2200-EXIT.                                                       00150000
+001510     EXIT.                                                        00151000
+001520*---------------------------------------------------------------- 00152000
+001530 3000-PROCESS-HOLDS.                                              00153000
+001540     MOVE 'N' TO WS-EOF-SW.                                       00154000
+001550     EXEC SQL                                                     00155000
+001560         DECLARE CSR524H CURSOR FOR                               00156000
+001570         SELECT HOLD_REFERENCE_SOURCE, COUNT(*), SUM(HOLD_AMOUNT) 00157000
+001580           FROM FINQ.HOLD                                         00158000
+001590          GROUP BY HOLD_REFERENCE_SOURCE                          00159000
+001600          ORDER BY HOLD_REFERENCE_SOURCE                          00160000
+001610     END-EXEC.                                                    00161000
+001620     EXEC SQL                                                     00162000
+001630         OPEN CSR524H                                             00163000
+001640     END-EXEC.                                                    00164000
+001650     PERFORM 3100-FETCH-HOLD THRU 3100-EXIT.                      00165000
+001660     PERFORM 3200-WRITE-HOLD-ROW THRU 3200-EXIT                   00166000
+001670         UNTIL WS-EOF-YES.                                        00167000
+001680     EXEC SQL                                                     00168000
+001690         CLOSE CSR524H                                            00169000
+001700     END-EXEC.                                                    00170000
+001710 3000-EXIT.                                                       00171000
+001720     EXIT.                                                        00172000
+001730*---------------------------------------------------------------- 00173000
+001740 3100-FETCH-HOLD.                                                 00174000
+001750     EXEC SQL                                                     00175000
+001760         FETCH CSR524H                                            00176000
+001770          INTO :WS-SOURCE-CODE, :WS-ITEM-COUNT, :WS-ITEM-AMT      00177000
+001780     END-EXEC.                                                    00178000
+001790     IF  SQLCODE NOT = ZERO                                       00179000
+001800         SET WS-EOF-YES TO TRUE                                   00180000
+001810     END-IF.                                                      00181000
+001820 3100-EXIT.                                                       00182000
+001830     EXIT.                                                        00183000
+001840*---------------------------------------------------------------- 00184000
+001850 3200-WRITE-HOLD-ROW.                                             00185000
+001860     MOVE 'FINQ.HOLD' TO DL-TABLE-NAME.                           00186000
+001870     MOVE WS-SOURCE-CODE TO DL-SOURCE-CODE.                       00187000
+001880     MOVE WS-ITEM-COUNT  TO DL-COUNT.                             00188000
+001890     MOVE WS-ITEM-AMT    TO DL-AMOUNT.                            00189000
+001900     MOVE WS-DETAIL-LINE TO RPT524-RECORD.                        00190000
+001910     WRITE RPT524-RECORD.                                         00191000
+001920     ADD WS-ITEM-COUNT TO WS-HOLD-TOTAL-COUNT.                    00192000
+001930     ADD WS-ITEM-AMT   TO WS-HOLD-TOTAL-AMT.                      00193000
+001940     PERFORM 3100-FETCH-HOLD THRU 3100-EXIT.                      00194000
+001950 3200-EXIT.                                                       00195000
+001960     EXIT.                                                        00196000
+001970*---------------------------------------------------------------- 00197000
+001980 8000-FINALIZE.                                                   00198000
+001990     MOVE WS-DEP-TOTAL-COUNT  TO DT-COUNT.                        00199000
+002000     MOVE WS-DEP-TOTAL-AMT    TO DT-AMOUNT.                       00200000
+002010     MOVE WS-DEP-TOTAL-LINE   TO RPT524-RECORD.                   00201000
+002020     WRITE RPT524-RECORD.                                         00202000
+002030     MOVE WS-HOLD-TOTAL-COUNT TO HT-COUNT.                        00203000
+002040     MOVE WS-HOLD-TOTAL-AMT   TO HT-AMOUNT.                       00204000
+002050     MOVE WS-HOLD-TOTAL-LINE  TO RPT524-RECORD.                   00205000
+002060     WRITE RPT524-RECORD.                                         00206000
+002070     CLOSE RPT524-FILE.                                           00207000
+002080 8000-EXIT.                                                       00208000
+002090     EXIT.                                                        00209000
