@@ -0,0 +1,63 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000110 PROGRAM-ID.    FINQU501.                                         00011000
+000120 AUTHOR.        R MASCETTI.                                       00012000
+000130 INSTALLATION.  FINQ SYSTEMS.                                     00013000
+000140 DATE-WRITTEN.  08/09/2026.                                       00014000
+000150 DATE-COMPILED.                                                   00015000
+000160*                                                                 00016000
+000170******************************************************************00017000
+000180*                                                                *00018000
+000190*   MODIFICATION HISTORY                                        * 00019000
+000200*   ----------------------------------------------------------- * 00020000
+000210*   DATE       INIT   DESCRIPTION                               * 00021000
+000220*   ---------- ----   ----------------------------------------- * 00022000
+000230*   08/09/2026 RM     ORIGINAL INSTALLATION.  VALIDATES A        *00023000
+000240*                      FINQ.DEPOSIT/FINQ.HOLD REFERENCE-SOURCE   *00024000
+000250*                      CODE AGAINST THE FORMAL CODE LIST, FOR    *00025000
+000260*                      THE INSERTING PROCESS TO CALL BEFORE A    *00026000
+000270*                      RECORD IS WRITTEN.                        *00027000
+000280*                                                                *00028000
+000290******************************************************************00029000
+000300 ENVIRONMENT DIVISION.                                            00030000
+000310 CONFIGURATION SECTION.                                           00031000
+000320 SOURCE-COMPUTER.  IBM-370.                                       00032000
+000330 OBJECT-COMPUTER.  IBM-370.                                       00033000
+000340 DATA DIVISION.                                                   00034000
+000350 WORKING-STORAGE SECTION.                                         00035000
+000360*    THE VALID CODES ARE THE 88-LEVELS ALREADY DEFINED ON         00036000
+000370*    DEP-REFERENCE-SOURCE IN GJWCPYA1 -- THIS UTILITY BORROWS     00037000
+000380*    THEM RATHER THAN DUPLICATING THE VALID VALUE LIST.  THE      00038000
+000390*    SAME CODE LIST IS ALSO CARRIED ON HOLD-REFERENCE-SOURCE IN   00039000
+000400*    GJWCPYA2, SO THIS ONE UTILITY VALIDATES A REFERENCE SOURCE   00040000
+000410*    FOR EITHER FINQ.DEPOSIT OR FINQ.HOLD INSERTS.                00041000
+000420     COPY GJWCPYA1.                                               00042000
+000440*---------------------------------------------------------------- 00044000
+000450 LINKAGE SECTION.                                                 00045000
+000460 COPY FINQVREF.                                                   00046000
+000470*---------------------------------------------------------------- 00047000
+000480 PROCEDURE DIVISION USING FINQU501-PARAMETERS.                    00048000
+000490*                                                                 00049000
+000500 0000-MAINLINE.                                                   00050000
+000510     PERFORM 1000-VALIDATE-SOURCE THRU 1000-EXIT.                 00051000
+000520     GOBACK.                                                      00052000
+000530*---------------------------------------------------------------- 00053000
+000540 1000-VALIDATE-SOURCE.                                            00054000
+000550     MOVE FINQU501-REFERENCE-SOURCE TO DEP-REFERENCE-SOURCE.      00055000
+000560     EVALUATE TRUE                                                00056000
+000570         WHEN DEP-REF-SOURCE-WIRE                                 00057000
+000580         WHEN DEP-REF-SOURCE-ACH                                  00058000
+000590         WHEN DEP-REF-SOURCE-MOBILE                               00059000
+000600         WHEN DEP-REF-SOURCE-TELLER                               00060000
+000610         WHEN DEP-REF-SOURCE-ATM                                  00061000
+000620             MOVE ZERO  TO FINQU501-ERRORCODE                     00062000
+000630             MOVE SPACE TO FINQU501-ERROR-TEXT                    00063000
+000640         WHEN OTHER                                               00064000
+000650             MOVE +9999 TO FINQU501-ERRORCODE                     00065000
+000660             MOVE SPACE TO FINQU501-ERROR-TEXT                    00066000
+000670             STRING 'INVALID REFERENCE-SOURCE CODE: '             00067000
+000680                     FINQU501-REFERENCE-SOURCE                    00068000
+000690                     DELIMITED BY SIZE                            00069000
+000700                 INTO FINQU501-ERROR-TEXT                         00070000
+000710     END-EVALUATE.                                                00071000
+000720 1000-EXIT.                                                       00072000
+000730     EXIT.                                                        00073000
