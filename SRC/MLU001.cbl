@@ -0,0 +1,111 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000110 PROGRAM-ID.    MLU001.                                           00011000
+000120 AUTHOR.        R MASCETTI.                                       00012000
+000130 INSTALLATION.  ML SYSTEMS.                                       00013000
+000140 DATE-WRITTEN.  08/09/2026.                                       00014000
+000150 DATE-COMPILED.                                                   00015000
+000160*                                                                 00016000
+000170******************************************************************00017000
+000180*                                                                *00018000
+000190*   MODIFICATION HISTORY                                        * 00019000
+000200*   ----------------------------------------------------------- * 00020000
+000210*   DATE       INIT   DESCRIPTION                               * 00021000
+000220*   ---------- ----   ----------------------------------------- * 00022000
+000230*   08/09/2026 RM     ORIGINAL INSTALLATION.  QUEUES A FAILED    *00023000
+000240*                      ML02003 WEBSERVICE CALL TO ML.DLQUEUE FOR *00024000
+000250*                      MLB501 TO RETRY, INSTEAD OF LEAVING THE   *00025000
+000260*                      CALLING PROGRAM TO ERROR OUT.             *00026000
+000261*   08/09/2026 RM     THE ALREADY-QUEUED CHECK DID NOT VERIFY    *00026100
+000262*                      SQLCODE, SO A FAILED SELECT LEFT           00026200
+000263*                      WS-EXISTING-COUNT AT WHATEVER IT HAD       00026300
+000264*                      BEEN ON A PRIOR CALL AND THE ROW COULD     00026400
+000265*                      SILENTLY NEVER GET QUEUED.  THE COUNT IS   00026500
+000266*                      NOW RESET BEFORE THE SELECT AND A FAILURE  00026600
+000267*                      IS REPORTED BACK AS ITS OWN ERROR RATHER   00026700
+000268*                      THAN TREATED AS "NOT ALREADY QUEUED".      00026800
+000270*                                                                *00027000
+000280******************************************************************00028000
+000290 ENVIRONMENT DIVISION.                                            00029000
+000300 CONFIGURATION SECTION.                                           00030000
+000310 SOURCE-COMPUTER.  IBM-370.                                       00031000
+000320 OBJECT-COMPUTER.  IBM-370.                                       00032000
+000330 DATA DIVISION.                                                   00033000
+000340 WORKING-STORAGE SECTION.                                         00034000
+000350 01  WS-EXISTING-COUNT           PIC S9(9)   COMP  VALUE ZERO.    00035000
+000360 01  WS-NEXT-SEQ                 PIC S9(9)   COMP.                00036000
+000361 01  WS-CHECK-SW                 PIC X       VALUE 'G'.           00036100
+000362     88  WS-CHECK-OK                     VALUE 'G'.               00036200
+000363     88  WS-CHECK-FAILED                 VALUE 'B'.               00036300
+000370*---------------------------------------------------------------- 00037000
+000380 LINKAGE SECTION.                                                 00038000
+000390 COPY MLU001P.                                                    00039000
+000400 COPY MLDLQUE.                                                    00040000
+000410*---------------------------------------------------------------- 00041000
+000420 PROCEDURE DIVISION USING MLU001-PARAMETERS.                      00042000
+000430*                                                                 00043000
+000440 0000-MAINLINE.                                                   00044000
+000450     PERFORM 1000-CHECK-ALREADY-QUEUED THRU 1000-EXIT.            00045000
+000451     IF  WS-CHECK-FAILED                                          00045100
+000452         MOVE +9999 TO MLU001-ERRORCODE                           00045200
+000453         MOVE 'UNABLE TO CHECK ML.DLQUEUE FOR EXISTING ROW'       00045300
+000454             TO MLU001-ERROR-TEXT                                 00045400
+000455     ELSE                                                         00045500
+000460         IF  WS-EXISTING-COUNT = ZERO                             00046000
+000470             PERFORM 2000-INSERT-DEAD-LETTER THRU 2000-EXIT       00047000
+000480         ELSE                                                     00048000
+000490             MOVE ZERO  TO MLU001-ERRORCODE                       00049000
+000500             MOVE SPACE TO MLU001-ERROR-TEXT                      00050000
+000510         END-IF                                                   00051000
+000511     END-IF.                                                      00051100
+000520     GOBACK.                                                      00052000
+000530*---------------------------------------------------------------- 00053000
+000540 1000-CHECK-ALREADY-QUEUED.                                       00054000
+000550*    A BANK/ACCOUNT ALREADY SITTING IN THE QUEUE AND NOT YET      00055000
+000560*    EXHAUSTED DOES NOT NEED A SECOND ROW -- MLB501 WILL RETRY    00056000
+000570*    THE ONE THAT IS ALREADY THERE.                               00057000
+000579     MOVE ZERO TO WS-EXISTING-COUNT.                              00057900
+000580     EXEC SQL                                                     00058000
+000590         SELECT COUNT(*)                                          00059000
+000600           INTO :WS-EXISTING-COUNT                                00060000
+000610           FROM ML.DLQUEUE                                        00061000
+000620          WHERE DLQ_BANK_NBR    = :MLU001-BANK-NBR                00062000
+000630            AND DLQ_ACCT_NBR    = :MLU001-ACCT-NBR                00063000
+000640            AND DLQ_EXHAUSTED_SW = 'N'                            00064000
+000650     END-EXEC.                                                    00065000
+000651     IF  SQLCODE NOT = ZERO                                       00065100
+000652         SET WS-CHECK-FAILED TO TRUE                              00065200
+000653     ELSE                                                         00065300
+000654         SET WS-CHECK-OK TO TRUE                                  00065400
+000655     END-IF.                                                      00065500
+000660 1000-EXIT.                                                       00066000
+000670     EXIT.                                                        00067000
+000680*---------------------------------------------------------------- 00068000
+000690 2000-INSERT-DEAD-LETTER.                                         00069000
+000700     EXEC SQL                                                     00070000
+000710         SELECT COALESCE(MAX(DLQ_SEQ), 0) + 1                     00071000
+000720           INTO :WS-NEXT-SEQ                                      00072000
+000730           FROM ML.DLQUEUE                                        00073000
+000740     END-EXEC.                                                    00074000
+000750     EXEC SQL                                                     00075000
+000760         INSERT INTO ML.DLQUEUE                                   00076000
+000770                (DLQ_SEQ, DLQ_BANK_NBR, DLQ_ACCT_NBR,             00077000
+000780                 DLQ_SOURCE_PROG, DLQ_QUEUED_DATE,                00078000
+000781                 DLQ_QUEUED_TIME, DLQ_LAST_ATTEMPT_DATE,          00078100
+000790                 DLQ_LAST_ATTEMPT_TIME, DLQ_RETRY_COUNT,          00079000
+000800                 DLQ_STATUS_CODE, DLQ_STATUS_DESC,                00080000
+000810                 DLQ_EXHAUSTED_SW)                                00081000
+000820         VALUES (:WS-NEXT-SEQ, :MLU001-BANK-NBR, :MLU001-ACCT-NBR,00082000
+000830                 :MLU001-SOURCE-PROG, CURRENT DATE, CURRENT TIME, 00083000
+000840                 CURRENT DATE, CURRENT TIME,                      00084000
+000850                 0, :MLU001-STATUS-CODE, :MLU001-STATUS-DESC, 'N')00085000
+000860     END-EXEC.                                                    00086000
+000870     IF  SQLCODE = ZERO                                           00087000
+000880         MOVE ZERO  TO MLU001-ERRORCODE                           00088000
+000890         MOVE SPACE TO MLU001-ERROR-TEXT                          00089000
+000900     ELSE                                                         00090000
+000910         MOVE +9999 TO MLU001-ERRORCODE                           00091000
+000920         MOVE 'UNABLE TO INSERT ML.DLQUEUE ROW'                   00092000
+000921             TO MLU001-ERROR-TEXT                                 00092100
+000930     END-IF.                                                      00093000
+000940 2000-EXIT.                                                       00094000
+000950     EXIT.                                                        00095000
