@@ -0,0 +1,162 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000110 PROGRAM-ID.    ACMB505.                                          00011000
+000120 AUTHOR.        R MASCETTI.                                       00012000
+000130 INSTALLATION.  CIF SYSTEMS.                                      00013000
+000140 DATE-WRITTEN.  08/09/2026.                                       00014000
+000150 DATE-COMPILED.                                                   00015000
+000160*                                                                 00016000
+000170******************************************************************00017000
+000180*                                                                *00018000
+000190*   MODIFICATION HISTORY                                        * 00019000
+000200*   ----------------------------------------------------------- * 00020000
+000210*   DATE       INIT   DESCRIPTION                               * 00021000
+000220*   ---------- ----   ----------------------------------------- * 00022000
+000230*   08/09/2026 RM     ORIGINAL INSTALLATION.  VIRTUAL/DIGITAL-   *00023000
+000240*                      WALLET CARD ISSUANCE VOLUME BY BRANCH,    *00024000
+000250*                      FROM ADC-PLASTIC-TYPE-VIRTUAL ROWS.       *00025000
+000260*                                                                *00026000
+000270******************************************************************00027000
+000280 ENVIRONMENT DIVISION.                                            00028000
+000290 CONFIGURATION SECTION.                                           00029000
+000300 SOURCE-COMPUTER.  IBM-370.                                       00030000
+000310 OBJECT-COMPUTER.  IBM-370.                                       00031000
+000320 INPUT-OUTPUT SECTION.                                            00032000
+000330 FILE-CONTROL.                                                    00033000
+000340     SELECT RPT532-FILE ASSIGN TO RPT532                          00034000
+000350         ORGANIZATION IS LINE SEQUENTIAL.                         00035000
+000360 DATA DIVISION.                                                   00036000
+000370 FILE SECTION.                                                    00037000
+000380 FD  RPT532-FILE                                                  00038000
+000390     RECORDING MODE F.                                            00039000
+000400 01  RPT532-RECORD               PIC X(80).                       00040000
+000410*---------------------------------------------------------------- 00041000
+000420 WORKING-STORAGE SECTION.                                         00042000
+000430 01  WS-SWITCHES.                                                 00043000
+000440     05  WS-EOF-SW                PIC X       VALUE 'N'.          00044000
+000450         88  WS-EOF-YES                   VALUE 'Y'.              00045000
+000460 01  WS-WORK-FIELDS.                                              00046000
+000470     05  WS-PREV-BRANCH           PIC S9(3) COMP-3  VALUE ZERO.   00047000
+000480     05  WS-GROUP-COUNT           PIC S9(7)   COMP  VALUE ZERO.   00048000
+000490     05  WS-TOTAL-COUNT           PIC S9(7)   COMP  VALUE ZERO.   00049000
+000500 01  WS-HEADING-1.                                                00050000
+000510     05  FILLER     PIC X(80) VALUE                               00051000
+000520       'ACMB505  VIRTUAL/DIGITAL-WALLET CARD ISSUANCE BY BRANCH'. 00052000
+000530 01  WS-HEADING-2.                                                00053000
+000540     05  FILLER     PIC X(80) VALUE                               00054000
+000550       'BRANCH  BANK  CARD NUMBER'.                               00055000
+000560 01  WS-DETAIL-LINE.                                              00056000
+000570     05  FILLER                   PIC X(01)   VALUE SPACE.        00057000
+000580     05  DL-BRANCH                PIC 9(03).                      00058000
+000590     05  FILLER                   PIC X(02)   VALUE SPACE.        00059000
+000600     05  DL-BANK-NBR              PIC 9(03).                      00060000
+000610     05  FILLER                   PIC X(02)   VALUE SPACE.        00061000
+000620     05  DL-CARD-NBR              PIC X(19).                      00062000
+000630     05  FILLER                   PIC X(48)   VALUE SPACE.        00063000
+000640 01  WS-GROUP-TOTAL-LINE.                                         00064000
+000650     05  FILLER              PIC X(06) VALUE SPACE.               00065000
+000660     05  FILLER              PIC X(15) VALUE 'BRANCH TOTAL -'.    00066000
+000670     05  GT-COUNT             PIC ZZZ,ZZ9.                        00067000
+000680     05  FILLER              PIC X(14) VALUE ' VIRTUAL CARD'.     00068000
+000690     05  FILLER              PIC X(28) VALUE SPACE.               00069000
+000700 01  WS-GRAND-TOTAL-LINE.                                         00070000
+000710     05  FILLER              PIC X(06) VALUE SPACE.               00071000
+000720     05  FILLER              PIC X(13) VALUE 'GRAND TOTAL -'.     00072000
+000730     05  XT-COUNT             PIC ZZZ,ZZ9.                        00073000
+000740     05  FILLER              PIC X(14) VALUE ' VIRTUAL CARD'.     00074000
+000750     05  FILLER              PIC X(30) VALUE SPACE.               00075000
+000760*---------------------------------------------------------------- 00076000
+000770     COPY ACRSTRAN.                                               00077000
+000780*---------------------------------------------------------------- 00078000
+000790 PROCEDURE DIVISION.                                              00079000
+000800*                                                                 00080000
+000810 0000-MAINLINE.                                                   00081000
+000820     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      00082000
+000830     PERFORM 2000-PROCESS-CARD THRU 2000-EXIT                     00083000
+000840         UNTIL WS-EOF-YES.                                        00084000
+000850     PERFORM 8000-FINALIZE THRU 8000-EXIT.                        00085000
+000860     GOBACK.                                                      00086000
+000870*---------------------------------------------------------------- 00087000
+000880 1000-INITIALIZE.                                                 00088000
+000890*    ONLY VIRTUAL/DIGITAL-WALLET CARDS ARE COUNTED.  A VIRTUAL    00089000
+000900*    CARD'S INSTANT-ISSUE PRINT FIELDS ARE NEVER POPULATED (THERE 00090000
+000910*    IS NO PLASTIC TO PRINT), SO ADC-VIRTUAL-ISSUE-BRANCH IS THE  00091000
+000920*    ONLY BRANCH ATTRIBUTION AVAILABLE FOR THIS REPORT.           00092000
+000930     OPEN OUTPUT RPT532-FILE.                                     00093000
+000940     MOVE WS-HEADING-1 TO RPT532-RECORD.                          00094000
+000950     WRITE RPT532-RECORD.                                         00095000
+000960     MOVE WS-HEADING-2 TO RPT532-RECORD.                          00096000
+000970     WRITE RPT532-RECORD.                                         00097000
+000980     EXEC SQL                                                     00098000
+000990         DECLARE CSR505 CURSOR FOR                                00099000
+001000         SELECT ADC_VIRTUAL_ISSUE_BRANCH, ADC_BANK_NBR,           00100000
+001010                ADC_CARD_NBR                                      00101000
+001020           FROM ACM.DEBCARD                                       00102000
+001030          WHERE ADC_PLASTIC_TYPE = 90                             00103000
+001040          ORDER BY ADC_VIRTUAL_ISSUE_BRANCH                       00104000
+001050     END-EXEC.                                                    00105000
+001060     EXEC SQL                                                     00106000
+001070         OPEN CSR505                                              00107000
+001080     END-EXEC.                                                    00108000
+001090     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                       00109000
+001100     IF  NOT WS-EOF-YES                                           00110000
+001110         MOVE ADC-VIRTUAL-ISSUE-BRANCH TO WS-PREV-BRANCH          00111000
+001120     END-IF.                                                      00112000
+001130 1000-EXIT.                                                       00113000
+001140     EXIT.                                                        00114000
+001150*---------------------------------------------------------------- 00115000
+001160 2000-PROCESS-CARD.                                               00116000
+001170*    ONE VIRTUAL CARD.  A CHANGE IN ADC-VIRTUAL-ISSUE-BRANCH ROLLS00117000
+001180*    THE PRIOR GROUP'S TOTAL BEFORE THE NEW GROUP STARTS.         00118000
+001190     IF  ADC-VIRTUAL-ISSUE-BRANCH NOT = WS-PREV-BRANCH            00119000
+001200         PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT            00120000
+001210         MOVE ADC-VIRTUAL-ISSUE-BRANCH TO WS-PREV-BRANCH          00121000
+001220     END-IF.                                                      00122000
+001230     PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT.                    00123000
+001240     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                       00124000
+001250 2000-EXIT.                                                       00125000
+001260     EXIT.                                                        00126000
+001270*---------------------------------------------------------------- 00127000
+001280 2100-FETCH-ROW.                                                  00128000
+001290     EXEC SQL                                                     00129000
+001300         FETCH CSR505                                             00130000
+001310          INTO :ADC-VIRTUAL-ISSUE-BRANCH, :ADC-BANK-NBR,          00131000
+001320               :ADC-CARD-NBR                                      00132000
+001330     END-EXEC.                                                    00133000
+001340     IF  SQLCODE NOT = ZERO                                       00134000
+001350         SET WS-EOF-YES TO TRUE                                   00135000
+001360     END-IF.                                                      00136000
+001370 2100-EXIT.                                                       00137000
+001380     EXIT.                                                        00138000
+001390*---------------------------------------------------------------- 00139000
+001400 3000-WRITE-GROUP-TOTAL.                                          00140000
+001410     IF  WS-GROUP-COUNT > ZERO                                    00141000
+001420         MOVE WS-GROUP-COUNT      TO GT-COUNT                     00142000
+001430         MOVE WS-GROUP-TOTAL-LINE TO RPT532-RECORD                00143000
+001440         WRITE RPT532-RECORD                                      00144000
+001450     END-IF.                                                      00145000
+001460     MOVE ZERO TO WS-GROUP-COUNT.                                 00146000
+001470 3000-EXIT.                                                       00147000
+001480     EXIT.                                                        00148000
+001490*---------------------------------------------------------------- 00149000
+001500 4000-WRITE-DETAIL.                                               00150000
+001510     MOVE ADC-VIRTUAL-ISSUE-BRANCH TO DL-BRANCH.                  00151000
+001520     MOVE ADC-BANK-NBR             TO DL-BANK-NBR.                00152000
+001530     MOVE ADC-CARD-NBR             TO DL-CARD-NBR.                00153000
+001540     MOVE WS-DETAIL-LINE           TO RPT532-RECORD.              00154000
+001550     WRITE RPT532-RECORD.                                         00155000
+001560     ADD 1 TO WS-GROUP-COUNT.                                     00156000
+001570     ADD 1 TO WS-TOTAL-COUNT.                                     00157000
+001580 4000-EXIT.                                                       00158000
+001590     EXIT.                                                        00159000
+001600*---------------------------------------------------------------- 00160000
+001610 8000-FINALIZE.                                                   00161000
+001620     PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT.               00162000
+001630     MOVE WS-TOTAL-COUNT      TO XT-COUNT.                        00163000
+001640     MOVE WS-GRAND-TOTAL-LINE TO RPT532-RECORD.                   00164000
+001650     WRITE RPT532-RECORD.                                         00165000
+001660     EXEC SQL                                                     00166000
+001670         CLOSE CSR505                                             00167000
+001680     END-EXEC.                                                    00168000
+001690     CLOSE RPT532-FILE.                                           00169000
+001700 8000-EXIT.                                                       00170000
+001710     EXIT.                                                        00171000
