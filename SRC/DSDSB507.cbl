@@ -0,0 +1,274 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000110 PROGRAM-ID.    DSDSB507.                                         00011000
+000120 AUTHOR.        R MASCETTI.                                       00012000
+000130 INSTALLATION.  DSDS SYSTEMS.                                     00013000
+000140 DATE-WRITTEN.  08/09/2026.                                       00014000
+000150 DATE-COMPILED.                                                   00015000
+000160*                                                                 00016000
+000170******************************************************************00017000
+000180*                                                                *00018000
+000190*   MODIFICATION HISTORY                                        * 00019000
+000200*   ----------------------------------------------------------- * 00020000
+000210*   DATE       INIT   DESCRIPTION                               * 00021000
+000220*   ---------- ----   ----------------------------------------- * 00022000
+000230*   08/09/2026 RM     ORIGINAL INSTALLATION.  RECONCILES         *00023000
+000240*                      CIF.ACCOUNT'S CACHED ACCT-BALANCE AGAINST *00024000
+000250*                      THE ENDING BALANCE CARRIED BY THE DAY'S   *00025000
+000260*                      LAST POSTED-DETAIL-TRANSACTION ROW FOR    *00026000
+000270*                      THAT ACCOUNT AND REPORTS ANY MISMATCH.    *00027000
+000280*                                                                *00028000
+000290******************************************************************00029000
+000300 ENVIRONMENT DIVISION.                                            00030000
+000310 CONFIGURATION SECTION.                                           00031000
+000320 SOURCE-COMPUTER.  IBM-370.                                       00032000
+000330 OBJECT-COMPUTER.  IBM-370.                                       00033000
+000340 INPUT-OUTPUT SECTION.                                            00034000
+000350 FILE-CONTROL.                                                    00035000
+000360*    PDTX501 IS THE DAY'S POSTED-DETAIL-TRANSACTION ACTIVITY,     00036000
+000370*    PRESORTED BY BANK/ACCT-ID/ACCT-NO/SEQ-NO THE SAME WAY THE    00037000
+000380*    NIGHTLY POSTING CYCLE ALREADY SORTS THIS FAMILY OF FILES.    00038000
+000390     SELECT PDTX501-FILE ASSIGN TO PDTX501                        00039000
+000400         ORGANIZATION IS SEQUENTIAL.                              00040000
+000410     SELECT RPT523-FILE ASSIGN TO RPT523                          00041000
+000420         ORGANIZATION IS LINE SEQUENTIAL.                         00042000
+000430 DATA DIVISION.                                                   00043000
+000440 FILE SECTION.                                                    00044000
+000450 FD  PDTX501-FILE                                                 00045000
+000460     RECORDING MODE F.                                            00046000
+000470 01  PDTX501-RECORD.                                              00047000
+000480     COPY DSDSPRCF.                                               00048000
+000490 FD  RPT523-FILE                                                  00049000
+000500     RECORDING MODE F.                                            00050000
+000510 01  RPT523-RECORD               PIC X(80).                       00051000
+000520*---------------------------------------------------------------- 00052000
+000530 WORKING-STORAGE SECTION.                                         00053000
+000540 01  WS-SWITCHES.                                                 00054000
+000550     05  WS-EOF-SW                PIC X       VALUE 'N'.          00055000
+000560         88  WS-EOF-YES                   VALUE 'Y'.              00056000
+000570 01  WS-WORK-FIELDS.                                              00057000
+000580     05  WS-TODAY-CHAR             PIC X(08).                     00058000
+000590     05  WS-TODAY-YYYYMMDD         PIC 9(08).                     00059000
+000600     05  WS-TODAY-PACKED           PIC S9(7)   COMP-3.            00060000
+000610     05  WS-PREV-BANK-NO           PIC 99            VALUE ZERO.  00061000
+000620     05  WS-PREV-ACCT-ID           PIC 999           VALUE ZERO.  00062000
+000630     05  WS-PREV-ACCT-NO           PIC 9(9)          VALUE ZERO.  00063000
+000640     05  WS-FIRST-RECORD-SW        PIC X       VALUE 'Y'.         00064000
+000650         88  WS-FIRST-RECORD              VALUE 'Y'.              00065000
+000660     05  WS-DAY-ITEM-COUNT         PIC S9(5)   COMP  VALUE ZERO.  00066000
+000670     05  WS-LAST-BALANCE         PIC S9(11)V99 COMP-3 VALUE ZERO. 00067000
+000680     05  WS-ACCT-KEY-WORK.                                        00068000
+000690         10  FILLER                PIC X(07)   VALUE SPACES.      00069000
+000700         10  WS-ACCT-KEY-NBR       PIC 9(18).                     00070000
+000710     05  WS-DIFFERENCE             PIC S9(11)V99 COMP-3.          00071000
+000730     05  WS-CIF-NOTFOUND-SW        PIC X       VALUE 'N'.         00073000
+000740         88  WS-CIF-NOTFOUND              VALUE 'Y'.              00074000
+000745     05  WS-CIF-AMBIGUOUS-SW       PIC X       VALUE 'N'.         00074500
+000746         88  WS-CIF-AMBIGUOUS             VALUE 'Y'.              00074600
+000747     05  WS-SQLCODE-DISPLAY        PIC -9(04).                    00074700
+000750     05  WS-MISMATCH-COUNT         PIC S9(7)   COMP  VALUE ZERO.  00075000
+000760     05  WS-ACCOUNT-COUNT          PIC S9(7)   COMP  VALUE ZERO.  00076000
+000770 01  WS-HEADING-1.                                                00077000
+000780     05  FILLER     PIC X(80) VALUE                               00078000
+000790       'DSDSB507  CIF.ACCOUNT VS PDTX BALANCE RECONCILIATION'.    00079000
+000800 01  WS-HEADING-2.                                                00080000
+000810     05  FILLER     PIC X(80) VALUE                               00081000
+000820       'BANK  ACCT-ID  ACCT-NO    PDTX-BAL     ACCT-BAL     DIFF'.00082000
+000830 01  WS-DETAIL-LINE.                                              00083000
+000840     05  FILLER                   PIC X(01)   VALUE SPACE.        00084000
+000850     05  DL-BANK-NO               PIC 99.                         00085000
+000860     05  FILLER                   PIC X(02)   VALUE SPACE.        00086000
+000870     05  DL-ACCT-ID               PIC 999.                        00087000
+000880     05  FILLER                   PIC X(02)   VALUE SPACE.        00088000
+000890     05  DL-ACCT-NO               PIC 9(09).                      00089000
+000900     05  FILLER                   PIC X(02)   VALUE SPACE.        00090000
+000910     05  DL-PDTX-BAL              PIC ZZ,ZZZ,ZZ9.99-.             00091000
+000920     05  FILLER                   PIC X(01)   VALUE SPACE.        00092000
+000930     05  DL-ACCT-BAL              PIC ZZ,ZZZ,ZZ9.99-.             00093000
+000940     05  FILLER                   PIC X(01)   VALUE SPACE.        00094000
+000950     05  DL-DIFF                  PIC ZZ,ZZZ,ZZ9.99-.             00095000
+000960     05  FILLER                   PIC X(07)   VALUE SPACE.        00096000
+000970 01  WS-NOTFOUND-LINE.                                            00097000
+000980     05  FILLER                   PIC X(01)   VALUE SPACE.        00098000
+000990     05  NF-BANK-NO               PIC 99.                         00099000
+001000     05  FILLER                   PIC X(02)   VALUE SPACE.        00100000
+001010     05  NF-ACCT-ID               PIC 999.                        00101000
+001020     05  FILLER                   PIC X(02)   VALUE SPACE.        00102000
+001030     05  NF-ACCT-NO               PIC 9(09).                      00103000
+001040     05  FILLER                   PIC X(02)   VALUE SPACE.        00104000
+001050     05  FILLER                   PIC X(37) VALUE                 00105000
+001060       'NO MATCHING CIF.ACCOUNT ROW FOUND'.                       00106000
+001070     05  FILLER                   PIC X(20)   VALUE SPACE.        00107000
+001072 01  WS-AMBIGUOUS-LINE.                                           00107200
+001074     05  FILLER                   PIC X(01)   VALUE SPACE.        00107400
+001076     05  AM-BANK-NO               PIC 99.                         00107600
+001078     05  FILLER                   PIC X(02)   VALUE SPACE.        00107800
+001080     05  AM-ACCT-ID               PIC 999.                        00108000
+001082     05  FILLER                   PIC X(02)   VALUE SPACE.        00108200
+001084     05  AM-ACCT-NO               PIC 9(09).                      00108400
+001086     05  FILLER                   PIC X(02)   VALUE SPACE.        00108600
+001088     05  FILLER                   PIC X(26) VALUE                 00108800
+001089       'CIF.ACCOUNT LOOKUP SQLCODE'.                              00108900
+001090     05  AM-SQLCODE               PIC -9(04).                     00109000
+001092     05  FILLER                   PIC X(15)   VALUE SPACE.        00109200
+001080 01  WS-GRAND-TOTAL-LINE.                                         00108000
+001090     05  FILLER              PIC X(06) VALUE SPACE.               00109000
+001100     05  FILLER              PIC X(15) VALUE 'GRAND TOTAL -  '.   00110000
+001110     05  XT-ACCT-COUNT        PIC ZZZ,ZZ9.                        00111000
+001120     05  FILLER              PIC X(17) VALUE ' ACCOUNTS CHECKED'. 00112000
+001130     05  XT-MISMATCH-COUNT    PIC ZZZ,ZZ9.                        00113000
+001140     05  FILLER              PIC X(13) VALUE ' MISMATCHES  '.     00114000
+001150     05  FILLER              PIC X(16) VALUE SPACE.               00115000
+001160*---------------------------------------------------------------- 00116000
+001170     COPY CIFU010P.                                               00117000
+001180*---------------------------------------------------------------- 00118000
+001190 PROCEDURE DIVISION.                                              00119000
+001200*                                                                 00120000
+001210 0000-MAINLINE.                                                   00121000
+001220     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      00122000
+001230     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT                   00123000
+001240         UNTIL WS-EOF-YES.                                        00124000
+001250     IF  NOT WS-FIRST-RECORD                                      00125000
+001260         PERFORM 3000-RECONCILE-ACCOUNT THRU 3000-EXIT            00126000
+001270     END-IF.                                                      00127000
+001280     PERFORM 8000-FINALIZE THRU 8000-EXIT.                        00128000
+001290     GOBACK.                                                      00129000
+001300*---------------------------------------------------------------- 00130000
+001310 1000-INITIALIZE.                                                 00131000
+001320*    ONLY TODAY'S PDTX-TX-POST-DT ROWS COUNT TOWARD THE DAY'S     00132000
+001330*    ACTIVITY -- PDTX-TX-BALANCE ON THE LAST SUCH ROW FOR AN      00133000
+001340*    ACCOUNT IS ALREADY THE RUNNING BALANCE AFTER EVERY POSTING,  00134000
+001350*    SO THAT ROW IS THE RECOMPUTED BALANCE, NOT A RESUMMED ONE.   00135000
+001360     OPEN OUTPUT RPT523-FILE.                                     00136000
+001370     MOVE WS-HEADING-1 TO RPT523-RECORD.                          00137000
+001380     WRITE RPT523-RECORD.                                         00138000
+001390     MOVE WS-HEADING-2 TO RPT523-RECORD.                          00139000
+001400     WRITE RPT523-RECORD.                                         00140000
+001410     OPEN INPUT PDTX501-FILE.                                     00141000
+001420     MOVE FUNCTION CURRENT-DATE TO WS-TODAY-CHAR.                 00142000
+001430     MOVE WS-TODAY-CHAR(1:8) TO WS-TODAY-YYYYMMDD.                00143000
+001440     COMPUTE WS-TODAY-PACKED =                                    00144000
+001450             WS-TODAY-YYYYMMDD - 19000000.                        00145000
+001460     PERFORM 2100-READ-RECORD THRU 2100-EXIT.                     00146000
+001470 1000-EXIT.                                                       00147000
+001480     EXIT.                                                        00148000
+001490*---------------------------------------------------------------- 00149000
+001500 2000-PROCESS-RECORD.                                             00150000
+001510*    A CHANGE IN THE BANK/ACCT-ID/ACCT-NO KEY ROLLS THE PRIOR     00151000
+001520*    ACCOUNT'S RECONCILIATION BEFORE THE NEW ACCOUNT'S ROWS       00152000
+001530*    START ACCUMULATING.                                          00153000
+001540     IF  WS-FIRST-RECORD                                          00154000
+001550         MOVE 'N' TO WS-FIRST-RECORD-SW                           00155000
+001560     ELSE                                                         00156000
+001570         IF  PDTX-BANK-NO NOT = WS-PREV-BANK-NO                   00157000
+001580             OR PDTX-ACCT-ID NOT = WS-PREV-ACCT-ID                00158000
+001590             OR PDTX-ACCT-NO NOT = WS-PREV-ACCT-NO                00159000
+001600             PERFORM 3000-RECONCILE-ACCOUNT THRU 3000-EXIT        00160000
+001610         END-IF                                                   00161000
+001620     END-IF.                                                      00162000
+001630     MOVE PDTX-BANK-NO  TO WS-PREV-BANK-NO.                       00163000
+001640     MOVE PDTX-ACCT-ID  TO WS-PREV-ACCT-ID.                       00164000
+001650     MOVE PDTX-ACCT-NO  TO WS-PREV-ACCT-NO.                       00165000
+001660     IF  PDTX-TX-POST-DT = WS-TODAY-PACKED                        00166000
+001670         ADD 1 TO WS-DAY-ITEM-COUNT                               00167000
+001680         MOVE PDTX-TX-BALANCE TO WS-LAST-BALANCE                  00168000
+001690     END-IF.                                                      00169000
+001700     PERFORM 2100-READ-RECORD THRU 2100-EXIT.                     00170000
+001710 2000-EXIT.                                                       00171000
+001720     EXIT.                                                        00172000
+001730*---------------------------------------------------------------- 00173000
+001740 2100-READ-RECORD.                                                00174000
+001750     READ PDTX501-FILE                                            00175000
+001760         AT END                                                   00176000
+001770             SET WS-EOF-YES TO TRUE                               00177000
+001780     END-READ.                                                    00178000
+001790 2100-EXIT.                                                       00179000
+001800     EXIT.                                                        00180000
+001810*---------------------------------------------------------------- 00181000
+001820 3000-RECONCILE-ACCOUNT.                                          00182000
+001830*    WS-ACCT-KEY-WORK BUILDS A CIF.ACCOUNT-STYLE X(25) KEY FROM   00183000
+001840*    NUMERIC ACCOUNT NUMBER THE SAME WAY ACMDEBC'S AA-ACCOUNT/    00184000
+001850*    AA-ACCTN REDEFINITION ALREADY ENCODES ONE -- RIGHT-JUSTIFIED 00185000
+001860*    DIGITS WITH LEADING SPACES.  PDTX-ACCT-ID HAS NO ESTABLISHED 00186000
+001870*    MAPPING TO CIF.ACCOUNT'S CHAR(4) ACCT-FILE-ID, SO THE MATCH  00187000
+001880*    IS SCOPED TO BANK NUMBER AND ACCOUNT KEY ONLY.  IF THAT EVER 00188000
+001881*    LEAVES MORE THAN ONE ACCT-FILE-ID SHARING A KEY WITHIN A     00188100
+001882*    BANK, DB2 RETURNS SQLCODE -811 (AMBIGUOUS CURSOR) RATHER     00188200
+001883*    THAN ZERO, AND THAT IS REPORTED SEPARATELY BELOW -- IT MUST  00188300
+001884*    NOT BE TREATED THE SAME AS SQLCODE +100 (ROW NOT FOUND).     00188400
+001890     IF  WS-DAY-ITEM-COUNT > ZERO                                 00189000
+001900         MOVE SPACES TO WS-ACCT-KEY-WORK                          00190000
+001910         MOVE WS-PREV-ACCT-NO TO WS-ACCT-KEY-NBR                  00191000
+001915         MOVE WS-ACCT-KEY-WORK TO ACCT-KEY                        00191500
+001918         MOVE WS-PREV-BANK-NO TO ACCT-BANK-NBR                    00191800
+001920         MOVE 'N' TO WS-CIF-NOTFOUND-SW                           00192000
+001921         MOVE 'N' TO WS-CIF-AMBIGUOUS-SW                          00192100
+001930         EXEC SQL                                                 00193000
+001940             SELECT ACCT_BALANCE INTO :ACCT-BALANCE               00194000
+001950               FROM CIF.ACCOUNT                                   00195000
+001955              WHERE ACCT_BANK_NBR = :ACCT-BANK-NBR                00195500
+001960                AND ACCT_KEY = :ACCT-KEY                          00196000
+001970         END-EXEC                                                 00197000
+001980         IF  SQLCODE = ZERO                                       00198000
+001990             ADD 1 TO WS-ACCOUNT-COUNT                            00199000
+002000             COMPUTE WS-DIFFERENCE =                              00200000
+002010                     WS-LAST-BALANCE - ACCT-BALANCE               00201000
+002020             IF  WS-DIFFERENCE NOT = ZERO                         00202000
+002030                 PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT         00203000
+002040                 ADD 1 TO WS-MISMATCH-COUNT                       00204000
+002050             END-IF                                               00205000
+002055         ELSE                                                     00205500
+002056           IF  SQLCODE = +100                                     00205600
+002070             SET WS-CIF-NOTFOUND TO TRUE                          00207000
+002080             PERFORM 4100-WRITE-NOTFOUND THRU 4100-EXIT           00208000
+002095           ELSE                                                   00209500
+002096             SET WS-CIF-AMBIGUOUS TO TRUE                         00209600
+002097             MOVE SQLCODE TO WS-SQLCODE-DISPLAY                   00209700
+002098             PERFORM 4200-WRITE-AMBIGUOUS THRU 4200-EXIT          00209800
+002099           END-IF                                                 00209900
+002100         END-IF                                                   00210000
+002101     END-IF.                                                      00210100
+002110     MOVE ZERO TO WS-DAY-ITEM-COUNT.                              00211000
+002120     MOVE ZERO TO WS-LAST-BALANCE.                                00212000
+002130 3000-EXIT.                                                       00213000
+002140     EXIT.                                                        00214000
+002150*---------------------------------------------------------------- 00215000
+002160 4000-WRITE-DETAIL.                                               00216000
+002170     MOVE WS-PREV-BANK-NO   TO DL-BANK-NO.                        00217000
+002180     MOVE WS-PREV-ACCT-ID   TO DL-ACCT-ID.                        00218000
+002190     MOVE WS-PREV-ACCT-NO   TO DL-ACCT-NO.                        00219000
+002200     MOVE WS-LAST-BALANCE   TO DL-PDTX-BAL.                       00220000
+002210     MOVE ACCT-BALANCE      TO DL-ACCT-BAL.                       00221000
+002220     MOVE WS-DIFFERENCE     TO DL-DIFF.                           00222000
+002230     MOVE WS-DETAIL-LINE    TO RPT523-RECORD.                     00223000
+002240     WRITE RPT523-RECORD.                                         00224000
+002250 4000-EXIT.                                                       00225000
+002260     EXIT.                                                        00226000
+002270*---------------------------------------------------------------- 00227000
+002280 4100-WRITE-NOTFOUND.                                             00228000
+002290     MOVE WS-PREV-BANK-NO   TO NF-BANK-NO.                        00229000
+002300     MOVE WS-PREV-ACCT-ID   TO NF-ACCT-ID.                        00230000
+002310     MOVE WS-PREV-ACCT-NO   TO NF-ACCT-NO.                        00231000
+002320     MOVE WS-NOTFOUND-LINE  TO RPT523-RECORD.                     00232000
+002330     WRITE RPT523-RECORD.                                         00233000
+002340 4100-EXIT.                                                       00234000
+002350     EXIT.                                                        00235000
+002355*---------------------------------------------------------------- 00235500
+002356 4200-WRITE-AMBIGUOUS.                                            00235600
+002357     MOVE WS-PREV-BANK-NO   TO AM-BANK-NO.                        00235700
+002358     MOVE WS-PREV-ACCT-ID   TO AM-ACCT-ID.                        00235800
+002359     MOVE WS-PREV-ACCT-NO   TO AM-ACCT-NO.                        00235900
+002360     MOVE WS-SQLCODE-DISPLAY TO AM-SQLCODE.                       00236000
+002361     MOVE WS-AMBIGUOUS-LINE TO RPT523-RECORD.                     00236100
+002362     WRITE RPT523-RECORD.                                         00236200
+002363 4200-EXIT.                                                       00236300
+002364     EXIT.                                                        00236400
+002365*---------------------------------------------------------------- 00236500
+002370 8000-FINALIZE.                                                   00237000
+002380     MOVE WS-ACCOUNT-COUNT    TO XT-ACCT-COUNT.                   00238000
+002390     MOVE WS-MISMATCH-COUNT   TO XT-MISMATCH-COUNT.               00239000
+002400     MOVE WS-GRAND-TOTAL-LINE TO RPT523-RECORD.                   00240000
+002410     WRITE RPT523-RECORD.                                         00241000
+002420     CLOSE PDTX501-FILE.                                          00242000
+002430     CLOSE RPT523-FILE.                                           00243000
+002440 8000-EXIT.                                                       00244000
+002450     EXIT.                                                        00245000
