@@ -0,0 +1,203 @@
+000100 IDENTIFICATION DIVISION.                                                 
+000110 PROGRAM-ID.    ACMB501.                                                  
+000120 AUTHOR.        R MASCETTI.                                               
+000130 INSTALLATION.  CIF SYSTEMS.                                              
+000140 DATE-WRITTEN.  08/08/2026.                                               
+000150 DATE-COMPILED.                                                           
+000160*                                                                         
+000170******************************************************************        
+000180*                                                                *        
+000190*   MODIFICATION HISTORY                                        *         
+000200*   ----------------------------------------------------------- *         
+000210*   DATE       INIT   DESCRIPTION                               *         
+000220*   ---------- ----   ----------------------------------------- *         
+000230*   08/08/2026 RM     ORIGINAL INSTALLATION.  NIGHTLY SCAN OF    *        
+000240*                      ACM.DEBCARD FOR EXCESSIVE PIN TRIES,      *        
+000250*                      REPORTED BY ADC-STATUS, WITH AN OPTIONAL  *        
+000260*                      AUTO-HOT-CARD UPDATE.                     *        
+000270*                                                                *        
+000280******************************************************************        
+000290 ENVIRONMENT DIVISION.                                                    
+000300 CONFIGURATION SECTION.                                                   
+000310 SOURCE-COMPUTER.  IBM-370.                                               
+000320 OBJECT-COMPUTER.  IBM-370.                                               
+000330 INPUT-OUTPUT SECTION.                                                    
+000340 FILE-CONTROL.                                                            
+000350     SELECT RPT501-FILE ASSIGN TO RPT501                                  
+000360         ORGANIZATION IS LINE SEQUENTIAL.                                 
+000370 DATA DIVISION.                                                           
+000380 FILE SECTION.                                                            
+000390 FD  RPT501-FILE                                                          
+000400     RECORDING MODE F.                                                    
+000410 01  RPT501-RECORD               PIC X(80).                               
+000420*----------------------------------------------------------------         
+000430 WORKING-STORAGE SECTION.                                                 
+000440 01  WS-SWITCHES.                                                         
+000450     05  WS-EOF-SW                PIC X       VALUE 'N'.                  
+000460         88  WS-EOF-YES                   VALUE 'Y'.                      
+000470 01  WS-WORK-FIELDS.                                                      
+000480     05  WS-PREV-STATUS           PIC X(02)      VALUE SPACE.             
+000490     05  WS-GROUP-COUNT           PIC S9(7)   COMP  VALUE ZERO.           
+000500     05  WS-GROUP-HOTCARDED       PIC S9(7)   COMP  VALUE ZERO.           
+000510     05  WS-TOTAL-COUNT           PIC S9(7)   COMP  VALUE ZERO.           
+000520     05  WS-TOTAL-HOTCARDED       PIC S9(7)   COMP  VALUE ZERO.           
+000530 01  WS-HEADING-1.                                                        
+000540     05  FILLER     PIC X(80) VALUE                                       
+000550       'ACMB501  EXCESSIVE PIN-TRY EXCEPTIONS BY ADC-STATUS'.             
+000560 01  WS-HEADING-2.                                                        
+000570     05  FILLER     PIC X(80) VALUE                                       
+000580       'ST  BANK  CARD NUMBER          TRIES  HOT'.                       
+000590 01  WS-DETAIL-LINE.                                                      
+000600     05  FILLER                   PIC X(01)   VALUE SPACE.                
+000610     05  DL-STATUS                PIC X(02).                              
+000620     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000630     05  DL-BANK-NBR              PIC 9(03).                              
+000640     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000650     05  DL-CARD-NBR              PIC X(19).                              
+000660     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000670     05  DL-TRY-COUNT             PIC ZZ9.                                
+000680     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000690     05  DL-HOTCARDED-FLAG        PIC X(01).                              
+000700     05  FILLER                   PIC X(44)   VALUE SPACE.                
+000710 01  WS-GROUP-TOTAL-LINE.                                                 
+000720     05  FILLER              PIC X(06) VALUE SPACE.                       
+000730     05  FILLER              PIC X(12) VALUE 'ST   TOTAL -'.              
+000740     05  GT-COUNT             PIC ZZZ,ZZ9.                                
+000750     05  FILLER              PIC X(05) VALUE ' EXC,'.                     
+000760     05  GT-HOTCARDED          PIC ZZZ,ZZ9.                               
+000770     05  FILLER              PIC X(10) VALUE ' HOT-CARD'.                 
+000780     05  FILLER              PIC X(30) VALUE SPACE.                       
+000790 01  WS-GRAND-TOTAL-LINE.                                                 
+000800     05  FILLER              PIC X(06) VALUE SPACE.                       
+000810     05  FILLER              PIC X(13) VALUE 'GRAND TOTAL -'.             
+000820     05  XT-COUNT             PIC ZZZ,ZZ9.                                
+000830     05  FILLER              PIC X(05) VALUE ' EXC,'.                     
+000840     05  XT-HOTCARDED          PIC ZZZ,ZZ9.                               
+000850     05  FILLER              PIC X(10) VALUE ' HOT-CARD'.                 
+000860     05  FILLER              PIC X(29) VALUE SPACE.                       
+000870*----------------------------------------------------------------         
+000880     COPY ACRSTRAN.                                                       
+000890*----------------------------------------------------------------         
+000900 LINKAGE SECTION.                                                         
+000910 01  ACMB501-PARM.                                                        
+000920     05  ACMB501-TRY-THRESHOLD     PIC 9(03).                             
+000930     05  ACMB501-AUTO-HOTCARD      PIC X(01).                             
+000940         88  ACMB501-HOTCARD-YES          VALUE 'Y'.                      
+000950*----------------------------------------------------------------         
+000960 PROCEDURE DIVISION USING ACMB501-PARM.                                   
+000970*                                                                         
+000980 0000-MAINLINE.                                                           
+000990     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                              
+001000     PERFORM 2000-PROCESS-EXCEPTION THRU 2000-EXIT                        
+001010         UNTIL WS-EOF-YES.                                                
+001020     PERFORM 8000-FINALIZE THRU 8000-EXIT.                                
+001030     GOBACK.                                                              
+001040*----------------------------------------------------------------         
+001050 1000-INITIALIZE.                                                         
+001060*    ONLY CARDS WHOSE ACCOUNT STATUS IS STILL "OPEN" (NOT ALREADY         
+001070*    HOT-CARDED, LOST/STOLEN, OR CLOSED) ARE EXCEPTION CANDIDATES.        
+001080     OPEN OUTPUT RPT501-FILE.                                             
+001090     MOVE WS-HEADING-1 TO RPT501-RECORD.                                  
+001100     WRITE RPT501-RECORD.                                                 
+001110     MOVE WS-HEADING-2 TO RPT501-RECORD.                                  
+001120     WRITE RPT501-RECORD.                                                 
+001130     EXEC SQL                                                             
+001140         DECLARE CSR501 CURSOR FOR                                        
+001150         SELECT ADC_BANK_NBR, ADC_CARD_NBR, ADC_STATUS,                   
+001160                ADC_PIN_TRY_COUNT                                         
+001170           FROM ACM.DEBCARD                                               
+001180          WHERE ADC_PIN_TRY_COUNT > :ACMB501-TRY-THRESHOLD                
+001190            AND ADC_STATUS IN ('10','20','50','60','70')                  
+001200          ORDER BY ADC_STATUS                                             
+001210     END-EXEC.                                                            
+001220     EXEC SQL                                                             
+001230         OPEN CSR501                                                      
+001240     END-EXEC.                                                            
+001250     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                               
+001260     IF  NOT WS-EOF-YES                                                   
+001270         MOVE ADC-STATUS TO WS-PREV-STATUS                                
+001280     END-IF.                                                              
+001290 1000-EXIT.                                                               
+001300     EXIT.                                                                
+001310*----------------------------------------------------------------         
+001320 2000-PROCESS-EXCEPTION.                                                  
+001330*    ONE EXCESSIVE-PIN-TRY CARD.  A CHANGE IN ADC-STATUS ROLLS            
+001340*    THE PRIOR GROUP'S TOTALS BEFORE THE NEW GROUP STARTS.                
+001350     IF  ADC-STATUS NOT = WS-PREV-STATUS                                  
+001360         PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT                    
+001370         MOVE ADC-STATUS TO WS-PREV-STATUS                                
+001380     END-IF.                                                              
+001390     PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT.                            
+001400     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                               
+001410 2000-EXIT.                                                               
+001420     EXIT.                                                                
+001430*----------------------------------------------------------------         
+001440 2100-FETCH-ROW.                                                          
+001450     EXEC SQL                                                             
+001460         FETCH CSR501                                                     
+001470          INTO :ADC-BANK-NBR, :ADC-CARD-NBR, :ADC-STATUS,                 
+001480               :ADC-PIN-TRY-COUNT                                         
+001490     END-EXEC.                                                            
+001500     IF  SQLCODE NOT = ZERO                                               
+001510         SET WS-EOF-YES TO TRUE                                           
+001520     END-IF.                                                              
+001530 2100-EXIT.                                                               
+001540     EXIT.                                                                
+001550*----------------------------------------------------------------         
+001560 3000-WRITE-GROUP-TOTAL.                                                  
+001570     IF  WS-GROUP-COUNT > ZERO                                            
+001580         MOVE WS-GROUP-COUNT      TO GT-COUNT                             
+001590         MOVE WS-GROUP-HOTCARDED  TO GT-HOTCARDED                         
+001600         MOVE WS-GROUP-TOTAL-LINE TO RPT501-RECORD                        
+001610         WRITE RPT501-RECORD                                              
+001620     END-IF.                                                              
+001630     MOVE ZERO TO WS-GROUP-COUNT.                                         
+001640     MOVE ZERO TO WS-GROUP-HOTCARDED.                                     
+001650 3000-EXIT.                                                               
+001660     EXIT.                                                                
+001670*----------------------------------------------------------------         
+001680 4000-WRITE-DETAIL.                                                       
+001690     MOVE ADC-STATUS        TO DL-STATUS.                                 
+001700     MOVE ADC-BANK-NBR      TO DL-BANK-NBR.                               
+001710     MOVE ADC-CARD-NBR      TO DL-CARD-NBR.                               
+001720     MOVE ADC-PIN-TRY-COUNT TO DL-TRY-COUNT.                              
+001730     MOVE 'N'               TO DL-HOTCARDED-FLAG.                         
+001740     IF  ACMB501-HOTCARD-YES                                              
+001750         PERFORM 5000-SET-HOT-CARD THRU 5000-EXIT                         
+001760     END-IF.                                                              
+001770     MOVE WS-DETAIL-LINE    TO RPT501-RECORD.                             
+001780     WRITE RPT501-RECORD.                                                 
+001790     ADD 1 TO WS-GROUP-COUNT.                                             
+001800     ADD 1 TO WS-TOTAL-COUNT.                                             
+001810 4000-EXIT.                                                               
+001820     EXIT.                                                                
+001830*----------------------------------------------------------------         
+001840 5000-SET-HOT-CARD.                                                       
+001850*    FLIP THE CARD TO HOT-CARD STATUS (30) SO FRAUD OPS DOES NOT          
+001860*    HAVE TO ACT MANUALLY ON EVERY EXCEPTION.                             
+001870     EXEC SQL                                                             
+001880         UPDATE ACM.DEBCARD                                               
+001890            SET ADC_STATUS = '30'                                         
+001900          WHERE ADC_BANK_NBR = :ADC-BANK-NBR                              
+001910            AND ADC_CARD_NBR = :ADC-CARD-NBR                              
+001920     END-EXEC.                                                            
+001930     IF  SQLCODE = ZERO                                                   
+001940         MOVE 'Y' TO DL-HOTCARDED-FLAG                                    
+001950         ADD 1 TO WS-GROUP-HOTCARDED                                      
+001960         ADD 1 TO WS-TOTAL-HOTCARDED                                      
+001970     END-IF.                                                              
+001980 5000-EXIT.                                                               
+001990     EXIT.                                                                
+002000*----------------------------------------------------------------         
+002010 8000-FINALIZE.                                                           
+002020     PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT.                       
+002030     MOVE WS-TOTAL-COUNT      TO XT-COUNT.                                
+002040     MOVE WS-TOTAL-HOTCARDED  TO XT-HOTCARDED.                            
+002050     MOVE WS-GRAND-TOTAL-LINE TO RPT501-RECORD.                           
+002060     WRITE RPT501-RECORD.                                                 
+002070     EXEC SQL                                                             
+002080         CLOSE CSR501                                                     
+002090     END-EXEC.                                                            
+002100     CLOSE RPT501-FILE.                                                   
+002110 8000-EXIT.                                                               
+002120     EXIT.                                                                
