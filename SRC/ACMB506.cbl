@@ -0,0 +1,199 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000110 PROGRAM-ID.    ACMB506.                                          00011000
+000120 AUTHOR.        R MASCETTI.                                       00012000
+000130 INSTALLATION.  CIF SYSTEMS.                                      00013000
+000140 DATE-WRITTEN.  08/09/2026.                                       00014000
+000150 DATE-COMPILED.                                                   00015000
+000160*                                                                 00016000
+000170******************************************************************00017000
+000180*                                                                *00018000
+000190*   MODIFICATION HISTORY                                        * 00019000
+000200*   ----------------------------------------------------------- * 00020000
+000210*   DATE       INIT   DESCRIPTION                               * 00021000
+000220*   ---------- ----   ----------------------------------------- * 00022000
+000230*   08/09/2026 RM     ORIGINAL INSTALLATION.  EXCEPTION REPORT   *00023000
+000240*                      OF ACM.DEBCARD ACCOUNTS WHOSE OWNING      *00024000
+000250*                      CUSTOMER HAS NO CELL PHONE ON FILE, SO    *00025000
+000260*                      FRAUD SMS ALERTING HAS NO NUMBER TO USE.  *00026000
+000270*                                                                *00027000
+000280******************************************************************00028000
+000290 ENVIRONMENT DIVISION.                                            00029000
+000300 CONFIGURATION SECTION.                                           00030000
+000310 SOURCE-COMPUTER.  IBM-370.                                       00031000
+000320 OBJECT-COMPUTER.  IBM-370.                                       00032000
+000330 INPUT-OUTPUT SECTION.                                            00033000
+000340 FILE-CONTROL.                                                    00034000
+000350     SELECT RPT527-FILE ASSIGN TO RPT527                          00035000
+000360         ORGANIZATION IS LINE SEQUENTIAL.                         00036000
+000370 DATA DIVISION.                                                   00037000
+000380 FILE SECTION.                                                    00038000
+000390 FD  RPT527-FILE                                                  00039000
+000400     RECORDING MODE F.                                            00040000
+000410 01  RPT527-RECORD               PIC X(80).                       00041000
+000420*---------------------------------------------------------------- 00042000
+000430 WORKING-STORAGE SECTION.                                         00043000
+000440 01  WS-SWITCHES.                                                 00044000
+000450     05  WS-EOF-SW                PIC X       VALUE 'N'.          00045000
+000460         88  WS-EOF-YES                   VALUE 'Y'.              00046000
+000470 01  WS-WORK-FIELDS.                                              00047000
+000480     05  WS-PREV-BANK-NBR         PIC S9(3) COMP-3  VALUE ZERO.   00048000
+000490     05  WS-GROUP-COUNT           PIC S9(7)   COMP  VALUE ZERO.   00049000
+000500     05  WS-TOTAL-COUNT           PIC S9(7)   COMP  VALUE ZERO.   00050000
+000510     05  WS-CUST-ID               PIC S9(9)   COMP-3  VALUE ZERO. 00051000
+000520     05  WS-CUST-TYPE             PIC X.                          00052000
+000530         88  WS-CUST-TYPE-INDIVIDUAL      VALUE 'I'.              00053000
+000540     05  WS-CUST-NAME             PIC X(40).                      00054000
+000550 01  WS-HEADING-1.                                                00055000
+000560     05  FILLER     PIC X(80) VALUE                               00056000
+000570       'ACMB506  DEBIT-CARD ACCOUNTS MISSING A CELL PHONE NUMBER'.00057000
+000580 01  WS-HEADING-2.                                                00058000
+000590     05  FILLER     PIC X(80) VALUE                               00059000
+000600       'BANK  CARD NUMBER          CUST-ID   TYPE  CUSTOMER NAME'.00060000
+000610 01  WS-DETAIL-LINE.                                              00061000
+000620     05  FILLER                   PIC X(01)   VALUE SPACE.        00062000
+000630     05  DL-BANK-NBR              PIC 9(03).                      00063000
+000640     05  FILLER                   PIC X(02)   VALUE SPACE.        00064000
+000650     05  DL-CARD-NBR              PIC X(19).                      00065000
+000660     05  FILLER                   PIC X(02)   VALUE SPACE.        00066000
+000670     05  DL-CUST-ID               PIC Z(8)9.                      00067000
+000680     05  FILLER                   PIC X(02)   VALUE SPACE.        00068000
+000690     05  DL-CUST-TYPE             PIC X(01).                      00069000
+000700     05  FILLER                   PIC X(02)   VALUE SPACE.        00070000
+000710     05  DL-CUST-NAME             PIC X(40).                      00071000
+000720 01  WS-GROUP-TOTAL-LINE.                                         00072000
+000730     05  FILLER              PIC X(06) VALUE SPACE.               00073000
+000740     05  FILLER              PIC X(12) VALUE 'BANK TOTAL -'.      00074000
+000750     05  GT-COUNT             PIC ZZZ,ZZ9.                        00075000
+000760     05  FILLER              PIC X(11) VALUE ' NO CELL #'.        00076000
+000770     05  FILLER              PIC X(31) VALUE SPACE.               00077000
+000780 01  WS-GRAND-TOTAL-LINE.                                         00078000
+000790     05  FILLER              PIC X(06) VALUE SPACE.               00079000
+000800     05  FILLER              PIC X(13) VALUE 'GRAND TOTAL -'.     00080000
+000810     05  XT-COUNT             PIC ZZZ,ZZ9.                        00081000
+000820     05  FILLER              PIC X(11) VALUE ' NO CELL #'.        00082000
+000830     05  FILLER              PIC X(30) VALUE SPACE.               00083000
+000840*---------------------------------------------------------------- 00084000
+000850     COPY ACRSTRAN.                                               00085000
+000860*---------------------------------------------------------------- 00086000
+000870 PROCEDURE DIVISION.                                              00087000
+000880*                                                                 00088000
+000890 0000-MAINLINE.                                                   00089000
+000900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      00090000
+000910     PERFORM 2000-PROCESS-EXCEPTION THRU 2000-EXIT                00091000
+000920         UNTIL WS-EOF-YES.                                        00092000
+000930     PERFORM 8000-FINALIZE THRU 8000-EXIT.                        00093000
+000940     GOBACK.                                                      00094000
+000950*---------------------------------------------------------------- 00095000
+000960 1000-INITIALIZE.                                                 00096000
+000970*    A DEBIT CARD IS "ACTIVE" FOR THIS REPORT WHEN ITS STATUS IS  00097000
+000980*    ONE OF THE OPEN-ACCOUNT CODES (ADC-STATUS-ACCT-OPEN).  THE   00098000
+000990*    CARD IS FOLLOWED THROUGH ACM.DEBCXREF TO ITS CIF.ACCOUNT,    00099000
+001000*    THROUGH CIF.CUSTXREF TO ITS OWNING CIF.CUSTOMER (THE SAME    00100000
+001010*    ACCOUNT-TO-CUSTOMER JOIN CDB503 USES), AND OUT TO WHICHEVER  00101000
+001020*    OF CIF.CUSTIND/CIF.CUSTNON HOLDS THAT CUSTOMER'S CELL PHONE  00102000
+001030*    -- THE SAME TWO TABLES CIFU021 ITSELF SPLITS ON CUST-TYPE.   00103000
+001040     OPEN OUTPUT RPT527-FILE.                                     00104000
+001050     MOVE WS-HEADING-1 TO RPT527-RECORD.                          00105000
+001060     WRITE RPT527-RECORD.                                         00106000
+001070     MOVE WS-HEADING-2 TO RPT527-RECORD.                          00107000
+001080     WRITE RPT527-RECORD.                                         00108000
+001090     EXEC SQL                                                     00109000
+001100         DECLARE CSR506 CURSOR FOR                                00110000
+001110         SELECT ADC.ADC_BANK_NBR, ADC.ADC_CARD_NBR,               00111000
+001120                CUST.CUST_ID, CUST.CUST_TYPE, CUST.CUST_NAME      00112000
+001130           FROM ACM.DEBCARD ADC                                   00113000
+001140           JOIN ACM.DEBCXREF ADCX                                 00114000
+001150             ON ADCX.ADCX_BANK_NBR = ADC.ADC_BANK_NBR             00115000
+001160            AND ADCX.ADCX_CARD_NBR = ADC.ADC_CARD_NBR             00116000
+001170           JOIN CIF.ACCOUNT ACCT                                  00117000
+001180             ON ACCT.ACCT_BANK_NBR = ADCX.ADCX_FILE_BANK          00118000
+001190            AND ACCT.ACCT_FILE_ID  = ADCX.ADCX_FILE_ID            00119000
+001200            AND ACCT.ACCT_KEY      = ADCX.ADCX_FILE_KEY           00120000
+001210           JOIN CIF.CUSTXREF XREF                                 00121000
+001220             ON XREF.BANK_NBR         = ACCT.ACCT_BANK_NBR        00122000
+001230            AND XREF.FILE_ID          = 'ACCT'                    00123000
+001240            AND XREF.FILE_KEY         = ACCT.ACCT_KEY             00124000
+001250            AND XREF.RELATED_FILE_ID  = 'CUST'                    00125000
+001260           JOIN CIF.CUSTOMER CUST                                 00126000
+001270             ON CUST.CUST_BANK_NBR = XREF.RELATED_BANK_NBR        00127000
+001280            AND CUST.CUST_FILE_ID  = XREF.RELATED_FILE_ID         00128000
+001290            AND CUST.CUST_FILE_KEY = XREF.RELATED_FILE_KEY        00129000
+001300           LEFT JOIN CIF.CUSTIND CI                               00130000
+001310             ON CI.CUSTI_CUST_ID = CUST.CUST_ID                   00131000
+001320           LEFT JOIN CIF.CUSTNON CN                               00132000
+001330             ON CN.CUSTN_CUST_ID = CUST.CUST_ID                   00133000
+001340          WHERE ADC.ADC_STATUS IN ('10', '20', '50', '60', '70')  00134000
+001350            AND ( (CUST.CUST_TYPE = 'I'                           00135000
+001360                   AND COALESCE(CI.CUSTI_CELL_PHONE, 0) = 0)      00136000
+001370               OR (CUST.CUST_TYPE <> 'I'                          00137000
+001380                   AND COALESCE(CN.CUSTN_CELL_PHONE, 0) = 0) )    00138000
+001390          ORDER BY ADC.ADC_BANK_NBR                               00139000
+001400     END-EXEC.                                                    00140000
+001410     EXEC SQL                                                     00141000
+001420         OPEN CSR506                                              00142000
+001430     END-EXEC.                                                    00143000
+001440     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                       00144000
+001450     IF  NOT WS-EOF-YES                                           00145000
+001460         MOVE ADC-BANK-NBR TO WS-PREV-BANK-NBR                    00146000
+001470     END-IF.                                                      00147000
+001480 1000-EXIT.                                                       00148000
+001490     EXIT.                                                        00149000
+001500*---------------------------------------------------------------- 00150000
+001510 2000-PROCESS-EXCEPTION.                                          00151000
+001520*    ONE CELL-PHONE-MISSING EXCEPTION.  A CHANGE IN ADC-BANK-NBR  00152000
+001530*    ROLLS THE PRIOR GROUP'S TOTAL BEFORE THE NEW GROUP STARTS.   00153000
+001540     IF  ADC-BANK-NBR NOT = WS-PREV-BANK-NBR                      00154000
+001550         PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT            00155000
+001560         MOVE ADC-BANK-NBR TO WS-PREV-BANK-NBR                    00156000
+001570     END-IF.                                                      00157000
+001580     PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT.                    00158000
+001590     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                       00159000
+001600 2000-EXIT.                                                       00160000
+001610     EXIT.                                                        00161000
+001620*---------------------------------------------------------------- 00162000
+001630 2100-FETCH-ROW.                                                  00163000
+001640     EXEC SQL                                                     00164000
+001650         FETCH CSR506                                             00165000
+001660          INTO :ADC-BANK-NBR, :ADC-CARD-NBR,                      00166000
+001670               :WS-CUST-ID, :WS-CUST-TYPE, :WS-CUST-NAME          00167000
+001680     END-EXEC.                                                    00168000
+001690     IF  SQLCODE NOT = ZERO                                       00169000
+001700         SET WS-EOF-YES TO TRUE                                   00170000
+001710     END-IF.                                                      00171000
+001720 2100-EXIT.                                                       00172000
+001730     EXIT.                                                        00173000
+001740*---------------------------------------------------------------- 00174000
+001750 3000-WRITE-GROUP-TOTAL.                                          00175000
+001760     IF  WS-GROUP-COUNT > ZERO                                    00176000
+001770         MOVE WS-GROUP-COUNT      TO GT-COUNT                     00177000
+001780         MOVE WS-GROUP-TOTAL-LINE TO RPT527-RECORD                00178000
+001790         WRITE RPT527-RECORD                                      00179000
+001800     END-IF.                                                      00180000
+001810     MOVE ZERO TO WS-GROUP-COUNT.                                 00181000
+001820 3000-EXIT.                                                       00182000
+001830     EXIT.                                                        00183000
+001840*---------------------------------------------------------------- 00184000
+001850 4000-WRITE-DETAIL.                                               00185000
+001860     MOVE ADC-BANK-NBR    TO DL-BANK-NBR.                         00186000
+001870     MOVE ADC-CARD-NBR    TO DL-CARD-NBR.                         00187000
+001880     MOVE WS-CUST-ID      TO DL-CUST-ID.                          00188000
+001890     MOVE WS-CUST-TYPE    TO DL-CUST-TYPE.                        00189000
+001900     MOVE WS-CUST-NAME    TO DL-CUST-NAME.                        00190000
+001910     MOVE WS-DETAIL-LINE  TO RPT527-RECORD.                       00191000
+001920     WRITE RPT527-RECORD.                                         00192000
+001930     ADD 1 TO WS-GROUP-COUNT.                                     00193000
+001940     ADD 1 TO WS-TOTAL-COUNT.                                     00194000
+001950 4000-EXIT.                                                       00195000
+001960     EXIT.                                                        00196000
+001970*---------------------------------------------------------------- 00197000
+001980 8000-FINALIZE.                                                   00198000
+001990     PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT.               00199000
+002000     MOVE WS-TOTAL-COUNT      TO XT-COUNT.                        00200000
+002010     MOVE WS-GRAND-TOTAL-LINE TO RPT527-RECORD.                   00201000
+002020     WRITE RPT527-RECORD.                                         00202000
+002030     EXEC SQL                                                     00203000
+002040         CLOSE CSR506                                             00204000
+002050     END-EXEC.                                                    00205000
+002060     CLOSE RPT527-FILE.                                           00206000
+002070 8000-EXIT.                                                       00207000
+002080     EXIT.                                                        00208000
