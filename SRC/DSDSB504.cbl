@@ -0,0 +1,324 @@
+000100 IDENTIFICATION DIVISION.                                                 
+000110 PROGRAM-ID.    DSDSB504.                                                 
+000120 AUTHOR.        R MASCETTI.                                               
+000130 INSTALLATION.  DSDS SYSTEMS.                                             
+000140 DATE-WRITTEN.  08/08/2026.                                               
+000150 DATE-COMPILED.                                                           
+000160*                                                                         
+000170******************************************************************        
+000180*                                                                *        
+000190*   MODIFICATION HISTORY                                        *         
+000200*   ----------------------------------------------------------- *         
+000210*   DATE       INIT   DESCRIPTION                               *         
+000220*   ---------- ----   ----------------------------------------- *         
+000230*   08/08/2026 RM     ORIGINAL INSTALLATION.  LISTS EACH         *        
+000240*                      DSDS-M-FILE-RECORD MAINTENANCE EVENT BY   *        
+000250*                      ACCOUNT WITH THE MAINT-TYPE CODE SPELLED  *        
+000260*                      OUT, SO OPS CAN READ THE RAW VSAM RECORD  *        
+000270*                      AS A PLAIN AUDIT TRAIL.                   *        
+000280*   08/08/2026 RM     ADDED CHECKPOINT/RESTART.  A RESTART FILE  *        
+000290*                      REMEMBERS THE LAST ACCOUNT KEY FULLY      *        
+000300*                      PROCESSED SO AN ABENDED RUN CAN RESUME    *        
+000310*                      WITHOUT REPROCESSING THE WHOLE FILE.      *        
+000320*   08/09/2026 RM     ADDED STATUS CHECKS AFTER MFILE501 OPEN,   *        
+000330*                      READ, AND CLOSE -- A FAILED I/O STOPS THE *        
+000340*                      RUN INSTEAD OF CONTINUING SILENTLY.       *        
+000350*                                                                *        
+000360******************************************************************        
+000340 ENVIRONMENT DIVISION.                                                    
+000350 CONFIGURATION SECTION.                                                   
+000360 SOURCE-COMPUTER.  IBM-370.                                               
+000370 OBJECT-COMPUTER.  IBM-370.                                               
+000380 INPUT-OUTPUT SECTION.                                                    
+000390 FILE-CONTROL.                                                            
+000400*    DSDS-M-FILE-RECORD HAS NO DB2 DECLARATION -- IT IS READ HERE         
+000410*    DIRECTLY OFF THE VSAM FILE, THE SAME CONVENTION USED BY THE          
+000420*    REST OF THE DSDS FAMILY.  EVENTS FOR ONE ACCOUNT ARE WRITTEN         
+000430*    TO THE FILE IN THE ORDER THEY HAPPENED, SO READING IT                
+000440*    SEQUENTIALLY ALREADY YIELDS DATE ORDER WITHIN AN ACCOUNT.            
+000450     SELECT MFILE501-FILE ASSIGN TO MFILE501                              
+000460         ORGANIZATION IS INDEXED                                          
+000470         ACCESS MODE IS SEQUENTIAL                                        
+000480         RECORD KEY IS DSDS-M-RECORD-KEY                                  
+000490         FILE STATUS IS WS-MFILE-STATUS.                                  
+000500     SELECT RPT516-FILE ASSIGN TO RPT516                                  
+000510         ORGANIZATION IS LINE SEQUENTIAL.                                 
+000520*    CKPT504 IS A ONE-RECORD WORK FILE.  IT IS REWRITTEN WHOLESALE        
+000530*    EVERY CHECKPOINT INTERVAL, SO A PLAIN SEQUENTIAL OUTPUT FILE         
+000540*    IS ALL IT TAKES -- NO INDEXED ORGANIZATION NEEDED FOR IT.            
+000550     SELECT CKPT504-FILE ASSIGN TO CKPT504                                
+000560         ORGANIZATION IS SEQUENTIAL                                       
+000570         FILE STATUS IS WS-CKPT-STATUS.                                   
+000580 DATA DIVISION.                                                           
+000590 FILE SECTION.                                                            
+000600 FD  MFILE501-FILE.                                                       
+000610     COPY DSDSOAF3.                                                       
+000620 FD  RPT516-FILE                                                          
+000630     RECORDING MODE F.                                                    
+000640 01  RPT516-RECORD               PIC X(80).                               
+000650 FD  CKPT504-FILE                                                         
+000660     RECORDING MODE F.                                                    
+000670 01  CKPT504-RECORD.                                                      
+000680     05  CKPT-BANK-NO             PIC 99.                                 
+000690     05  CKPT-ACCT-ID             PIC 9(3).                               
+000700     05  CKPT-ACCT-NO             PIC 9(9).                               
+000710     05  CKPT-SEQ-NUMBER          PIC 9(7).                               
+000720     05  CKPT-SEQ-SUFFIX          PIC 9(3).                               
+000730     05  CKPT-COMPLETE-SW         PIC X(01).                              
+000740         88  CKPT-COMPLETE                VALUE 'Y'.                      
+000750*----------------------------------------------------------------         
+000760 WORKING-STORAGE SECTION.                                                 
+000770 01  WS-SWITCHES.                                                         
+000780     05  WS-EOF-SW                PIC X       VALUE 'N'.                  
+000790         88  WS-EOF-YES                   VALUE 'Y'.                      
+000800     05  WS-MFILE-STATUS           PIC XX     VALUE '00'.                 
+000810     05  WS-CKPT-STATUS            PIC XX     VALUE '00'.                 
+000820     05  WS-RESTART-SW             PIC X       VALUE 'N'.                 
+000830         88  WS-RESTART-YES                VALUE 'Y'.                     
+000840 01  WS-WORK-FIELDS.                                                      
+000850     05  WS-PREV-BANK-NO           PIC 99             VALUE ZERO.         
+000860     05  WS-PREV-ACCT-ID           PIC 9(3)           VALUE ZERO.         
+000870     05  WS-PREV-ACCT-NO           PIC 9(9)           VALUE ZERO.         
+000880     05  WS-GROUP-COUNT            PIC S9(7)   COMP  VALUE ZERO.          
+000890     05  WS-TOTAL-COUNT            PIC S9(7)   COMP  VALUE ZERO.          
+000900     05  WS-CKPT-COUNT             PIC S9(7)   COMP  VALUE ZERO.          
+000910 01  WS-HEADING-1.                                                        
+000920     05  FILLER     PIC X(80) VALUE                                       
+000930       'DSDSB504  DSDS-M-FILE-RECORD MAINTENANCE AUDIT TRAIL'.            
+000940 01  WS-HEADING-2.                                                        
+000950     05  FILLER     PIC X(80) VALUE                                       
+000960       'BANK  ACCT-ID  ACCT-NO     MAINT-DATE  MAINT-TYPE'.               
+000970 01  WS-DETAIL-LINE.                                                      
+000980     05  FILLER                   PIC X(01)   VALUE SPACE.                
+000990     05  DL-BANK-NO               PIC 99.                                 
+001000     05  FILLER                   PIC X(03)   VALUE SPACE.                
+001010     05  DL-ACCT-ID               PIC 9(03).                              
+001020     05  FILLER                   PIC X(02)   VALUE SPACE.                
+001030     05  DL-ACCT-NO               PIC 9(09).                              
+001040     05  FILLER                   PIC X(05)   VALUE SPACE.                
+001050     05  DL-MAINT-DATE            PIC 9(07).                              
+001060     05  FILLER                   PIC X(02)   VALUE SPACE.                
+001070     05  DL-MAINT-DESC            PIC X(08).                              
+001080     05  FILLER                   PIC X(29)   VALUE SPACE.                
+001090 01  WS-GROUP-TOTAL-LINE.                                                 
+001100     05  FILLER              PIC X(06) VALUE SPACE.                       
+001110     05  FILLER              PIC X(12) VALUE 'ACCT TOTAL -'.              
+001120     05  GT-COUNT             PIC ZZZ,ZZ9.                                
+001130     05  FILLER              PIC X(16) VALUE ' EVENTS LISTED'.            
+001140     05  FILLER              PIC X(37) VALUE SPACE.                       
+001150 01  WS-GRAND-TOTAL-LINE.                                                 
+001160     05  FILLER              PIC X(06) VALUE SPACE.                       
+001170     05  FILLER              PIC X(13) VALUE 'GRAND TOTAL -'.             
+001180     05  XT-COUNT             PIC ZZZ,ZZ9.                                
+001190     05  FILLER              PIC X(16) VALUE ' EVENTS LISTED'.            
+001200     05  FILLER              PIC X(36) VALUE SPACE.                       
+001210 01  WS-RESTART-LINE.                                                     
+001220     05  FILLER              PIC X(06) VALUE SPACE.                       
+001230     05  FILLER           PIC X(22) VALUE 'RESTARTED AFTER BANK '.        
+001240     05  RL-BANK-NO           PIC 99.                                     
+001250     05  FILLER              PIC X(10) VALUE ' ACCOUNT '.                 
+001260     05  RL-ACCT-ID           PIC 9(03).                                  
+001270     05  FILLER              PIC X(01) VALUE '-'.                         
+001280     05  RL-ACCT-NO           PIC 9(09).                                  
+001290     05  FILLER              PIC X(27) VALUE SPACE.                       
+001300*----------------------------------------------------------------         
+001310 LINKAGE SECTION.                                                         
+001320 01  DSDSB504-PARM.                                                       
+001330     05  DSDSB504-CKPT-FREQ        PIC 9(05).                             
+001340*----------------------------------------------------------------         
+001350 PROCEDURE DIVISION USING DSDSB504-PARM.                                  
+001360*                                                                         
+001370 0000-MAINLINE.                                                           
+001380     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                              
+001390     PERFORM 2000-PROCESS-EVENT THRU 2000-EXIT                            
+001400         UNTIL WS-EOF-YES.                                                
+001410     PERFORM 8000-FINALIZE THRU 8000-EXIT.                                
+001420     GOBACK.                                                              
+001430*----------------------------------------------------------------         
+001440 1000-INITIALIZE.                                                         
+001450     OPEN OUTPUT RPT516-FILE.                                             
+001460     MOVE WS-HEADING-1 TO RPT516-RECORD.                                  
+001470     WRITE RPT516-RECORD.                                                 
+001480     MOVE WS-HEADING-2 TO RPT516-RECORD.                                  
+001490     WRITE RPT516-RECORD.                                                 
+001500     PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.                         
+001510     OPEN INPUT MFILE501-FILE.                                            
+001511     IF  WS-MFILE-STATUS NOT = '00'                                       
+001512         DISPLAY 'DSDSB504 - MFILE501 I/O ERROR, STATUS '                 
+001513             WS-MFILE-STATUS                                              
+001514         MOVE 16 TO RETURN-CODE                                           
+001515         GOBACK                                                           
+001516     END-IF.                                                              
+001520     IF  WS-RESTART-YES                                                   
+001530         PERFORM 1200-POSITION-RESTART THRU 1200-EXIT                     
+001540     END-IF.                                                              
+001550     PERFORM 2100-READ-RECORD THRU 2100-EXIT.                             
+001560     IF  NOT WS-EOF-YES                                                   
+001570         MOVE DSDS-M-BANK-NO  TO WS-PREV-BANK-NO                          
+001580         MOVE DSDS-M-ACCT-ID  TO WS-PREV-ACCT-ID                          
+001590         MOVE DSDS-M-ACCT-NO  TO WS-PREV-ACCT-NO                          
+001600     END-IF.                                                              
+001610 1000-EXIT.                                                               
+001620     EXIT.                                                                
+001630*----------------------------------------------------------------         
+001640 1100-READ-CHECKPOINT.                                                    
+001650*    A PRIOR RUN'S CHECKPOINT FILE, IF ONE EXISTS AND WASN'T              
+001660*    MARKED COMPLETE, MEANS THAT RUN ABENDED PARTWAY THROUGH.             
+001670*    THIS RUN PICKS UP RIGHT AFTER THE LAST ACCOUNT IT FINISHED.          
+001680     OPEN INPUT CKPT504-FILE.                                             
+001690     IF  WS-CKPT-STATUS = '00'                                            
+001700         READ CKPT504-FILE                                                
+001710             AT END                                                       
+001720                 MOVE 'N' TO WS-RESTART-SW                                
+001730         END-READ                                                         
+001740         IF  WS-CKPT-STATUS = '00' AND NOT CKPT-COMPLETE                  
+001750             SET WS-RESTART-YES TO TRUE                                   
+001760             MOVE WS-RESTART-LINE TO RPT516-RECORD                        
+001770             MOVE CKPT-BANK-NO  TO RL-BANK-NO                             
+001780             MOVE CKPT-ACCT-ID  TO RL-ACCT-ID                             
+001790             MOVE CKPT-ACCT-NO  TO RL-ACCT-NO                             
+001800             WRITE RPT516-RECORD                                          
+001810         END-IF                                                           
+001820         CLOSE CKPT504-FILE                                               
+001830     END-IF.                                                              
+001840 1100-EXIT.                                                               
+001850     EXIT.                                                                
+001860*----------------------------------------------------------------         
+001870 1200-POSITION-RESTART.                                                   
+001880*    REBUILDS THE FD KEY FROM THE CHECKPOINT AND STARTS THE FILE          
+001890*    JUST AFTER IT, SO THE ACCOUNT ALREADY COMPLETED LAST RUN IS          
+001900*    NOT REPROCESSED.                                                     
+001910     MOVE 'B0'          TO DSDS-M-PREFIX.                                 
+001920     MOVE CKPT-BANK-NO  TO DSDS-M-BANK-NO.                                
+001930     MOVE CKPT-ACCT-ID  TO DSDS-M-ACCT-ID.                                
+001940     MOVE CKPT-ACCT-NO  TO DSDS-M-ACCT-NO.                                
+001950     START MFILE501-FILE KEY IS GREATER THAN DSDS-M-RECORD-KEY            
+001960         INVALID KEY                                                      
+001970             SET WS-EOF-YES TO TRUE                                       
+001980     END-START.                                                           
+001990 1200-EXIT.                                                               
+002000     EXIT.                                                                
+002010*----------------------------------------------------------------         
+002020 2000-PROCESS-EVENT.                                                      
+002030*    ONE MAINTENANCE EVENT.  A CHANGE OF ACCOUNT ROLLS THE PRIOR          
+002040*    ACCOUNT'S EVENT COUNT BEFORE THE NEW GROUP STARTS, AND IS            
+002050*    THE POINT AT WHICH A CHECKPOINT IS SAFE TO TAKE -- NO EVENTS         
+002060*    FOR THE JUST-FINISHED ACCOUNT ARE LEFT PARTWAY WRITTEN.              
+002070     IF  DSDS-M-BANK-NO NOT = WS-PREV-BANK-NO                             
+002080     OR  DSDS-M-ACCT-ID NOT = WS-PREV-ACCT-ID                             
+002090     OR  DSDS-M-ACCT-NO NOT = WS-PREV-ACCT-NO                             
+002100         PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT                    
+002110         PERFORM 3100-TAKE-CHECKPOINT THRU 3100-EXIT                      
+002120         MOVE DSDS-M-BANK-NO  TO WS-PREV-BANK-NO                          
+002130         MOVE DSDS-M-ACCT-ID  TO WS-PREV-ACCT-ID                          
+002140         MOVE DSDS-M-ACCT-NO  TO WS-PREV-ACCT-NO                          
+002150     END-IF.                                                              
+002160     PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT.                            
+002170     PERFORM 2100-READ-RECORD THRU 2100-EXIT.                             
+002180 2000-EXIT.                                                               
+002190     EXIT.                                                                
+002200*----------------------------------------------------------------         
+002210 2100-READ-RECORD.                                                        
+002220     READ MFILE501-FILE NEXT RECORD                                       
+002230         AT END                                                           
+002240             SET WS-EOF-YES TO TRUE                                       
+002250     END-READ.                                                            
+002251     IF  WS-MFILE-STATUS NOT = '00'                                       
+002252     AND WS-MFILE-STATUS NOT = '10'                                       
+002253         DISPLAY 'DSDSB504 - MFILE501 I/O ERROR, STATUS '                 
+002254             WS-MFILE-STATUS                                              
+002255         MOVE 16 TO RETURN-CODE                                           
+002256         GOBACK                                                           
+002257     END-IF.                                                              
+002260 2100-EXIT.                                                               
+002270     EXIT.                                                                
+002280*----------------------------------------------------------------         
+002290 2200-DESCRIBE-MAINT-TYPE.                                                
+002300*    SPELLS OUT DSDS-M-MAINT-TYPE'S PACKED CODE USING THE SAME            
+002310*    88-LEVEL CONDITIONS THE COPYBOOK ALREADY DEFINES.                    
+002320     EVALUATE TRUE                                                        
+002330         WHEN DSDS-M-CREATED                                              
+002340             MOVE 'CREATED'  TO DL-MAINT-DESC                             
+002350         WHEN DSDS-M-REOPENED                                             
+002360             MOVE 'REOPENED' TO DL-MAINT-DESC                             
+002370         WHEN DSDS-M-UPDATED                                              
+002380             MOVE 'UPDATED'  TO DL-MAINT-DESC                             
+002390         WHEN DSDS-M-CLOSED                                               
+002400             MOVE 'CLOSED'   TO DL-MAINT-DESC                             
+002410         WHEN DSDS-M-DELETED                                              
+002420             MOVE 'DELETED'  TO DL-MAINT-DESC                             
+002430         WHEN DSDS-M-ADDED                                                
+002440             MOVE 'ADDED'    TO DL-MAINT-DESC                             
+002450         WHEN DSDS-M-CHANGED                                              
+002460             MOVE 'CHANGED'  TO DL-MAINT-DESC                             
+002470         WHEN DSDS-M-REMOVED                                              
+002480             MOVE 'REMOVED'  TO DL-MAINT-DESC                             
+002490         WHEN OTHER                                                       
+002500             MOVE 'UNKNOWN'  TO DL-MAINT-DESC                             
+002510     END-EVALUATE.                                                        
+002520 2200-EXIT.                                                               
+002530     EXIT.                                                                
+002540*----------------------------------------------------------------         
+002550 3000-WRITE-GROUP-TOTAL.                                                  
+002560     IF  WS-GROUP-COUNT > ZERO                                            
+002570         MOVE WS-GROUP-COUNT      TO GT-COUNT                             
+002580         MOVE WS-GROUP-TOTAL-LINE TO RPT516-RECORD                        
+002590         WRITE RPT516-RECORD                                              
+002600     END-IF.                                                              
+002610     MOVE ZERO TO WS-GROUP-COUNT.                                         
+002620 3000-EXIT.                                                               
+002630     EXIT.                                                                
+002640*----------------------------------------------------------------         
+002650 3100-TAKE-CHECKPOINT.                                                    
+002660*    EVERY DSDSB504-CKPT-FREQ ACCOUNTS, THE WHOLE-FILE CHECKPOINT         
+002670*    RECORD IS REWRITTEN TO REFLECT THE ACCOUNT JUST COMPLETED.           
+002680     ADD 1 TO WS-CKPT-COUNT.                                              
+002690     IF  WS-CKPT-COUNT >= DSDSB504-CKPT-FREQ                              
+002700         MOVE WS-PREV-BANK-NO    TO CKPT-BANK-NO                          
+002710         MOVE WS-PREV-ACCT-ID    TO CKPT-ACCT-ID                          
+002720         MOVE WS-PREV-ACCT-NO    TO CKPT-ACCT-NO                          
+002730         MOVE DSDS-M-SEQ-NUMBER  TO CKPT-SEQ-NUMBER                       
+002740         MOVE DSDS-M-SEQ-SUFFIX  TO CKPT-SEQ-SUFFIX                       
+002750         MOVE 'N'                TO CKPT-COMPLETE-SW                      
+002760         OPEN OUTPUT CKPT504-FILE                                         
+002770         WRITE CKPT504-RECORD                                             
+002780         CLOSE CKPT504-FILE                                               
+002790         MOVE ZERO TO WS-CKPT-COUNT                                       
+002800     END-IF.                                                              
+002810 3100-EXIT.                                                               
+002820     EXIT.                                                                
+002830*----------------------------------------------------------------         
+002840 4000-WRITE-DETAIL.                                                       
+002850     PERFORM 2200-DESCRIBE-MAINT-TYPE THRU 2200-EXIT.                     
+002860     MOVE DSDS-M-BANK-NO     TO DL-BANK-NO.                               
+002870     MOVE DSDS-M-ACCT-ID     TO DL-ACCT-ID.                               
+002880     MOVE DSDS-M-ACCT-NO     TO DL-ACCT-NO.                               
+002890     MOVE DSDS-M-MAINT-DATE  TO DL-MAINT-DATE.                            
+002900     MOVE WS-DETAIL-LINE     TO RPT516-RECORD.                            
+002910     WRITE RPT516-RECORD.                                                 
+002920     ADD 1 TO WS-GROUP-COUNT.                                             
+002930     ADD 1 TO WS-TOTAL-COUNT.                                             
+002940 4000-EXIT.                                                               
+002950     EXIT.                                                                
+002960*----------------------------------------------------------------         
+002970 8000-FINALIZE.                                                           
+002980     PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT.                       
+002990     MOVE WS-TOTAL-COUNT      TO XT-COUNT.                                
+003000     MOVE WS-GRAND-TOTAL-LINE TO RPT516-RECORD.                           
+003010     WRITE RPT516-RECORD.                                                 
+003020*    A CLEAN FINISH MARKS THE CHECKPOINT COMPLETE SO TOMORROW'S           
+003030*    RUN STARTS FROM THE BEGINNING INSTEAD OF RESTARTING.                 
+003040     MOVE 'Y' TO CKPT-COMPLETE-SW.                                        
+003050     OPEN OUTPUT CKPT504-FILE.                                            
+003060     WRITE CKPT504-RECORD.                                                
+003070     CLOSE CKPT504-FILE.                                                  
+003080     CLOSE MFILE501-FILE.                                                 
+003081     IF  WS-MFILE-STATUS NOT = '00'                                       
+003082         DISPLAY 'DSDSB504 - MFILE501 I/O ERROR, STATUS '                 
+003083             WS-MFILE-STATUS                                              
+003084         MOVE 16 TO RETURN-CODE                                           
+003085         GOBACK                                                           
+003086     END-IF.                                                              
+003090     CLOSE RPT516-FILE.                                                   
+003100 8000-EXIT.                                                               
+003110     EXIT.                                                                
