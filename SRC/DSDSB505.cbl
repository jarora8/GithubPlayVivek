@@ -0,0 +1,246 @@
+000100 IDENTIFICATION DIVISION.                                                 
+000110 PROGRAM-ID.    DSDSB505.                                                 
+000120 AUTHOR.        R MASCETTI.                                               
+000130 INSTALLATION.  DSDS SYSTEMS.                                             
+000140 DATE-WRITTEN.  08/08/2026.                                               
+000150 DATE-COMPILED.                                                           
+000160*                                                                         
+000170******************************************************************        
+000180*                                                                *        
+000190*   MODIFICATION HISTORY                                        *         
+000200*   ----------------------------------------------------------- *         
+000210*   DATE       INIT   DESCRIPTION                               *         
+000220*   ---------- ----   ----------------------------------------- *         
+000230*   08/08/2026 RM     ORIGINAL INSTALLATION.  FLAGS OVERDRAFT    *        
+000240*                      BANKING ACCOUNTS WHOSE LOAN BALANCE HAS   *        
+000250*                      CROSSED 80/90/100 PERCENT OF THE          *        
+000260*                      AUTHORIZED CREDIT LIMIT, SO COLLECTIONS   *        
+000270*                      CAN REACH OUT BEFORE AN ACCOUNT GOES      *        
+000280*                      PAST DUE.                                 *        
+000290*   08/09/2026 RM     ADDED STATUS CHECKS AFTER OSBD501 OPEN,    *        
+000300*                      READ, AND CLOSE -- A FAILED I/O STOPS THE *        
+000310*                      RUN INSTEAD OF CONTINUING SILENTLY.       *        
+000320*                                                                *        
+000330******************************************************************        
+000310 ENVIRONMENT DIVISION.                                                    
+000320 CONFIGURATION SECTION.                                                   
+000330 SOURCE-COMPUTER.  IBM-370.                                               
+000340 OBJECT-COMPUTER.  IBM-370.                                               
+000350 INPUT-OUTPUT SECTION.                                                    
+000360 FILE-CONTROL.                                                            
+000370*    OVERDRAFT-BANKING-HDR HAS NO DB2 DECLARATION -- IT IS READ           
+000380*    HERE DIRECTLY OFF THE VSAM FILE, THE SAME CONVENTION USED BY         
+000390*    THE REST OF THE DSDS FAMILY.  THE COPYBOOK CARRIES NO SINGLE         
+000400*    GROUPED KEY FIELD, SO ODH-ACCT-NO STANDS IN AS THE RECORD            
+000410*    KEY -- THE REPORT ITSELF IS DRIVEN BY A PLAIN SEQUENTIAL             
+000420*    PASS, NOT RANDOM ACCESS, SO THE CHOICE OF KEY ONLY MATTERS           
+000430*    TO SATISFY THE ORGANIZATION.                                         
+000440     SELECT OSBD501-FILE ASSIGN TO OSBD501                                
+000450         ORGANIZATION IS INDEXED                                          
+000460         ACCESS MODE IS SEQUENTIAL                                        
+000470         RECORD KEY IS ODH-ACCT-NO                                        
+000480         FILE STATUS IS WS-OSBD-STATUS.                                   
+000490     SELECT RPT517-FILE ASSIGN TO RPT517                                  
+000500         ORGANIZATION IS LINE SEQUENTIAL.                                 
+000510 DATA DIVISION.                                                           
+000520 FILE SECTION.                                                            
+000530 FD  OSBD501-FILE.                                                        
+000540 01  OSBD501-RECORD.                                                      
+000550     COPY DSDSOSBD.                                                       
+000560 FD  RPT517-FILE                                                          
+000570     RECORDING MODE F.                                                    
+000580 01  RPT517-RECORD               PIC X(80).                               
+000590*----------------------------------------------------------------         
+000600 WORKING-STORAGE SECTION.                                                 
+000610 01  WS-SWITCHES.                                                         
+000620     05  WS-EOF-SW                PIC X       VALUE 'N'.                  
+000630         88  WS-EOF-YES                   VALUE 'Y'.                      
+000640     05  WS-OSBD-STATUS            PIC XX     VALUE '00'.                 
+000650 01  WS-WORK-FIELDS.                                                      
+000660     05  WS-UTIL-PCT            PIC S9(5)V99 COMP-3  VALUE ZERO.          
+000670     05  WS-TIER                PIC X(05)           VALUE SPACE.          
+000680     05  WS-PREV-BANK-NO         PIC 99              VALUE ZERO.          
+000690     05  WS-GROUP-COUNT          PIC S9(7)   COMP    VALUE ZERO.          
+000700     05  WS-TOTAL-COUNT          PIC S9(7)   COMP    VALUE ZERO.          
+000710     05  WS-TOTAL-80-COUNT       PIC S9(7)   COMP    VALUE ZERO.          
+000720     05  WS-TOTAL-90-COUNT       PIC S9(7)   COMP    VALUE ZERO.          
+000730     05  WS-TOTAL-100-COUNT      PIC S9(7)   COMP    VALUE ZERO.          
+000740 01  WS-HEADING-1.                                                        
+000750     05  FILLER     PIC X(80) VALUE                                       
+000760       'DSDSB505  OVERDRAFT CREDIT-UTILIZATION ALERT REPORT'.             
+000770 01  WS-HEADING-2.                                                        
+000780     05  FILLER     PIC X(80) VALUE                                       
+000790       'BANK ACCT-ID ACCT-NO LOAN-BAL CR-LIMIT PCT TIER PASTDUE'.         
+000800 01  WS-DETAIL-LINE.                                                      
+000810     05  FILLER                   PIC X(01)   VALUE SPACE.                
+000820     05  DL-BANK-NO               PIC 99.                                 
+000830     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000840     05  DL-ACCT-ID               PIC 9(03).                              
+000850     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000860     05  DL-ACCT-NO               PIC 9(09).                              
+000870     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000880     05  DL-LOAN-BAL              PIC ZZZ,ZZ9.99.                         
+000890     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000900     05  DL-CR-LIMIT              PIC ZZZ,ZZ9.99.                         
+000910     05  FILLER                   PIC X(02)   VALUE SPACE.                
+000920     05  DL-UTIL-PCT              PIC ZZ9.                                
+000930     05  FILLER                   PIC X(01)   VALUE '%'.                  
+000940     05  FILLER                   PIC X(01)   VALUE SPACE.                
+000950     05  DL-TIER                  PIC X(05).                              
+000960     05  FILLER                   PIC X(01)   VALUE SPACE.                
+000970     05  DL-PAST-DUE              PIC ZZZ,ZZ9.99.                         
+000980 01  WS-GROUP-TOTAL-LINE.                                                 
+000990     05  FILLER              PIC X(06) VALUE SPACE.                       
+001000     05  FILLER              PIC X(12) VALUE 'BANK TOTAL -'.              
+001010     05  GT-COUNT             PIC ZZZ,ZZ9.                                
+001020     05  FILLER              PIC X(18) VALUE ' ACCOUNTS FLAGGED'.         
+001030     05  FILLER              PIC X(35) VALUE SPACE.                       
+001040 01  WS-GRAND-TOTAL-LINE.                                                 
+001050     05  FILLER              PIC X(06) VALUE SPACE.                       
+001060     05  FILLER              PIC X(13) VALUE 'GRAND TOTAL -'.             
+001070     05  XT-COUNT             PIC ZZZ,ZZ9.                                
+001080     05  FILLER              PIC X(18) VALUE ' ACCOUNTS FLAGGED'.         
+001090     05  FILLER              PIC X(34) VALUE SPACE.                       
+001100 01  WS-TIER-SUMMARY-LINE.                                                
+001110     05  FILLER              PIC X(06) VALUE SPACE.                       
+001120     05  FILLER              PIC X(09) VALUE '  AT 80% '.                 
+001130     05  TS-80-COUNT          PIC ZZZ,ZZ9.                                
+001140     05  FILLER              PIC X(12) VALUE '   AT 90% '.                
+001150     05  TS-90-COUNT          PIC ZZZ,ZZ9.                                
+001160     05  FILLER              PIC X(12) VALUE '   AT 100% '.               
+001170     05  TS-100-COUNT         PIC ZZZ,ZZ9.                                
+001180     05  FILLER              PIC X(10) VALUE SPACE.                       
+001190*----------------------------------------------------------------         
+001200 PROCEDURE DIVISION.                                                      
+001210*                                                                         
+001220 0000-MAINLINE.                                                           
+001230     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                              
+001240     PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT                          
+001250         UNTIL WS-EOF-YES.                                                
+001260     PERFORM 8000-FINALIZE THRU 8000-EXIT.                                
+001270     GOBACK.                                                              
+001280*----------------------------------------------------------------         
+001290 1000-INITIALIZE.                                                         
+001300     OPEN OUTPUT RPT517-FILE.                                             
+001310     MOVE WS-HEADING-1 TO RPT517-RECORD.                                  
+001320     WRITE RPT517-RECORD.                                                 
+001330     MOVE WS-HEADING-2 TO RPT517-RECORD.                                  
+001340     WRITE RPT517-RECORD.                                                 
+001350     OPEN INPUT OSBD501-FILE.                                             
+001351     IF  WS-OSBD-STATUS NOT = '00'                                        
+001352         DISPLAY 'DSDSB505 - OSBD501 I/O ERROR, STATUS '                  
+001353             WS-OSBD-STATUS                                               
+001354         MOVE 16 TO RETURN-CODE                                           
+001355         GOBACK                                                           
+001356     END-IF.                                                              
+001360     PERFORM 2100-READ-RECORD THRU 2100-EXIT.                             
+001370     IF  NOT WS-EOF-YES                                                   
+001380         MOVE ODH-BANK-NO TO WS-PREV-BANK-NO                              
+001390     END-IF.                                                              
+001400 1000-EXIT.                                                               
+001410     EXIT.                                                                
+001420*----------------------------------------------------------------         
+001430 2000-PROCESS-ACCOUNT.                                                    
+001440*    ONE OVERDRAFT BANKING HEADER RECORD.  A CHANGE IN ODH-BANK-NO        
+001450*    ROLLS THE PRIOR BANK'S TOTALS BEFORE THE NEW GROUP STARTS.           
+001460     IF  ODH-BANK-NO NOT = WS-PREV-BANK-NO                                
+001470         PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT                    
+001480         MOVE ODH-BANK-NO TO WS-PREV-BANK-NO                              
+001490     END-IF.                                                              
+001500     PERFORM 2200-CHECK-UTILIZATION THRU 2200-EXIT.                       
+001510     IF  WS-TIER NOT = SPACE                                              
+001520         PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT                         
+001530     END-IF.                                                              
+001540     PERFORM 2100-READ-RECORD THRU 2100-EXIT.                             
+001550 2000-EXIT.                                                               
+001560     EXIT.                                                                
+001570*----------------------------------------------------------------         
+001580 2100-READ-RECORD.                                                        
+001590     READ OSBD501-FILE NEXT RECORD                                        
+001600         AT END                                                           
+001610             SET WS-EOF-YES TO TRUE                                       
+001620     END-READ.                                                            
+001621     IF  WS-OSBD-STATUS NOT = '00'                                        
+001622     AND WS-OSBD-STATUS NOT = '10'                                        
+001623         DISPLAY 'DSDSB505 - OSBD501 I/O ERROR, STATUS '                  
+001624             WS-OSBD-STATUS                                               
+001625         MOVE 16 TO RETURN-CODE                                           
+001626         GOBACK                                                           
+001627     END-IF.                                                              
+001630 2100-EXIT.                                                               
+001640     EXIT.                                                                
+001650*----------------------------------------------------------------         
+001660 2200-CHECK-UTILIZATION.                                                  
+001670*    A ZERO CREDIT LIMIT CAN'T BE A PERCENTAGE OF, SO THOSE               
+001680*    ACCOUNTS ARE LEFT OFF THE REPORT RATHER THAN DIVIDING BY             
+001690*    ZERO.  OTHERWISE THE LOAN BALANCE'S SHARE OF THE AUTHORIZED          
+001700*    LIMIT IS ROUNDED TO THE NEAREST WHOLE PERCENT AND COMPARED           
+001710*    AGAINST THE THREE ALERT TIERS, HIGHEST TIER FIRST.                   
+001720     MOVE SPACE TO WS-TIER.                                               
+001730     MOVE ZERO  TO WS-UTIL-PCT.                                           
+001740     IF  ODH-AUTH-CR-LIMIT NOT = ZERO                                     
+001750         COMPUTE WS-UTIL-PCT ROUNDED =                                    
+001760             (ODH-ODB-LOAN-BAL / ODH-AUTH-CR-LIMIT) * 100                 
+001770         EVALUATE TRUE                                                    
+001780             WHEN WS-UTIL-PCT >= 100                                      
+001790                 MOVE '100% ' TO WS-TIER                                  
+001800                 ADD 1 TO WS-TOTAL-100-COUNT                              
+001810             WHEN WS-UTIL-PCT >= 90                                       
+001820                 MOVE '90%  ' TO WS-TIER                                  
+001830                 ADD 1 TO WS-TOTAL-90-COUNT                               
+001840             WHEN WS-UTIL-PCT >= 80                                       
+001850                 MOVE '80%  ' TO WS-TIER                                  
+001860                 ADD 1 TO WS-TOTAL-80-COUNT                               
+001870             WHEN OTHER                                                   
+001880                 MOVE SPACE TO WS-TIER                                    
+001890         END-EVALUATE                                                     
+001900     END-IF.                                                              
+001910 2200-EXIT.                                                               
+001920     EXIT.                                                                
+001930*----------------------------------------------------------------         
+001940 3000-WRITE-GROUP-TOTAL.                                                  
+001950     IF  WS-GROUP-COUNT > ZERO                                            
+001960         MOVE WS-GROUP-COUNT      TO GT-COUNT                             
+001970         MOVE WS-GROUP-TOTAL-LINE TO RPT517-RECORD                        
+001980         WRITE RPT517-RECORD                                              
+001990     END-IF.                                                              
+002000     MOVE ZERO TO WS-GROUP-COUNT.                                         
+002010 3000-EXIT.                                                               
+002020     EXIT.                                                                
+002030*----------------------------------------------------------------         
+002040 4000-WRITE-DETAIL.                                                       
+002050     MOVE ODH-BANK-NO        TO DL-BANK-NO.                               
+002060     MOVE ODH-ACCT-ID        TO DL-ACCT-ID.                               
+002070     MOVE ODH-ACCT-NO        TO DL-ACCT-NO.                               
+002080     MOVE ODH-ODB-LOAN-BAL   TO DL-LOAN-BAL.                              
+002090     MOVE ODH-AUTH-CR-LIMIT  TO DL-CR-LIMIT.                              
+002100     MOVE WS-UTIL-PCT        TO DL-UTIL-PCT.                              
+002110     MOVE WS-TIER            TO DL-TIER.                                  
+002120     MOVE ODH-AMT-PAST-DUE   TO DL-PAST-DUE.                              
+002130     MOVE WS-DETAIL-LINE     TO RPT517-RECORD.                            
+002140     WRITE RPT517-RECORD.                                                 
+002150     ADD 1 TO WS-GROUP-COUNT.                                             
+002160     ADD 1 TO WS-TOTAL-COUNT.                                             
+002170 4000-EXIT.                                                               
+002180     EXIT.                                                                
+002190*----------------------------------------------------------------         
+002200 8000-FINALIZE.                                                           
+002210     PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT.                       
+002220     MOVE WS-TOTAL-COUNT      TO XT-COUNT.                                
+002230     MOVE WS-GRAND-TOTAL-LINE TO RPT517-RECORD.                           
+002240     WRITE RPT517-RECORD.                                                 
+002250     MOVE WS-TOTAL-80-COUNT   TO TS-80-COUNT.                             
+002260     MOVE WS-TOTAL-90-COUNT   TO TS-90-COUNT.                             
+002270     MOVE WS-TOTAL-100-COUNT  TO TS-100-COUNT.                            
+002280     MOVE WS-TIER-SUMMARY-LINE TO RPT517-RECORD.                          
+002290     WRITE RPT517-RECORD.                                                 
+002300     CLOSE OSBD501-FILE.                                                  
+002301     IF  WS-OSBD-STATUS NOT = '00'                                        
+002302         DISPLAY 'DSDSB505 - OSBD501 I/O ERROR, STATUS '                  
+002303             WS-OSBD-STATUS                                               
+002304         MOVE 16 TO RETURN-CODE                                           
+002305         GOBACK                                                           
+002306     END-IF.                                                              
+002310     CLOSE RPT517-FILE.                                                   
+002320 8000-EXIT.                                                               
+002330     EXIT.                                                                
