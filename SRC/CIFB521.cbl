@@ -0,0 +1,217 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID.    CIFB521.                                          00020000
+000300 AUTHOR.        R MASCETTI.                                       00030000
+000400 INSTALLATION.  CIF SYSTEMS.                                      00040000
+000500 DATE-WRITTEN.  08/08/2026.                                       00050000
+000600 DATE-COMPILED.                                                   00060000
+000700*                                                                 00070000
+000800******************************************************************00080000
+000900*                                                                *00090000
+001000*   MODIFICATION HISTORY                                        * 00100000
+001100*   ----------------------------------------------------------- * 00110000
+001200*   DATE       INIT   DESCRIPTION                               * 00120000
+001300*   ---------- ----   ----------------------------------------- * 00130000
+001400*   08/08/2026 RM     ORIGINAL INSTALLATION.  NIGHTLY SCAN OF    *00140000
+001500*                      CIF.ACCTRMX FOR EXPIRED REMARKS/COMMENTS, *00150000
+001600*                      REPORTED BY ACCTR-CODE, WITH AN OPTIONAL  *00160000
+001700*                      AUTO-DELETE THROUGH CIFU521.              *00170000
+001710*   08/09/2026 RM     ALWAYS PRIME CIFU521-ERRORCODE TO A        *00171020
+001720*                      NONZERO SENTINEL BEFORE EACH CALL         *00172020
+001730*                      TO CIFU521 -- CIFXREFK IS COPIED          *00173020
+001740*                      INTO WORKING-STORAGE, SO A STALE          *00174020
+001750*                      ZERO LEFT OVER FROM A PRIOR CALL          *00175020
+001760*                      COULD OTHERWISE READ AS SUCCESS.          *00176020
+001800*                                                                *00180000
+001900******************************************************************00190000
+002000 ENVIRONMENT DIVISION.                                            00200000
+002100 CONFIGURATION SECTION.                                           00210000
+002200 SOURCE-COMPUTER.  IBM-370.                                       00220000
+002300 OBJECT-COMPUTER.  IBM-370.                                       00230000
+002400 INPUT-OUTPUT SECTION.                                            00240000
+002500 FILE-CONTROL.                                                    00250000
+002600     SELECT RPT521-FILE ASSIGN TO RPT521                          00260000
+002700         ORGANIZATION IS LINE SEQUENTIAL.                         00270000
+002800 DATA DIVISION.                                                   00280000
+002900 FILE SECTION.                                                    00290000
+003000 FD  RPT521-FILE                                                  00300000
+003100     RECORDING MODE F.                                            00310000
+003200 01  RPT521-RECORD               PIC X(80).                       00320000
+003300*---------------------------------------------------------------- 00330000
+003400 WORKING-STORAGE SECTION.                                         00340000
+003500 01  WS-SWITCHES.                                                 00350000
+003600     05  WS-EOF-SW                PIC X       VALUE 'N'.          00360000
+003700         88  WS-EOF-YES                   VALUE 'Y'.              00370000
+003800 01  WS-WORK-FIELDS.                                              00380000
+003900     05  WS-PREV-CODE             PIC 9(03)      VALUE ZERO.      00390000
+004000     05  WS-GROUP-COUNT           PIC S9(7)   COMP  VALUE ZERO.   00400000
+004100     05  WS-GROUP-DELETED         PIC S9(7)   COMP  VALUE ZERO.   00410000
+004200     05  WS-TOTAL-COUNT           PIC S9(7)   COMP  VALUE ZERO.   00420000
+004300     05  WS-TOTAL-DELETED         PIC S9(7)   COMP  VALUE ZERO.   00430000
+004400 01  WS-HEADING-1.                                                00440000
+004500     05  FILLER     PIC X(80) VALUE                               00450000
+004600       'CIFB521  EXPIRED CIF.ACCTRMX REMARKS BY ACCTR-CODE'.      00460000
+004700 01  WS-HEADING-2.                                                00470000
+004800     05  FILLER     PIC X(80) VALUE                               00480000
+004900       'CODE  BANK  FILE-ID  FILE-KEY        EXPIRATION  DEL'.    00490000
+005000 01  WS-DETAIL-LINE.                                              00500000
+005100     05  FILLER                   PIC X(01)   VALUE SPACE.        00510000
+005200     05  DL-CODE                  PIC 9(03).                      00520000
+005300     05  FILLER                   PIC X(02)   VALUE SPACE.        00530000
+005400     05  DL-BANK-NBR               PIC 9(03).                     00540000
+005500     05  FILLER                   PIC X(02)   VALUE SPACE.        00550000
+005600     05  DL-FILE-ID                PIC X(04).                     00560000
+005700     05  FILLER                   PIC X(02)   VALUE SPACE.        00570000
+005800     05  DL-FILE-KEY                PIC X(25).                    00580000
+005900     05  FILLER                   PIC X(02)   VALUE SPACE.        00590000
+006000     05  DL-EXPIRATION              PIC X(10).                    00600000
+006100     05  FILLER                   PIC X(02)   VALUE SPACE.        00610000
+006200     05  DL-DELETED-FLAG            PIC X(01).                    00620000
+006300     05  FILLER                   PIC X(24)   VALUE SPACE.        00630000
+006400 01  WS-GROUP-TOTAL-LINE.                                         00640000
+006500     05  FILLER              PIC X(06) VALUE SPACE.               00650000
+006600     05  FILLER              PIC X(12) VALUE 'CODE TOTAL -'.      00660000
+006700     05  GT-COUNT             PIC ZZZ,ZZ9.                        00670000
+006800     05  FILLER              PIC X(05) VALUE ' EXP,'.             00680000
+006900     05  GT-DELETED            PIC ZZZ,ZZ9.                       00690000
+007000     05  FILLER              PIC X(10) VALUE ' DELETED'.          00700000
+007100     05  FILLER              PIC X(30) VALUE SPACE.               00710000
+007200 01  WS-GRAND-TOTAL-LINE.                                         00720000
+007300     05  FILLER              PIC X(06) VALUE SPACE.               00730000
+007400     05  FILLER              PIC X(13) VALUE 'GRAND TOTAL -'.     00740000
+007500     05  XT-COUNT             PIC ZZZ,ZZ9.                        00750000
+007600     05  FILLER              PIC X(05) VALUE ' EXP,'.             00760000
+007700     05  XT-DELETED            PIC ZZZ,ZZ9.                       00770000
+007800     05  FILLER                   PIC X(10)   VALUE ' DELETED'.   00780000
+007900     05  FILLER                   PIC X(29)   VALUE SPACE.        00790000
+008000*---------------------------------------------------------------- 00800000
+008100     COPY CIFU021P.                                               00810000
+008200     COPY CIFXREFK.                                               00820000
+008300*---------------------------------------------------------------- 00830000
+008400 LINKAGE SECTION.                                                 00840000
+008500 01  CIFB521-PARM.                                                00850000
+008600     05  CIFB521-AUTO-DELETE       PIC X(01).                     00860000
+008700         88  CIFB521-DELETE-YES           VALUE 'Y'.              00870000
+008800*---------------------------------------------------------------- 00880000
+008900 PROCEDURE DIVISION USING CIFB521-PARM.                           00890000
+009000*                                                                 00900000
+009100 0000-MAINLINE.                                                   00910000
+009200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      00920000
+009300     PERFORM 2000-PROCESS-EXPIRED THRU 2000-EXIT                  00930000
+009400         UNTIL WS-EOF-YES.                                        00940000
+009500     PERFORM 8000-FINALIZE THRU 8000-EXIT.                        00950000
+009600     GOBACK.                                                      00960000
+009700*---------------------------------------------------------------- 00970000
+009800 1000-INITIALIZE.                                                 00980000
+009900     OPEN OUTPUT RPT521-FILE.                                     00990000
+010000     MOVE WS-HEADING-1 TO RPT521-RECORD.                          01000000
+010100     WRITE RPT521-RECORD.                                         01010000
+010200     MOVE WS-HEADING-2 TO RPT521-RECORD.                          01020000
+010300     WRITE RPT521-RECORD.                                         01030000
+010400     EXEC SQL                                                     01040000
+010500         DECLARE CSR521 CURSOR FOR                                01050000
+010600         SELECT ACCTR_BANK_NBR, ACCTR_FILE_ID, ACCTR_KEY,         01060000
+010700                ACCTR_TYPE, ACCTR_REMARKS_ID, ACCTR_EXPIRATION,   01070000
+010800                ACCTR_CODE                                        01080000
+010900           FROM CIF.ACCTRMX                                       01090000
+011000          WHERE ACCTR_EXPIRATION < CURRENT DATE                   01100000
+011100          ORDER BY ACCTR_CODE                                     01110000
+011200     END-EXEC.                                                    01120000
+011300     EXEC SQL                                                     01130000
+011400         OPEN CSR521                                              01140000
+011500     END-EXEC.                                                    01150000
+011600     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                       01160000
+011700     IF  NOT WS-EOF-YES                                           01170000
+011800         MOVE ACCTR-CODE TO WS-PREV-CODE                          01180000
+011900     END-IF.                                                      01190000
+012000 1000-EXIT.                                                       01200000
+012100     EXIT.                                                        01210000
+012200*---------------------------------------------------------------- 01220000
+012300 2000-PROCESS-EXPIRED.                                            01230000
+012400*    ONE EXPIRED CIF.ACCTRMX ROW.  A CHANGE IN ACCTR-CODE ROLLS   01240000
+012500*    THE PRIOR GROUP'S TOTALS BEFORE THE NEW GROUP STARTS.        01250000
+012600     IF  ACCTR-CODE NOT = WS-PREV-CODE                            01260000
+012700         PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT            01270000
+012800         MOVE ACCTR-CODE TO WS-PREV-CODE                          01280000
+012900     END-IF.                                                      01290000
+013000     PERFORM 4000-WRITE-DETAIL THRU 4000-EXIT.                    01300000
+013100     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                       01310000
+013200 2000-EXIT.                                                       01320000
+013300     EXIT.                                                        01330000
+013400*---------------------------------------------------------------- 01340000
+013500 2100-FETCH-ROW.                                                  01350000
+013600     EXEC SQL                                                     01360000
+013700         FETCH CSR521                                             01370000
+013800          INTO :ACCTR-BANK-NBR, :ACCTR-FILE-ID, :ACCTR-KEY,       01380000
+013900               :ACCTR-TYPE, :ACCTR-REMARKS-ID,                    01390000
+014000               :ACCTR-EXPIRATION, :ACCTR-CODE                     01400000
+014100     END-EXEC.                                                    01410000
+014200     IF  SQLCODE NOT = ZERO                                       01420000
+014300         SET WS-EOF-YES TO TRUE                                   01430000
+014400     END-IF.                                                      01440000
+014500 2100-EXIT.                                                       01450000
+014600     EXIT.                                                        01460000
+014700*---------------------------------------------------------------- 01470000
+014800 3000-WRITE-GROUP-TOTAL.                                          01480000
+014900     IF  WS-GROUP-COUNT > ZERO                                    01490000
+015000         MOVE WS-GROUP-COUNT    TO GT-COUNT                       01500000
+015100         MOVE WS-GROUP-DELETED  TO GT-DELETED                     01510000
+015200         MOVE WS-GROUP-TOTAL-LINE TO RPT521-RECORD                01520000
+015300         WRITE RPT521-RECORD                                      01530000
+015400     END-IF.                                                      01540000
+015500     MOVE ZERO TO WS-GROUP-COUNT.                                 01550000
+015600     MOVE ZERO TO WS-GROUP-DELETED.                               01560000
+015700 3000-EXIT.                                                       01570000
+015800     EXIT.                                                        01580000
+015900*---------------------------------------------------------------- 01590000
+016000 4000-WRITE-DETAIL.                                               01600000
+016100     MOVE ACCTR-CODE       TO DL-CODE.                            01610000
+016200     MOVE ACCTR-BANK-NBR   TO DL-BANK-NBR.                        01620000
+016300     MOVE ACCTR-FILE-ID    TO DL-FILE-ID.                         01630000
+016400     MOVE ACCTR-KEY        TO DL-FILE-KEY.                        01640000
+016500     MOVE ACCTR-EXPIRATION TO DL-EXPIRATION.                      01650000
+016600     MOVE 'N'              TO DL-DELETED-FLAG.                    01660000
+016700     IF  CIFB521-DELETE-YES                                       01670000
+016800         PERFORM 5000-DELETE-REMARK THRU 5000-EXIT                01680000
+016900     END-IF.                                                      01690000
+017000     MOVE WS-DETAIL-LINE   TO RPT521-RECORD.                      01700000
+017100     WRITE RPT521-RECORD.                                         01710000
+017200     ADD 1 TO WS-GROUP-COUNT.                                     01720000
+017300     ADD 1 TO WS-TOTAL-COUNT.                                     01730000
+017400 4000-EXIT.                                                       01740000
+017500     EXIT.                                                        01750000
+017600*---------------------------------------------------------------- 01760000
+017700 5000-DELETE-REMARK.                                              01770000
+017800*    DRIVE THE SAME ADD/CHANGE/DELETE MODULE THE ONLINE SCREENS   01780000
+017900*    USE SO THE DELETE PICKS UP THE CIF.ACCTRMX_HIST AUDIT ROW    01790000
+018000*    CIFU521 ALREADY WRITES ON EVERY CHANGE.                      01800000
+018100     MOVE ACCTR-BANK-NBR     TO CIFU521-BANK-NBR.                 01810000
+018200     MOVE ACCTR-FILE-ID      TO CIFU521-FILE-ID.                  01820000
+018300     MOVE ACCTR-KEY          TO CIFU521-FILE-KEY.                 01830000
+018400     MOVE ACCTR-REMARKS-ID   TO CIFU521-REMARKS-ID.               01840000
+018500     SET CIFU521-FUNC-DELETE TO TRUE.                             01850000
+018600     MOVE ZERO               TO CIFU521-USERID.                   01860000
+018700     MOVE 'BATCH'             TO CIFU521-TERMID.                  01870000
+018800     MOVE 'CIFB521'           TO CIFU521-SOURCE.                  01880000
+018810     MOVE +9999 TO CIFU521-ERRORCODE.                             01881020
+018900     CALL 'CIFU521' USING CIFU521-PARAMETERS.                     01890000
+019000     IF  CIFU521-ERRORCODE = ZERO                                 01900000
+019100         MOVE 'Y' TO DL-DELETED-FLAG                              01910000
+019200         ADD 1 TO WS-GROUP-DELETED                                01920000
+019300         ADD 1 TO WS-TOTAL-DELETED                                01930000
+019400     END-IF.                                                      01940000
+019500 5000-EXIT.                                                       01950000
+019600     EXIT.                                                        01960000
+019700*---------------------------------------------------------------- 01970000
+019800 8000-FINALIZE.                                                   01980000
+019900     PERFORM 3000-WRITE-GROUP-TOTAL THRU 3000-EXIT.               01990000
+020000     MOVE WS-TOTAL-COUNT   TO XT-COUNT.                           02000000
+020100     MOVE WS-TOTAL-DELETED TO XT-DELETED.                         02010000
+020200     MOVE WS-GRAND-TOTAL-LINE TO RPT521-RECORD.                   02020000
+020300     WRITE RPT521-RECORD.                                         02030000
+020400     EXEC SQL                                                     02040000
+020500         CLOSE CSR521                                             02050000
+020600     END-EXEC.                                                    02060000
+020700     CLOSE RPT521-FILE.                                           02070000
+020800 8000-EXIT.                                                       02080000
+020900     EXIT.                                                        02090000
+021000                                                                  02100000
