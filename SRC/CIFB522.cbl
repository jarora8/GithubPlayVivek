@@ -0,0 +1,233 @@
+000100 IDENTIFICATION DIVISION.                                         00010000
+000200 PROGRAM-ID.    CIFB522.                                          00020000
+000300 AUTHOR.        R MASCETTI.                                       00030000
+000400 INSTALLATION.  CIF SYSTEMS.                                      00040000
+000500 DATE-WRITTEN.  08/09/2026.                                       00050000
+000600 DATE-COMPILED.                                                   00060000
+000700*                                                                 00070000
+000800******************************************************************00080000
+000900*                                                                *00090000
+001000*   MODIFICATION HISTORY                                        * 00100000
+001100*   ----------------------------------------------------------- * 00110000
+001200*   DATE       INIT   DESCRIPTION                               * 00120000
+001300*   ---------- ----   ----------------------------------------- * 00130000
+001400*   08/09/2026 RM     ORIGINAL INSTALLATION.  GIVEN AN OLD AND   *00140000
+001500*                      NEW OFFICER CODE, REASSIGNS EVERY         *00150000
+001600*                      CIF.CUSTOMER ROW CARRYING THE OLD OFFICER *00160000
+001700*                      TO THE NEW ONE AND REPORTS THE ACCOUNTS   *00170000
+001800*                      AFFECTED, FROM CIF.CUSTXREF.              *00180000
+001810*   08/09/2026 RM     UPDATE CIF.CUSTOMER FAILURES ARE NOW       *00181000
+001820*                      TRAPPED ON SQLCODE, REPORTED ON RPT534,   *00182000
+001830*                      AND COUNTED SEPARATELY FROM CUSTOMERS     *00183000
+001840*                      ACTUALLY REASSIGNED.  CIFB522-OLD-OFFICER *00184000
+001850*                      AND -NEW-OFFICER ARE NOW SIGNED TO MATCH  *00185000
+001860*                      U021-CUST-OFFICER.                        *00186000
+001900*                                                                *00190000
+002000******************************************************************00200000
+002100 ENVIRONMENT DIVISION.                                            00210000
+002200 CONFIGURATION SECTION.                                           00220000
+002300 SOURCE-COMPUTER.  IBM-370.                                       00230000
+002400 OBJECT-COMPUTER.  IBM-370.                                       00240000
+002500 INPUT-OUTPUT SECTION.                                            00250000
+002600 FILE-CONTROL.                                                    00260000
+002700     SELECT RPT534-FILE ASSIGN TO RPT534                          00270000
+002800         ORGANIZATION IS LINE SEQUENTIAL.                         00280000
+002900 DATA DIVISION.                                                   00290000
+003000 FILE SECTION.                                                    00300000
+003100 FD  RPT534-FILE                                                  00310000
+003200     RECORDING MODE F.                                            00320000
+003300 01  RPT534-RECORD               PIC X(80).                       00330000
+003400*---------------------------------------------------------------- 00340000
+003500 WORKING-STORAGE SECTION.                                         00350000
+003600 01  WS-SWITCHES.                                                 00360000
+003700     05  WS-EOF-SW                PIC X       VALUE 'N'.          00370000
+003800         88  WS-EOF-YES                   VALUE 'Y'.              00380000
+003900     05  WS-XREF-EOF-SW           PIC X       VALUE 'N'.          00390000
+004000         88  WS-XREF-EOF-YES              VALUE 'Y'.              00400000
+004100 01  WS-WORK-FIELDS.                                              00410000
+004200     05  WS-CUST-COUNT            PIC S9(7)   COMP  VALUE ZERO.   00420000
+004300     05  WS-ACCOUNT-COUNT         PIC S9(7)   COMP  VALUE ZERO.   00430000
+004350     05  WS-ERROR-COUNT           PIC S9(7)   COMP  VALUE ZERO.   00435000
+004400 01  WS-HEADING-1.                                                00440000
+004500     05  FILLER     PIC X(80) VALUE                               00450000
+004600       'CIFB522  CUSTOMER OFFICER REASSIGNMENT'.                  00460000
+004700 01  WS-HEADING-2.                                                00470000
+004800     05  FILLER     PIC X(80) VALUE                               00480000
+004900       'CUSTOMER-ID  OLD-OFF  NEW-OFF  ACCOUNTS AFFECTED (XREF)'. 00490000
+005000 01  WS-CUST-LINE.                                                00500000
+005100     05  FILLER                   PIC X(01)   VALUE SPACE.        00510000
+005200     05  CL-CUST-ID               PIC Z(8)9.                      00520000
+005300     05  FILLER                   PIC X(02)   VALUE SPACE.        00530000
+005400     05  CL-OLD-OFFICER           PIC ZZZZ9.                      00540000
+005500     05  FILLER                   PIC X(02)   VALUE SPACE.        00550000
+005600     05  CL-NEW-OFFICER           PIC ZZZZ9.                      00560000
+005700     05  FILLER                   PIC X(41)   VALUE SPACE.        00570000
+005800 01  WS-ACCT-LINE.                                                00580000
+005900     05  FILLER                   PIC X(15)   VALUE SPACE.        00590000
+006000     05  FILLER                   PIC X(9) VALUE '  ACCT - '.     00600000
+006100     05  AL-BANK-NBR              PIC 9(03).                      00610000
+006200     05  FILLER                   PIC X(02)   VALUE SPACE.        00620000
+006300     05  AL-FILE-ID               PIC X(04).                      00630000
+006400     05  FILLER                   PIC X(02)   VALUE SPACE.        00640000
+006500     05  AL-FILE-KEY              PIC X(25)   VALUE SPACE.        00650000
+006600     05  FILLER                   PIC X(20)   VALUE SPACE.        00660000
+006610 01  WS-ERROR-LINE.                                               00661000
+006620     05  FILLER                   PIC X(01)   VALUE SPACE.        00662000
+006630     05  EL-CUST-ID               PIC Z(8)9.                      00663000
+006640     05  FILLER                   PIC X(02)   VALUE SPACE.        00664000
+006650     05  FILLER                   PIC X(26)   VALUE               00665000
+006660         '*** UPDATE FAILED, SQLCODE'.                            00666000
+006670     05  FILLER                   PIC X(01)   VALUE SPACE.        00667000
+006680     05  EL-SQLCODE               PIC -(4)9.                      00668000
+006690     05  FILLER                   PIC X(24)   VALUE SPACE.        00669000
+006700 01  WS-GRAND-TOTAL-LINE.                                         00670000
+006800     05  FILLER              PIC X(06) VALUE SPACE.               00680000
+006900     05  FILLER              PIC X(13) VALUE 'GRAND TOTAL -'.     00690000
+007000     05  XT-CUST-COUNT        PIC ZZZ,ZZ9.                        00700000
+007100     05  FILLER              PIC X(15) VALUE ' CUSTOMERS,'.       00710000
+007200     05  XT-ACCOUNT-COUNT     PIC ZZZ,ZZ9.                        00720000
+007300     05  FILLER              PIC X(10) VALUE ' ACCOUNTS'.         00730000
+007400     05  FILLER              PIC X(16) VALUE SPACE.               00740000
+007410 01  WS-ERROR-TOTAL-LINE.                                         00741000
+007420     05  FILLER              PIC X(06) VALUE SPACE.               00742000
+007430     05  FILLER              PIC X(13) VALUE 'ERRORS      -'.     00743000
+007440     05  XT-ERROR-COUNT       PIC ZZZ,ZZ9.                        00744000
+007450     05  FILLER              PIC X(41) VALUE SPACE.               00745000
+007500*---------------------------------------------------------------- 00750000
+007600     COPY CIFU521P.                                               00760000
+007700*---------------------------------------------------------------- 00770000
+007800 LINKAGE SECTION.                                                 00780000
+007900 01  CIFB522-PARM.                                                00790000
+008000     05  CIFB522-BANK-NBR          PIC 9(03)   COMP-3.            00800000
+008100     05  CIFB522-OLD-OFFICER       PIC S9(5)   COMP-3.            00810000
+008200     05  CIFB522-NEW-OFFICER       PIC S9(5)   COMP-3.            00820000
+008300*---------------------------------------------------------------- 00830000
+008400 PROCEDURE DIVISION USING CIFB522-PARM.                           00840000
+008500*                                                                 00850000
+008600 0000-MAINLINE.                                                   00860000
+008700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.                      00870000
+008800     PERFORM 2000-PROCESS-CUSTOMER THRU 2000-EXIT                 00880000
+008900         UNTIL WS-EOF-YES.                                        00890000
+009000     PERFORM 8000-FINALIZE THRU 8000-EXIT.                        00900000
+009100     GOBACK.                                                      00910000
+009200*---------------------------------------------------------------- 00920000
+009300 1000-INITIALIZE.                                                 00930000
+009400     OPEN OUTPUT RPT534-FILE.                                     00940000
+009500     MOVE WS-HEADING-1 TO RPT534-RECORD.                          00950000
+009600     WRITE RPT534-RECORD.                                         00960000
+009700     MOVE WS-HEADING-2 TO RPT534-RECORD.                          00970000
+009800     WRITE RPT534-RECORD.                                         00980000
+009900     EXEC SQL                                                     00990000
+010000         DECLARE CSR522 CURSOR FOR                                01000000
+010100         SELECT CUST_ID, CUST_FILE_ID, CUST_FILE_KEY              01010000
+010200           FROM CIF.CUSTOMER                                      01020000
+010300          WHERE CUST_BANK_NBR = :CIFB522-BANK-NBR                 01030000
+010400            AND CUST_OFFICER  = :CIFB522-OLD-OFFICER              01040000
+010500          ORDER BY CUST_ID                                        01050000
+010600     END-EXEC.                                                    01060000
+010700     EXEC SQL                                                     01070000
+010800         OPEN CSR522                                              01080000
+010900     END-EXEC.                                                    01090000
+011000     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                       01100000
+011100 1000-EXIT.                                                       01110000
+011200     EXIT.                                                        01120000
+011300*---------------------------------------------------------------- 01130000
+011400 2000-PROCESS-CUSTOMER.                                           01140000
+011500*    ONE CIF.CUSTOMER ROW CARRYING THE OLD OFFICER.  REASSIGN IT  01150000
+011600*    TO THE NEW OFFICER, THEN LIST THE ACCOUNTS THE CHANGE        01160000
+011700*    AFFECTS FROM CIF.CUSTXREF, ADDRESSED BY THE SAME             01170000
+011800*    BANK-NBR/FILE-ID/FILE-KEY COMPOSITE KEY USED THROUGHOUT CIF. 01180000
+011900     PERFORM 3000-UPDATE-OFFICER THRU 3000-EXIT.                  01190000
+011910     IF  SQLCODE NOT = ZERO                                       01191000
+011920         MOVE U021-CUST-ID        TO EL-CUST-ID                   01192000
+011930         MOVE SQLCODE             TO EL-SQLCODE                   01193000
+011940         MOVE WS-ERROR-LINE       TO RPT534-RECORD                01194000
+011950         WRITE RPT534-RECORD                                      01195000
+011960         ADD 1 TO WS-ERROR-COUNT                                  01196000
+011970     ELSE                                                         01197000
+012000         MOVE U021-CUST-ID       TO CL-CUST-ID                    01200000
+012100         MOVE CIFB522-OLD-OFFICER TO CL-OLD-OFFICER               01210000
+012200         MOVE CIFB522-NEW-OFFICER TO CL-NEW-OFFICER               01220000
+012300         MOVE WS-CUST-LINE       TO RPT534-RECORD                 01230000
+012400         WRITE RPT534-RECORD                                      01240000
+012500         ADD 1 TO WS-CUST-COUNT                                   01250000
+012600         PERFORM 4000-LIST-ACCOUNTS THRU 4000-EXIT                01260000
+012650     END-IF.                                                      01265000
+012700     PERFORM 2100-FETCH-ROW THRU 2100-EXIT.                       01270000
+012800 2000-EXIT.                                                       01280000
+012900     EXIT.                                                        01290000
+013000*---------------------------------------------------------------- 01300000
+013100 2100-FETCH-ROW.                                                  01310000
+013200     EXEC SQL                                                     01320000
+013300         FETCH CSR522                                             01330000
+013400          INTO :U021-CUST-ID, :U021-FILE-ID, :U021-FILE-KEY       01340000
+013500     END-EXEC.                                                    01350000
+013600     IF  SQLCODE NOT = ZERO                                       01360000
+013700         SET WS-EOF-YES TO TRUE                                   01370000
+013800     END-IF.                                                      01380000
+013900 2100-EXIT.                                                       01390000
+014000     EXIT.                                                        01400000
+014100*---------------------------------------------------------------- 01410000
+014200 3000-UPDATE-OFFICER.                                             01420000
+014300     EXEC SQL                                                     01430000
+014400         UPDATE CIF.CUSTOMER                                      01440000
+014500            SET CUST_OFFICER = :CIFB522-NEW-OFFICER               01450000
+014600          WHERE CUST_BANK_NBR = :CIFB522-BANK-NBR                 01460000
+014700            AND CUST_FILE_ID  = :U021-FILE-ID                     01470000
+014800            AND CUST_FILE_KEY = :U021-FILE-KEY                    01480000
+014900     END-EXEC.                                                    01490000
+015000 3000-EXIT.                                                       01500000
+015100     EXIT.                                                        01510000
+015200*---------------------------------------------------------------- 01520000
+015300 4000-LIST-ACCOUNTS.                                              01530000
+015400*    ANY CIF.CUSTXREF ROW ANCHORED ON THIS CUSTOMER WHOSE RELATED 01540000
+015500*    PARTY IS NOT ANOTHER CUSTOMER IS AN ACCOUNT THIS CUSTOMER    01550000
+015600*    OWNS, SINCE THE HOUSEHOLD RELATIONSHIP CODES (JO/AS/BE/GD)   01560000
+015700*    DO NOT COVER A PLAIN OWNERSHIP LINK.                         01570000
+015800     MOVE 'N' TO WS-XREF-EOF-SW.                                  01580000
+015900     EXEC SQL                                                     01590000
+016000         DECLARE CSR522A CURSOR FOR                               01600000
+016100         SELECT RELATED_BANK_NBR, RELATED_FILE_ID,                01610000
+016200                RELATED_FILE_KEY                                  01620000
+016300           FROM CIF.CUSTXREF                                      01630000
+016400          WHERE BANK_NBR         = :CIFB522-BANK-NBR              01640000
+016500            AND FILE_ID          = :U021-FILE-ID                  01650000
+016600            AND FILE_KEY         = :U021-FILE-KEY                 01660000
+016700            AND RELATED_FILE_ID <> 'CUST'                         01670000
+016800     END-EXEC.                                                    01680000
+016900     EXEC SQL OPEN CSR522A END-EXEC.                              01690000
+017000     PERFORM 4100-FETCH-ACCOUNT THRU 4100-EXIT                    01700000
+017100         UNTIL WS-XREF-EOF-YES.                                   01710000
+017200     EXEC SQL CLOSE CSR522A END-EXEC.                             01720000
+017300 4000-EXIT.                                                       01730000
+017400     EXIT.                                                        01740000
+017500*---------------------------------------------------------------- 01750000
+017600 4100-FETCH-ACCOUNT.                                              01760000
+017700     EXEC SQL                                                     01770000
+017800         FETCH CSR522A                                            01780000
+017900          INTO :AL-BANK-NBR, :AL-FILE-ID, :AL-FILE-KEY            01790000
+018000     END-EXEC.                                                    01800000
+018100     IF  SQLCODE NOT = ZERO                                       01810000
+018200         SET WS-XREF-EOF-YES TO TRUE                              01820000
+018300     ELSE                                                         01830000
+018400         MOVE WS-ACCT-LINE TO RPT534-RECORD                       01840000
+018500         WRITE RPT534-RECORD                                      01850000
+018600         ADD 1 TO WS-ACCOUNT-COUNT                                01860000
+018700     END-IF.                                                      01870000
+018800 4100-EXIT.                                                       01880000
+018900     EXIT.                                                        01890000
+019000*---------------------------------------------------------------- 01900000
+019100 8000-FINALIZE.                                                   01910000
+019200     MOVE WS-CUST-COUNT       TO XT-CUST-COUNT.                   01920000
+019300     MOVE WS-ACCOUNT-COUNT    TO XT-ACCOUNT-COUNT.                01930000
+019400     MOVE WS-GRAND-TOTAL-LINE TO RPT534-RECORD.                   01940000
+019500     WRITE RPT534-RECORD.                                         01950000
+019550     MOVE WS-ERROR-COUNT      TO XT-ERROR-COUNT.                  01955000
+019560     MOVE WS-ERROR-TOTAL-LINE TO RPT534-RECORD.                   01956000
+019570     WRITE RPT534-RECORD.                                         01957000
+019600     EXEC SQL                                                     01960000
+019700         CLOSE CSR522                                             01970000
+019800     END-EXEC.                                                    01980000
+019900     CLOSE RPT534-FILE.                                           01990000
+020000 8000-EXIT.                                                       02000000
+020100     EXIT.                                                        02010000
